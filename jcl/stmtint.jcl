@@ -0,0 +1,16 @@
+//STMTINT  JOB (ACCTNO),'STATEMENT INTEGRITY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Statement-balance-integrity check. Verifies a customer         *
+//* statement's running balances reconstruct arithmetically        *
+//* (BALANCE(n) = BALANCE(n-1) + AMOUNT(n)) and reports the         *
+//* rolling maximum balance via ROLLING-MAX.                       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=STATEMENT-INTEGRITY
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//BALFILE  DD   DSN=PROD.STATEMENTS.BALANCES,DISP=SHR
+//INTGRPT  DD   DSN=PROD.STATEMENTS.INTEGRITY.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
