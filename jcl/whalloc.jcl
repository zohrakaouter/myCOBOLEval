@@ -0,0 +1,15 @@
+//WHALLOC  JOB (ACCTNO),'WAREHOUSE ALLOCATION',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Daily warehouse allocation run. Matches on-hand counts against *
+//* today's pick-list requirement per SKU via WAREHOUSE-ALLOCATE   *
+//* and reports the shortfall or surplus units left per SKU.       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=WAREHOUSE-ALLOCATION
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//WHFEED   DD   DSN=PROD.WAREHOUSE.FEED(0),DISP=SHR
+//ALLOCRPT DD   DSN=PROD.WAREHOUSE.ALLOCRPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
