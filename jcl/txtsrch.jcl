@@ -0,0 +1,16 @@
+//TXTSRCH  JOB (ACCTNO),'TEXT SEARCH UTILITY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Text-search batch utility. Filters TXTLINES by the substring   *
+//* or prefix pattern given in SRCHCTL via FILTER-BY-SUBSTRING /    *
+//* FILTER-BY-PREFIX.                                              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=TEXT-SEARCH
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TXTLINES DD   DSN=PROD.TEXTSEARCH.LINES,DISP=SHR
+//SRCHCTL  DD   DSN=PROD.TEXTSEARCH.CONTROL,DISP=SHR
+//SRCHRPT  DD   DSN=PROD.TEXTSEARCH.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
