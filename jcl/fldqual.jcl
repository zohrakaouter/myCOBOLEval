@@ -0,0 +1,16 @@
+//FLDQUAL  JOB (ACCTNO),'FIELD QUALITY CHECK',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Field-quality-check pre-load scan. Runs COUNT-UPPER and        *
+//* COUNT-DISTINCT-CHARACTERS over incoming name-and-address       *
+//* maintenance records to flag likely keying errors before they   *
+//* overwrite good data on the master.                             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FIELD-QUALITY-CHECK
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//NAMEADDR DD   DSN=PROD.MAINT.NAMEADDR,DISP=SHR
+//QUALRPT  DD   DSN=PROD.MAINT.QUALITY.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
