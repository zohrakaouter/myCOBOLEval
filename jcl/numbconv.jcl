@@ -0,0 +1,16 @@
+//NUMBCONV JOB (ACCTNO),'NUMBER BASE CONVERTER',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Ad hoc help-desk number-base conversion utility. Prompts for   *
+//* a number, its FROM base and its TO base and displays the       *
+//* converted value via NUMBER-BASE-CONVERTER.                     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=NUMBER-BASE-CONSOLE
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSIN    DD   *
+FF
+16
+10
+
+/*
+//SYSOUT   DD   SYSOUT=*
