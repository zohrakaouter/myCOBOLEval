@@ -0,0 +1,15 @@
+//FMLAVAL  JOB (ACCTNO),'FORMULA BRACKET VALIDATE',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Pricing-worksheet formula front-end validator. Rejects a         *
+//* mismatched or misordered paren up front via CORRECT-BRACKETING, *
+//* MATCH-PARENS and SEPARATE-PAREN-GROUPS.                         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FORMULA-BRACKET-VALIDATE
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//FORMULAS DD   DSN=PROD.PRICING.FORMULAS.UPLOAD,DISP=SHR
+//FMLARPT  DD   DSN=PROD.PRICING.FORMULAS.VALIDATE.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
