@@ -0,0 +1,17 @@
+//PRIMESWP JOB (ACCTNO),'PRIME SWEEP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Checkpoint/restart sweep of the configured number range       *
+//* through IS-PRIME. Rerun this same job step after an abend or  *
+//* cancel; it resumes from CKPTFILE instead of starting over.    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PRIME-SWEEP
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CKPTFILE DD   DSN=PROD.PRIMESWP.CKPT,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//PRIMERPT DD   DSN=PROD.PRIMESWP.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
