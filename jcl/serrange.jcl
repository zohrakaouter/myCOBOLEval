@@ -0,0 +1,14 @@
+//SERRANGE JOB (ACCTNO),'SERIAL RANGE GENERATE',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Equipment-tagging candidate serial-number range generator.       *
+//* Walks a start/end/step control record via GENERATE-INTEGERS.     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SERIAL-RANGE-GEN
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SERCTL   DD   DSN=PROD.TAGGING.SERIAL.CONTROL,DISP=SHR
+//SEROUT   DD   DSN=PROD.TAGGING.SERIAL.CANDIDATES,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
