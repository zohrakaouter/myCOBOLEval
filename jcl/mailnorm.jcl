@@ -0,0 +1,14 @@
+//MAILNORM JOB (ACCTNO),'MAILING NAME NORMALIZE',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Correspondence-printing pre-pass. Proper-cases customer name    *
+//* records via FLIP-CASE's NAME-CASE mode before the mailing run.  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MAILING-NAME-NORMALIZE
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MAILNAME DD   DSN=PROD.MAILING.NAMES,DISP=SHR
+//MAILNORM DD   DSN=PROD.MAILING.NAMES.NORMALIZED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
