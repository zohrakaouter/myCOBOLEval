@@ -0,0 +1,15 @@
+//KWORDIDX JOB (ACCTNO),'REMARKS KEYWORD INDEX',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Case-notes remarks-field keyword index builder. Tokenizes each  *
+//* case's free-text remark the same way WORDS-IN-SENTENCE does and *
+//* writes a keyword-to-case-number index for support lookups.      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=REMARKS-KEYWORD-INDEX
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CASENOTE DD   DSN=PROD.SUPPORT.CASENOTES,DISP=SHR
+//KWORDIDX DD   DSN=PROD.SUPPORT.KEYWORD.INDEX,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(20,20),RLSE),
+//             DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
