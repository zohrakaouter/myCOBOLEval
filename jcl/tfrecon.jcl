@@ -0,0 +1,15 @@
+//TFRECON  JOB (ACCTNO),'TWO FILE RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Two-file reconciliation utility. Reports the sorted set of     *
+//* values present in both LEDGERA and LEDGERB via COMMON.        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=TWO-FILE-RECON
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//LEDGERA  DD   DSN=PROD.RECON.LEDGERA,DISP=SHR
+//LEDGERB  DD   DSN=PROD.RECON.LEDGERB,DISP=SHR
+//RECONRPT DD   DSN=PROD.RECON.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
