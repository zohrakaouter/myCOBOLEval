@@ -0,0 +1,15 @@
+//CTLCHART JOB (ACCTNO),'CONTROL CHART STATISTICS',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Monthly quality-control control-chart report. Computes mean,   *
+//* variance and standard deviation over a numeric extract via      *
+//* DESCRIPTIVE-STATS.                                              *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CONTROL-CHART-STATS
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//NUMEXTR  DD   DSN=PROD.QUALITY.NUMEXTR,DISP=SHR
+//STATSRPT DD   DSN=PROD.QUALITY.STATS.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
