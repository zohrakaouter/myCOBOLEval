@@ -0,0 +1,15 @@
+//REFNCORR JOB (ACCTNO),'REFNUM CORRECTION ADVISORY',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Minimum-correction advisory for reference numbers that fail    *
+//* the standard mirrored check-format rule (position i must match *
+//* position length-i+1), via REFNUM-CORRECTION-COUNT.             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=REFNUM-CORRECTION-REPORT
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//REFNUMS  DD   DSN=PROD.REFNUMS.DAILY,DISP=SHR
+//CORRRPT  DD   DSN=PROD.REFNUMS.CORRECTION.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
