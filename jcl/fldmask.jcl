@@ -0,0 +1,17 @@
+//FLDMASK JOB (ACCTNO),'SENSITIVE FIELD MASK',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Outbound extract masking pass. XORs a sensitive field against  *
+//* a site-specific key via MASK-FIELD-XOR. Re-running this same   *
+//* job with the same key over the masked output recovers the      *
+//* original field.                                                *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SENSITIVE-FIELD-MASK
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MASKKEY  DD   DSN=PROD.SECURITY.MASK.KEY,DISP=SHR
+//MASKIN   DD   DSN=PROD.EXTRACT.SENSITIVE.FIELDS,DISP=SHR
+//MASKOUT  DD   DSN=PROD.EXTRACT.SENSITIVE.FIELDS.MASKED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
