@@ -0,0 +1,16 @@
+//CNTRULES JOB (ACCTNO),'COUNT RULES BATCH',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Runs the COUNT-UP-TO and COUNT-NUMS counting rules against a  *
+//* full file of numeric values and appends the standard control- *
+//* total trailer (processed / matched-per-rule / rejected) that  *
+//* every other batch job in this shop produces for balancing.    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=COUNT-RULES-BATCH
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CNTVALS  DD   DSN=PROD.MATH.COUNTVALUES(0),DISP=SHR
+//CNTRPT   DD   DSN=PROD.MATH.COUNTRULES.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
