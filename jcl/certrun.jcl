@@ -0,0 +1,17 @@
+//CERTRUN  JOB (ACCTNO),'SUBPROGRAM CERTIFICATION RUN',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Certification gate for the utility subprogram library. Feeds  *
+//* each subprogram its own documented canonical input and         *
+//* compares the live result against the documented expected       *
+//* result before a new library build is promoted; RC=4 signals    *
+//* a failed comparison so the promotion job downstream can stop    *
+//* on COND=(4,LT,STEP010) rather than promote a bad build.         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SUBPROGRAM-CERTIFICATION-RUN
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CERTRPT  DD   DSN=PROD.COBOL.CERTIFICATION.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
