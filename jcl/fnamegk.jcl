@@ -0,0 +1,15 @@
+//FNAMEGK  JOB (ACCTNO),'FNAME GATEKEEPER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Nightly inbound-transmission file-name gatekeeper.            *
+//* Validates every name in the manifest via FILE-NAME-CHECK and  *
+//* writes an accepted/rejected report with the failing rule.     *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FNAME-GATEKEEPER
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MANIFEST DD   DSN=PROD.INBOUND.MANIFEST,DISP=SHR
+//GATERPT  DD   DSN=PROD.INBOUND.GATERPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
