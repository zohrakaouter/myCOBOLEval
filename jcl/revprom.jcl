@@ -0,0 +1,14 @@
+//REVPROM  JOB (ACCTNO),'REVISION PROMOTION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Load-module revision promotion job. Picks the highest-          *
+//* precedence revision suffix to promote via REVISION-SELECTOR.    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=REVISION-PROMOTION
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//REVMANIF DD   DSN=PROD.PROMOTION.MANIFEST,DISP=SHR
+//PROMORPT DD   DSN=PROD.PROMOTION.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
