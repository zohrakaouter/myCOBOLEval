@@ -0,0 +1,14 @@
+//FACTRPT  JOB (ACCTNO),'FACTOR REPORT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Formatted prime-factorization report over a manifest of       *
+//* numbers, driven by the FACTORIZE subprogram.                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FACTOR-REPORT
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//NUMLIST  DD   DSN=PROD.FACTRPT.NUMLIST,DISP=SHR
+//FACTRPT  DD   DSN=PROD.FACTRPT.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
