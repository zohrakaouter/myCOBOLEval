@@ -0,0 +1,17 @@
+//OVRDRAFT JOB (ACCTNO),'OVERDRAFT ALERT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Overdraft-alert batch job. Replays a day's TRANFILE           *
+//* transaction feed (grouped by account) through BELOW-ZERO,     *
+//* one account at a time, and reports the account, the           *
+//* transaction that drove that account's balance negative, and   *
+//* the balance at that point.                                    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=OVERDRAFT-ALERT
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.ACCOUNTS.TRANSACTIONS,DISP=SHR
+//ALERTRPT DD   DSN=PROD.ACCOUNTS.OVERDRAFT.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
