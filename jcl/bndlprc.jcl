@@ -0,0 +1,16 @@
+//BNDLPRC  JOB (ACCTNO),'BUNDLE PRICE COMBO REPORT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Promotion-cycle bundle candidate run. Matches every 3-item      *
+//* bundle combination from the price list against the round        *
+//* discount-unit rule via BUNDLE-PRICE-COMBOS and reports the       *
+//* qualifying combinations for merchandising's next promo cycle.   *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BUNDLE-PRICE-REPORT
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//BNDLFEED DD   DSN=PROD.MERCH.BUNDLEPRICE(0),DISP=SHR
+//BNDLRPT  DD   DSN=PROD.MERCH.BUNDLECOMBO.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
