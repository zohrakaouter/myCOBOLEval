@@ -0,0 +1,17 @@
+//TFRINT   JOB (ACCTNO),'FILE TRANSFER INTEGRITY',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* File-transfer integrity verification job. Digests each         *
+//* received partner payload via STRING-TO-MD5 and compares it to  *
+//* the checksum on the transmission manifest, rejecting and       *
+//* paging on-call on a mismatch before the ingestion job ever      *
+//* sees the bad record.                                            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FILE-TRANSFER-INTEGRITY
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANSMIT DD   DSN=PROD.INBOUND.TRANSMIT.MANIFEST(0),DISP=SHR
+//INTEGRPT DD   DSN=PROD.INBOUND.INTEGRITY.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
