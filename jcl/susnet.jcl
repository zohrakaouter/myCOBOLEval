@@ -0,0 +1,15 @@
+//SUSNET   JOB (ACCTNO),'SUSPENSE NETTING',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Suspense-account netting batch job. Checks whether any pair    *
+//* or triple of open SUSPACCT entries nets to zero via            *
+//* PAIRS-SUM-TO-ZERO / TRIPLES-SUM-TO-ZERO.                       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SUSPENSE-NETTING
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SUSPACCT DD   DSN=PROD.SUSPENSE.ENTRIES,DISP=SHR
+//NETRPT   DD   DSN=PROD.SUSPENSE.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
