@@ -0,0 +1,20 @@
+//DESCAUTX JOB (ACCTNO),'DESCRIPTION AUTOCOMPLETE INDEX',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Builds the order-entry type-ahead prefix index (ALL-PREFIXES) *
+//* and the per-product-category widest-description report        *
+//* (LONGEST) from the item-description master file, replacing    *
+//* manual column-width guessing for the catalog print job.        *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DESCRIPTION-AUTOCOMPLETE-INDEX
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ITEMDESC DD   DSN=PROD.ITEMS.DESCMASTER,DISP=SHR
+//PREFIDX  DD   DSN=PROD.ITEMS.PREFIXINDEX(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(20,20),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CATWIDTH DD   DSN=PROD.ITEMS.CATEGORY.WIDTHRPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
