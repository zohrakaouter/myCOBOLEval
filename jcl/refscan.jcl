@@ -0,0 +1,16 @@
+//REFSCAN  JOB (ACCTNO),'REFNUM FRAUD SCAN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Reference/confirmation-number fraud heuristic. Flags newly      *
+//* issued numbers that are suspiciously symmetric (IS-PALINDROME)  *
+//* or a rotation-substring of the prior number                     *
+//* (CYCPATTERN-CHECK).                                             *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=REFNUM-FRAUD-SCAN
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//REFNUMS  DD   DSN=PROD.REFNUMS.DAILY,DISP=SHR
+//FRAUDRPT DD   DSN=PROD.REFNUMS.FRAUD.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
