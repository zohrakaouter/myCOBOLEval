@@ -0,0 +1,16 @@
+//MEASNORM JOB (ACCTNO),'MEASUREMENT NORMALIZE',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Plant-floor sensor/measurement normalization job. Rescales the *
+//* day's raw readings extract via RESCALE-TO-UNIT so the minimum  *
+//* becomes 0.0 and the maximum becomes 1.0 for the quality-control*
+//* charting job.                                                  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=MEASUREMENT-NORMALIZE
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SENSREAD DD   DSN=PROD.PLANT.SENSOR.READINGS,DISP=SHR
+//SENSNORM DD   DSN=PROD.PLANT.SENSOR.NORMALIZED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
