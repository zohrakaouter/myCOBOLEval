@@ -0,0 +1,15 @@
+//TOPTRANS JOB (ACCTNO),'TOP TRANSACTIONS REPORT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Fraud-review Top-10 largest-transaction report. Streams the     *
+//* day's transaction file and repeatedly calls MAX-ELEMENT to pull  *
+//* out the ten largest amounts with account number and timestamp.  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=TOP-TRANSACTIONS-REPORT
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANSEXT DD   DSN=PROD.FRAUD.TRANSACTIONS.DAILY,DISP=SHR
+//TOPTRANS DD   DSN=PROD.FRAUD.TOP10.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
