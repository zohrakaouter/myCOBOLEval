@@ -0,0 +1,16 @@
+//CASHEXT  JOB (ACCTNO),'CASH FLOW DELIMITED EXTRACT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Delimited flat-file export of the daily cash-flow feed, via     *
+//* DELIMITED-EXPORT-LINE, for downstream systems that consume       *
+//* comma/pipe/tab-delimited extracts rather than the fixed-column  *
+//* CASHPOS report.                                                 *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CASHFLOW-EXTRACT
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CASHFLW  DD   DSN=PROD.TREASURY.CASHFLOW(0),DISP=SHR
+//CASHEXT  DD   DSN=PROD.TREASURY.CASHFLOW.EXTRACT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=800,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
