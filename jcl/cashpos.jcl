@@ -0,0 +1,15 @@
+//CASHPOS  JOB (ACCTNO),'CASH POSITION REPORT',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Worst-rolling-cash-position batch job. Replays the quarter's   *
+//* daily net-cash-flow feed through MINSUBARRAYSUM to find the    *
+//* worst N-day stretch of cumulative cash outflow.                *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CASH-POSITION-REPORT
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CASHFLW  DD   DSN=PROD.TREASURY.CASHFLOW(0),DISP=SHR
+//CASHRPT  DD   DSN=PROD.TREASURY.CASHPOSITION.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
