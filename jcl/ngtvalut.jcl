@@ -0,0 +1,77 @@
+//NGTVALUT JOB (ACCTNO),'NIGHTLY VALID/UTIL SUITE',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Nightly validation and utility batch suite. Chains the         *
+//* standing validation/normalization batch drivers built around   *
+//* FILE-NAME-CHECK, the bracket-matching family, field-quality     *
+//* checks, measurement/mailing-name normalization and the         *
+//* IS-PRIME checkpoint/restart sweep into a single scheduled job.  *
+//* Each step is skipped if an earlier step abended or failed      *
+//* validation outright (RC > 4) so a bad manifest or upload does   *
+//* not waste the rest of the window; SYSOUT gives each step's      *
+//* own review trail. Manifest/upload inputs and their reports are  *
+//* GDG-managed so operations can retain and roll off history       *
+//* the same way as every other nightly suite.                      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FNAME-GATEKEEPER
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MANIFEST DD   DSN=PROD.INBOUND.MANIFEST(0),DISP=SHR
+//GATERPT  DD   DSN=PROD.INBOUND.GATERPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=FORMULA-BRACKET-VALIDATE,
+//             COND=(4,LT,STEP010)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//FORMULAS DD   DSN=PROD.PRICING.FORMULAS.UPLOAD(0),DISP=SHR
+//FMLARPT  DD   DSN=PROD.PRICING.FORMULAS.VALIDATE.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=FIELD-QUALITY-CHECK,
+//             COND=((4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//NAMEADDR DD   DSN=PROD.MAINT.NAMEADDR(0),DISP=SHR
+//QUALRPT  DD   DSN=PROD.MAINT.QUALITY.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=MEASUREMENT-NORMALIZE,
+//             COND=((4,LT,STEP010),(4,LT,STEP020),(4,LT,STEP030))
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SENSREAD DD   DSN=PROD.PLANT.SENSOR.READINGS(0),DISP=SHR
+//SENSNORM DD   DSN=PROD.PLANT.SENSOR.NORMALIZED(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=MAILING-NAME-NORMALIZE,
+//             COND=((4,LT,STEP010),(4,LT,STEP020),(4,LT,STEP030),
+//             (4,LT,STEP040))
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MAILNAME DD   DSN=PROD.MAILING.NAMES(0),DISP=SHR
+//MAILNORM DD   DSN=PROD.MAILING.NAMES.NORMALIZED(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP060  EXEC PGM=PRIME-SWEEP,
+//             COND=((4,LT,STEP010),(4,LT,STEP020),(4,LT,STEP030),
+//             (4,LT,STEP040),(4,LT,STEP050))
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CKPTFILE DD   DSN=PROD.PRIMESWP.CKPT,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=10,BLKSIZE=0)
+//PRIMERPT DD   DSN=PROD.PRIMESWP.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(50,50),RLSE),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
