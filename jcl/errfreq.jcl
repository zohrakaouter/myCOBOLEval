@@ -0,0 +1,16 @@
+//ERRFREQ  JOB (ACCTNO),'ERROR CODE FREQUENCY SCAN',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Daily error-code frequency scanner. Tallies (with overlap) how *
+//* many times each watch-listed error code appears across the     *
+//* nightly job-log extract via HOW-MANY-TIMES.                    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=ERRCODE-FREQ-SCAN
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ERRWATCH DD   DSN=PROD.OPS.ERRCODE.WATCHLIST,DISP=SHR
+//JOBLOG   DD   DSN=PROD.OPS.JOBLOG.EXTRACT,DISP=SHR
+//ERRFREQ  DD   DSN=PROD.OPS.ERRCODE.FREQUENCY.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
