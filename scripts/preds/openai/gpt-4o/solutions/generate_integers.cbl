@@ -2,41 +2,63 @@
        PROGRAM-ID. GENERATE-INTEGERS.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
+
+
        01 W-START PIC S9(10).
        01 W-END PIC S9(10).
        01 W-TEMP PIC S9(10).
        01 I PIC S9(10).
-       01 COUNT PIC 9(3) VALUE 0.
+       01 WS-COUNT PIC 9(8) VALUE 0.
+       01 WS-DIV-QUOT PIC S9(10).
+       01 WS-DIV-REM PIC S9(10).
+       01 WS-STEP PIC S9(10) VALUE 1.
+
+       COPY LISTCAP.
 
        LINKAGE SECTION.
 
-       01 LINKED-ITEMS.
+      * L-STEP defaults to 1 (examine every integer) when the caller
+      * supplies zero or a negative value, for backward compatibility
+      * with the original one-at-a-time scan; a caller can supply a
+      * larger step to walk the range by 2, 5, 10, etc. for serial
+      * -number range candidate generation. RESULT-COUNT/RESULT share
+      * the shop's common LISTITEM numeric-list layout (see
+      * copybooks/LISTITEM.cpy). RESULT-GROUP is its own top-level
+      * LINKAGE parameter -- GnuCOBOL only addresses an
+      * OCCURS ... DEPENDING ON table correctly when it is the last
+      * item in its record -- so it is passed as a separate USING
+      * parameter rather than folded in with the scalar arguments.
+       01 L-ARGS.
            05 L-A PIC S9(10).
            05 L-B PIC S9(10).
-           05 RESULT OCCURS 100 TIMES INDEXED BY NI PIC S9(10).
+           05 L-STEP PIC S9(10).
+
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==RESULT-GROUP==
+           ==:COUNT:==   BY ==RESULT-COUNT==
+           ==:TABLE:==   BY ==RESULT==
+           ==:INDEX:==   BY ==NI==.
 
-      * 
+      *
       * Given two positive integers a and b, return the even digits between a
       * and b, in ascending order.
-      * 
+      *
       * For example:
       * generate_integers(2, 8) => [2, 4, 6, 8]
       * generate_integers(8, 2) => [2, 4, 6, 8]
       * generate_integers(10, 14) => []
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
-       PROCEDURE DIVISION USING LINKED-ITEMS.
+       PROCEDURE DIVISION USING L-ARGS RESULT-GROUP.
 
            MOVE L-A TO W-START
            MOVE L-B TO W-END
@@ -47,16 +69,20 @@
                MOVE W-TEMP TO W-END
            END-IF
 
-           PERFORM VARYING I FROM W-START BY 1 UNTIL I > W-END
-               IF I MOD 2 = 0
-                   ADD 1 TO COUNT
-                   SET RESULT(COUNT) TO I
-               END-IF
-           END-PERFORM
+           MOVE 1 TO WS-STEP
+           IF L-STEP > 1
+               MOVE L-STEP TO WS-STEP
+           END-IF
 
-           DISPLAY 'Even numbers between ' L-A ' and ' L-B ':'
-           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > COUNT
-               DISPLAY RESULT(NI)
+           MOVE 0 TO RESULT-COUNT
+           MOVE 0 TO WS-COUNT
+           PERFORM VARYING I FROM W-START BY WS-STEP UNTIL I > W-END
+               DIVIDE I BY 2 GIVING WS-DIV-QUOT REMAINDER WS-DIV-REM
+               IF WS-DIV-REM = 0
+                   ADD 1 TO WS-COUNT
+                   ADD 1 TO RESULT-COUNT
+                   MOVE I TO RESULT(WS-COUNT)
+               END-IF
            END-PERFORM
 
            GOBACK.
