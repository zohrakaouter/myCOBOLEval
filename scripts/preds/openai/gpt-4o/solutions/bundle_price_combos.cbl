@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUNDLE-PRICE-COMBOS.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  I              PIC S9(8) VALUE 0.
+       01  J              PIC S9(8) VALUE 0.
+       01  K              PIC S9(8) VALUE 0.
+       01  WS-J-START     PIC S9(8) VALUE 0.
+       01  WS-K-START     PIC S9(8) VALUE 0.
+       01  WS-TOTAL       PIC S9(10) VALUE 0.
+
+       COPY LISTCAP.
+
+       LINKAGE SECTION.
+
+      * Same "generate a derived value per index, then evaluate every
+      * i<j<k triple against a divisibility rule" pattern GET-MAX-
+      * TRIPLES uses, turned around to run over a caller-supplied
+      * product-bundle price list instead of the i*i-i+1 sequence, and
+      * to report which triples qualify rather than only how many.
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==PRICES-GROUP==
+           ==:COUNT:==   BY ==L-COUNT==
+           ==:TABLE:==   BY ==L-PRICES==
+           ==:INDEX:==   BY ==NI==.
+
+       01  L-DISCOUNT-UNIT PIC S9(10).
+
+      * Every qualifying triple's item positions and total price are
+      * returned as four parallel lists (each its own top-level
+      * LINKAGE parameter, per the LISTITEM OCCURS DEPENDING ON
+      * addressing rule); the four counts are always incremented
+      * together in COMPARE-COMBINATIONS so they stay in lock-step,
+      * the same way DERIVATIVE's separate L-COUNT/RESULT-COUNT pair
+      * are trusted to correspond by construction.
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==COMBO-I-GROUP==
+           ==:COUNT:==   BY ==COMBO-I-COUNT==
+           ==:TABLE:==   BY ==COMBO-I==
+           ==:INDEX:==   BY ==NJ==.
+
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==COMBO-J-GROUP==
+           ==:COUNT:==   BY ==COMBO-J-COUNT==
+           ==:TABLE:==   BY ==COMBO-J==
+           ==:INDEX:==   BY ==NK==.
+
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==COMBO-K-GROUP==
+           ==:COUNT:==   BY ==COMBO-K-COUNT==
+           ==:TABLE:==   BY ==COMBO-K==
+           ==:INDEX:==   BY ==NL==.
+
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==COMBO-TOTAL-GROUP==
+           ==:COUNT:==   BY ==COMBO-TOTAL-COUNT==
+           ==:TABLE:==   BY ==COMBO-TOTAL==
+           ==:INDEX:==   BY ==NM==.
+
+      * bundle_price_combos takes a caller-sized list of bundle item
+      * prices and a promotional discount unit, and returns every
+      * i<j<k triple of item positions whose combined price is an
+      * exact multiple of the discount unit, along with that combined
+      * price, so merchandising's promotion-cycle candidate list can
+      * be generated instead of hand-built in a spreadsheet.
+      * >>> bundle_price_combos([10, 15, 20, 25], 5)
+      * (1,2,3)=45 (1,2,4)=50 (1,3,4)=55 (2,3,4)=60
+
+      * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
+      * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
+
+       PROCEDURE DIVISION USING PRICES-GROUP L-DISCOUNT-UNIT
+           COMBO-I-GROUP COMBO-J-GROUP COMBO-K-GROUP COMBO-TOTAL-GROUP.
+
+       MAIN-PARA.
+           MOVE 0 TO COMBO-I-COUNT
+           MOVE 0 TO COMBO-J-COUNT
+           MOVE 0 TO COMBO-K-COUNT
+           MOVE 0 TO COMBO-TOTAL-COUNT
+
+           IF L-DISCOUNT-UNIT NOT = 0
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > L-COUNT - 2
+                   COMPUTE WS-J-START = I + 1
+                   PERFORM VARYING J FROM WS-J-START BY 1
+                           UNTIL J > L-COUNT - 1
+                       COMPUTE WS-K-START = J + 1
+                       PERFORM VARYING K FROM WS-K-START BY 1
+                               UNTIL K > L-COUNT
+                           PERFORM COMPARE-COMBINATION
+                       END-PERFORM
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+
+           GOBACK.
+
+       COMPARE-COMBINATION.
+           COMPUTE WS-TOTAL =
+               L-PRICES(I) + L-PRICES(J) + L-PRICES(K)
+           IF FUNCTION MOD(WS-TOTAL, L-DISCOUNT-UNIT) = 0
+               AND COMBO-I-COUNT < WS-LIST-CAPACITY
+               ADD 1 TO COMBO-I-COUNT
+               ADD 1 TO COMBO-J-COUNT
+               ADD 1 TO COMBO-K-COUNT
+               ADD 1 TO COMBO-TOTAL-COUNT
+               MOVE I TO COMBO-I(COMBO-I-COUNT)
+               MOVE J TO COMBO-J(COMBO-J-COUNT)
+               MOVE K TO COMBO-K(COMBO-K-COUNT)
+               MOVE WS-TOTAL TO COMBO-TOTAL(COMBO-TOTAL-COUNT)
+           END-IF.
+
+       END PROGRAM BUNDLE-PRICE-COMBOS.
