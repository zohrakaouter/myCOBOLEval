@@ -12,7 +12,7 @@
        
        01  A-INT           PIC S9(10).
        01  B-INT           PIC S9(10).
-       01  REMAINDER       PIC S9(10).
+       01  WS-REMAINDER       PIC S9(10).
 
        LINKAGE SECTION.
 
@@ -43,9 +43,9 @@
 
        CALCULATE-GCD.
            PERFORM UNTIL B-INT = 0
-               COMPUTE REMAINDER = FUNCTION MOD(A-INT B-INT)
+               COMPUTE WS-REMAINDER = FUNCTION MOD(A-INT, B-INT)
                MOVE B-INT TO A-INT
-               MOVE REMAINDER TO B-INT
+               MOVE WS-REMAINDER TO B-INT
            END-PERFORM.
 
        END PROGRAM GREATEST-COMMON-DIVISOR.
