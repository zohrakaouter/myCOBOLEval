@@ -10,7 +10,7 @@
        WORKING-STORAGE SECTION.
        
        
-       01 INDEX          PIC 9(3) VALUE 1.
+       01 WS-INDEX          PIC 9(3) VALUE 1.
        01 A-BYTE         PIC X.
        01 B-BYTE         PIC X.
        01 RESULT-BYTE    PIC X.
@@ -32,14 +32,15 @@
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
-           PERFORM VARYING INDEX FROM 1 BY 1 UNTIL INDEX > FUNCTION LENGTH(L-A)
-               MOVE L-A(INDEX:1) TO A-BYTE
-               MOVE L-B(INDEX:1) TO B-BYTE
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > FUNCTION LENGTH(FUNCTION TRIM(L-A))
+               MOVE L-A(WS-INDEX:1) TO A-BYTE
+               MOVE L-B(WS-INDEX:1) TO B-BYTE
 
                IF A-BYTE NOT = B-BYTE THEN
-                   MOVE '1' TO RESULT(INDEX:1)
+                   MOVE '1' TO RESULT(WS-INDEX:1)
                ELSE
-                   MOVE '0' TO RESULT(INDEX:1)
+                   MOVE '0' TO RESULT(WS-INDEX:1)
                END-IF
            END-PERFORM
            GOBACK.
