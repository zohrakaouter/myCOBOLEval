@@ -2,47 +2,60 @@
        PROGRAM-ID. TRIPLES-SUM-TO-ZERO.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
-       01 N              PIC S9(4) COMP-5 VALUE 4.
-       01 I              PIC S9(4) COMP-5.
-       01 J              PIC S9(4) COMP-5.
-       01 K              PIC S9(4) COMP-5.
+
+
+       01 I              PIC S9(8) COMP-5.
+       01 J              PIC S9(8) COMP-5.
+       01 K              PIC S9(8) COMP-5.
+       01 WS-J-START     PIC S9(8) COMP-5.
+       01 WS-K-START     PIC S9(8) COMP-5.
        01 FOUND          PIC X VALUE 'N'.
 
+       COPY LISTCAP.
+
        LINKAGE SECTION.
 
+      * L-COUNT is the number of entries the caller actually loaded
+      * into L-L; the OCCURS DEPENDING ON clause lets one compiled
+      * capacity serve a four-element sample and a multi-thousand-row
+      * ledger extract alike.
        01 LINKED-ITEMS.
-           05 L-L OCCURS 4 TIMES INDEXED BY NI PIC S9(10).
+           05 L-COUNT PIC S9(8).
+           05 L-L OCCURS 1 TO WS-LIST-CAPACITY TIMES
+                   DEPENDING ON L-COUNT
+                   INDEXED BY NI PIC S9(10).
            05 RESULT PIC 9.
 
-      * 
+      *
       * triples_sum_to_zero takes a list of integers as an input.
       * it returns True if there are three distinct elements in the list that
       * sum to zero, and False otherwise.
-      * 
+      *
       * >>> triples_sum_to_zero([1, 3, 5, 0])
       * False
       * >>> triples_sum_to_zero([1, 3, -2, 1])
       * True
       * >>> triples_sum_to_zero([1, 2, 3, 7])
       * False
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
            SET RESULT TO ZERO
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-               PERFORM VARYING J FROM I + 1 BY 1 UNTIL J > N
-                   PERFORM VARYING K FROM J + 1 BY 1 UNTIL K > N
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > L-COUNT
+               COMPUTE WS-J-START = I + 1
+               PERFORM VARYING J FROM WS-J-START BY 1 UNTIL J > L-COUNT
+                   COMPUTE WS-K-START = J + 1
+                   PERFORM VARYING K FROM WS-K-START BY 1
+                           UNTIL K > L-COUNT
                        IF L-L (I) + L-L (J) + L-L (K) = 0 THEN
                            MOVE 'Y' TO FOUND
                        END-IF
