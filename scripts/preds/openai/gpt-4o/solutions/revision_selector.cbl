@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REVISION-SELECTOR.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-CANDIDATE-LEN   PIC 9(4) COMP.
+       01 WS-SUFFIX-CHAR     PIC X.
+       01 WS-PRECEDENCE      PIC S9(4) COMP.
+       01 WS-MAX-PRECEDENCE  PIC S9(4) COMP VALUE -9999.
+       01 WS-WINNER-INDEX    PIC 9(4) COMP VALUE 1.
+
+       COPY LISTCAP.
+
+       LINKAGE SECTION.
+
+      * L-COUNT is the number of candidate load-module names the
+      * caller loaded into L-CANDIDATES, all sharing L-BASE-NAME's
+      * revision-suffix naming convention (e.g. PGMxxxxA, PGMxxxxB).
+      * The OCCURS DEPENDING ON clause allows an arbitrary-length
+      * candidate list.
+       01 LINKED-ITEMS.
+           05 L-BASE-NAME PIC X(100).
+           05 L-COUNT PIC S9(8).
+           05 L-CANDIDATES OCCURS 1 TO WS-LIST-CAPACITY TIMES
+                            DEPENDING ON L-COUNT
+                            INDEXED BY NI PIC X(100).
+           05 RESULT PIC X(100).
+
+      * Load-module revision selector, generalizing the max-scan
+      * scoring approach behind STRONGEST-EXTENSION to our program
+      * library's revision-suffix naming convention. Each candidate's
+      * precedence is the alphabetic ordinal of its final letter
+      * (A=1, B=2, ...); the candidate with the highest precedence is
+      * the revision to promote to production. Ties (including
+      * candidates with no trailing letter) go to whichever candidate
+      * comes first in the list, matching STRONGEST-EXTENSION's tie
+      * rule.
+      * >>> revision_selector('PGM0001', ['PGM0001A', 'PGM0001C',
+      *                                    'PGM0001B'])
+      * 'PGM0001C'
+
+      * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
+      * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
+
+       PROCEDURE DIVISION USING LINKED-ITEMS.
+
+           MOVE -9999 TO WS-MAX-PRECEDENCE
+           MOVE 1 TO WS-WINNER-INDEX
+
+           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > L-COUNT
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(L-CANDIDATES(NI)))
+                   TO WS-CANDIDATE-LEN
+               MOVE -1 TO WS-PRECEDENCE
+               IF WS-CANDIDATE-LEN > 0
+                   MOVE L-CANDIDATES(NI)(WS-CANDIDATE-LEN:1)
+                       TO WS-SUFFIX-CHAR
+                   IF WS-SUFFIX-CHAR >= "A" AND WS-SUFFIX-CHAR <= "Z"
+                       COMPUTE WS-PRECEDENCE =
+                           FUNCTION ORD(WS-SUFFIX-CHAR)
+                           - FUNCTION ORD("A")
+                   END-IF
+               END-IF
+
+               IF WS-PRECEDENCE > WS-MAX-PRECEDENCE
+                   MOVE WS-PRECEDENCE TO WS-MAX-PRECEDENCE
+                   MOVE NI TO WS-WINNER-INDEX
+               END-IF
+           END-PERFORM
+
+           MOVE L-CANDIDATES(WS-WINNER-INDEX) TO RESULT
+
+           GOBACK.
+       END PROGRAM REVISION-SELECTOR.
