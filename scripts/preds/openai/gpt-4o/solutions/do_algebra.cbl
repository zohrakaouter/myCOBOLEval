@@ -2,51 +2,87 @@
        PROGRAM-ID. DO-ALGEBRA.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
-       01 I PIC 9(1) VALUE 1.
-       01 OPERAND1 PIC S9(10).
-       01 OPERAND2 PIC S9(10).
-       01 OPERATOR PIC X(3).
-       01 TEMP-RESULT PIC S9(10).
+
+
+       01 WS-I                    PIC 9(2).
+       01 WS-K                    PIC 9(2).
+
+       01 WS-OPERAND-STACK.
+           05 WS-OPD-VALUE        OCCURS 100 TIMES
+                                  INDEXED BY OI PIC S9(10).
+       01 WS-OPD-TOP              PIC 9(3) VALUE 0.
+
+       01 WS-OPERATOR-STACK.
+           05 WS-OP-VALUE         OCCURS 100 TIMES
+                                  INDEXED BY PI PIC X(3).
+       01 WS-OP-TOP               PIC 9(3) VALUE 0.
+
+       01 WS-COUNT                PIC 9(2) VALUE 0.
+       01 WS-LEFT-OPD             PIC S9(10).
+       01 WS-RIGHT-OPD            PIC S9(10).
+       01 WS-APPLIED-RESULT       PIC S9(10).
+       01 WS-TOP-OPERATOR         PIC X(3).
+       01 WS-THIS-PREC            PIC 9.
+       01 WS-TOP-PREC             PIC 9.
 
        LINKAGE SECTION.
 
+      * L-COUNT is the number of operands in L-OPERAND(1) through
+      * L-OPERAND(L-COUNT); L-OPERATOR(1) through L-OPERATOR(L-COUNT-1)
+      * are the operators between consecutive operands (slot L-COUNT
+      * of L-OPERATOR is unused filler required by the shared OCCURS
+      * DEPENDING ON count). L-OPEN-COUNT(i)/L-CLOSE-COUNT(i) record
+      * how many '(' immediately precede, and how many ')' immediately
+      * follow, operand i, so the expression's parenthesisation can be
+      * carried alongside the flat operand/operator lists. Evaluation
+      * honours both explicit parentheses and standard operator
+      * precedence (** highest, then * and //, then + and -).
        01 LINKED-ITEMS.
-           05 L-OPERATOR OCCURS 3 TIMES INDEXED BY NI PIC X(3).
-           05 L-OPERAND OCCURS 3 TIMES INDEXED BY NJ PIC S9(10).
+           05 L-COUNT PIC 9(2).
+           05 L-OPERAND OCCURS 1 TO 20 TIMES
+                        DEPENDING ON L-COUNT
+                        INDEXED BY NJ PIC S9(10).
+           05 L-OPERATOR OCCURS 1 TO 20 TIMES
+                         DEPENDING ON L-COUNT
+                         INDEXED BY NI PIC X(3).
+           05 L-OPEN-COUNT OCCURS 1 TO 20 TIMES
+                           DEPENDING ON L-COUNT
+                           INDEXED BY NK PIC 9.
+           05 L-CLOSE-COUNT OCCURS 1 TO 20 TIMES
+                            DEPENDING ON L-COUNT
+                            INDEXED BY NL PIC 9.
            05 RESULT PIC S9(10).
 
-      * 
+      *
       * Given two lists operator, and operand. The first list has basic algebra operations, and
       * the second list is a list of integers. Use the two given lists to build the algebric
       * expression and return the evaluation of this expression.
-      * 
+      *
       * The basic algebra operations:
       * Addition ( + )
       * Subtraction ( - )
       * Multiplication ( * )
       * Floor division ( // )
       * Exponentiation ( ** )
-      * 
+      *
       * Example:
       * operator['+', '*', '-']
       * array = [2, 3, 4, 5]
       * result = 2 + 3 * 4 - 5
       * => result = 9
-      * 
+      *
       * Note:
       * The length of operator list is equal to the length of operand list minus one.
       * Operand is a list of of non-negative integers.
       * Operator list has at least one operator, and operand list has at least two operands.
-      * 
-      * 
+      *
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
@@ -54,34 +90,128 @@
        PROCEDURE DIVISION USING LINKED-ITEMS.
 
        MAIN-PROCEDURE.
-           MOVE L-OPERAND(1) TO TEMP-RESULT
+           MOVE L-COUNT TO WS-COUNT
+           MOVE 0 TO WS-OPD-TOP
+           MOVE 0 TO WS-OP-TOP
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > L-COUNT
+               PERFORM VARYING WS-K FROM 1 BY 1
+                       UNTIL WS-K > L-OPEN-COUNT(WS-I)
+                   PERFORM PUSH-OPEN-PAREN
+               END-PERFORM
 
-           PERFORM EVALUATE-EXPRESSION
-               VARYING I FROM 1 BY 1
-               UNTIL I > 3
+               SET NJ TO WS-I
+               PERFORM PUSH-OPERAND-FROM-L
 
-           MOVE TEMP-RESULT TO RESULT.
+               PERFORM VARYING WS-K FROM 1 BY 1
+                       UNTIL WS-K > L-CLOSE-COUNT(WS-I)
+                   PERFORM COLLAPSE-TO-OPEN-PAREN
+               END-PERFORM
 
+               IF WS-I < L-COUNT
+                   SET NI TO WS-I
+                   MOVE L-OPERATOR(NI) TO WS-TOP-OPERATOR
+                   PERFORM OPERATOR-PRECEDENCE
+                   MOVE WS-THIS-PREC TO WS-K
+                   PERFORM COLLAPSE-HIGHER-PRECEDENCE
+                   PERFORM PUSH-CURRENT-OPERATOR
+               END-IF
+           END-PERFORM
+
+           PERFORM UNTIL WS-OP-TOP = 0
+               PERFORM APPLY-TOP-OPERATOR
+           END-PERFORM
+
+           MOVE WS-OPD-VALUE(WS-OPD-TOP) TO RESULT
            GOBACK.
-           
-       EVALUATE-EXPRESSION.
-           SET NI TO I
-           SET NJ TO I + 1
 
-           EVALUATE L-OPERATOR(NI)
+       PUSH-OPEN-PAREN.
+           ADD 1 TO WS-OP-TOP
+           MOVE "(" TO WS-OP-VALUE(WS-OP-TOP).
+
+       PUSH-OPERAND-FROM-L.
+           ADD 1 TO WS-OPD-TOP
+           MOVE L-OPERAND(NJ) TO WS-OPD-VALUE(WS-OPD-TOP).
+
+       COLLAPSE-TO-OPEN-PAREN.
+           PERFORM UNTIL WS-OP-VALUE(WS-OP-TOP) = "("
+               PERFORM APPLY-TOP-OPERATOR
+           END-PERFORM
+           SUBTRACT 1 FROM WS-OP-TOP.
+
+      * L-OPERATOR(WS-I) is the operator due to be pushed next; pop
+      * and apply operators already on the stack whose precedence is
+      * greater than or equal to it (left-to-right, so equal
+      * precedence also collapses first), stopping at an open paren.
+       COLLAPSE-HIGHER-PRECEDENCE.
+           PERFORM UNTIL WS-OP-TOP = 0
+                   OR WS-OP-VALUE(WS-OP-TOP) = "("
+               MOVE WS-OP-VALUE(WS-OP-TOP) TO WS-TOP-OPERATOR
+               PERFORM TOP-OPERATOR-PRECEDENCE
+               IF WS-TOP-PREC < WS-K
+                   EXIT PERFORM
+               END-IF
+               PERFORM APPLY-TOP-OPERATOR
+           END-PERFORM.
+
+       PUSH-CURRENT-OPERATOR.
+           ADD 1 TO WS-OP-TOP
+           MOVE L-OPERATOR(NI) TO WS-OP-VALUE(WS-OP-TOP).
+
+       APPLY-TOP-OPERATOR.
+           MOVE WS-OPD-VALUE(WS-OPD-TOP) TO WS-RIGHT-OPD
+           SUBTRACT 1 FROM WS-OPD-TOP
+           MOVE WS-OPD-VALUE(WS-OPD-TOP) TO WS-LEFT-OPD
+           SUBTRACT 1 FROM WS-OPD-TOP
+           MOVE WS-OP-VALUE(WS-OP-TOP) TO WS-TOP-OPERATOR
+           SUBTRACT 1 FROM WS-OP-TOP
+
+           EVALUATE WS-TOP-OPERATOR
                WHEN "+"
-                   ADD L-OPERAND(NJ) TO TEMP-RESULT
+                   COMPUTE WS-APPLIED-RESULT =
+                       WS-LEFT-OPD + WS-RIGHT-OPD
                WHEN "-"
-                   SUBTRACT L-OPERAND(NJ) FROM TEMP-RESULT
+                   COMPUTE WS-APPLIED-RESULT =
+                       WS-LEFT-OPD - WS-RIGHT-OPD
                WHEN "*"
-                   MULTIPLY L-OPERAND(NJ) BY TEMP-RESULT
+                   COMPUTE WS-APPLIED-RESULT =
+                       WS-LEFT-OPD * WS-RIGHT-OPD
                WHEN "//"
-                   DIVIDE TEMP-RESULT BY L-OPERAND(NJ) GIVING TEMP-RESULT
+                   DIVIDE WS-LEFT-OPD BY WS-RIGHT-OPD
+                       GIVING WS-APPLIED-RESULT
                WHEN "**"
-                   COMPUTE TEMP-RESULT = TEMP-RESULT ** L-OPERAND(NJ)
+                   COMPUTE WS-APPLIED-RESULT =
+                       WS-LEFT-OPD ** WS-RIGHT-OPD
                WHEN OTHER
                    DISPLAY "UNKNOWN OPERATOR"
-                   MOVE ZERO TO TEMP-RESULT
+                   MOVE 0 TO WS-APPLIED-RESULT
+           END-EVALUATE
+
+           ADD 1 TO WS-OPD-TOP
+           MOVE WS-APPLIED-RESULT TO WS-OPD-VALUE(WS-OPD-TOP).
+
+       OPERATOR-PRECEDENCE.
+           EVALUATE WS-TOP-OPERATOR
+               WHEN "**"
+                   MOVE 3 TO WS-THIS-PREC
+               WHEN "*"
+                   MOVE 2 TO WS-THIS-PREC
+               WHEN "//"
+                   MOVE 2 TO WS-THIS-PREC
+               WHEN OTHER
+                   MOVE 1 TO WS-THIS-PREC
+           END-EVALUATE.
+
+       TOP-OPERATOR-PRECEDENCE.
+           EVALUATE WS-TOP-OPERATOR
+               WHEN "**"
+                   MOVE 3 TO WS-TOP-PREC
+               WHEN "*"
+                   MOVE 2 TO WS-TOP-PREC
+               WHEN "//"
+                   MOVE 2 TO WS-TOP-PREC
+               WHEN OTHER
+                   MOVE 1 TO WS-TOP-PREC
            END-EVALUATE.
 
        END PROGRAM DO-ALGEBRA.
