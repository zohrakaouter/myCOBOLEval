@@ -2,14 +2,14 @@
        PROGRAM-ID. GET-MAX-TRIPLES.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
+
+
        01  A-ARRAY.
            05 A-ELEM OCCURS 1000 TIMES PIC S9(10).
 
@@ -17,8 +17,10 @@
        01  J          PIC S9(10) VALUE 0.
        01  K          PIC S9(10) VALUE 0.
        01  N          PIC S9(10).
-       01  COUNT      PIC S9(10) VALUE 0.
-       01  SUM        PIC S9(10).
+       01  WS-J-START PIC S9(10).
+       01  WS-K-START PIC S9(10).
+       01  WS-COUNT   PIC S9(10) VALUE 0.
+       01  WS-SUM     PIC S9(10).
 
        LINKAGE SECTION.
 
@@ -26,27 +28,28 @@
            05 L-N PIC S9(10).
            05 RESULT PIC S9(10).
 
-      * 
+      *
       * You are given a positive integer n. You have to create an integer array a of length n.
       * For each i (1 ≤ i ≤ n), the value of a[i] = i * i - i + 1.
       * Return the number of triples (a[i], a[j], a[k]) of a where i < j < k,
       * and a[i] + a[j] + a[k] is a multiple of 3.
-      * 
+      *
       * Example :
       * Input: n = 5
       * Output: 1
       * Explanation:
       * a = [1, 3, 7, 13, 21]
       * The only valid triple is (1, 7, 13).
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
 
-       INITIALIZE-PROCESS.
+       MAIN-PARA.
 
+           MOVE 0 TO WS-COUNT.
            MOVE L-N TO N.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
@@ -54,16 +57,20 @@
            END-PERFORM.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > N - 2
-               PERFORM VARYING J FROM I + 1 BY 1 UNTIL J > N - 1
-                   PERFORM VARYING K FROM J + 1 BY 1 UNTIL K > N
-                       COMPUTE SUM = A-ELEM(I) + A-ELEM(J) + A-ELEM(K)
-                       IF SUM MOD 3 = 0
-                           ADD 1 TO COUNT
+               COMPUTE WS-J-START = I + 1
+               PERFORM VARYING J FROM WS-J-START BY 1 UNTIL J > N - 1
+                   COMPUTE WS-K-START = J + 1
+                   PERFORM VARYING K FROM WS-K-START BY 1 UNTIL K > N
+                       COMPUTE WS-SUM =
+                           A-ELEM(I) + A-ELEM(J) + A-ELEM(K)
+                       IF FUNCTION MOD(WS-SUM, 3) = 0
+                           ADD 1 TO WS-COUNT
                        END-IF
                    END-PERFORM
                END-PERFORM
            END-PERFORM
 
-           MOVE COUNT TO RESULT.
+           MOVE WS-COUNT TO RESULT
+           GOBACK.
 
-       STOP RUN.
+       END PROGRAM GET-MAX-TRIPLES.
