@@ -0,0 +1,171 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURRENCY-EDIT.
+
+      * Shared locale-aware numeric-result formatter. Any numeric-
+      * result subprogram (TRUNCATE-NUMBER, MEDIAN,
+      * NUMBER-BASE-CONVERTER, TRIANGLE-CLASSIFY and similar) that
+      * wants its RESULT pre-edited with a currency sign, thousands
+      * separators and a locale-correct decimal separator CALLs this
+      * once with the raw value and a locale code, instead of every
+      * report program re-implementing its own MOVE-to-edited-field
+      * formatting logic with visibly inconsistent results between
+      * reports. L-LOCALE of SPACES/LOW-VALUES is not a valid call --
+      * callers only reach this program when their own locale option
+      * is actually set, the same opt-in convention AUDIT-LOG-WRITE
+      * uses for L-AUDIT-FLAG.
+      *
+      * >>> currency_edit(1234.5, "USD")
+      * '$1,234.50'
+      * >>> currency_edit(1234.5, "EUR")
+      * 'EUR 1.234,50'
+      * >>> currency_edit(-6, "USD")
+      * '-$6.00'
+      *
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-IS-NEGATIVE             PIC X VALUE "N".
+           88 VALUE-IS-NEGATIVE             VALUE "Y".
+
+       01  WS-ABS-VALUE                COMP-2.
+       01  WS-CENTS                    PIC S9(16).
+       01  WS-WHOLE                    PIC S9(16).
+       01  WS-CENT-PART                PIC 9(2).
+       01  WS-CENT-EDIT                PIC 99.
+
+       01  WS-WHOLE-EDIT               PIC Z(15)9.
+       01  WS-WHOLE-DIGITS             PIC X(16) VALUE SPACES.
+       01  WS-DIGITS-LEN               PIC S9(4).
+       01  WS-SRC-POS                  PIC S9(4).
+
+       01  WS-GROUPED-BUFFER           PIC X(25) VALUE SPACES.
+       01  WS-GROUP-POS                PIC S9(4).
+       01  WS-DIGITS-SINCE-SEP         PIC S9(4).
+
+       01  WS-SEPARATOR-CHAR           PIC X.
+       01  WS-DECIMAL-CHAR             PIC X.
+       01  WS-SIGN-STRING              PIC X(5) VALUE SPACES.
+       01  WS-MINUS-STRING             PIC X VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       01 LINKED-ITEMS.
+           05 L-VALUE COMP-2.
+           05 L-LOCALE PIC X(10).
+               88 LOCALE-USD VALUE "USD".
+               88 LOCALE-EUR VALUE "EUR".
+           05 RESULT PIC X(30).
+
+       PROCEDURE DIVISION USING LINKED-ITEMS.
+
+       MAIN-PARA.
+           MOVE SPACES TO RESULT
+           PERFORM SPLIT-SIGN-AND-VALUE
+           PERFORM SELECT-LOCALE-SYMBOLS
+           PERFORM SPLIT-WHOLE-AND-CENTS
+           PERFORM GROUP-WHOLE-DIGITS
+           PERFORM BUILD-RESULT
+           GOBACK.
+
+      * Separates the sign from the magnitude so grouping and rounding
+      * below only ever work with a positive value.
+       SPLIT-SIGN-AND-VALUE.
+           MOVE "N" TO WS-IS-NEGATIVE
+           MOVE SPACES TO WS-MINUS-STRING
+           IF L-VALUE < 0
+               SET VALUE-IS-NEGATIVE TO TRUE
+               MOVE "-" TO WS-MINUS-STRING
+               COMPUTE WS-ABS-VALUE = 0 - L-VALUE
+           ELSE
+               MOVE L-VALUE TO WS-ABS-VALUE
+           END-IF.
+
+      * EUR groups thousands with a period and marks the decimal with
+      * a comma, the reverse of USD's convention; any other locale
+      * code falls back to USD's symbols since L-LOCALE was already
+      * validated by the calling subprogram before it placed this
+      * call.
+       SELECT-LOCALE-SYMBOLS.
+           IF LOCALE-EUR
+               MOVE "." TO WS-SEPARATOR-CHAR
+               MOVE "," TO WS-DECIMAL-CHAR
+               MOVE "EUR " TO WS-SIGN-STRING
+           ELSE
+               MOVE "," TO WS-SEPARATOR-CHAR
+               MOVE "." TO WS-DECIMAL-CHAR
+               MOVE "$" TO WS-SIGN-STRING
+           END-IF.
+
+      * Rounds to whole cents and splits into a whole-number part and
+      * a two-digit cent part, the same round-half-up-via-INTEGER
+      * idiom TRIANGLE-CLASSIFY uses for its area.
+       SPLIT-WHOLE-AND-CENTS.
+           COMPUTE WS-CENTS =
+               FUNCTION INTEGER(WS-ABS-VALUE * 100 + 0.5)
+           DIVIDE WS-CENTS BY 100 GIVING WS-WHOLE
+               REMAINDER WS-CENT-PART
+           MOVE WS-CENT-PART TO WS-CENT-EDIT.
+
+      * Inserts WS-SEPARATOR-CHAR every three digits, building the
+      * grouped whole-number part from the right into a buffer the
+      * same right-to-left, position-pointer way
+      * NUMBER-BASE-CONVERTER's CONVERT-TO-BASE builds its digit
+      * string.
+       GROUP-WHOLE-DIGITS.
+           MOVE WS-WHOLE TO WS-WHOLE-EDIT
+           MOVE SPACES TO WS-WHOLE-DIGITS
+           MOVE FUNCTION TRIM(WS-WHOLE-EDIT) TO WS-WHOLE-DIGITS
+           COMPUTE WS-DIGITS-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-WHOLE-EDIT))
+           MOVE SPACES TO WS-GROUPED-BUFFER
+           MOVE FUNCTION LENGTH(WS-GROUPED-BUFFER) TO WS-GROUP-POS
+           MOVE 0 TO WS-DIGITS-SINCE-SEP
+           PERFORM VARYING WS-SRC-POS FROM WS-DIGITS-LEN BY -1
+                   UNTIL WS-SRC-POS < 1
+               IF WS-DIGITS-SINCE-SEP = 3
+                   MOVE WS-SEPARATOR-CHAR TO
+                       WS-GROUPED-BUFFER (WS-GROUP-POS:1)
+                   SUBTRACT 1 FROM WS-GROUP-POS
+                   MOVE 0 TO WS-DIGITS-SINCE-SEP
+               END-IF
+               MOVE WS-WHOLE-DIGITS (WS-SRC-POS:1)
+                   TO WS-GROUPED-BUFFER (WS-GROUP-POS:1)
+               SUBTRACT 1 FROM WS-GROUP-POS
+               ADD 1 TO WS-DIGITS-SINCE-SEP
+           END-PERFORM.
+
+      * Concatenates minus sign, currency sign, grouped whole part,
+      * locale decimal separator and two-digit cent part into RESULT.
+      * EUR's sign string carries its own trailing space ("EUR ")
+      * that FUNCTION TRIM would strip, so EUR is built with an
+      * explicit literal space instead of trimming WS-SIGN-STRING.
+       BUILD-RESULT.
+           IF LOCALE-EUR
+               STRING FUNCTION TRIM(WS-MINUS-STRING) DELIMITED BY SIZE
+                      "EUR "                         DELIMITED BY SIZE
+                      FUNCTION TRIM
+                          (WS-GROUPED-BUFFER (WS-GROUP-POS + 1:))
+                                                       DELIMITED BY SIZE
+                      WS-DECIMAL-CHAR                 DELIMITED BY SIZE
+                      WS-CENT-EDIT                     DELIMITED BY SIZE
+                   INTO RESULT
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(WS-MINUS-STRING) DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SIGN-STRING)   DELIMITED BY SIZE
+                      FUNCTION TRIM
+                          (WS-GROUPED-BUFFER (WS-GROUP-POS + 1:))
+                                                       DELIMITED BY SIZE
+                      WS-DECIMAL-CHAR                 DELIMITED BY SIZE
+                      WS-CENT-EDIT                     DELIMITED BY SIZE
+                   INTO RESULT
+               END-STRING
+           END-IF.
+
+       END PROGRAM CURRENCY-EDIT.
