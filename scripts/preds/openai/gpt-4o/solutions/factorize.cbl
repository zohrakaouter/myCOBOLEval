@@ -14,11 +14,14 @@
            05 WS-N PIC S9(10) COMP-5.
            05 WS-I PIC S9(10) COMP-5 VALUE 2.
            05 WS-INDEX PIC 9(3) VALUE 1.
+           05 WS-REM PIC S9(10) COMP-5.
+           05 WS-QUOT PIC S9(10) COMP-5.
 
        LINKAGE SECTION.
 
        01 LINKED-ITEMS.
            05 L-N PIC S9(10).
+           05 RESULT-COUNT PIC S9(4).
            05 RESULT OCCURS 100 TIMES INDEXED BY NI PIC S9(10).
 
       * Return list of prime factors of given integer in the order from smallest to largest.
@@ -39,11 +42,15 @@
 
        MAIN-LOGIC SECTION.
            MOVE L-N TO WS-N
+           MOVE 0 TO RESULT-COUNT
            PERFORM FACTORIZATION UNTIL WS-N = 1
+           MOVE WS-INDEX TO RESULT-COUNT
+           SUBTRACT 1 FROM RESULT-COUNT
            EXIT PROGRAM.
 
        FACTORIZATION SECTION.
-           IF WS-N MOD WS-I = 0
+           DIVIDE WS-N BY WS-I GIVING WS-QUOT REMAINDER WS-REM
+           IF WS-REM = 0
                MOVE WS-I TO RESULT(WS-INDEX)
                ADD 1 TO WS-INDEX
                DIVIDE WS-I INTO WS-N
