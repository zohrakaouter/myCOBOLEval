@@ -2,29 +2,41 @@
        PROGRAM-ID. FILTER-BY-PREFIX.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
-       01 WS-INDEX PIC 9(2) VALUE 1.
+
+
+       01 WS-PREFIX-LEN PIC 9(3).
+
+       COPY LISTCAP.
 
        LINKAGE SECTION.
 
+      * L-COUNT is the number of entries the caller actually loaded
+      * into L-STRINGS; the OCCURS DEPENDING ON clause lets one
+      * compiled capacity serve a four-element sample and a full
+      * remarks-field text-search batch alike.
        01 LINKED-ITEMS.
-           05 L-STRINGS OCCURS 4 TIMES INDEXED BY NI PIC X(4).
+           05 L-COUNT PIC S9(8).
+           05 L-STRINGS OCCURS 1 TO WS-LIST-CAPACITY TIMES
+                         DEPENDING ON L-COUNT
+                         INDEXED BY NI PIC X(100).
            05 L-PREFIX PIC X(100).
-           05 RESULT OCCURS 100 TIMES INDEXED BY NJ PIC X(100).
+           05 RESULT-COUNT PIC S9(8).
+           05 RESULT OCCURS 1 TO WS-LIST-CAPACITY TIMES
+                      DEPENDING ON L-COUNT
+                      INDEXED BY NJ PIC X(100).
 
       * Filter an input list of strings only for ones that start with a given prefix.
       * >>> filter_by_prefix(['abc', 'bcd', 'cde', 'array'], 'ab')
       * ['abc']
       * >>> filter_by_prefix(['abc', 'bcd', 'cde', 'array'], 'a')
       * ['abc', 'array']
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
@@ -32,19 +44,18 @@
        PROCEDURE DIVISION USING LINKED-ITEMS.
 
        BEGIN-PROGRAM.
-           MOVE 1 TO NI.
-           MOVE 1 TO NJ.
-           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > 4
-               IF L-STRINGS(NI:2) = L-PREFIX(1:2)
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-PREFIX))
+               TO WS-PREFIX-LEN
+           MOVE 0 TO RESULT-COUNT
+           SET NJ TO 1
+           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > L-COUNT
+               IF L-STRINGS(NI)(1:WS-PREFIX-LEN) =
+                       L-PREFIX(1:WS-PREFIX-LEN)
                    MOVE L-STRINGS(NI) TO RESULT(NJ)
                    ADD 1 TO NJ
+                   ADD 1 TO RESULT-COUNT
                END-IF
            END-PERFORM
-           DISPLAY "Filtered results with prefix " L-PREFIX ":"
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > NJ - 1
-               DISPLAY RESULT(WS-INDEX)
-           END-PERFORM
-           .
-           
-       GOBACK.
+
+           GOBACK.
        END PROGRAM FILTER-BY-PREFIX.
