@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DESCRIPTIVE-STATS.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-I               PIC S9(8).
+       01 WS-SUM             PIC S9(15) VALUE 0.
+       01 WS-SUM-SQ-DIFF     PIC S9(15)V9(5) COMP-3 VALUE 0.
+       01 WS-DIFF            PIC S9(15)V9(5) COMP-3 VALUE 0.
+
+       COPY LISTCAP.
+
+       LINKAGE SECTION.
+
+      * L-COUNT is the number of entries the caller actually loaded
+      * into L-VALUES; the OCCURS DEPENDING ON clause allows an
+      * arbitrary-length numeric extract (daily transaction counts,
+      * cycle times, and the like).
+       01 LINKED-ITEMS.
+           05 L-COUNT PIC S9(8).
+           05 L-VALUES OCCURS 1 TO WS-LIST-CAPACITY TIMES
+                        DEPENDING ON L-COUNT
+                        INDEXED BY NI PIC S9(10).
+           05 MEAN PIC S9(10)V9(5) COMP-3.
+           05 VARIANCE PIC S9(10)V9(5) COMP-3.
+           05 STD-DEV PIC S9(10)V9(5) COMP-3.
+
+      * Descriptive-statistics module. Given an arbitrary-length
+      * numeric extract, returns the mean, the (population) variance,
+      * and the standard deviation -- the figures the monthly
+      * quality-control control-chart report needs, built on the
+      * sum-of-squares and rounded-average groundwork laid by
+      * SUM-SQUARES and ROUNDED-AVG.
+      * >>> descriptive_stats([1, 2, 3, 4])
+      * mean=2.5 variance=1.25 std-dev=1.11803
+
+      * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
+      * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
+
+       PROCEDURE DIVISION USING LINKED-ITEMS.
+
+       BEGIN.
+           MOVE 0 TO WS-SUM
+           MOVE 0 TO WS-SUM-SQ-DIFF
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > L-COUNT
+               ADD L-VALUES(WS-I) TO WS-SUM
+           END-PERFORM
+
+           COMPUTE MEAN ROUNDED = WS-SUM / L-COUNT
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > L-COUNT
+               COMPUTE WS-DIFF = L-VALUES(WS-I) - MEAN
+               COMPUTE WS-SUM-SQ-DIFF =
+                   WS-SUM-SQ-DIFF + (WS-DIFF * WS-DIFF)
+           END-PERFORM
+
+           COMPUTE VARIANCE ROUNDED = WS-SUM-SQ-DIFF / L-COUNT
+           COMPUTE STD-DEV ROUNDED = FUNCTION SQRT(VARIANCE)
+
+           GOBACK.
+
+       END PROGRAM DESCRIPTIVE-STATS.
