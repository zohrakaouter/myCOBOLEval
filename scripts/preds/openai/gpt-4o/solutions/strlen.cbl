@@ -31,7 +31,7 @@
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
            MOVE FUNCTION TRIM(L-STRING) TO WS-TRIMMED-STRING
-           COMPUTE WS-LENGTH = FUNCTION LENGTH(WS-TRIMMED-STRING)
+           COMPUTE WS-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(L-STRING))
            MOVE WS-LENGTH TO RESULT
            GOBACK.
        END PROGRAM STRLEN.
