@@ -2,25 +2,37 @@
        PROGRAM-ID. MONOTONIC.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
+
+
        01 PREVIOUS-NUMBER PIC S9(10).
        01 CURRENT-NUMBER PIC S9(10).
        01 INCREASING PIC X VALUE 'T'.
        01 DECREASING PIC X VALUE 'T'.
-       01 I PIC 9 VALUE 1.
+       01 I PIC S9(8).
+
+       COPY LISTCAP.
 
        LINKAGE SECTION.
 
-       01 LINKED-ITEMS.
-           05 L-L OCCURS 4 TIMES INDEXED BY NI PIC S9(10).
-           05 RESULT PIC 9.
+      * L-COUNT/L-L shares the shop's common LISTITEM numeric-list
+      * layout (see copybooks/LISTITEM.cpy). It is its own top-level
+      * LINKAGE parameter -- GnuCOBOL only addresses an
+      * OCCURS ... DEPENDING ON table correctly when it is the last
+      * item in its record -- so L-GROUP and RESULT are passed as two
+      * separate USING parameters rather than folded together.
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==L-GROUP==
+           ==:COUNT:==   BY ==L-COUNT==
+           ==:TABLE:==   BY ==L-L==
+           ==:INDEX:==   BY ==NI==.
+
+       01 RESULT PIC 9.
 
       * Return True is list elements are monotonically increasing or decreasing.
       * >>> monotonic([1, 2, 4, 20])
@@ -29,22 +41,25 @@
       * False
       * >>> monotonic([4, 1, 0, -10])
       * True
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
-       PROCEDURE DIVISION USING LINKED-ITEMS.
-           SET NI TO 1
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= 4
+       PROCEDURE DIVISION USING L-GROUP RESULT.
+           MOVE 'T' TO INCREASING
+           MOVE 'T' TO DECREASING
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > L-COUNT
                 IF I = 1 THEN
                     MOVE L-L(I) TO PREVIOUS-NUMBER
                 ELSE
                     MOVE L-L(I) TO CURRENT-NUMBER
                     IF PREVIOUS-NUMBER < CURRENT-NUMBER THEN
                         MOVE 'F' TO DECREASING
-                    ELSE IF PREVIOUS-NUMBER > CURRENT-NUMBER THEN
-                        MOVE 'F' TO INCREASING
+                    ELSE
+                        IF PREVIOUS-NUMBER > CURRENT-NUMBER THEN
+                            MOVE 'F' TO INCREASING
+                        END-IF
                     END-IF
                     MOVE CURRENT-NUMBER TO PREVIOUS-NUMBER
                 END-IF
