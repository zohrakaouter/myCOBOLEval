@@ -39,11 +39,14 @@
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
        BEGIN.
+           MOVE 1 TO TEMP-RESULT
+           MOVE 0 TO COUNTER
            IF L-N = 0
                MOVE 1 TO RESULT
            ELSE
                PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > L-N
-                   COMPUTE TEMP-RESULT = (TEMP-RESULT * BASE) MOD L-P
+                   COMPUTE TEMP-RESULT =
+                       FUNCTION MOD (TEMP-RESULT * BASE, L-P)
                END-PERFORM
                MOVE TEMP-RESULT TO RESULT
            END-IF
