@@ -2,25 +2,46 @@
        PROGRAM-ID. CORRECT-BRACKETING.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
-       01 STACK-COUNTER PIC 9(3) VALUE 0.
+
+
+       01 STACK-COUNTER PIC S9(4) VALUE 0.
+       01 WS-INDEX PIC 9(3) VALUE 0.
+       01 WS-LEN PIC 9(3) VALUE 0.
+       01 WS-OPEN-CHAR PIC X VALUE "<".
+       01 WS-CLOSE-CHAR PIC X VALUE ">".
+
+       COPY AUDITLOG.
 
        LINKAGE SECTION.
 
+      * L-OPEN-CHAR/L-CLOSE-CHAR default to the original "<"/">" pair
+      * (spaces or low-values) for backward compatibility, but let a
+      * caller validate any single-character bracket pair -- e.g.
+      * "(" / ")" for a pricing-worksheet formula -- with the same
+      * balance-scan logic.
+      *
+      * L-AUDIT-FLAG is opt-in: set it to 'Y' to have this call
+      * recorded to the shared audit trail log via AUDIT-LOG-WRITE
+      * (see copybooks/AUDITLOG.cpy). A caller whose LINKED-ITEMS
+      * group predates this field, or that leaves it as
+      * spaces/low-values, gets no audit record and no other change
+      * in behavior.
        01 LINKED-ITEMS.
            05 L-BRACKETS PIC X(100).
            05 RESULT PIC 9.
+           05 L-OPEN-CHAR PIC X.
+           05 L-CLOSE-CHAR PIC X.
+           05 L-AUDIT-FLAG PIC X.
 
       * brackets is a string of "<" and ">".
       * return True if every opening bracket has a corresponding closing bracket.
-      * 
+      *
       * >>> correct_bracketing("<")
       * False
       * >>> correct_bracketing("<>")
@@ -29,32 +50,62 @@
       * True
       * >>> correct_bracketing("><<>")
       * False
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
-       
+
        PROCESS-BRACKETS.
-           PERFORM VARYING INDEX FROM 1 BY 1 UNTIL INDEX > FUNCTION LENGTH(L-BRACKETS)
-               EVALUATE L-BRACKETS(INDEX:1)
-                   WHEN "<"
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-BRACKETS)) TO WS-LEN
+           MOVE 0 TO RESULT
+           MOVE 0 TO STACK-COUNTER
+           MOVE "<" TO WS-OPEN-CHAR
+           MOVE ">" TO WS-CLOSE-CHAR
+           IF L-OPEN-CHAR NOT = SPACE AND L-OPEN-CHAR NOT = LOW-VALUE
+               MOVE L-OPEN-CHAR TO WS-OPEN-CHAR
+               MOVE L-CLOSE-CHAR TO WS-CLOSE-CHAR
+           END-IF
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-LEN
+               EVALUATE L-BRACKETS(WS-INDEX:1)
+                   WHEN WS-OPEN-CHAR
                        ADD 1 TO STACK-COUNTER
-                   WHEN ">"
+                   WHEN WS-CLOSE-CHAR
                        SUBTRACT 1 FROM STACK-COUNTER
-                       IF STACK-COUNTER < 0 THEN
+                       IF STACK-COUNTER < 0
                            MOVE 0 TO RESULT
-                           EXIT PERFORM
+                           PERFORM WRITE-AUDIT-RECORD-IF-FLAGGED
+                           GOBACK
                        END-IF
                END-EVALUATE
            END-PERFORM
-           
+
            IF STACK-COUNTER = 0
                MOVE 1 TO RESULT
            ELSE
                MOVE 0 TO RESULT
+           END-IF
+
+           PERFORM WRITE-AUDIT-RECORD-IF-FLAGGED
+
+           GOBACK.
+
+      * Opt-in: records this call to the shared audit trail log via
+      * AUDIT-LOG-WRITE (see copybooks/AUDITLOG.cpy) only when the
+      * caller set L-AUDIT-FLAG to 'Y'.
+       WRITE-AUDIT-RECORD-IF-FLAGGED.
+           IF L-AUDIT-FLAG = "Y"
+               MOVE "CORRECT-BRACKETING" TO WS-AL-SOURCE
+               MOVE L-BRACKETS TO WS-AL-INPUT
+               IF RESULT = 1
+                   MOVE "VALID" TO WS-AL-OUTCOME
+               ELSE
+                   MOVE "INVALID" TO WS-AL-OUTCOME
+               END-IF
+               CALL "AUDIT-LOG-WRITE" USING WS-AUDIT-CALL-ITEMS
+               END-CALL
            END-IF.
 
        END PROGRAM CORRECT-BRACKETING.
-       GOBACK.
