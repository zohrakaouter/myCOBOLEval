@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DECODE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+
+       01 WS-MESSAGE-LENGTH         PIC 9(3).
+       01 WS-CURRENT-CHAR           PIC X.
+       01 WS-INDEX                  PIC 9(3) VALUE 1.
+       01 WS-DECODED-CHAR           PIC X.
+       01 WS-SHIFTED-CHAR           PIC X.
+       01 WS-SHIFTED-ORD            PIC 9(3).
+
+       LINKAGE SECTION.
+
+       01 LINKED-ITEMS.
+           05 L-MESSAGE PIC X(100).
+           05 RESULT PIC X(100).
+
+      *
+      * Companion to ENCODE: reverses the encode transformation by
+      * swapping case of all letters, and shifting the letters c, g,
+      * k, q and w back 2 places in the english alphabet (the letters
+      * ENCODE produces when it shifts a, e, i, o and u forward 2
+      * places), recovering the original vowel.
+      * Assume only letters.
+      *
+      * Note: because ENCODE's forward shift can land on a letter
+      * (c, g, k, q or w) that could also have started life as an
+      * ordinary consonant, decoding an arbitrary string is not
+      * guaranteed to invert ENCODE for every possible input -- it is
+      * an exact inverse for any message that was itself produced by
+      * ENCODE.
+      *
+      * Examples:
+      * >>> decode(encode('test')) == 'test'
+      * >>> decode(encode('This is a message')) == 'This is a message'
+      *
+
+       PROCEDURE DIVISION USING LINKED-ITEMS.
+
+       MAIN-PROCEDURE.
+           MOVE FUNCTION LENGTH(L-MESSAGE) TO WS-MESSAGE-LENGTH
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-MESSAGE-LENGTH
+               MOVE L-MESSAGE(WS-INDEX:1) TO WS-CURRENT-CHAR
+               PERFORM DECODE-CHARACTER
+               MOVE WS-DECODED-CHAR TO RESULT(WS-INDEX:1)
+           END-PERFORM
+
+           GOBACK.
+
+       DECODE-CHARACTER.
+           IF WS-CURRENT-CHAR IS ALPHABETIC
+               IF WS-CURRENT-CHAR = 'c' OR WS-CURRENT-CHAR = 'g' OR
+                  WS-CURRENT-CHAR = 'k' OR WS-CURRENT-CHAR = 'q' OR
+                  WS-CURRENT-CHAR = 'w' OR
+                  WS-CURRENT-CHAR = 'C' OR WS-CURRENT-CHAR = 'G' OR
+                  WS-CURRENT-CHAR = 'K' OR WS-CURRENT-CHAR = 'Q' OR
+                  WS-CURRENT-CHAR = 'W'
+                   COMPUTE WS-SHIFTED-ORD =
+                       FUNCTION ORD(WS-CURRENT-CHAR) - 2
+                   MOVE FUNCTION CHAR(WS-SHIFTED-ORD)
+                       TO WS-SHIFTED-CHAR
+                   IF WS-SHIFTED-CHAR IS ALPHABETIC-LOWER
+                       MOVE FUNCTION UPPER-CASE(WS-SHIFTED-CHAR)
+                           TO WS-DECODED-CHAR
+                   ELSE
+                       MOVE FUNCTION LOWER-CASE(WS-SHIFTED-CHAR)
+                           TO WS-DECODED-CHAR
+                   END-IF
+               ELSE
+                   IF WS-CURRENT-CHAR IS ALPHABETIC-LOWER
+                       MOVE FUNCTION UPPER-CASE(WS-CURRENT-CHAR)
+                           TO WS-DECODED-CHAR
+                   ELSE
+                       MOVE FUNCTION LOWER-CASE(WS-CURRENT-CHAR)
+                           TO WS-DECODED-CHAR
+                   END-IF
+               END-IF
+           ELSE
+               MOVE WS-CURRENT-CHAR TO WS-DECODED-CHAR
+           END-IF.
+
+       END PROGRAM DECODE.
