@@ -49,20 +49,22 @@
            ELSE
                PERFORM INITIALIZE-ARRAY
                PERFORM CALCULATE-FIBFIB
-               MOVE FIBFIB-VALUE(IDX) TO RESULT
            END-IF.
 
+           GOBACK.
+
        INITIALIZE-ARRAY.
-           MOVE 0 TO FIBFIB-ELEMENT(1)
-           MOVE 0 TO FIBFIB-ELEMENT(2)
-           MOVE 1 TO FIBFIB-ELEMENT(3).
+           MOVE 0 TO FIBFIB-VALUE(1)
+           MOVE 0 TO FIBFIB-VALUE(2)
+           MOVE 1 TO FIBFIB-VALUE(3).
 
        CALCULATE-FIBFIB.
-           PERFORM VARYING IDX FROM 4 BY 1 UNTIL IDX > L-N
-               COMPUTE FIBFIB-VALUE(IDX) = 
+           PERFORM VARYING IDX FROM 4 BY 1 UNTIL IDX > L-N + 1
+               COMPUTE FIBFIB-VALUE(IDX) =
                    FIBFIB-VALUE(IDX - 1) +
                    FIBFIB-VALUE(IDX - 2) +
                    FIBFIB-VALUE(IDX - 3)
-           END-PERFORM.
+           END-PERFORM
+           MOVE FIBFIB-VALUE(L-N + 1) TO RESULT.
 
        GOBACK.
