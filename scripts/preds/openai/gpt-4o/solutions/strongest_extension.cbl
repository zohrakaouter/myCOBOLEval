@@ -2,26 +2,37 @@
        PROGRAM-ID. STRONGEST-EXTENSION.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
+
+
        01 TEMP-STRENGTH PIC S9(4) COMP.
        01 MAX-STRENGTH PIC S9(4) COMP VALUE -9999.
        01 STRONGEST-INDEX PIC 9(4) COMP VALUE 1.
        01 CAPCOUNT PIC 9(4) COMP.
        01 SMCOUNT PIC 9(4) COMP.
        01 TEMP-CHAR PIC X.
+       01 NI2 PIC 9(4) COMP.
+       01 WS-EXTENSION-LEN PIC 9(4) COMP.
+
+       COPY LISTCAP.
 
        LINKAGE SECTION.
 
+      * L-COUNT is the number of entries the caller actually loaded
+      * into L-EXTENSIONS; the OCCURS DEPENDING ON clause replaces
+      * the original fixed four-element list so this scales to a
+      * real candidate list.
        01 LINKED-ITEMS.
            05 L-CLASS-NAME PIC X(100).
-           05 L-EXTENSIONS OCCURS 4 TIMES INDEXED BY NI PIC X(4).
+           05 L-COUNT PIC S9(8).
+           05 L-EXTENSIONS OCCURS 1 TO WS-LIST-CAPACITY TIMES
+                            DEPENDING ON L-COUNT
+                            INDEXED BY NI PIC X(100).
            05 RESULT PIC X(100).
 
       * You will be given the name of a class (a string) and a list of extensions.
@@ -39,17 +50,23 @@
       * (its strength is -1).
       * Example:
       * for Strongest_Extension('my_class', ['AA', 'Be', 'CC', 'eB']) == 'my_class.AA'
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
-       
-           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > 4
+
+           MOVE -9999 TO MAX-STRENGTH
+           MOVE 1 TO STRONGEST-INDEX
+
+           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > L-COUNT
                MOVE ZERO TO CAPCOUNT
                MOVE ZERO TO SMCOUNT
-               PERFORM VARYING NI2 FROM 1 BY 1 UNTIL NI2 > LENGTH OF L-EXTENSIONS(NI)
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(L-EXTENSIONS(NI)))
+                   TO WS-EXTENSION-LEN
+               PERFORM VARYING NI2 FROM 1 BY 1
+                       UNTIL NI2 > WS-EXTENSION-LEN
                    MOVE L-EXTENSIONS(NI)(NI2:1) TO TEMP-CHAR
                    IF TEMP-CHAR >= "A" AND TEMP-CHAR <= "Z"
                        ADD 1 TO CAPCOUNT
