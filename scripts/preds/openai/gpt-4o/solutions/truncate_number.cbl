@@ -2,45 +2,161 @@
        PROGRAM-ID. TRUNCATE-NUMBER.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
+
+
        01 WS-INTEGER-PART COMP-2.
        01 WS-DECIMAL-PART COMP-2.
+       01 WS-NEGATED COMP-2.
+       01 WS-NEG-FLOOR COMP-2.
+       01 WS-EVEN-CHECK COMP-2.
+
+       01 WS-CURRENCY-ITEMS.
+           05 WS-CE-VALUE COMP-2.
+           05 WS-CE-LOCALE PIC X(10).
+           05 WS-CE-RESULT PIC X(30).
 
        LINKAGE SECTION.
 
+      * L-MODE selects what TRUNCATE-NUMBER returns; spaces/low-values
+      * defaults to FRACTION for backward compatibility with callers
+      * written before rounding modes were added.
+      *
+      * L-LOCALE is likewise opt-in, the same convention
+      * AUDIT-LOG-WRITE's L-AUDIT-FLAG uses: spaces/low-values (the
+      * value already occupying that trailing byte for any caller
+      * whose copy of LINKED-ITEMS predates this field) leaves
+      * RESULT-FORMATTED blank and costs nothing extra; USD or EUR
+      * calls the shared CURRENCY-EDIT utility to pre-edit RESULT
+      * with a currency sign, thousands separators and the locale's
+      * decimal separator, so report programs no longer each
+      * reimplement that formatting themselves.
        01 LINKED-ITEMS.
            05 L-NUMBER COMP-2.
+           05 L-MODE PIC X(10).
+               88 MODE-FRACTION      VALUE "FRACTION".
+               88 MODE-TRUNCATE      VALUE "TRUNCATE".
+               88 MODE-ROUND-NEAREST VALUE "NEAREST", "HALF-UP".
+               88 MODE-ROUND-UP      VALUE "UP".
+               88 MODE-CEILING       VALUE "CEILING".
+               88 MODE-FLOOR         VALUE "FLOOR".
+               88 MODE-HALF-EVEN     VALUE "HALF-EVEN".
            05 RESULT COMP-2.
+           05 L-LOCALE PIC X(10).
+               88 LOCALE-NOT-REQUESTED VALUE SPACES, LOW-VALUES.
+               88 LOCALE-USD           VALUE "USD".
+               88 LOCALE-EUR           VALUE "EUR".
+           05 RESULT-FORMATTED PIC X(30).
 
       * Given a positive floating point number, it can be decomposed into
       * and integer part (largest integer smaller than given number) and decimals
       * (leftover part always smaller than 1).
-      * 
+      *
       * Return the decimal part of the number.
       * >>> truncate_number(3.5)
       * 0.5
-      * 
+      *
+      * L-MODE also allows the caller to obtain a rounded whole number
+      * instead of the fractional remainder:
+      * FRACTION  - the leftover decimal part (the original behaviour)
+      * TRUNCATE  - the whole number with the decimal part discarded
+      * NEAREST,
+      * HALF-UP   - round half up: nearest whole number, ties round
+      *             toward positive infinity (3.5 -> 4, -3.5 -> -3)
+      * HALF-EVEN - round half to even ("banker's rounding"): nearest
+      *             whole number, ties round to the nearest even
+      *             whole number (2.5 -> 2, 3.5 -> 4, -2.5 -> -2)
+      * UP        - round the magnitude up, away from zero
+      * CEILING   - smallest integer not less than the number
+      * FLOOR     - largest integer not greater than the number
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
 
-           * Decompose the number into its integer part and decimal part
-           COMPUTE WS-INTEGER-PART = FUNCTION INTEGER-PART(L-NUMBER)
-           COMPUTE WS-DECIMAL-PART = L-NUMBER - WS-INTEGER-PART
+       MAIN-PARA.
+           MOVE SPACES TO RESULT-FORMATTED
+           IF L-MODE = SPACES OR L-MODE = LOW-VALUES
+               SET MODE-FRACTION TO TRUE
+           END-IF
+
+           EVALUATE TRUE
+               WHEN MODE-TRUNCATE
+                   COMPUTE RESULT = FUNCTION INTEGER-PART(L-NUMBER)
+               WHEN MODE-ROUND-NEAREST
+      * The ROUNDED phrase only rounds to a target field's fixed
+      * decimal places; COMP-2 is a floating type with no such
+      * PICTURE, so "COMPUTE RESULT ROUNDED = L-NUMBER" silently had
+      * no rounding effect at all. Round half up explicitly instead:
+      * FUNCTION INTEGER floors its argument, and floor(x + 0.5) is
+      * exactly round-half-up (ties toward positive infinity) for
+      * both positive and negative x, so no sign test is needed here.
+                   COMPUTE RESULT = FUNCTION INTEGER(L-NUMBER + 0.5)
+               WHEN MODE-HALF-EVEN
+      * Banker's rounding: take the floor and its fractional
+      * remainder; below .5 rounds down, above .5 rounds up, and an
+      * exact .5 tie rounds to whichever of the floor or floor + 1 is
+      * even.
+                   COMPUTE WS-INTEGER-PART =
+                       FUNCTION INTEGER(L-NUMBER)
+                   COMPUTE WS-DECIMAL-PART =
+                       L-NUMBER - WS-INTEGER-PART
+                   IF WS-DECIMAL-PART < 0.5
+                       MOVE WS-INTEGER-PART TO RESULT
+                   ELSE
+                       IF WS-DECIMAL-PART > 0.5
+                           COMPUTE RESULT = WS-INTEGER-PART + 1
+                       ELSE
+                           COMPUTE WS-EVEN-CHECK =
+                               FUNCTION MOD(WS-INTEGER-PART, 2)
+                           IF WS-EVEN-CHECK = 0
+                               MOVE WS-INTEGER-PART TO RESULT
+                           ELSE
+                               COMPUTE RESULT = WS-INTEGER-PART + 1
+                           END-IF
+                       END-IF
+                   END-IF
+               WHEN MODE-ROUND-UP
+                   COMPUTE WS-INTEGER-PART =
+                       FUNCTION INTEGER-PART(L-NUMBER)
+                   IF L-NUMBER > WS-INTEGER-PART
+                       COMPUTE RESULT = WS-INTEGER-PART + 1
+                   ELSE
+                       IF L-NUMBER < WS-INTEGER-PART
+                           COMPUTE RESULT = WS-INTEGER-PART - 1
+                       ELSE
+                           MOVE WS-INTEGER-PART TO RESULT
+                       END-IF
+                   END-IF
+               WHEN MODE-CEILING
+                   COMPUTE WS-NEGATED = 0 - L-NUMBER
+                   COMPUTE WS-NEG-FLOOR = FUNCTION INTEGER(WS-NEGATED)
+                   COMPUTE RESULT = 0 - WS-NEG-FLOOR
+               WHEN MODE-FLOOR
+                   COMPUTE RESULT = FUNCTION INTEGER(L-NUMBER)
+               WHEN OTHER
+                   COMPUTE WS-INTEGER-PART =
+                       FUNCTION INTEGER-PART(L-NUMBER)
+                   COMPUTE WS-DECIMAL-PART = L-NUMBER - WS-INTEGER-PART
+                   MOVE WS-DECIMAL-PART TO RESULT
+           END-EVALUATE
 
-           * Store the result (decimal part) in the given RESULT variable
-           MOVE WS-DECIMAL-PART TO RESULT
+           IF NOT LOCALE-NOT-REQUESTED
+               MOVE RESULT TO WS-CE-VALUE
+               MOVE L-LOCALE TO WS-CE-LOCALE
+               MOVE SPACES TO WS-CE-RESULT
+               CALL "CURRENCY-EDIT" USING WS-CURRENCY-ITEMS
+               END-CALL
+               MOVE WS-CE-RESULT TO RESULT-FORMATTED
+           END-IF
 
-           * Exit the program
            GOBACK.
 
        END PROGRAM TRUNCATE-NUMBER.
