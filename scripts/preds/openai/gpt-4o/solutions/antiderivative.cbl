@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANTIDERIVATIVE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 I PIC S9(10) VALUE 1.
+
+       COPY LISTCAP.
+
+       LINKAGE SECTION.
+
+      * L-COUNT/L-XS share the shop's common LISTITEM numeric-list
+      * layout (see derivative.cbl, which takes the same coefficient
+      * list). L-CONSTANT is the constant of integration, a single
+      * scalar rather than a list so it stays its own USING parameter
+      * the way TRIANGLE-AREA/MEDIAN's L-STATUS is a plain scalar
+      * alongside a list parameter. RESULT-COUNT/RESULT is one entry
+      * longer than L-XS (the constant term occupies slot 1).
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==L-XS-GROUP==
+           ==:COUNT:==   BY ==L-COUNT==
+           ==:TABLE:==   BY ==L-XS==
+           ==:INDEX:==   BY ==NI==.
+
+       01 L-CONSTANT PIC S9(10).
+
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==RESULT-GROUP==
+           ==:COUNT:==   BY ==RESULT-COUNT==
+           ==:TABLE:==   BY ==RESULT==
+           ==:INDEX:==   BY ==NJ==.
+
+      * xs represent coefficients of a polynomial.
+      * xs[0] + xs[1] * x + xs[2] * x^2 + ....
+      * Return the antiderivative of this polynomial in the same form,
+      * with L-CONSTANT as the constant of integration in slot 1.
+      * >>> antiderivative([1, 4], 0)
+      * [0, 1, 2]
+      * >>> antiderivative([1, 2, 3], 4)
+      * [4, 1, 1, 1]
+      *
+
+      * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
+      * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
+
+       PROCEDURE DIVISION USING L-XS-GROUP L-CONSTANT RESULT-GROUP.
+           MOVE 1 TO RESULT-COUNT
+           SET NJ TO 1
+           MOVE L-CONSTANT TO RESULT (NJ)
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > L-COUNT
+               SET NI TO I
+               COMPUTE NJ = I + 1
+               ADD 1 TO RESULT-COUNT
+               COMPUTE RESULT (NJ) ROUNDED = L-XS (NI) / I
+           END-PERFORM
+
+           GOBACK.
+
+       END PROGRAM ANTIDERIVATIVE.
