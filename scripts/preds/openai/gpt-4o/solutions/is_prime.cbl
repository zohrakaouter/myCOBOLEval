@@ -11,6 +11,7 @@
        
        
        01 TEMP-VAR PIC S9(10).
+       01 TEMP-REM PIC S9(10).
        01 I PIC S9(10).
        01 FLAG PIC 9 VALUE 0.
 
@@ -50,8 +51,8 @@
              MOVE 1 TO FLAG
              PERFORM VARYING I FROM 2 BY 1 
                       UNTIL I * I > L-N OR FLAG = 0
-                DIVIDE L-N BY I GIVING TEMP-VAR REMAINDER RESULT
-                IF RESULT = 0
+                DIVIDE L-N BY I GIVING TEMP-VAR REMAINDER TEMP-REM
+                IF TEMP-REM = 0
                    MOVE 0 TO FLAG
                 END-IF
              END-PERFORM
