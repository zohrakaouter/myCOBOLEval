@@ -35,7 +35,8 @@
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
-           MOVE LENGTH OF L-ARR TO J.
+           MOVE 0 TO CHANGES
+           MOVE 7 TO J.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > J / 2
 
