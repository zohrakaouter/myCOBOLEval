@@ -17,12 +17,15 @@
 
        01 LINKED-ITEMS.
            05 L-STRING PIC X(100).
-           05 RESULT OCCURS 100 TIMES INDEXED BY NI PIC X(100).
+           05 RESULT-COUNT PIC S9(4).
+           05 RESULT OCCURS 1 TO 100 TIMES
+                      DEPENDING ON RESULT-COUNT
+                      INDEXED BY NI PIC X(100).
 
       * Return list of all prefixes from shortest to longest of the input string
       * >>> all_prefixes('abc')
       * ['a', 'ab', 'abc']
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
@@ -30,11 +33,17 @@
        PROCEDURE DIVISION USING LINKED-ITEMS.
 
        MAIN-PARAGRAPH.
-           COMPUTE WS-STRING-LENGTH = FUNCTION LENGTH( L-STRING )
-           PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1 UNTIL WS-LOOP-INDEX > WS-STRING-LENGTH
-               STRING L-STRING(1:WS-LOOP-INDEX) DELIMITED BY SIZE INTO RESULT(WS-LOOP-INDEX)
+           COMPUTE WS-STRING-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(L-STRING))
+           MOVE WS-STRING-LENGTH TO RESULT-COUNT
+           PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
+                   UNTIL WS-LOOP-INDEX > WS-STRING-LENGTH
+               MOVE SPACES TO RESULT (WS-LOOP-INDEX)
+               STRING L-STRING (1:WS-LOOP-INDEX) DELIMITED BY SIZE
+                   INTO RESULT (WS-LOOP-INDEX)
+               END-STRING
            END-PERFORM
 
-           GOBACK. 
-           
+           GOBACK.
+
        END PROGRAM ALL-PREFIXES.
