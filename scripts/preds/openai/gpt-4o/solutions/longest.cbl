@@ -17,7 +17,10 @@
        LINKAGE SECTION.
 
        01 LINKED-ITEMS.
-           05 L-STRINGS OCCURS 3 TIMES INDEXED BY NI PIC X(3).
+           05 L-COUNT PIC S9(4).
+           05 L-STRINGS OCCURS 1 TO 100 TIMES
+                        DEPENDING ON L-COUNT
+                        INDEXED BY NI PIC X(100).
            05 RESULT PIC X(100).
 
       * Out of list of strings, return the longest one. Return the first one in case of multiple
@@ -26,21 +29,21 @@
       * 'a'
       * >>> longest(['a', 'bb', 'ccc'])
       * 'ccc'
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
-           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > 3
+           MOVE 0 TO MAX-LENGTH
+           MOVE SPACES TO RESULT
+           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > L-COUNT
                EVALUATE TRUE
                    WHEN L-STRINGS(NI) = SPACES
                        CONTINUE
                    WHEN OTHER
-                       STRING L-STRINGS(NI) DELIMITED BY X'00' INTO TEMP-STRING
-                       UNSTRING TEMP-STRING DELIMITED BY SPACE INTO TEMP-STRING
-                       COMPUTE TEMP-LENGTH = LENGTH OF TEMP-STRING
-                       
+                       COMPUTE TEMP-LENGTH =
+                           FUNCTION LENGTH(FUNCTION TRIM(L-STRINGS(NI)))
                        IF TEMP-LENGTH > MAX-LENGTH
                            MOVE TEMP-LENGTH TO MAX-LENGTH
                            MOVE L-STRINGS(NI) TO RESULT
