@@ -2,24 +2,35 @@
        PROGRAM-ID. VALID-DATE.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
-       01 WS-MONTH        PIC 99.
-       01 WS-DAY          PIC 99.
-       01 WS-YEAR         PIC 9999.
-       01 WS-MAX-DAY      PIC 99.
+
+
+       01 WS-DATE          PIC X(100).
+       01 WS-LEN           PIC 9(3) VALUE 0.
+       01 WS-MONTH         PIC 99.
+       01 WS-DAY           PIC 99.
+       01 WS-YEAR          PIC 9999.
+       01 WS-MAX-DAY       PIC 99.
+       01 WS-SEP-1         PIC X.
+       01 WS-SEP-2         PIC X.
+
+       COPY AUDITLOG.
 
        LINKAGE SECTION.
 
        01 LINKED-ITEMS.
            05 L-DATE PIC X(100).
+           05 L-FORMAT PIC X(10).
+               88 FMT-MM-DD-YYYY VALUE "MMDDYYYY".
+               88 FMT-YYYYMMDD   VALUE "YYYYMMDD".
+               88 FMT-DD-MM-YYYY VALUE "DDMMYYYY".
            05 RESULT PIC 9.
+           05 L-AUDIT-FLAG PIC X.
 
       * You have to write a function which validates a given date string and
       * returns True if the date is valid otherwise False.
@@ -27,19 +38,25 @@
       * 1. The date string is not empty.
       * 2. The number of days is not less than 1 or higher than 31 days for months 1,3,5,7,8,10,12. And the number of days is not less than 1 or higher than 30 days for months 4,6,9,11. And, the number of days is not less than 1 or higher than 29 for the month 2.
       * 3. The months should not be less than 1 or higher than 12.
-      * 4. The date should be in the format: mm-dd-yyyy
-      * 
+      * 4. The date is parsed according to L-FORMAT:
+      *      MMDDYYYY -> mm-dd-yyyy (e.g. 03-11-2000)
+      *      YYYYMMDD -> yyyymmdd   (e.g. 20000311)
+      *      DDMMYYYY -> dd/mm/yyyy (e.g. 11/03/2000)
+      *    A spaces/low-values L-FORMAT defaults to MMDDYYYY for
+      *    backward compatibility with callers that only know the
+      *    original mm-dd-yyyy format.
+      *
       * for example:
       * valid_date('03-11-2000') => True
-      * 
+      *
       * valid_date('15-01-2012') => False
-      * 
+      *
       * valid_date('04-0-2040') => False
-      * 
+      *
       * valid_date('06-04-2020') => True
-      * 
+      *
       * valid_date('06/04/2020') => False
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
@@ -50,48 +67,118 @@
 
            MOVE 0 TO RESULT
 
-           IF L-DATE IS EQUAL TO SPACES OR L-DATE IS EQUAL TO LOW-VALUES THEN
+           IF L-DATE IS EQUAL TO SPACES OR L-DATE IS EQUAL TO LOW-VALUES
+               PERFORM WRITE-AUDIT-RECORD-IF-FLAGGED
                EXIT PROGRAM
            END-IF
 
-           UNSTRING L-DATE DELIMITED BY '-'
-               INTO WS-MONTH, WS-DAY, WS-YEAR
-           END-UNSTRING
+           IF L-FORMAT IS EQUAL TO SPACES
+                   OR L-FORMAT IS EQUAL TO LOW-VALUES
+               SET FMT-MM-DD-YYYY TO TRUE
+           END-IF
 
-           IF WS-MONTH < 1 OR WS-MONTH > 12 THEN
+           MOVE FUNCTION TRIM(L-DATE) TO WS-DATE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-DATE)) TO WS-LEN
+
+           EVALUATE TRUE
+               WHEN FMT-MM-DD-YYYY
+                   PERFORM PARSE-MM-DD-YYYY
+               WHEN FMT-YYYYMMDD
+                   PERFORM PARSE-YYYYMMDD
+               WHEN FMT-DD-MM-YYYY
+                   PERFORM PARSE-DD-MM-YYYY
+               WHEN OTHER
+                   PERFORM WRITE-AUDIT-RECORD-IF-FLAGGED
+                   EXIT PROGRAM
+           END-EVALUATE
+
+           IF RESULT = 0
+               PERFORM WRITE-AUDIT-RECORD-IF-FLAGGED
+               EXIT PROGRAM
+           END-IF
+
+           IF WS-MONTH < 1 OR WS-MONTH > 12
+               MOVE 0 TO RESULT
+               PERFORM WRITE-AUDIT-RECORD-IF-FLAGGED
                EXIT PROGRAM
            END-IF
 
            EVALUATE WS-MONTH
-               WHEN 1, 3, 5, 7, 8, 10, 12
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
                    MOVE 31 TO WS-MAX-DAY
-               WHEN 4, 6, 9, 11
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
                    MOVE 30 TO WS-MAX-DAY
                WHEN 2
                    MOVE 29 TO WS-MAX-DAY
-               WHEN OTHER 
+               WHEN OTHER
                    MOVE 0 TO WS-MAX-DAY
            END-EVALUATE
 
-           IF WS-DAY < 1 OR WS-DAY > WS-MAX-DAY THEN
-               EXIT PROGRAM
+           IF WS-DAY < 1 OR WS-DAY > WS-MAX-DAY
+               MOVE 0 TO RESULT
+           END-IF.
+
+           PERFORM WRITE-AUDIT-RECORD-IF-FLAGGED
+
+           GOBACK.
+
+      * Opt-in: records this call to the shared audit trail log via
+      * AUDIT-LOG-WRITE (see copybooks/AUDITLOG.cpy) only when the
+      * caller set L-AUDIT-FLAG to 'Y'. A caller whose LINKED-ITEMS
+      * group predates this field, or that leaves it as
+      * spaces/low-values, gets no audit record and no other change
+      * in behavior.
+       WRITE-AUDIT-RECORD-IF-FLAGGED.
+           IF L-AUDIT-FLAG = "Y"
+               MOVE "VALID-DATE" TO WS-AL-SOURCE
+               MOVE L-DATE TO WS-AL-INPUT
+               IF RESULT = 1
+                   MOVE "VALID" TO WS-AL-OUTCOME
+               ELSE
+                   MOVE "INVALID" TO WS-AL-OUTCOME
+               END-IF
+               CALL "AUDIT-LOG-WRITE" USING WS-AUDIT-CALL-ITEMS
+               END-CALL
+           END-IF.
+
+       PARSE-MM-DD-YYYY.
+           MOVE 0 TO RESULT
+           IF WS-LEN NOT = 10
+               EXIT PARAGRAPH
            END-IF
-
-           IF FUNCTION LENGTH(L-DATE) NOT = 10 THEN
-               EXIT PROGRAM
+           MOVE WS-DATE(3:1) TO WS-SEP-1
+           MOVE WS-DATE(6:1) TO WS-SEP-2
+           IF WS-SEP-1 NOT = '-' OR WS-SEP-2 NOT = '-'
+               EXIT PARAGRAPH
            END-IF
+           MOVE WS-DATE(1:2) TO WS-MONTH
+           MOVE WS-DATE(4:2) TO WS-DAY
+           MOVE WS-DATE(7:4) TO WS-YEAR
+           MOVE 1 TO RESULT.
 
-           IF FUNCTION NUMVAL(WS-MONTH) = 0 OR FUNCTION NUMVAL(WS-DAY) = 0 OR FUNCTION NUMVAL(WS-YEAR) = 0 THEN
-               EXIT PROGRAM
+       PARSE-DD-MM-YYYY.
+           MOVE 0 TO RESULT
+           IF WS-LEN NOT = 10
+               EXIT PARAGRAPH
            END-IF
-
-           IF L-DATE(3:1) NOT = '-' OR L-DATE(6:1) NOT = '-' THEN
-               EXIT PROGRAM
+           MOVE WS-DATE(3:1) TO WS-SEP-1
+           MOVE WS-DATE(6:1) TO WS-SEP-2
+           IF WS-SEP-1 NOT = '/' OR WS-SEP-2 NOT = '/'
+               EXIT PARAGRAPH
            END-IF
+           MOVE WS-DATE(1:2) TO WS-DAY
+           MOVE WS-DATE(4:2) TO WS-MONTH
+           MOVE WS-DATE(7:4) TO WS-YEAR
+           MOVE 1 TO RESULT.
 
-           MOVE 1 TO RESULT
-
-       END-PROCEDURE.
+       PARSE-YYYYMMDD.
+           MOVE 0 TO RESULT
+           IF WS-LEN NOT = 8
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-DATE(1:4) TO WS-YEAR
+           MOVE WS-DATE(5:2) TO WS-MONTH
+           MOVE WS-DATE(7:2) TO WS-DAY
+           MOVE 1 TO RESULT.
 
-       GOBACK.
-END PROGRAM VALID-DATE.
+       END PROGRAM VALID-DATE.
