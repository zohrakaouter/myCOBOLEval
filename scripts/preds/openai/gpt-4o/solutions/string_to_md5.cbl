@@ -2,73 +2,602 @@
        PROGRAM-ID. STRING-TO-MD5.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
-       01 WS-HEX-TABLE.
+
+       01 WS-HEX-TABLE-VALUE          PIC X(16) VALUE
+              "0123456789abcdef".
+       01 WS-HEX-TABLE REDEFINES WS-HEX-TABLE-VALUE.
            05 WS-HEX-CODE OCCURS 16 TIMES
                 INDEXED BY WS-HEX-IDX
-                PIC X VALUE SPACES.
-
-       01 WS-MD5-HASH REDEFINES WS-HEX-TABLE
-           PIC X(32).
+                PIC X.
 
        01 WS-FINAL-HASH PIC X(32).
-           
+
+      * ---------------------------------------------------------------
+      * Hand-rolled MD5 (RFC 1321). This build of GnuCOBOL has no
+      * bitwise intrinsic functions (FUNCTION XOR/B-XOR are both
+      * unknown here) and no vendor CBL_OC_MD5 routine at run time, so
+      * every AND/OR/XOR/NOT and left-rotate below is built the same
+      * way the shop's mask_field_xor.cbl builds a byte-level XOR:
+      * decompose each 32-bit word into individual bits with
+      * FUNCTION MOD/INTEGER, combine bit by bit, and recompose with a
+      * doubling place value.
+      * ---------------------------------------------------------------
+
+      * 32-bit words are unsigned, so they are carried in COMP-5
+      * fields wide enough for 0..4294967295; modular-2**32 addition
+      * is FUNCTION MOD(sum, 4294967296) after every COMPUTE.
+       01 WS-A PIC 9(10) COMP-5.
+       01 WS-B PIC 9(10) COMP-5.
+       01 WS-C PIC 9(10) COMP-5.
+       01 WS-D PIC 9(10) COMP-5.
+       01 WS-A0 PIC 9(10) COMP-5.
+       01 WS-B0 PIC 9(10) COMP-5.
+       01 WS-C0 PIC 9(10) COMP-5.
+       01 WS-D0 PIC 9(10) COMP-5.
+       01 WS-NEW-A PIC 9(10) COMP-5.
+       01 WS-NEW-B PIC 9(10) COMP-5.
+       01 WS-NEW-C PIC 9(10) COMP-5.
+       01 WS-NEW-D PIC 9(10) COMP-5.
+       01 WS-TEMP-F PIC 9(10) COMP-5.
+
+      * Message-schedule words for the block currently being hashed.
+       01 WS-M PIC 9(10) COMP-5 OCCURS 16 TIMES INDEXED BY WS-M-IDX.
+
+      * The 64 RFC 1321 per-round additive constants. This dialect
+      * cannot give an OCCURS table per-element VALUEs, so they are
+      * laid down as 64 FILLERs and the table is a REDEFINES over
+      * them -- the shop's usual technique for a large constant table.
+       01 WS-K-VALUES.
+           05 FILLER PIC 9(10) COMP-5 VALUE 3614090360.
+           05 FILLER PIC 9(10) COMP-5 VALUE 3905402710.
+           05 FILLER PIC 9(10) COMP-5 VALUE 606105819.
+           05 FILLER PIC 9(10) COMP-5 VALUE 3250441966.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4118548399.
+           05 FILLER PIC 9(10) COMP-5 VALUE 1200080426.
+           05 FILLER PIC 9(10) COMP-5 VALUE 2821735955.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4249261313.
+           05 FILLER PIC 9(10) COMP-5 VALUE 1770035416.
+           05 FILLER PIC 9(10) COMP-5 VALUE 2336552879.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4294925233.
+           05 FILLER PIC 9(10) COMP-5 VALUE 2304563134.
+           05 FILLER PIC 9(10) COMP-5 VALUE 1804603682.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4254626195.
+           05 FILLER PIC 9(10) COMP-5 VALUE 2792965006.
+           05 FILLER PIC 9(10) COMP-5 VALUE 1236535329.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4129170786.
+           05 FILLER PIC 9(10) COMP-5 VALUE 3225465664.
+           05 FILLER PIC 9(10) COMP-5 VALUE 643717713.
+           05 FILLER PIC 9(10) COMP-5 VALUE 3921069994.
+           05 FILLER PIC 9(10) COMP-5 VALUE 3593408605.
+           05 FILLER PIC 9(10) COMP-5 VALUE 38016083.
+           05 FILLER PIC 9(10) COMP-5 VALUE 3634488961.
+           05 FILLER PIC 9(10) COMP-5 VALUE 3889429448.
+           05 FILLER PIC 9(10) COMP-5 VALUE 568446438.
+           05 FILLER PIC 9(10) COMP-5 VALUE 3275163606.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4107603335.
+           05 FILLER PIC 9(10) COMP-5 VALUE 1163531501.
+           05 FILLER PIC 9(10) COMP-5 VALUE 2850285829.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4243563512.
+           05 FILLER PIC 9(10) COMP-5 VALUE 1735328473.
+           05 FILLER PIC 9(10) COMP-5 VALUE 2368359562.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4294588738.
+           05 FILLER PIC 9(10) COMP-5 VALUE 2272392833.
+           05 FILLER PIC 9(10) COMP-5 VALUE 1839030562.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4259657740.
+           05 FILLER PIC 9(10) COMP-5 VALUE 2763975236.
+           05 FILLER PIC 9(10) COMP-5 VALUE 1272893353.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4139469664.
+           05 FILLER PIC 9(10) COMP-5 VALUE 3200236656.
+           05 FILLER PIC 9(10) COMP-5 VALUE 681279174.
+           05 FILLER PIC 9(10) COMP-5 VALUE 3936430074.
+           05 FILLER PIC 9(10) COMP-5 VALUE 3572445317.
+           05 FILLER PIC 9(10) COMP-5 VALUE 76029189.
+           05 FILLER PIC 9(10) COMP-5 VALUE 3654602809.
+           05 FILLER PIC 9(10) COMP-5 VALUE 3873151461.
+           05 FILLER PIC 9(10) COMP-5 VALUE 530742520.
+           05 FILLER PIC 9(10) COMP-5 VALUE 3299628645.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4096336452.
+           05 FILLER PIC 9(10) COMP-5 VALUE 1126891415.
+           05 FILLER PIC 9(10) COMP-5 VALUE 2878612391.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4237533241.
+           05 FILLER PIC 9(10) COMP-5 VALUE 1700485571.
+           05 FILLER PIC 9(10) COMP-5 VALUE 2399980690.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4293915773.
+           05 FILLER PIC 9(10) COMP-5 VALUE 2240044497.
+           05 FILLER PIC 9(10) COMP-5 VALUE 1873313359.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4264355552.
+           05 FILLER PIC 9(10) COMP-5 VALUE 2734768916.
+           05 FILLER PIC 9(10) COMP-5 VALUE 1309151649.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4149444226.
+           05 FILLER PIC 9(10) COMP-5 VALUE 3174756917.
+           05 FILLER PIC 9(10) COMP-5 VALUE 718787259.
+           05 FILLER PIC 9(10) COMP-5 VALUE 3951481745.
+       01 WS-K-TABLE REDEFINES WS-K-VALUES.
+           05 WS-K PIC 9(10) COMP-5 OCCURS 64 TIMES.
+
+      * Per-round left-rotate amounts: 4 groups of 4, each group used
+      * 4 times across its 16 rounds.
+       01 WS-S-VALUES.
+           05 FILLER PIC 9(2) COMP-5 VALUE 7.
+           05 FILLER PIC 9(2) COMP-5 VALUE 12.
+           05 FILLER PIC 9(2) COMP-5 VALUE 17.
+           05 FILLER PIC 9(2) COMP-5 VALUE 22.
+           05 FILLER PIC 9(2) COMP-5 VALUE 5.
+           05 FILLER PIC 9(2) COMP-5 VALUE 9.
+           05 FILLER PIC 9(2) COMP-5 VALUE 14.
+           05 FILLER PIC 9(2) COMP-5 VALUE 20.
+           05 FILLER PIC 9(2) COMP-5 VALUE 4.
+           05 FILLER PIC 9(2) COMP-5 VALUE 11.
+           05 FILLER PIC 9(2) COMP-5 VALUE 16.
+           05 FILLER PIC 9(2) COMP-5 VALUE 23.
+           05 FILLER PIC 9(2) COMP-5 VALUE 6.
+           05 FILLER PIC 9(2) COMP-5 VALUE 10.
+           05 FILLER PIC 9(2) COMP-5 VALUE 15.
+           05 FILLER PIC 9(2) COMP-5 VALUE 21.
+       01 WS-S-TABLE REDEFINES WS-S-VALUES.
+           05 WS-S PIC 9(2) COMP-5 OCCURS 16 TIMES.
+
+      * Powers of two 2**0 .. 2**32, used by ROTATE-LEFT in place of a
+      * shift operator (this dialect has none): a left shift by n is
+      * multiply by 2**n mod 2**32, a right shift by n is integer
+      * divide by 2**n.
+       01 WS-POW2-VALUES.
+           05 FILLER PIC 9(10) COMP-5 VALUE 1.
+           05 FILLER PIC 9(10) COMP-5 VALUE 2.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4.
+           05 FILLER PIC 9(10) COMP-5 VALUE 8.
+           05 FILLER PIC 9(10) COMP-5 VALUE 16.
+           05 FILLER PIC 9(10) COMP-5 VALUE 32.
+           05 FILLER PIC 9(10) COMP-5 VALUE 64.
+           05 FILLER PIC 9(10) COMP-5 VALUE 128.
+           05 FILLER PIC 9(10) COMP-5 VALUE 256.
+           05 FILLER PIC 9(10) COMP-5 VALUE 512.
+           05 FILLER PIC 9(10) COMP-5 VALUE 1024.
+           05 FILLER PIC 9(10) COMP-5 VALUE 2048.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4096.
+           05 FILLER PIC 9(10) COMP-5 VALUE 8192.
+           05 FILLER PIC 9(10) COMP-5 VALUE 16384.
+           05 FILLER PIC 9(10) COMP-5 VALUE 32768.
+           05 FILLER PIC 9(10) COMP-5 VALUE 65536.
+           05 FILLER PIC 9(10) COMP-5 VALUE 131072.
+           05 FILLER PIC 9(10) COMP-5 VALUE 262144.
+           05 FILLER PIC 9(10) COMP-5 VALUE 524288.
+           05 FILLER PIC 9(10) COMP-5 VALUE 1048576.
+           05 FILLER PIC 9(10) COMP-5 VALUE 2097152.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4194304.
+           05 FILLER PIC 9(10) COMP-5 VALUE 8388608.
+           05 FILLER PIC 9(10) COMP-5 VALUE 16777216.
+           05 FILLER PIC 9(10) COMP-5 VALUE 33554432.
+           05 FILLER PIC 9(10) COMP-5 VALUE 67108864.
+           05 FILLER PIC 9(10) COMP-5 VALUE 134217728.
+           05 FILLER PIC 9(10) COMP-5 VALUE 268435456.
+           05 FILLER PIC 9(10) COMP-5 VALUE 536870912.
+           05 FILLER PIC 9(10) COMP-5 VALUE 1073741824.
+           05 FILLER PIC 9(10) COMP-5 VALUE 2147483648.
+           05 FILLER PIC 9(10) COMP-5 VALUE 4294967296.
+       01 WS-POW2-TABLE REDEFINES WS-POW2-VALUES.
+           05 WS-POW2 PIC 9(10) COMP-5 OCCURS 33 TIMES.
+
+      * Message buffer: up to 128 bytes (2 blocks) is ample since
+      * L-TEXT is at most 100 bytes and padding adds at most 72 bytes
+      * (1 marker byte, up to 63 zero bytes, 8 length bytes).
+       01 WS-BUFFER PIC X(128).
+       01 WS-MSG-LEN PIC 9(3) COMP-5.
+       01 WS-BIT-LEN PIC 9(10) COMP-5.
+       01 WS-PAD-REM PIC 9(3) COMP-5.
+       01 WS-PAD-ZEROS PIC 9(3) COMP-5.
+       01 WS-TOTAL-LEN PIC 9(3) COMP-5.
+       01 WS-BLOCK-COUNT PIC 9(2) COMP-5.
+       01 WS-BLOCK-NO PIC 9(2) COMP-5.
+       01 WS-BLOCK-BASE PIC 9(3) COMP-5.
+       01 WS-LEN-POS PIC 9(3) COMP-5.
+       01 WS-LEN-BYTE-0 PIC 9(3) COMP-5.
+       01 WS-LEN-BYTE-1 PIC 9(3) COMP-5.
+       01 WS-LEN-BYTE-2 PIC 9(3) COMP-5.
+       01 WS-LEN-BYTE-3 PIC 9(3) COMP-5.
+
+       01 WS-WORD-POS PIC 9(3) COMP-5.
+       01 WS-BYTE-0 PIC 9(3) COMP-5.
+       01 WS-BYTE-1 PIC 9(3) COMP-5.
+       01 WS-BYTE-2 PIC 9(3) COMP-5.
+       01 WS-BYTE-3 PIC 9(3) COMP-5.
+
+       01 WS-RND PIC 9(2) COMP-5.
+       01 WS-GROUP PIC 9(1) COMP-5.
+       01 WS-G0 PIC 9(2) COMP-5.
+       01 WS-M-INDEX PIC 9(2) COMP-5.
+       01 WS-S-IDX PIC 9(2) COMP-5.
+
+      * Generic bit-by-bit combiner (the mask_field_xor.cbl BYTE-XOR
+      * pattern generalized from 8 bits to a full 32-bit word and from
+      * XOR-only to AND/OR/XOR/NOT).
+       01 WS-BOP-A PIC 9(10) COMP-5.
+       01 WS-BOP-B PIC 9(10) COMP-5.
+       01 WS-BOP-R PIC 9(10) COMP-5.
+       01 WS-BOP-CODE PIC X(3).
+       01 WS-BOP-WORK-A PIC 9(10) COMP-5.
+       01 WS-BOP-WORK-B PIC 9(10) COMP-5.
+       01 WS-BOP-BIT-A PIC 9.
+       01 WS-BOP-BIT-B PIC 9.
+       01 WS-BOP-BIT-R PIC 9.
+       01 WS-BOP-IX PIC 9(2) COMP-5.
+       01 WS-BOP-PLACE PIC 9(10) COMP-5.
+
+      * F/G/H/I working fields.
+       01 WS-FGH-B PIC 9(10) COMP-5.
+       01 WS-FGH-C PIC 9(10) COMP-5.
+       01 WS-FGH-D PIC 9(10) COMP-5.
+       01 WS-FGH-T1 PIC 9(10) COMP-5.
+       01 WS-FGH-T2 PIC 9(10) COMP-5.
+       01 WS-FGH-RESULT PIC 9(10) COMP-5.
+
+      * ROTATE-LEFT working fields.
+       01 WS-ROT-VAL PIC 9(10) COMP-5.
+       01 WS-ROT-N PIC 9(2) COMP-5.
+       01 WS-ROT-RESULT PIC 9(10) COMP-5.
+
+       01 WS-HASH-BYTE PIC 9(3) COMP-5.
+       01 WS-HASH-POS PIC 9(2) COMP-5.
+       01 WS-HASH-WORD PIC 9(10) COMP-5.
+       01 WS-HASH-WORD-NO PIC 9(1) COMP-5.
+       01 WS-HEX-INDEX PIC 9(2) COMP-5.
+
        LINKAGE SECTION.
 
        01 LINKED-ITEMS.
            05 L-TEXT PIC X(100).
            05 RESULT PIC X(100).
 
-      * 
+      *
       * Given a string 'text', return its md5 hash equivalent string.
       * If 'text' is an empty string, return 'None'.
-      * 
+      *
       * >>> string_to_md5('Hello world') == '3e25960a79dbc69b674cd4ec67a72c62'
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
 
-           IF L-TEXT = SPACE THEN
+       MAIN-PARA.
+           IF L-TEXT = SPACE
                MOVE "None" TO RESULT
                GOBACK
-           ELSE
-               PERFORM INITIALIZE-HEX-TABLE
-               COMPUTE-MD5-FROM-STRING
-               MOVE WS-MD5-HASH TO RESULT
            END-IF
 
+           PERFORM BUILD-PADDED-BUFFER
+           PERFORM MD5-HASH-BUFFER
+           PERFORM FORMAT-HEX-DIGEST
+
+           MOVE WS-FINAL-HASH TO RESULT
+
            GOBACK.
 
-       INITIALIZE-HEX-TABLE.
+      * ---------------------------------------------------------------
+      * Padding (RFC 1321 section 3.1): append a single 0x80 byte,
+      * then zero bytes until the length is 56 mod 64, then the
+      * original bit length as a little-endian 8-byte integer.
+      * ---------------------------------------------------------------
+       BUILD-PADDED-BUFFER.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-TEXT)) TO WS-MSG-LEN
+           COMPUTE WS-BIT-LEN = WS-MSG-LEN * 8
+
+           MOVE LOW-VALUES TO WS-BUFFER
+           MOVE FUNCTION TRIM(L-TEXT)
+               TO WS-BUFFER(1:WS-MSG-LEN)
+           MOVE X"80" TO WS-BUFFER(WS-MSG-LEN + 1 : 1)
+
+           COMPUTE WS-PAD-REM = FUNCTION MOD(WS-MSG-LEN + 1, 64)
+           IF WS-PAD-REM <= 56
+               COMPUTE WS-PAD-ZEROS = 56 - WS-PAD-REM
+           ELSE
+               COMPUTE WS-PAD-ZEROS = 56 + 64 - WS-PAD-REM
+           END-IF
+
+           COMPUTE WS-TOTAL-LEN =
+               WS-MSG-LEN + 1 + WS-PAD-ZEROS + 8
+           COMPUTE WS-BLOCK-COUNT = WS-TOTAL-LEN / 64
+
+           COMPUTE WS-LEN-POS = WS-TOTAL-LEN - 8 + 1
+           COMPUTE WS-LEN-BYTE-0 = FUNCTION MOD(WS-BIT-LEN, 256)
+           COMPUTE WS-LEN-BYTE-1 =
+               FUNCTION MOD(FUNCTION INTEGER(WS-BIT-LEN / 256), 256)
+           COMPUTE WS-LEN-BYTE-2 =
+               FUNCTION MOD(FUNCTION INTEGER(WS-BIT-LEN / 65536), 256)
+           COMPUTE WS-LEN-BYTE-3 =
+               FUNCTION INTEGER(WS-BIT-LEN / 16777216)
+
+           MOVE FUNCTION CHAR(WS-LEN-BYTE-0 + 1)
+               TO WS-BUFFER(WS-LEN-POS:1)
+           MOVE FUNCTION CHAR(WS-LEN-BYTE-1 + 1)
+               TO WS-BUFFER(WS-LEN-POS + 1:1)
+           MOVE FUNCTION CHAR(WS-LEN-BYTE-2 + 1)
+               TO WS-BUFFER(WS-LEN-POS + 2:1)
+           MOVE FUNCTION CHAR(WS-LEN-BYTE-3 + 1)
+               TO WS-BUFFER(WS-LEN-POS + 3:1).
 
-           MOVE "0123456789abcdef" TO WS-HEX-CODE OF WS-HEX-TABLE(1) 
-               THROUGH WS-HEX-TABLE(16).
+      * ---------------------------------------------------------------
+      * Main compression loop over each 64-byte block.
+      * ---------------------------------------------------------------
+       MD5-HASH-BUFFER.
+           MOVE 1732584193 TO WS-A0
+           MOVE 4023233417 TO WS-B0
+           MOVE 2562383102 TO WS-C0
+           MOVE 271733878 TO WS-D0
 
-           EXIT.
+           PERFORM VARYING WS-BLOCK-NO FROM 1 BY 1
+                   UNTIL WS-BLOCK-NO > WS-BLOCK-COUNT
+               COMPUTE WS-BLOCK-BASE = (WS-BLOCK-NO - 1) * 64
+               PERFORM LOAD-MESSAGE-WORDS
+               PERFORM RUN-64-ROUNDS
+           END-PERFORM.
+
+       LOAD-MESSAGE-WORDS.
+           PERFORM VARYING WS-M-IDX FROM 1 BY 1 UNTIL WS-M-IDX > 16
+               COMPUTE WS-WORD-POS =
+                   WS-BLOCK-BASE + (WS-M-IDX - 1) * 4 + 1
+               COMPUTE WS-BYTE-0 =
+                   FUNCTION ORD(WS-BUFFER(WS-WORD-POS:1)) - 1
+               COMPUTE WS-BYTE-1 =
+                   FUNCTION ORD(WS-BUFFER(WS-WORD-POS + 1:1)) - 1
+               COMPUTE WS-BYTE-2 =
+                   FUNCTION ORD(WS-BUFFER(WS-WORD-POS + 2:1)) - 1
+               COMPUTE WS-BYTE-3 =
+                   FUNCTION ORD(WS-BUFFER(WS-WORD-POS + 3:1)) - 1
+               COMPUTE WS-M(WS-M-IDX) =
+                   WS-BYTE-0 + (WS-BYTE-1 * 256)
+                   + (WS-BYTE-2 * 65536) + (WS-BYTE-3 * 16777216)
+           END-PERFORM.
+
+       RUN-64-ROUNDS.
+           MOVE WS-A0 TO WS-A
+           MOVE WS-B0 TO WS-B
+           MOVE WS-C0 TO WS-C
+           MOVE WS-D0 TO WS-D
+
+           PERFORM VARYING WS-RND FROM 1 BY 1 UNTIL WS-RND > 64
+               COMPUTE WS-GROUP = FUNCTION INTEGER((WS-RND - 1) / 16)
+                   + 1
+
+               EVALUATE WS-GROUP
+                   WHEN 1
+                       COMPUTE WS-G0 = WS-RND - 1
+                       MOVE WS-B TO WS-FGH-B
+                       MOVE WS-C TO WS-FGH-C
+                       MOVE WS-D TO WS-FGH-D
+                       PERFORM MD5-F
+                   WHEN 2
+                       COMPUTE WS-G0 =
+                           FUNCTION MOD(5 * (WS-RND - 1) + 1, 16)
+                       MOVE WS-B TO WS-FGH-B
+                       MOVE WS-C TO WS-FGH-C
+                       MOVE WS-D TO WS-FGH-D
+                       PERFORM MD5-G
+                   WHEN 3
+                       COMPUTE WS-G0 =
+                           FUNCTION MOD(3 * (WS-RND - 1) + 5, 16)
+                       MOVE WS-B TO WS-FGH-B
+                       MOVE WS-C TO WS-FGH-C
+                       MOVE WS-D TO WS-FGH-D
+                       PERFORM MD5-H
+                   WHEN OTHER
+                       COMPUTE WS-G0 =
+                           FUNCTION MOD(7 * (WS-RND - 1), 16)
+                       MOVE WS-B TO WS-FGH-B
+                       MOVE WS-C TO WS-FGH-C
+                       MOVE WS-D TO WS-FGH-D
+                       PERFORM MD5-I
+               END-EVALUATE
+
+               COMPUTE WS-M-INDEX = WS-G0 + 1
+               COMPUTE WS-S-IDX =
+                   (WS-GROUP - 1) * 4
+                   + FUNCTION MOD(WS-RND - 1, 4) + 1
+
+               COMPUTE WS-TEMP-F = FUNCTION MOD(
+                   WS-FGH-RESULT + WS-A + WS-K(WS-RND)
+                   + WS-M(WS-M-INDEX), 4294967296)
+
+               MOVE WS-D TO WS-NEW-A
+               MOVE WS-C TO WS-NEW-D
+               MOVE WS-B TO WS-NEW-C
+
+               MOVE WS-TEMP-F TO WS-ROT-VAL
+               MOVE WS-S(WS-S-IDX) TO WS-ROT-N
+               PERFORM ROTATE-LEFT
+               COMPUTE WS-NEW-B =
+                   FUNCTION MOD(WS-B + WS-ROT-RESULT, 4294967296)
+
+               MOVE WS-NEW-A TO WS-A
+               MOVE WS-NEW-B TO WS-B
+               MOVE WS-NEW-C TO WS-C
+               MOVE WS-NEW-D TO WS-D
+           END-PERFORM
+
+           COMPUTE WS-A0 = FUNCTION MOD(WS-A0 + WS-A, 4294967296)
+           COMPUTE WS-B0 = FUNCTION MOD(WS-B0 + WS-B, 4294967296)
+           COMPUTE WS-C0 = FUNCTION MOD(WS-C0 + WS-C, 4294967296)
+           COMPUTE WS-D0 = FUNCTION MOD(WS-D0 + WS-D, 4294967296).
+
+      * F(B,C,D) = (B AND C) OR ((NOT B) AND D)
+       MD5-F.
+           MOVE WS-FGH-B TO WS-BOP-A
+           MOVE WS-FGH-C TO WS-BOP-B
+           MOVE "AND" TO WS-BOP-CODE
+           PERFORM BIT-OPERATION
+           MOVE WS-BOP-R TO WS-FGH-T1
+
+           MOVE WS-FGH-B TO WS-BOP-A
+           MOVE "NOT" TO WS-BOP-CODE
+           PERFORM BIT-OPERATION
+           MOVE WS-BOP-R TO WS-FGH-T2
 
-       COMPUTE-MD5-FROM-STRING.
+           MOVE WS-FGH-T2 TO WS-BOP-A
+           MOVE WS-FGH-D TO WS-BOP-B
+           MOVE "AND" TO WS-BOP-CODE
+           PERFORM BIT-OPERATION
+           MOVE WS-BOP-R TO WS-FGH-T2
 
-           CALL "CBL_OC_MD5" USING L-TEXT, WS-FINAL-HASH.
+           MOVE WS-FGH-T1 TO WS-BOP-A
+           MOVE WS-FGH-T2 TO WS-BOP-B
+           MOVE "OR" TO WS-BOP-CODE
+           PERFORM BIT-OPERATION
+           MOVE WS-BOP-R TO WS-FGH-RESULT.
 
-           PERFORM VARYING WS-INDEX FROM 1 BY 2 UNTIL WS-INDEX > 32
-               COMPUTE WS-IDX-1 = FUNCTION NUMVAL-C WS-FINAL-HASH(WS-INDEX:1) + 1
-               COMPUTE WS-IDX-2 = FUNCTION NUMVAL-C WS-FINAL-HASH(WS-INDEX+1:1) + 1
+      * G(B,C,D) = (B AND D) OR (C AND (NOT D))
+       MD5-G.
+           MOVE WS-FGH-B TO WS-BOP-A
+           MOVE WS-FGH-D TO WS-BOP-B
+           MOVE "AND" TO WS-BOP-CODE
+           PERFORM BIT-OPERATION
+           MOVE WS-BOP-R TO WS-FGH-T1
 
-               STRING WS-HEX-CODE(WS-IDX-1)
-                      WS-HEX-CODE(WS-IDX-2)
-                  INTO WS-MD5-HASH(WS-INDEX:2)
+           MOVE WS-FGH-D TO WS-BOP-A
+           MOVE "NOT" TO WS-BOP-CODE
+           PERFORM BIT-OPERATION
+           MOVE WS-BOP-R TO WS-FGH-T2
+
+           MOVE WS-FGH-C TO WS-BOP-A
+           MOVE WS-FGH-T2 TO WS-BOP-B
+           MOVE "AND" TO WS-BOP-CODE
+           PERFORM BIT-OPERATION
+           MOVE WS-BOP-R TO WS-FGH-T2
+
+           MOVE WS-FGH-T1 TO WS-BOP-A
+           MOVE WS-FGH-T2 TO WS-BOP-B
+           MOVE "OR" TO WS-BOP-CODE
+           PERFORM BIT-OPERATION
+           MOVE WS-BOP-R TO WS-FGH-RESULT.
+
+      * H(B,C,D) = B XOR C XOR D
+       MD5-H.
+           MOVE WS-FGH-B TO WS-BOP-A
+           MOVE WS-FGH-C TO WS-BOP-B
+           MOVE "XOR" TO WS-BOP-CODE
+           PERFORM BIT-OPERATION
+           MOVE WS-BOP-R TO WS-FGH-T1
+
+           MOVE WS-FGH-T1 TO WS-BOP-A
+           MOVE WS-FGH-D TO WS-BOP-B
+           MOVE "XOR" TO WS-BOP-CODE
+           PERFORM BIT-OPERATION
+           MOVE WS-BOP-R TO WS-FGH-RESULT.
+
+      * I(B,C,D) = C XOR (B OR (NOT D))
+       MD5-I.
+           MOVE WS-FGH-D TO WS-BOP-A
+           MOVE "NOT" TO WS-BOP-CODE
+           PERFORM BIT-OPERATION
+           MOVE WS-BOP-R TO WS-FGH-T1
+
+           MOVE WS-FGH-B TO WS-BOP-A
+           MOVE WS-FGH-T1 TO WS-BOP-B
+           MOVE "OR" TO WS-BOP-CODE
+           PERFORM BIT-OPERATION
+           MOVE WS-BOP-R TO WS-FGH-T1
+
+           MOVE WS-FGH-C TO WS-BOP-A
+           MOVE WS-FGH-T1 TO WS-BOP-B
+           MOVE "XOR" TO WS-BOP-CODE
+           PERFORM BIT-OPERATION
+           MOVE WS-BOP-R TO WS-FGH-RESULT.
+
+      * Bit-by-bit combine of WS-BOP-A/WS-BOP-B into WS-BOP-R per
+      * WS-BOP-CODE ("AND"/"OR"/"XOR" use both operands, "NOT"
+      * complements WS-BOP-A only) -- the mask_field_xor.cbl BYTE-XOR
+      * idiom, generalized to 32 bits and to all four operators.
+       BIT-OPERATION.
+           MOVE WS-BOP-A TO WS-BOP-WORK-A
+           MOVE WS-BOP-B TO WS-BOP-WORK-B
+           MOVE 0 TO WS-BOP-R
+           MOVE 1 TO WS-BOP-PLACE
+           PERFORM VARYING WS-BOP-IX FROM 1 BY 1 UNTIL WS-BOP-IX > 32
+               COMPUTE WS-BOP-BIT-A = FUNCTION MOD(WS-BOP-WORK-A, 2)
+               COMPUTE WS-BOP-BIT-B = FUNCTION MOD(WS-BOP-WORK-B, 2)
+               EVALUATE WS-BOP-CODE
+                   WHEN "AND"
+                       IF WS-BOP-BIT-A = 1 AND WS-BOP-BIT-B = 1
+                           MOVE 1 TO WS-BOP-BIT-R
+                       ELSE
+                           MOVE 0 TO WS-BOP-BIT-R
+                       END-IF
+                   WHEN "OR"
+                       IF WS-BOP-BIT-A = 1 OR WS-BOP-BIT-B = 1
+                           MOVE 1 TO WS-BOP-BIT-R
+                       ELSE
+                           MOVE 0 TO WS-BOP-BIT-R
+                       END-IF
+                   WHEN "XOR"
+                       COMPUTE WS-BOP-BIT-R =
+                           FUNCTION MOD(WS-BOP-BIT-A + WS-BOP-BIT-B, 2)
+                   WHEN OTHER
+                       COMPUTE WS-BOP-BIT-R = 1 - WS-BOP-BIT-A
+               END-EVALUATE
+               IF WS-BOP-BIT-R = 1
+                   COMPUTE WS-BOP-R = WS-BOP-R + WS-BOP-PLACE
+               END-IF
+               COMPUTE WS-BOP-WORK-A =
+                   FUNCTION INTEGER(WS-BOP-WORK-A / 2)
+               COMPUTE WS-BOP-WORK-B =
+                   FUNCTION INTEGER(WS-BOP-WORK-B / 2)
+               COMPUTE WS-BOP-PLACE = WS-BOP-PLACE * 2
            END-PERFORM.
 
-           EXIT.
+      * Left-rotate WS-ROT-VAL by WS-ROT-N bits, via multiply/divide
+      * by powers of two instead of a shift operator.
+       ROTATE-LEFT.
+           COMPUTE WS-ROT-RESULT =
+               FUNCTION MOD(WS-ROT-VAL * WS-POW2(WS-ROT-N + 1),
+                   4294967296)
+               + FUNCTION INTEGER(
+                   WS-ROT-VAL / WS-POW2(32 - WS-ROT-N + 1)).
+
+      * ---------------------------------------------------------------
+      * Digest bytes come out of A0/B0/C0/D0 least-significant byte
+      * first (little-endian), two hex characters per byte.
+      * ---------------------------------------------------------------
+       FORMAT-HEX-DIGEST.
+           PERFORM VARYING WS-HASH-WORD-NO FROM 1 BY 1
+                   UNTIL WS-HASH-WORD-NO > 4
+               EVALUATE WS-HASH-WORD-NO
+                   WHEN 1
+                       MOVE WS-A0 TO WS-HASH-WORD
+                   WHEN 2
+                       MOVE WS-B0 TO WS-HASH-WORD
+                   WHEN 3
+                       MOVE WS-C0 TO WS-HASH-WORD
+                   WHEN OTHER
+                       MOVE WS-D0 TO WS-HASH-WORD
+               END-EVALUATE
+
+               PERFORM VARYING WS-HASH-POS FROM 1 BY 1 UNTIL
+                       WS-HASH-POS > 4
+                   COMPUTE WS-HASH-BYTE = FUNCTION MOD(WS-HASH-WORD,
+                       256)
+                   COMPUTE WS-HASH-WORD =
+                       FUNCTION INTEGER(WS-HASH-WORD / 256)
+
+                   COMPUTE WS-HEX-INDEX =
+                       FUNCTION INTEGER(WS-HASH-BYTE / 16) + 1
+                   MOVE WS-HEX-CODE(WS-HEX-INDEX)
+                       TO WS-FINAL-HASH(
+                           (WS-HASH-WORD-NO - 1) * 8
+                           + (WS-HASH-POS - 1) * 2 + 1 : 1)
+
+                   COMPUTE WS-HEX-INDEX =
+                       FUNCTION MOD(WS-HASH-BYTE, 16) + 1
+                   MOVE WS-HEX-CODE(WS-HEX-INDEX)
+                       TO WS-FINAL-HASH(
+                           (WS-HASH-WORD-NO - 1) * 8
+                           + (WS-HASH-POS - 1) * 2 + 2 : 1)
+               END-PERFORM
+           END-PERFORM.
 
        END PROGRAM STRING-TO-MD5.
