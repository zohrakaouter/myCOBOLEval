@@ -2,97 +2,170 @@
        PROGRAM-ID. SORT-ARRAY.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
+
+       COPY LISTCAP.
+
        01 ARRAYS.
-           05 UNSORTED-ARRAY      PIC S9(10) OCCURS 5 TIMES.
-           05 SORTED-ARRAY        PIC S9(10) OCCURS 5 TIMES.
-           05 SORTED-BIN-ARRAY    PIC S9(10) OCCURS 5 TIMES.
+           05 UNSORTED-ARRAY      PIC S9(10)
+                                  OCCURS 1 TO WS-LIST-CAPACITY TIMES
+                                  DEPENDING ON WS-COUNT.
+
+       01 WS-COUNT                PIC S9(8) VALUE 0.
 
        01 TEMP-VAR.
            05 TEMP-VALUE          PIC S9(10).
 
-       01 TEMP-BIN-VAR.
-           05 TEMP-BIN            PIC 9(10).
+       01 BIT-COUNT-WORK.
+           05 BC-REMAINDER        PIC S9(10).
+           05 BC-QUOTIENT         PIC S9(10).
+           05 BC-DIGIT            PIC S9(10).
 
        01 COUNTS.
-           05 ONE-COUNT           PIC 9(2) OCCURS 5 TIMES.
+           05 ONE-COUNT           PIC 9(2)
+                                  OCCURS 1 TO WS-LIST-CAPACITY TIMES
+                                  DEPENDING ON WS-COUNT.
            05 TEMP-COUNT          PIC 9(2).
 
-       LINKAGE SECTION.
+       01 WS-BOUND                PIC S9(8).
+       01 WS-SHOULD-SWAP          PIC X VALUE 'N'.
+           88 SHOULD-SWAP                VALUE 'Y'.
 
-       01 LINKED-ITEMS.
-           05 L-ARR OCCURS 5 TIMES INDEXED BY NI PIC S9(10).
-           05 RESULT OCCURS 100 TIMES INDEXED BY NJ PIC S9(10).
+       LINKAGE SECTION.
 
-      * 
+      * L-COUNT/L-ARR and RESULT-COUNT/RESULT share the shop's common
+      * LISTITEM numeric-list layout (see copybooks/LISTITEM.cpy).
+      * Each list is its own top-level LINKAGE parameter -- GnuCOBOL
+      * only addresses an OCCURS ... DEPENDING ON table correctly when
+      * it is the last item in its record, so L-ARR-GROUP, L-FLAGS and
+      * RESULT-GROUP are passed as three separate USING parameters
+      * rather than folded into one combined group.
+      * L-DESCENDING ('Y'/'N') reverses the sort order; L-STABLE
+      * ('Y'/'N') suppresses the decimal-value tie-break so that
+      * elements with an equal one-count keep their original relative
+      * order instead of being further ordered by value.
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==L-ARR-GROUP==
+           ==:COUNT:==   BY ==L-COUNT==
+           ==:TABLE:==   BY ==L-ARR==
+           ==:INDEX:==   BY ==NI==.
+
+       01 L-FLAGS.
+           05 L-DESCENDING PIC X.
+               88 SORT-DESCENDING VALUE 'Y'.
+           05 L-STABLE PIC X.
+               88 SORT-STABLE VALUE 'Y'.
+
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==RESULT-GROUP==
+           ==:COUNT:==   BY ==RESULT-COUNT==
+           ==:TABLE:==   BY ==RESULT==
+           ==:INDEX:==   BY ==NJ==.
+
+      *
       * In this Kata, you have to sort an array of non-negative integers according to
       * number of ones in their binary representation in ascending order.
       * For similar number of ones, sort based on decimal value.
-      * 
+      *
       * It must be implemented like this:
       * >>> sort_array([1, 5, 2, 3, 4]) == [1, 2, 3, 4, 5]
       * >>> sort_array([-2, -3, -4, -5, -6]) == [-6, -5, -4, -3, -2]
       * >>> sort_array([1, 0, 2, 3, 4]) [0, 1, 2, 3, 4]
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
-       PROCEDURE DIVISION USING LINKED-ITEMS.
+       PROCEDURE DIVISION USING L-ARR-GROUP L-FLAGS RESULT-GROUP.
 
+           MOVE L-COUNT TO WS-COUNT
            PERFORM INITIALIZE-ARRAYS
            PERFORM CALCULATE-ONES
            PERFORM SORT-ARRAYS
            PERFORM MOVE-SORTED-TO-RESULT
            GOBACK.
-           
-       INITIALIZE-ARRAYS.
 
-           MOVE 1 TO UNSORTED-ARRAY(1)
-           MOVE 5 TO UNSORTED-ARRAY(2)
-           MOVE 2 TO UNSORTED-ARRAY(3)
-           MOVE 3 TO UNSORTED-ARRAY(4)
-           MOVE 4 TO UNSORTED-ARRAY(5).
+       INITIALIZE-ARRAYS.
+           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > WS-COUNT
+               MOVE L-ARR(NI) TO UNSORTED-ARRAY(NI)
+           END-PERFORM.
 
        CALCULATE-ONES.
-
-           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > 5
+           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > WS-COUNT
                MOVE UNSORTED-ARRAY(NI) TO TEMP-VALUE
-               MOVE FUNCTION NUM-OF-BITS (TEMP-VALUE) TO ONE-COUNT(NI)
+               PERFORM COUNT-ONE-BITS
+               MOVE BC-DIGIT TO ONE-COUNT(NI)
            END-PERFORM.
 
-       SORT-ARRAYS.
+       COUNT-ONE-BITS.
+           MOVE 0 TO BC-DIGIT
+           IF TEMP-VALUE < 0
+               COMPUTE BC-QUOTIENT = TEMP-VALUE * -1
+           ELSE
+               MOVE TEMP-VALUE TO BC-QUOTIENT
+           END-IF
+           PERFORM UNTIL BC-QUOTIENT = 0
+               DIVIDE BC-QUOTIENT BY 2 GIVING BC-QUOTIENT
+                   REMAINDER BC-REMAINDER
+               IF BC-REMAINDER = 1
+                   ADD 1 TO BC-DIGIT
+               END-IF
+           END-PERFORM.
 
-           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > 5
-               PERFORM VARYING NJ FROM 1 BY 1 UNTIL NJ > 5
-                   IF ONE-COUNT(NI) < ONE-COUNT(NJ) OR 
-                     (ONE-COUNT(NI) = ONE-COUNT(NJ) AND UNSORTED-ARRAY(NI) < UNSORTED-ARRAY(NJ))
-                       THEN
-                           MOVE UNSORTED-ARRAY(NI) TO TEMP-VALUE
-                           MOVE UNSORTED-ARRAY(NJ) TO UNSORTED-ARRAY(NI)
-                           MOVE TEMP-VALUE TO UNSORTED-ARRAY(NJ)
-
-                           MOVE ONE-COUNT(NI) TO TEMP-COUNT
-                           MOVE ONE-COUNT(NJ) TO ONE-COUNT(NI)
-                           MOVE TEMP-COUNT TO ONE-COUNT(NJ)
+      * Adjacent-swap (classic bubble sort) so that, unless the caller
+      * asks to break ties by value, equal one-count elements keep
+      * their original relative order.
+       SORT-ARRAYS.
+           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > WS-COUNT - 1
+               COMPUTE WS-BOUND = WS-COUNT - NI
+               PERFORM VARYING NJ FROM 1 BY 1 UNTIL NJ > WS-BOUND
+                   PERFORM DECIDE-SWAP
+                   IF SHOULD-SWAP
+                       MOVE UNSORTED-ARRAY(NJ) TO TEMP-VALUE
+                       MOVE UNSORTED-ARRAY(NJ + 1) TO UNSORTED-ARRAY(NJ)
+                       MOVE TEMP-VALUE TO UNSORTED-ARRAY(NJ + 1)
+                       MOVE ONE-COUNT(NJ) TO TEMP-COUNT
+                       MOVE ONE-COUNT(NJ + 1) TO ONE-COUNT(NJ)
+                       MOVE TEMP-COUNT TO ONE-COUNT(NJ + 1)
                    END-IF
                END-PERFORM
            END-PERFORM.
 
-       MOVE-SORTED-TO-RESULT.
+       DECIDE-SWAP.
+           MOVE 'N' TO WS-SHOULD-SWAP
+           IF NOT SORT-DESCENDING
+               IF ONE-COUNT(NJ) > ONE-COUNT(NJ + 1)
+                   MOVE 'Y' TO WS-SHOULD-SWAP
+               ELSE
+                   IF ONE-COUNT(NJ) = ONE-COUNT(NJ + 1)
+                          AND NOT SORT-STABLE
+                          AND UNSORTED-ARRAY(NJ) >
+                              UNSORTED-ARRAY(NJ + 1)
+                       MOVE 'Y' TO WS-SHOULD-SWAP
+                   END-IF
+               END-IF
+           ELSE
+               IF ONE-COUNT(NJ) < ONE-COUNT(NJ + 1)
+                   MOVE 'Y' TO WS-SHOULD-SWAP
+               ELSE
+                   IF ONE-COUNT(NJ) = ONE-COUNT(NJ + 1)
+                          AND NOT SORT-STABLE
+                          AND UNSORTED-ARRAY(NJ) <
+                              UNSORTED-ARRAY(NJ + 1)
+                       MOVE 'Y' TO WS-SHOULD-SWAP
+                   END-IF
+               END-IF
+           END-IF.
 
-           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > 5
+       MOVE-SORTED-TO-RESULT.
+           MOVE WS-COUNT TO RESULT-COUNT
+           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > WS-COUNT
                MOVE UNSORTED-ARRAY(NI) TO RESULT(NI)
            END-PERFORM.
 
-       FUNCTION NUM-OF-BITS
-           INPUT-VALUE TEMP-VALUE
-           RETURN-COUNT TEMP-BIN
-           .
+       END PROGRAM SORT-ARRAY.
