@@ -2,20 +2,23 @@
        PROGRAM-ID. COUNT-DISTINCT-CHARACTERS.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
+
+
        01 L-CHAR-SET PIC X(256) VALUE SPACES.
+       01 WS-STRING-LEN PIC 9(03) VALUE 0.
+       01 WS-SET-SIZE PIC 9(03) VALUE 0.
        01 I PIC 9(03) VALUE 1.
        01 J PIC 9(03).
        01 TEMP-CHAR PIC X.
        01 CHAR-COUNT PIC 9(03) VALUE 0.
-       01 L-UPPER-CASE STRING LENGTH 100.
+       01 WS-FOUND-SWITCH PIC X VALUE 'N'.
+           88 CHAR-ALREADY-SEEN VALUE 'Y'.
 
        LINKAGE SECTION.
 
@@ -28,24 +31,34 @@
       * 3
       * >>> count_distinct_characters('Jerry')
       * 4
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 100 OR L-STRING(I:1) = HIGH-VALUE
+       BEGIN.
+           MOVE SPACES TO L-CHAR-SET
+           MOVE 0 TO WS-SET-SIZE
+           MOVE 0 TO CHAR-COUNT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-STRING))
+               TO WS-STRING-LEN
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-STRING-LEN
                MOVE FUNCTION UPPER-CASE(L-STRING(I:1)) TO TEMP-CHAR
+               MOVE 'N' TO WS-FOUND-SWITCH
 
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 100 OR L-CHAR-SET(J:1) = HIGH-VALUE
-                   IF L-CHAR-SET(J:1) = TEMP-CHAR THEN
-                       EXIT PERFORM
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > WS-SET-SIZE OR CHAR-ALREADY-SEEN
+                   IF L-CHAR-SET(J:1) = TEMP-CHAR
+                       MOVE 'Y' TO WS-FOUND-SWITCH
                    END-IF
                END-PERFORM
 
-               IF L-CHAR-SET(J:1) = HIGH-VALUE THEN
-                   MOVE TEMP-CHAR TO L-CHAR-SET(J:1)
+               IF NOT CHAR-ALREADY-SEEN
+                   ADD 1 TO WS-SET-SIZE
+                   MOVE TEMP-CHAR TO L-CHAR-SET(WS-SET-SIZE:1)
                    ADD 1 TO CHAR-COUNT
                END-IF
            END-PERFORM
