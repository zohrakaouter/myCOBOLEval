@@ -2,15 +2,16 @@
        PROGRAM-ID. INT-TO-MINI-ROMAN.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
+
+
        01 NUM-REMAINDER PIC S9(10).
+       01 VARY-INDEX PIC 9(2).
        01 ROMAN-RESULT PIC X(100) VALUE SPACES.
        01 ROMAN-MAPPINGS.
            05 ROMAN-VALUES OCCURS 13 TIMES.
@@ -23,49 +24,65 @@
            05 L-NUMBER PIC S9(10).
            05 RESULT PIC X(100).
 
-      * 
+      *
       * Given a positive integer, obtain its roman numeral equivalent as a string,
       * and return it in lowercase.
       * Restrictions: 1 <= num <= 1000
-      * 
+      *
       * Examples:
       * >>> int_to_mini_roman(19) == 'xix'
       * >>> int_to_mini_roman(152) == 'clii'
       * >>> int_to_mini_roman(426) == 'cdxxvi'
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
-       
-       INITIALIZE
-           NUMERIC-VALUE (1)  TO 1000   ROMAN-LITERAL (1)  TO "m"
-           NUMERIC-VALUE (2)  TO 900    ROMAN-LITERAL (2)  TO "cm"
-           NUMERIC-VALUE (3)  TO 500    ROMAN-LITERAL (3)  TO "d"
-           NUMERIC-VALUE (4)  TO 400    ROMAN-LITERAL (4)  TO "cd"
-           NUMERIC-VALUE (5)  TO 100    ROMAN-LITERAL (5)  TO "c"
-           NUMERIC-VALUE (6)  TO 90     ROMAN-LITERAL (6)  TO "xc"
-           NUMERIC-VALUE (7)  TO 50     ROMAN-LITERAL (7)  TO "l"
-           NUMERIC-VALUE (8)  TO 40     ROMAN-LITERAL (8)  TO "xl"
-           NUMERIC-VALUE (9)  TO 10     ROMAN-LITERAL (9)  TO "x"
-           NUMERIC-VALUE (10) TO 9      ROMAN-LITERAL (10) TO "ix"
-           NUMERIC-VALUE (11) TO 5      ROMAN-LITERAL (11) TO "v"
-           NUMERIC-VALUE (12) TO 4      ROMAN-LITERAL (12) TO "iv"
-           NUMERIC-VALUE (13) TO 1      ROMAN-LITERAL (13) TO "i".
-           
-       MOVE L-NUMBER TO NUM-REMAINDER.
-       PERFORM VARYING VARY-INDEX FROM 1 BY 1 UNTIL VARY-INDEX > 13
-           EVALUATE TRUE
-               WHEN NUM-REMAINDER >= NUMERIC-VALUE (VARY-INDEX)
-                   MOVE ROMAN-LITERAL (VARY-INDEX) TO ROMAN-RESULT (NUM-REG, 4)
-                   ADD NUMERIC-VALUE (VARY-INDEX) TO NUM-REMAINDER
-               WHEN OTHER
-                   CONTINUE
-           END-EVALUATE
-       END-PERFORM.
-
-       MOVE FUNCTION TRIM(ROMAN-RESULT) TO RESULT.
-   
-       GOBACK.
+
+       MAIN-PARA.
+           MOVE 1000 TO NUMERIC-VALUE (1)
+           MOVE "m"  TO ROMAN-LITERAL (1)
+           MOVE 900  TO NUMERIC-VALUE (2)
+           MOVE "cm" TO ROMAN-LITERAL (2)
+           MOVE 500  TO NUMERIC-VALUE (3)
+           MOVE "d"  TO ROMAN-LITERAL (3)
+           MOVE 400  TO NUMERIC-VALUE (4)
+           MOVE "cd" TO ROMAN-LITERAL (4)
+           MOVE 100  TO NUMERIC-VALUE (5)
+           MOVE "c"  TO ROMAN-LITERAL (5)
+           MOVE 90   TO NUMERIC-VALUE (6)
+           MOVE "xc" TO ROMAN-LITERAL (6)
+           MOVE 50   TO NUMERIC-VALUE (7)
+           MOVE "l"  TO ROMAN-LITERAL (7)
+           MOVE 40   TO NUMERIC-VALUE (8)
+           MOVE "xl" TO ROMAN-LITERAL (8)
+           MOVE 10   TO NUMERIC-VALUE (9)
+           MOVE "x"  TO ROMAN-LITERAL (9)
+           MOVE 9    TO NUMERIC-VALUE (10)
+           MOVE "ix" TO ROMAN-LITERAL (10)
+           MOVE 5    TO NUMERIC-VALUE (11)
+           MOVE "v"  TO ROMAN-LITERAL (11)
+           MOVE 4    TO NUMERIC-VALUE (12)
+           MOVE "iv" TO ROMAN-LITERAL (12)
+           MOVE 1    TO NUMERIC-VALUE (13)
+           MOVE "i"  TO ROMAN-LITERAL (13)
+
+           MOVE SPACES TO ROMAN-RESULT
+           MOVE L-NUMBER TO NUM-REMAINDER
+           PERFORM VARYING VARY-INDEX FROM 1 BY 1 UNTIL VARY-INDEX > 13
+               PERFORM UNTIL NUM-REMAINDER < NUMERIC-VALUE (VARY-INDEX)
+                   STRING FUNCTION TRIM(ROMAN-RESULT) DELIMITED BY SIZE
+                          ROMAN-LITERAL (VARY-INDEX) DELIMITED BY SIZE
+                       INTO ROMAN-RESULT
+                   END-STRING
+                   SUBTRACT NUMERIC-VALUE (VARY-INDEX)
+                       FROM NUM-REMAINDER
+               END-PERFORM
+           END-PERFORM
+
+           MOVE FUNCTION TRIM(ROMAN-RESULT) TO RESULT
+
+           GOBACK.
+
        END PROGRAM INT-TO-MINI-ROMAN.
