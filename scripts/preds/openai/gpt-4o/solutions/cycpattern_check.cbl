@@ -2,19 +2,24 @@
        PROGRAM-ID. CYCPATTERN-CHECK.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
-       01 TEMP-A PIC X(200).
-       01 L-B-LEN PIC 9(3) VALUE 0.
-       01 L-A-LEN PIC 9(3) VALUE 0.
-       01 COUNTER PIC 9(3) VALUE 0.
-       01 FOUND-INDICATOR PIC 9 VALUE 0.
+
+
+       01 WS-DOUBLED-B      PIC X(200) VALUE SPACES.
+       01 WS-ROTATION       PIC X(100) VALUE SPACES.
+       01 WS-A-LEN          PIC 9(3) VALUE 0.
+       01 WS-B-LEN          PIC 9(3) VALUE 0.
+       01 WS-OFFSET         PIC 9(3) VALUE 0.
+       01 WS-SCAN-POS        PIC 9(3) VALUE 0.
+       01 WS-LAST-START      PIC 9(3) VALUE 0.
+       01 FOUND-INDICATOR   PIC 9 VALUE 0.
+       01 WS-FOUND-SWITCH    PIC X VALUE 'N'.
+           88 SUBSTRING-FOUND       VALUE 'Y'.
 
        LINKAGE SECTION.
 
@@ -30,8 +35,8 @@
       * cycpattern_check("abab","baa") => True
       * cycpattern_check("efef","eeff") => False
       * cycpattern_check("himenss","simen") => True
-      * 
-      * 
+      *
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
@@ -45,22 +50,47 @@
            GOBACK.
 
        INIT.
-           INSPECT L-B TALLYING L-B-LEN FOR CHARACTERS
-           INSPECT L-A TALLYING L-A-LEN FOR CHARACTERS
-           MOVE FUNCTION CONCATENATE(L-B, L-B) TO TEMP-A.
-
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-A)) TO WS-A-LEN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-B)) TO WS-B-LEN
+           MOVE SPACES TO WS-DOUBLED-B
+           STRING FUNCTION TRIM(L-B) DELIMITED BY SIZE
+                  FUNCTION TRIM(L-B) DELIMITED BY SIZE
+               INTO WS-DOUBLED-B
+           END-STRING.
 
+      * Every rotation of L-B appears as a WS-B-LEN-long window of
+      * L-B concatenated with itself; check each window for a match
+      * anywhere in L-A.
        CHECK-ROTATIONS.
-           MOVE 1 TO COUNTER
-           PERFORM UNTIL COUNTER > L-B-LEN
-               IF FUNCTION INSPECT(TEMP-A, 1, L-B-LEN, (COUNTER))
-                  CONSTRUCTION L-A-LEN FOR CHARACTERS = L-A-LEN
-                  AND FUNCTION INDEX(L-A, TEMP-A, 1) > 0
-               THEN
-                   MOVE 1 TO FOUND-INDICATOR
-                   EXIT PERFORM
-               END-IF
-               ADD 1 TO COUNTER
-           END-PERFORM.
+           MOVE 0 TO FOUND-INDICATOR
+           IF WS-B-LEN > 0 AND WS-B-LEN <= WS-A-LEN
+               PERFORM VARYING WS-OFFSET FROM 1 BY 1
+                       UNTIL WS-OFFSET > WS-B-LEN
+                       OR FOUND-INDICATOR = 1
+                   MOVE WS-DOUBLED-B(WS-OFFSET:WS-B-LEN)
+                       TO WS-ROTATION
+                   PERFORM CONTAINS-SUBSTRING
+                   IF SUBSTRING-FOUND
+                       MOVE 1 TO FOUND-INDICATOR
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      * Sets WS-FOUND-SWITCH to 'Y' if the first WS-B-LEN characters
+      * of WS-ROTATION occur anywhere in L-A, scanning every possible
+      * starting position.
+       CONTAINS-SUBSTRING.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           COMPUTE WS-LAST-START = WS-A-LEN - WS-B-LEN + 1
+           IF WS-LAST-START >= 1
+               PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                       UNTIL WS-SCAN-POS > WS-LAST-START
+                       OR SUBSTRING-FOUND
+                   IF L-A(WS-SCAN-POS:WS-B-LEN) =
+                           WS-ROTATION(1:WS-B-LEN)
+                       MOVE 'Y' TO WS-FOUND-SWITCH
+                   END-IF
+               END-PERFORM
+           END-IF.
 
        END PROGRAM CYCPATTERN-CHECK.
