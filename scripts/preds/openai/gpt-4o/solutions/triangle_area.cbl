@@ -2,27 +2,46 @@
        PROGRAM-ID. TRIANGLE-AREA.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
-       01  WS-A                  PIC S9(10) COMP-2.
-       01  WS-B                  PIC S9(10) COMP-2.
-       01  WS-C                  PIC S9(10) COMP-2.
-       01  WS-S                  PIC S9(10) COMP-2.
-       01  WS-AREA               PIC S9(10) COMP-2.
+
+
+       01  WS-A                  COMP-2.
+       01  WS-B                  COMP-2.
+       01  WS-C                  COMP-2.
+       01  WS-S                  COMP-2.
+       01  WS-AREA               COMP-2.
        01  WS-VALID-TRIANGLE     PIC X VALUE 'N'.
-       
+
+      * GnuCOBOL's IBM dialect evaluates an arithmetic expression
+      * inline inside an IF condition (e.g. IF WS-A + WS-B > WS-C)
+      * through a fixed-point OSVS intermediate, which silently
+      * mis-compares COMP-2 operands, and likewise drops all but the
+      * last term of a chained COMP-2 expression of three or more
+      * terms joined by + or *. Computing each sum/difference/product
+      * into its own COMP-2 field first, one operator at a time,
+      * sidesteps both problems (see TRIANGLE-CLASSIFY's
+      * COMPUTE-AREA-AND-PERIMETER paragraph for the same pattern).
+       01  WS-SUM-AB             COMP-2.
+       01  WS-SUM-AC             COMP-2.
+       01  WS-SUM-BC             COMP-2.
+       01  WS-FACTOR-1           COMP-2.
+       01  WS-FACTOR-2           COMP-2.
+       01  WS-FACTOR-3           COMP-2.
+       01  WS-FACTOR-4           COMP-2.
+       01  WS-HERON-PROD         COMP-2.
+
        LINKAGE SECTION.
 
        01 LINKED-ITEMS.
            05 L-A PIC S9(10).
            05 L-B PIC S9(10).
            05 L-C PIC S9(10).
+           05 L-STATUS PIC 9.
            05 RESULT COMP-2.
 
       * '''
@@ -31,6 +50,10 @@
       * Otherwise return -1
       * Three sides make a valid triangle when the sum of any two sides is greater
       * than the third side.
+      * L-STATUS is set to 1 when L-A/L-B/L-C form a valid triangle and RESULT
+      * holds a real area, and to 0 when they do not and RESULT is the -1
+      * sentinel, so a caller does not have to treat a legitimate near-zero
+      * COMP-2 area as if it were the invalid-input sentinel.
       * Example:
       * triangle_area(3, 4, 5) == 6.00
       * triangle_area(1, 2, 10) == -1
@@ -45,29 +68,45 @@
            MOVE L-A TO WS-A
            MOVE L-B TO WS-B
            MOVE L-C TO WS-C
-           
-           * Check if the sides form a valid triangle
-           IF WS-A + WS-B > WS-C
-               IF WS-A + WS-C > WS-B
-                   IF WS-B + WS-C > WS-A
+           MOVE 'N' TO WS-VALID-TRIANGLE
+
+      * Check if the sides form a valid triangle
+           COMPUTE WS-SUM-AB = WS-A + WS-B
+           COMPUTE WS-SUM-AC = WS-A + WS-C
+           COMPUTE WS-SUM-BC = WS-B + WS-C
+
+           IF WS-SUM-AB > WS-C
+               IF WS-SUM-AC > WS-B
+                   IF WS-SUM-BC > WS-A
                        SET WS-VALID-TRIANGLE TO 'Y'
                    END-IF
                END-IF
            END-IF
-           
+
            IF WS-VALID-TRIANGLE = 'Y'
-               * Calculate the semi-perimeter
-               COMPUTE WS-S = (WS-A + WS-B + WS-C) / 2
+               MOVE 1 TO L-STATUS
+      * Calculate the semi-perimeter
+               MOVE WS-A TO WS-S
+               ADD WS-B TO WS-S
+               ADD WS-C TO WS-S
+               DIVIDE WS-S BY 2 GIVING WS-S
 
-               * Calculate the area using Heron's formula
-               COMPUTE WS-AREA = FUNCTION SQRT(WS-S * 
-                                (WS-S - WS-A) *
-                                (WS-S - WS-B) *
-                                (WS-S - WS-C))
+      * Calculate the area using Heron's formula
+               MOVE WS-S TO WS-FACTOR-1
+               COMPUTE WS-FACTOR-2 = WS-S - WS-A
+               COMPUTE WS-FACTOR-3 = WS-S - WS-B
+               COMPUTE WS-FACTOR-4 = WS-S - WS-C
+               MULTIPLY WS-FACTOR-1 BY WS-FACTOR-2 GIVING WS-HERON-PROD
+               MULTIPLY WS-FACTOR-3 BY WS-HERON-PROD
+               MULTIPLY WS-FACTOR-4 BY WS-HERON-PROD
+               COMPUTE WS-AREA = FUNCTION SQRT(WS-HERON-PROD)
 
-               * Round area to two decimal places
-               COMPUTE RESULT = FUNCTION NUMVAL-C (FUNCTION NUMVAL(WS-AREA:6:2))
+      * Round area to two decimal places
+               COMPUTE WS-AREA =
+                   FUNCTION INTEGER(WS-AREA * 100 + 0.5) / 100
+               MOVE WS-AREA TO RESULT
            ELSE
+               MOVE 0 TO L-STATUS
                MOVE -1 TO RESULT
            END-IF
 
