@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WAREHOUSE-ALLOCATE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 I PIC S9(8) VALUE 1.
+       01 WS-SHORT-VALUE PIC S9(10).
+       01 WS-SURPLUS-VALUE PIC S9(10).
+
+       COPY LISTCAP.
+
+       LINKAGE SECTION.
+
+      * ON-HAND-GROUP/PICKLIST-GROUP are the per-SKU quantities on
+      * hand and required by the day's pick list, matched by array
+      * position (SKU N in one list is SKU N in the other -- the
+      * batch driver is responsible for loading both lists in the
+      * same SKU order). SHORTFALL-GROUP/SURPLUS-GROUP return, per
+      * SKU, how many units are short of the pick-list requirement
+      * (0 if fully covered) and how many are left over on the shelf
+      * after the pick (0 if short) -- the two-fruit toy calculation
+      * FRUIT-DISTRIBUTION/EAT each did for a single commodity,
+      * generalized across every SKU in one call. Each list is its
+      * own top-level LINKAGE parameter per the LISTITEM copybook's
+      * OCCURS DEPENDING ON addressing requirement (see derivative.cbl).
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==ON-HAND-GROUP==
+           ==:COUNT:==   BY ==L-ON-HAND-COUNT==
+           ==:TABLE:==   BY ==L-ON-HAND==
+           ==:INDEX:==   BY ==NI==.
+
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==PICKLIST-GROUP==
+           ==:COUNT:==   BY ==L-PICK-COUNT==
+           ==:TABLE:==   BY ==L-PICK==
+           ==:INDEX:==   BY ==NJ==.
+
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==SHORTFALL-GROUP==
+           ==:COUNT:==   BY ==SHORTFALL-COUNT==
+           ==:TABLE:==   BY ==SHORTFALL==
+           ==:INDEX:==   BY ==NK==.
+
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==SURPLUS-GROUP==
+           ==:COUNT:==   BY ==SURPLUS-COUNT==
+           ==:TABLE:==   BY ==SURPLUS==
+           ==:INDEX:==   BY ==NL==.
+
+      * Given a warehouse's on-hand counts across multiple SKUs and
+      * the incoming pick-list requirement for each SKU, compute what
+      * is short and what is left over per SKU -- SKU N is covered in
+      * full from on hand if L-ON-HAND(N) >= L-PICK(N), leaving the
+      * excess as surplus; otherwise every unit on hand is picked, the
+      * gap is reported as shortfall, and there is no surplus.
+      * >>> warehouse_allocate([10, 6], [8, 9])
+      * shortfall = [0, 3], surplus = [2, 0]
+
+      * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
+      * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
+
+       PROCEDURE DIVISION USING ON-HAND-GROUP PICKLIST-GROUP
+               SHORTFALL-GROUP SURPLUS-GROUP.
+
+       MAIN-PARA.
+           MOVE 0 TO SHORTFALL-COUNT
+           MOVE 0 TO SURPLUS-COUNT
+           PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > L-ON-HAND-COUNT OR I > L-PICK-COUNT
+               SET NI TO I
+               SET NJ TO I
+               IF L-ON-HAND (NI) >= L-PICK (NJ)
+                   COMPUTE WS-SURPLUS-VALUE =
+                       L-ON-HAND (NI) - L-PICK (NJ)
+                   MOVE 0 TO WS-SHORT-VALUE
+               ELSE
+                   COMPUTE WS-SHORT-VALUE =
+                       L-PICK (NJ) - L-ON-HAND (NI)
+                   MOVE 0 TO WS-SURPLUS-VALUE
+               END-IF
+               ADD 1 TO SHORTFALL-COUNT
+               ADD 1 TO SURPLUS-COUNT
+               SET NK TO I
+               SET NL TO I
+               MOVE WS-SHORT-VALUE TO SHORTFALL (NK)
+               MOVE WS-SURPLUS-VALUE TO SURPLUS (NL)
+           END-PERFORM
+
+           GOBACK.
+
+       END PROGRAM WAREHOUSE-ALLOCATE.
