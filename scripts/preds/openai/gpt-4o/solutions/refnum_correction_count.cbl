@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFNUM-CORRECTION-COUNT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 I           PIC S9(4) VALUE 1.
+       01 J           PIC S9(4).
+       01 CHANGES     PIC S9(4) VALUE 0.
+
+       LINKAGE SECTION.
+
+       01 LINKED-ITEMS.
+           05 L-REFNUM PIC X(100).
+           05 RESULT   PIC S9(4).
+
+      * SMALLEST-CHANGE's paired-position mismatch count (scripts/
+      * preds/openai/gpt-4o/solutions/smallest_change.cbl), generalized
+      * from a fixed 7-element numeric array to a caller-sized
+      * reference-number string: the standard mirrored check-format
+      * rule requires position i and position (length - i + 1) to hold
+      * the same character, so this counts how many mismatched pairs
+      * -- and therefore how many character positions, at minimum --
+      * would need correcting to satisfy that rule.
+      * >>> refnum_correction_count("REF12321FER")
+      * 0   (already mirrored)
+      * >>> refnum_correction_count("REF12345FER")
+      * 2   (positions 5/7 and 4/8 mismatch; each pair needs one fix)
+
+       PROCEDURE DIVISION USING LINKED-ITEMS.
+
+       MAIN-PARA.
+           MOVE 0 TO CHANGES
+           COMPUTE J = FUNCTION LENGTH(FUNCTION TRIM(L-REFNUM))
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > J / 2
+               IF L-REFNUM (I:1) NOT = L-REFNUM (J - I + 1:1)
+                   ADD 1 TO CHANGES
+               END-IF
+           END-PERFORM
+
+           MOVE CHANGES TO RESULT
+
+           GOBACK.
+
+       END PROGRAM REFNUM-CORRECTION-COUNT.
