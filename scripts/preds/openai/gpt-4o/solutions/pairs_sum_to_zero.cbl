@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAIRS-SUM-TO-ZERO.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+
+       01 I PIC S9(8) VALUE 0.
+       01 J PIC S9(8) VALUE 0.
+       01 WS-J-START PIC S9(8) VALUE 0.
+       01 FOUND-FLAG PIC 9 VALUE 0.
+
+       COPY LISTCAP.
+
+       LINKAGE SECTION.
+
+      * L-COUNT is the number of entries the caller actually loaded
+      * into L-L; the OCCURS DEPENDING ON clause lets one compiled
+      * capacity serve a four-element sample and a multi-thousand-row
+      * ledger extract alike.
+       01 LINKED-ITEMS.
+           05 L-COUNT PIC S9(8).
+           05 L-L OCCURS 1 TO WS-LIST-CAPACITY TIMES
+                   DEPENDING ON L-COUNT
+                   INDEXED BY NI PIC S9(10).
+           05 RESULT PIC 9.
+
+      *
+      * pairs_sum_to_zero takes a list of integers as an input.
+      * it returns True if there are two distinct elements in the list that
+      * sum to zero, and False otherwise.
+      * >>> pairs_sum_to_zero([1, 3, 5, 0])
+      * False
+      * >>> pairs_sum_to_zero([1, 3, -2, 1])
+      * False
+      * >>> pairs_sum_to_zero([1, 2, 3, 7])
+      * False
+      *
+
+      * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
+      * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
+
+       PROCEDURE DIVISION USING LINKED-ITEMS.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > L-COUNT
+               COMPUTE WS-J-START = I + 1
+               PERFORM VARYING J FROM WS-J-START BY 1 UNTIL J > L-COUNT
+                   IF L-L(I) + L-L(J) = 0
+                       MOVE 1 TO FOUND-FLAG
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF FOUND-FLAG = 1
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF FOUND-FLAG = 1
+               MOVE 1 TO RESULT
+           ELSE
+               MOVE 0 TO RESULT
+           END-IF
+
+           GOBACK.
+       END PROGRAM PAIRS-SUM-TO-ZERO.
