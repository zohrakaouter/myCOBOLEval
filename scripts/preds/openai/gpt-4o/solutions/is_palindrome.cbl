@@ -2,17 +2,19 @@
        PROGRAM-ID. IS-PALINDROME.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
-       77 REVERSED-TEXT PIC X(100).
-       77 LENGTH        PIC 99.
-       77 I             PIC 99.
+
+
+       77 WS-LEN         PIC 9(3).
+       77 WS-HALF-LEN     PIC 9(3).
+       77 WS-LEFT-POS     PIC 9(3).
+       77 WS-RIGHT-POS    PIC 9(3).
+       77 I               PIC 9(3).
 
        LINKAGE SECTION.
 
@@ -20,7 +22,7 @@
            05 L-TEXT PIC X(100).
            05 RESULT PIC 9.
 
-      * 
+      *
       * Checks if given string is a palindrome
       * >>> is_palindrome('')
       * True
@@ -30,29 +32,26 @@
       * True
       * >>> is_palindrome('zbcd')
       * False
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
 
-           DISPLAY "Input received: " L-TEXT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-TEXT)) TO WS-LEN
+           COMPUTE WS-HALF-LEN = WS-LEN / 2
+           MOVE 1 TO RESULT
 
-           COMPUTE LENGTH = FUNCTION LENGTH(TRIM(L-TEXT))
-           
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH
-               MOVE FUNCTION REVERSE(L-TEXT) TO REVERSED-TEXT
-               IF L-TEXT (I: LENGTH-I+1) NOT = REVERSED-TEXT (I: LENGTH-I+1)
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-HALF-LEN
+               MOVE I TO WS-LEFT-POS
+               COMPUTE WS-RIGHT-POS = WS-LEN - I + 1
+               IF L-TEXT(WS-LEFT-POS:1) NOT = L-TEXT(WS-RIGHT-POS:1)
                    MOVE 0 TO RESULT
-                   DISPLAY "Not a palindrome."
                    GOBACK
                END-IF
            END-PERFORM
 
-           MOVE 1 TO RESULT
-           DISPLAY "Is a palindrome."
-
            GOBACK.
 
        END PROGRAM IS-PALINDROME.
