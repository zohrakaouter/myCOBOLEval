@@ -2,23 +2,40 @@
        PROGRAM-ID. DERIVATIVE.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
-       01 N PIC 9(10) VALUE 3.  * Number of coefficients in the polynomial.
+
+
        01 I PIC 9(10) VALUE 1.
        01 FACTOR PIC 9(10) VALUE 0.
-       
+
+       COPY LISTCAP.
+
        LINKAGE SECTION.
 
-       01 LINKED-ITEMS.
-           05 L-XS OCCURS 3 TIMES INDEXED BY NI PIC S9(10).
-           05 RESULT OCCURS 100 TIMES INDEXED BY NJ PIC S9(10).
+      * L-COUNT/L-XS and RESULT-COUNT/RESULT share the shop's common
+      * LISTITEM numeric-list layout (see copybooks/LISTITEM.cpy); this
+      * also lifts the original fixed OCCURS 3 TIMES coefficient limit
+      * to any caller-supplied polynomial length. Each list is its own
+      * top-level LINKAGE parameter -- GnuCOBOL only addresses an
+      * OCCURS ... DEPENDING ON table correctly when it is the last
+      * item in its record, so L-XS-GROUP and RESULT-GROUP are passed
+      * as two separate USING parameters rather than folded together.
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==L-XS-GROUP==
+           ==:COUNT:==   BY ==L-COUNT==
+           ==:TABLE:==   BY ==L-XS==
+           ==:INDEX:==   BY ==NI==.
+
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==RESULT-GROUP==
+           ==:COUNT:==   BY ==RESULT-COUNT==
+           ==:TABLE:==   BY ==RESULT==
+           ==:INDEX:==   BY ==NJ==.
 
       * xs represent coefficients of a polynomial.
       * xs[0] + xs[1] * x + xs[2] * x^2 + ....
@@ -27,21 +44,21 @@
       * [1, 4]
       * >>> derivative([1, 2, 3])
       * [2, 6]
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
-       PROCEDURE DIVISION USING LINKED-ITEMS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= N
-               SET NI TO I
+       PROCEDURE DIVISION USING L-XS-GROUP RESULT-GROUP.
+           MOVE 0 TO RESULT-COUNT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I >= L-COUNT
+               COMPUTE NI = I + 1
                MULTIPLY L-XS (NI) BY I GIVING FACTOR
                SET NJ TO I
+               ADD 1 TO RESULT-COUNT
                MOVE FACTOR TO RESULT (NJ)
            END-PERFORM
 
-           EXIT PROGRAM.
-
-       GOBACK.
+           GOBACK.
 
        END PROGRAM DERIVATIVE.
