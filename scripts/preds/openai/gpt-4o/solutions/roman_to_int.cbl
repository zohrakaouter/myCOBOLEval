@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROMAN-TO-INT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+
+       01 WS-ROMAN            PIC X(100).
+       01 WS-LEN              PIC 9(3).
+       01 WS-I                PIC 9(3).
+       01 WS-THIS-VALUE       PIC 9(4).
+       01 WS-CURR-VALUE       PIC 9(4).
+       01 WS-NEXT-VALUE       PIC 9(4).
+       01 WS-CHAR             PIC X.
+
+       LINKAGE SECTION.
+
+       01 LINKED-ITEMS.
+           05 L-ROMAN PIC X(100).
+           05 RESULT PIC S9(10).
+
+      * Companion to INT-TO-MINI-ROMAN: given a lowercase roman
+      * numeral string, return the integer it represents.
+      * Restrictions: 1 <= result <= 1000
+      *
+      * Examples:
+      * >>> roman_to_int('xix') == 19
+      * >>> roman_to_int('clii') == 152
+      * >>> roman_to_int('cdxxvi') == 426
+      *
+
+      * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
+      * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
+
+       PROCEDURE DIVISION USING LINKED-ITEMS.
+
+       MAIN-PARA.
+           MOVE 0 TO RESULT
+           MOVE FUNCTION LOWER-CASE(FUNCTION TRIM(L-ROMAN)) TO WS-ROMAN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-ROMAN)) TO WS-LEN
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LEN
+               MOVE WS-ROMAN(WS-I:1) TO WS-CHAR
+               PERFORM LOOKUP-VALUE
+               MOVE WS-THIS-VALUE TO WS-CURR-VALUE
+
+               MOVE 0 TO WS-NEXT-VALUE
+               IF WS-I < WS-LEN
+                   MOVE WS-ROMAN(WS-I + 1:1) TO WS-CHAR
+                   PERFORM LOOKUP-VALUE
+                   MOVE WS-THIS-VALUE TO WS-NEXT-VALUE
+               END-IF
+
+               IF WS-CURR-VALUE < WS-NEXT-VALUE
+                   COMPUTE RESULT = RESULT - WS-CURR-VALUE
+               ELSE
+                   COMPUTE RESULT = RESULT + WS-CURR-VALUE
+               END-IF
+           END-PERFORM
+
+           GOBACK.
+
+      * Looks up the numeral value of the character in WS-CHAR into
+      * WS-THIS-VALUE (reused as scratch when peeking the next
+      * character, hence being restored by the caller after the call).
+       LOOKUP-VALUE.
+           EVALUATE WS-CHAR
+               WHEN "i"
+                   MOVE 1 TO WS-THIS-VALUE
+               WHEN "v"
+                   MOVE 5 TO WS-THIS-VALUE
+               WHEN "x"
+                   MOVE 10 TO WS-THIS-VALUE
+               WHEN "l"
+                   MOVE 50 TO WS-THIS-VALUE
+               WHEN "c"
+                   MOVE 100 TO WS-THIS-VALUE
+               WHEN "d"
+                   MOVE 500 TO WS-THIS-VALUE
+               WHEN "m"
+                   MOVE 1000 TO WS-THIS-VALUE
+               WHEN OTHER
+                   MOVE 0 TO WS-THIS-VALUE
+           END-EVALUATE.
+
+       END PROGRAM ROMAN-TO-INT.
