@@ -2,53 +2,91 @@
        PROGRAM-ID. FILTER-BY-SUBSTRING.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
-       01 WS-SUBSTRINGS.
-           05 WS-TEMP-STRING PIC X(100).
-           05 WS-COMP-INDEX PIC 9(3) VALUE 1.
-           05 WS-RESULT-INDEX PIC 9(3) VALUE 1.
+
+
+       01 WS-STRING-LEN            PIC 9(3).
+       01 WS-SUBSTRING-LEN         PIC 9(3).
+       01 WS-SCAN-POS              PIC 9(3).
+       01 WS-LAST-START            PIC 9(3).
+       01 WS-FOUND-SWITCH          PIC X VALUE 'N'.
+           88 SUBSTRING-FOUND             VALUE 'Y'.
+
+       COPY LISTCAP.
 
        LINKAGE SECTION.
 
+      * L-COUNT is the number of entries the caller actually loaded
+      * into L-STRINGS; the OCCURS DEPENDING ON clause lets one
+      * compiled capacity serve a three-element sample and a full
+      * remarks-field text-search batch alike.
        01 LINKED-ITEMS.
-           05 L-STRINGS OCCURS 3 TIMES INDEXED BY NI PIC X(3).
+           05 L-COUNT PIC S9(8).
+           05 L-STRINGS OCCURS 1 TO WS-LIST-CAPACITY TIMES
+                         DEPENDING ON L-COUNT
+                         INDEXED BY NI PIC X(100).
            05 L-SUBSTRING PIC X(100).
-           05 RESULT OCCURS 100 TIMES INDEXED BY NJ PIC X(100).
+           05 RESULT-COUNT PIC S9(8).
+           05 RESULT OCCURS 1 TO WS-LIST-CAPACITY TIMES
+                      DEPENDING ON L-COUNT
+                      INDEXED BY NJ PIC X(100).
 
       * Filter an input list of strings only for ones that contain given substring
       * >>> filter_by_substring(['abc', 'b', 'c'], 'a')
       * ['abc']
       * >>> filter_by_substring(['bacd', 'cde', 'array'], 'a')
       * ['bacd', 'array']
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
 
-       MAIN-LOGIC SECTION.
-
-           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > 3
-               SET WS-COMP-INDEX TO 1
-               UNSTRING L-STRINGS(NI) DELIMITED BY SPACE
-                       INTO WS-TEMP-STRING
-               WHEN L-SUBSTRING IS INITIAL
-                   EXIT PERFORM
-               END-UNSTRING
-            
-               IF FUNCTION POS(L-SUBSTRING IN WS-TEMP-STRING) > 0
-                   MOVE WS-TEMP-STRING TO RESULT(WS-RESULT-INDEX)
-                   ADD 1 TO WS-RESULT-INDEX
+       MAIN-LOGIC.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-SUBSTRING))
+               TO WS-SUBSTRING-LEN
+           MOVE 0 TO RESULT-COUNT
+           SET NJ TO 1
+
+           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > L-COUNT
+               PERFORM CONTAINS-SUBSTRING
+               IF SUBSTRING-FOUND
+                   MOVE L-STRINGS(NI) TO RESULT(NJ)
+                   ADD 1 TO NJ
+                   ADD 1 TO RESULT-COUNT
                END-IF
            END-PERFORM
 
-       GOBACK.
+           GOBACK.
+
+      * Sets WS-FOUND-SWITCH to 'Y' if L-SUBSTRING occurs anywhere in
+      * L-STRINGS(NI), scanning every possible starting position. An
+      * empty L-SUBSTRING is treated as matching every string.
+       CONTAINS-SUBSTRING.
+           MOVE 'N' TO WS-FOUND-SWITCH
+           IF WS-SUBSTRING-LEN = 0
+               MOVE 'Y' TO WS-FOUND-SWITCH
+           ELSE
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(L-STRINGS(NI)))
+                   TO WS-STRING-LEN
+               COMPUTE WS-LAST-START =
+                   WS-STRING-LEN - WS-SUBSTRING-LEN + 1
+               IF WS-LAST-START >= 1
+                   PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                           UNTIL WS-SCAN-POS > WS-LAST-START
+                           OR SUBSTRING-FOUND
+                       IF L-STRINGS(NI)(WS-SCAN-POS:WS-SUBSTRING-LEN)
+                               = L-SUBSTRING(1:WS-SUBSTRING-LEN)
+                           MOVE 'Y' TO WS-FOUND-SWITCH
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF.
+
        END PROGRAM FILTER-BY-SUBSTRING.
