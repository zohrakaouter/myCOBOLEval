@@ -2,52 +2,107 @@
        PROGRAM-ID. MEDIAN.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
-       01 L-SORTED OCCURS 5 TIMES PIC S9(10).
+
+
+       01 L-SORTED OCCURS 5 TIMES INDEXED BY NI2 PIC S9(10).
+       01 TEMPCOMP PIC S9(10).
+       01 WS-MID-1 PIC 9.
+       01 WS-MID-2 PIC 9.
+       01 WS-NI2-START PIC 9.
+
+       01 WS-CURRENCY-ITEMS.
+           05 WS-CE-VALUE COMP-2.
+           05 WS-CE-LOCALE PIC X(10).
+           05 WS-CE-RESULT PIC X(30).
 
        LINKAGE SECTION.
 
        01 LINKED-ITEMS.
+           05 L-COUNT PIC 9.
            05 L-L OCCURS 5 TIMES INDEXED BY NI PIC S9(10).
+           05 L-STATUS PIC 9.
            05 RESULT COMP-2.
+           05 L-LOCALE PIC X(10).
+               88 LOCALE-NOT-REQUESTED VALUE SPACES, LOW-VALUES.
+               88 LOCALE-USD           VALUE "USD".
+               88 LOCALE-EUR           VALUE "EUR".
+           05 RESULT-FORMATTED PIC X(30).
 
       * Return median of elements in the list l.
       * >>> median([3, 1, 2, 4, 5])
       * 3
       * >>> median([-10, 4, 6, 1000, 10])
       * 6
-      * 
+      *
+      * L-COUNT is the number of entries actually loaded into L-L (1-5).
+      * L-STATUS is set to 0 (and RESULT left at zero) when L-COUNT is 0,
+      * i.e. the input list is empty, and to 1 whenever RESULT holds a
+      * real median, so a caller does not have to guess emptiness from
+      * the numeric RESULT alone.
+      *
+      * L-LOCALE is opt-in the same way TRUNCATE-NUMBER's L-LOCALE is:
+      * spaces/low-values (what already occupies that trailing byte
+      * for any caller predating this field) leaves RESULT-FORMATTED
+      * blank; USD or EUR pre-edits RESULT via the shared
+      * CURRENCY-EDIT utility with a currency sign, thousands
+      * separators and the locale's decimal separator.
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
 
-       * Copy the elements in L into L-SORTED for sorting
-           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > 5
-               MOVE L-L(NI) TO L-SORTED(NI)
-           END-PERFORM
-
-       * Sort L-SORTED
-           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > 4
-               PERFORM VARYING NI2 FROM NI + 1 BY 1 UNTIL NI2 > 5
-                   IF L-SORTED(NI) > L-SORTED(NI2)
-                       THEN
-                          ADD L-SORTED(NI) TO L-SORTED(NI2) GIVING TEMPCOMP
-                          SUBTRACT L-SORTED(NI2) FROM TEMPCOMP GIVING L-SORTED(NI2)
-                          SUBTRACT L-SORTED(NI) FROM TEMPCOMP GIVING L-SORTED(NI)
-                   END-IF
+           MOVE 0 TO RESULT
+           MOVE SPACES TO RESULT-FORMATTED
+           IF L-COUNT = 0
+               MOVE 0 TO L-STATUS
+           ELSE
+               MOVE 1 TO L-STATUS
+
+      * Copy the elements in L into L-SORTED for sorting
+               PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > L-COUNT
+                   MOVE L-L(NI) TO L-SORTED(NI)
                END-PERFORM
-           END-PERFORM
 
-       * Find the median value after sorting
-           MOVE L-SORTED(3) TO RESULT
+      * Sort L-SORTED (first L-COUNT entries)
+               PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > L-COUNT - 1
+                   COMPUTE WS-NI2-START = NI + 1
+                   PERFORM VARYING NI2 FROM WS-NI2-START BY 1
+                           UNTIL NI2 > L-COUNT
+                       IF L-SORTED(NI) > L-SORTED(NI2)
+                           MOVE L-SORTED(NI) TO TEMPCOMP
+                           MOVE L-SORTED(NI2) TO L-SORTED(NI)
+                           MOVE TEMPCOMP TO L-SORTED(NI2)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+
+      * Find the median value after sorting
+               DIVIDE L-COUNT BY 2 GIVING WS-MID-1 REMAINDER WS-MID-2
+               IF WS-MID-2 = 0
+                   COMPUTE RESULT =
+                       (L-SORTED(WS-MID-1) + L-SORTED(WS-MID-1 + 1)) / 2
+               ELSE
+                   ADD 1 TO WS-MID-1
+                   MOVE L-SORTED(WS-MID-1) TO RESULT
+               END-IF
+           END-IF
+
+           IF L-STATUS = 1 AND NOT LOCALE-NOT-REQUESTED
+               MOVE RESULT TO WS-CE-VALUE
+               MOVE L-LOCALE TO WS-CE-LOCALE
+               MOVE SPACES TO WS-CE-RESULT
+               CALL "CURRENCY-EDIT" USING WS-CURRENCY-ITEMS
+               END-CALL
+               MOVE WS-CE-RESULT TO RESULT-FORMATTED
+           END-IF
+
+           GOBACK.
 
-       GOBACK.
+       END PROGRAM MEDIAN.
