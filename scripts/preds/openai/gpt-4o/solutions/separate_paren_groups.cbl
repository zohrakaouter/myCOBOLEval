@@ -16,11 +16,13 @@
        01 START-IDX   PIC 9(03) VALUE 1.
        01 END-IDX     PIC 9(03) VALUE 1.
        01 RESULT-COUNTER  PIC 9(03) VALUE ZERO.
+       01 GROUP-LEN       PIC 9(03) VALUE ZERO.
 
        LINKAGE SECTION.
 
        01 LINKED-ITEMS.
            05 L-PAREN-STRING PIC X(100).
+           05 RESULT-COUNT PIC 9(03).
            05 RESULT OCCURS 100 TIMES INDEXED BY NI PIC X(100).
 
       * Input to this function is a string containing multiple groups of nested parentheses. Your goal is to
@@ -36,12 +38,18 @@
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
 
+           MOVE 0 TO RESULT-COUNT
            PERFORM PROCESS-PAREN-GROUPS
 
            GOBACK.
-       
+
        PROCESS-PAREN-GROUPS.
-           MOVE FUNCTION TRIM(L-PAREN-STRING) TO TEMP-STRING.
+           MOVE 0 TO OPEN-COUNT
+           MOVE 0 TO RESULT-COUNTER
+           MOVE SPACES TO TEMP-STRING
+           STRING FUNCTION TRIM(L-PAREN-STRING) DELIMITED BY SIZE
+               INTO TEMP-STRING
+           END-STRING
            PERFORM VARYING END-IDX FROM 1 BY 1
                    UNTIL END-IDX > FUNCTION LENGTH(TEMP-STRING)
                MOVE TEMP-STRING(END-IDX:1) TO TEMP-CHAR
@@ -55,13 +63,14 @@
                        SUBTRACT 1 FROM OPEN-COUNT
                        IF OPEN-COUNT = 0
                            ADD 1 TO RESULT-COUNTER
-                           MOVE TEMP-STRING(START-IDX:END-IDX-START-IDX+1) 
+                           COMPUTE GROUP-LEN = END-IDX - START-IDX + 1
+                           MOVE TEMP-STRING(START-IDX:GROUP-LEN)
                                TO RESULT(RESULT-COUNTER)
                        END-IF
                    WHEN OTHER
                        CONTINUE
                END-EVALUATE
-           END-PERFORM.
-           .
+           END-PERFORM
+           MOVE RESULT-COUNTER TO RESULT-COUNT.
 
        END PROGRAM SEPARATE-PAREN-GROUPS.
