@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-LOG-WRITE.
+
+      * Shared call-level audit trail logger. Any validation
+      * subprogram that wants a durable record of what it checked,
+      * when, and what it decided calls this once per check with the
+      * subprogram's own name, the input value it evaluated, and the
+      * outcome; this program appends one line to the shared
+      * sequential audit log so an auditor can be handed the log
+      * instead of "trust that the batch job ran cleanly".
+      *
+      * The log file is opened for EXTEND (append) the first time this
+      * program is called in a run unit and left open across
+      * subsequent calls, the same way a report-writing paragraph in
+      * this shop keeps its report file open across many WRITEs; the
+      * runtime closes it at STOP RUN.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-RECORD            PIC X(160).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-AUDIT-STATUS             PIC XX VALUE "00".
+
+       01  WS-LOG-SWITCH               PIC X VALUE "N".
+           88 LOG-IS-OPEN                     VALUE "Y".
+
+       01  WS-TS-DATE                  PIC 9(8).
+       01  WS-TS-TIME                  PIC 9(6).
+
+       01  WS-LOG-LINE                 PIC X(160).
+
+       LINKAGE SECTION.
+
+       01 L-AUDIT-ITEMS.
+           05 L-SOURCE PIC X(20).
+           05 L-INPUT-VALUE PIC X(100).
+           05 L-OUTCOME PIC X(10).
+
+       PROCEDURE DIVISION USING L-AUDIT-ITEMS.
+
+       MAIN-PARA.
+           IF NOT LOG-IS-OPEN
+               PERFORM OPEN-LOG
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TS-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-TS-TIME
+
+           MOVE SPACES TO WS-LOG-LINE
+           STRING WS-TS-DATE          DELIMITED BY SIZE
+                  "-"                 DELIMITED BY SIZE
+                  WS-TS-TIME          DELIMITED BY SIZE
+                  "  SOURCE="         DELIMITED BY SIZE
+                  FUNCTION TRIM(L-SOURCE)      DELIMITED BY SIZE
+                  "  INPUT="          DELIMITED BY SIZE
+                  FUNCTION TRIM(L-INPUT-VALUE) DELIMITED BY SIZE
+                  "  OUTCOME="        DELIMITED BY SIZE
+                  FUNCTION TRIM(L-OUTCOME)     DELIMITED BY SIZE
+               INTO WS-LOG-LINE
+           END-STRING
+
+           MOVE WS-LOG-LINE TO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+
+           GOBACK.
+
+       OPEN-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+           MOVE "Y" TO WS-LOG-SWITCH.
+
+       END PROGRAM AUDIT-LOG-WRITE.
