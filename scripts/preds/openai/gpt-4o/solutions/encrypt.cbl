@@ -2,21 +2,42 @@
        PROGRAM-ID. ENCRYPT.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
+
+
        01 WS-ALPHABET PIC X(26) VALUE 'abcdefghijklmnopqrstuvwxyz'.
        01 WS-ROTATED-ALPHABET PIC X(26).
 
+       01 WS-IDX PIC 9(4).
+       01 WS-ROTATED-IDX PIC 9(4).
+       01 WS-CHAR-POS PIC 9(4).
+       01 WS-SHIFT PIC S9(4).
+
+      * Static key-rotation schedule: effective date (YYYYMMDD) paired
+      * with the shift amount active from that date forward. Security
+      * policy adds a new FILLER entry (and bumps WS-SCHEDULE-COUNT)
+      * whenever the obfuscation key is rotated, instead of hardcoding
+      * a new shift into the PROCEDURE DIVISION.
+       01 WS-KEY-SCHEDULE-RAW.
+           05 FILLER PIC X(12) VALUE '202001010004'.
+       01 WS-KEY-SCHEDULE REDEFINES WS-KEY-SCHEDULE-RAW.
+           05 WS-SCHEDULE-ENTRY OCCURS 1 TIMES.
+               10 WS-SCHEDULE-EFF-DATE PIC 9(8).
+               10 WS-SCHEDULE-KEY PIC S9(4).
+       01 WS-SCHEDULE-COUNT PIC 9(4) VALUE 1.
+       01 WS-SI PIC 9(4).
+       01 WS-TODAY PIC 9(8).
+
        LINKAGE SECTION.
 
        01 LINKED-ITEMS.
            05 L-S PIC X(100).
+           05 L-KEY PIC S9(4).
            05 RESULT PIC X(100).
 
       * Create a function encrypt that takes a string as an argument and
@@ -28,45 +49,67 @@
       * encrypt('asdfghjkl') returns 'ewhjklnop'
       * encrypt('gf') returns 'kj'
       * encrypt('et') returns 'ix'
-      * 
+      *
 
-      * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
-      * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
+      * L-KEY lets a caller override the rotation amount directly. When
+      * the caller leaves L-KEY at zero, the shift is resolved from
+      * WS-KEY-SCHEDULE instead, using the most recent entry whose
+      * effective date is not later than today -- so the default shift
+      * can be rotated by adding a schedule entry, with no recompile
+      * required of any caller that leaves L-KEY unset.
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
 
-       DECLARE ENCRYPT-EXIT.
-       PERFORM INITIALIZE
-
-       PERFORM ENCODE
-            VARYING IDX FROM 1 BY 1
-            UNTIL IDX > LENGTH OF L-S OR L-S (IDX:1) = SPACE
-
-       MOVE RESULT TO L-S
-       . 
-       GOBACK.
-
-       INITIALIZE.
-           PERFORM VARYING IDX FROM 1 BY 1
-                    UNTIL IDX > 26
-               COMPUTE ROTATED-IDX = MOD(IDX + 8, 26)
-               IF ROTATED-IDX = 0
-                   PERFORM COMPUTE-FIRST-ALPHABET
-               ELSE
-                   MOVE WS-ALPHABET(IDX:1) TO 
-                    WS-ROTATED-ALPHABET(ROTATED-IDX:1)
-               END-IF
-           END-PERFORM
-       .
+       MAIN-LOGIC.
+           PERFORM RESOLVE-SHIFT
+           PERFORM BUILD-ROTATED-ALPHABET
+           MOVE SPACES TO RESULT
+
+           PERFORM ENCODE-ONE-CHARACTER
+               VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > FUNCTION LENGTH(L-S)
+                   OR L-S(WS-IDX:1) = SPACE
 
-       ENCODE.
-           IF L-S(IDX:1) SPACE OR L-S(IDX:1) = LOW-VALUE THEN
-              EXIT PERFORM.
+           GOBACK.
+
+       RESOLVE-SHIFT.
+           IF L-KEY NOT = 0
+               MOVE L-KEY TO WS-SHIFT
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+               MOVE WS-SCHEDULE-KEY(1) TO WS-SHIFT
+               PERFORM VARYING WS-SI FROM 1 BY 1
+                       UNTIL WS-SI > WS-SCHEDULE-COUNT
+                   IF WS-SCHEDULE-EFF-DATE(WS-SI) <= WS-TODAY
+                       MOVE WS-SCHEDULE-KEY(WS-SI) TO WS-SHIFT
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       BUILD-ROTATED-ALPHABET.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > 26
+               COMPUTE WS-ROTATED-IDX =
+                   FUNCTION MOD(WS-IDX - 1 + WS-SHIFT, 26) + 1
+               MOVE WS-ALPHABET(WS-ROTATED-IDX:1)
+                   TO WS-ROTATED-ALPHABET(WS-IDX:1)
+           END-PERFORM.
+
+       ENCODE-ONE-CHARACTER.
+           PERFORM FIND-CHAR-POSITION
+           IF WS-CHAR-POS > 0
+               MOVE WS-ROTATED-ALPHABET(WS-CHAR-POS:1)
+                   TO RESULT(WS-IDX:1)
            ELSE
-              COMPUTE CHAR-POS = FUNCTION REVERSE (
-                   FUNCTION INDEX (WS-ALPHABET, L-S(IDX:1)))
-              MOVE WS-ROTATED-ALPHABET(CHAR-POS:1) TO RESULT(IDX:1)
-           END-IF
-       .
+               MOVE L-S(WS-IDX:1) TO RESULT(WS-IDX:1)
+           END-IF.
+
+       FIND-CHAR-POSITION.
+           MOVE 0 TO WS-CHAR-POS
+           PERFORM VARYING WS-SI FROM 1 BY 1 UNTIL WS-SI > 26
+               IF WS-ALPHABET(WS-SI:1) = L-S(WS-IDX:1)
+                   MOVE WS-SI TO WS-CHAR-POS
+               END-IF
+           END-PERFORM.
 
        END PROGRAM ENCRYPT.
