@@ -2,46 +2,64 @@
        PROGRAM-ID. ROLLING-MAX.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
+
+
        01 WS-MAX-VALUE PIC S9(10).
-       01 WS-I PIC 9(4) VALUE 1.
-       01 WS-J PIC 9(4) VALUE 1.
+       01 WS-I PIC S9(8) VALUE 1.
+       01 WS-J PIC S9(8) VALUE 1.
+
+       COPY LISTCAP.
 
        LINKAGE SECTION.
 
-       01 LINKED-ITEMS.
-           05 L-NUMBERS OCCURS 4 TIMES INDEXED BY NI PIC S9(10).
-           05 RESULT OCCURS 100 TIMES INDEXED BY NJ PIC S9(10).
+      * L-COUNT/L-NUMBERS and RESULT-COUNT/RESULT share the shop's
+      * common LISTITEM numeric-list layout (see
+      * copybooks/LISTITEM.cpy). Each list is its own top-level
+      * LINKAGE parameter -- GnuCOBOL only addresses an
+      * OCCURS ... DEPENDING ON table correctly when it is the last
+      * item in its record, so L-GROUP and RESULT-GROUP are passed as
+      * two separate USING parameters rather than folded together.
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==L-GROUP==
+           ==:COUNT:==   BY ==L-COUNT==
+           ==:TABLE:==   BY ==L-NUMBERS==
+           ==:INDEX:==   BY ==NI==.
+
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==RESULT-GROUP==
+           ==:COUNT:==   BY ==RESULT-COUNT==
+           ==:TABLE:==   BY ==RESULT==
+           ==:INDEX:==   BY ==NJ==.
 
       * From a given list of integers, generate a list of rolling maximum element found until given moment
       * in the sequence.
       * >>> rolling_max([1, 2, 3, 2])
       * [1, 2, 3, 3]
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
-       PROCEDURE DIVISION USING LINKED-ITEMS.
-       
+       PROCEDURE DIVISION USING L-GROUP RESULT-GROUP.
+
+           MOVE L-COUNT TO RESULT-COUNT
            SET WS-I TO 1
            SET WS-J TO 1
-           
+
            IF WS-I = 1 THEN
                SET WS-MAX-VALUE TO L-NUMBERS(WS-I)
                MOVE L-NUMBERS(WS-I) TO RESULT(WS-J)
                ADD 1 TO WS-J
                ADD 1 TO WS-I
            END-IF
-           
-           PERFORM UNTIL WS-I > 4
+
+           PERFORM UNTIL WS-I > L-COUNT
                IF L-NUMBERS(WS-I) > WS-MAX-VALUE THEN
                    MOVE L-NUMBERS(WS-I) TO WS-MAX-VALUE
                END-IF
