@@ -2,24 +2,39 @@
        PROGRAM-ID. MATCH-PARENS.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
-       01 TEMP-STRING PIC X(200).
-       01 OPEN-COUNT    PIC 9(04) VALUE 0.
-       01 CLOSE-COUNT   PIC 9(04) VALUE 0.
-       01 TOTAL-LENGTH  PIC 9(04).
+
+
+       01 TEMP-STRING     PIC X(200) VALUE SPACES.
+       01 WS-TEMP-LEN     PIC 9(3) VALUE 0.
+       01 WS-SCAN-POS     PIC 9(3) VALUE 0.
+       01 WS-BALANCE      PIC S9(4) VALUE 0.
+       01 WS-IS-GOOD      PIC X VALUE 'N'.
+           88 STRING-IS-GOOD    VALUE 'Y'.
+
+       COPY AUDITLOG.
 
        LINKAGE SECTION.
 
+      * The elements were widened from the original PIC X(2) so a
+      * real pricing-worksheet paren string (not just a two-character
+      * HumanEval sample) fits without truncation.
+      *
+      * L-AUDIT-FLAG is opt-in: set it to 'Y' to have this call
+      * recorded to the shared audit trail log via AUDIT-LOG-WRITE
+      * (see copybooks/AUDITLOG.cpy). A caller whose LINKED-ITEMS
+      * group predates this field, or that leaves it as
+      * spaces/low-values, gets no audit record and no other change
+      * in behavior.
        01 LINKED-ITEMS.
-           05 L-LST OCCURS 2 TIMES INDEXED BY NI PIC X(2).
+           05 L-LST OCCURS 2 TIMES INDEXED BY NI PIC X(100).
            05 RESULT PIC X(100).
+           05 L-AUDIT-FLAG PIC X.
 
       * '''
       * You are given a list of two strings, both strings consist of open
@@ -30,7 +45,7 @@
       * are balanced. For example: the string '(())()' is good, while the string
       * '())' is not.
       * Return 'Yes' if there's a way to make a good string, and return 'No' otherwise.
-      * 
+      *
       * Examples:
       * match_parens(['()(', ')']) == 'Yes'
       * match_parens([')', ')']) == 'No'
@@ -40,23 +55,75 @@
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
-      * Concatenate the two strings in TEMP-STRING
-           STRING L-LST(1) DELIMITED BY SIZE
-                  L-LST(2) DELIMITED BY SIZE
-                  INTO TEMP-STRING.
-           
-      * Count open and close parentheses
-           INSPECT TEMP-STRING TALLYING OPEN-COUNT FOR ALL '('
-                               TALLYING CLOSE-COUNT FOR ALL ')'.
-           
-      * Determine if parentheses are balanced
-           ADD LENGTH OF L-LST(1) TO LENGTH OF L-LST(2) GIVING TOTAL-LENGTH.
-
-           IF (OPEN-COUNT = CLOSE-COUNT) AND
-              (SUBSTRING(TEMP-STRING, 1, TOTAL-LENGTH) OF '(' <= OPEN-COUNT)
-              MOVE 'Yes' TO RESULT
+
+       MAIN-PROCEDURE.
+           MOVE SPACES TO TEMP-STRING
+           STRING FUNCTION TRIM(L-LST(1)) DELIMITED BY SIZE
+                  FUNCTION TRIM(L-LST(2)) DELIMITED BY SIZE
+               INTO TEMP-STRING
+           END-STRING
+           PERFORM CHECK-BALANCE
+           IF STRING-IS-GOOD
+               MOVE "Yes" TO RESULT
+               IF L-AUDIT-FLAG = "Y"
+                   PERFORM WRITE-AUDIT-RECORD
+               END-IF
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO TEMP-STRING
+           STRING FUNCTION TRIM(L-LST(2)) DELIMITED BY SIZE
+                  FUNCTION TRIM(L-LST(1)) DELIMITED BY SIZE
+               INTO TEMP-STRING
+           END-STRING
+           PERFORM CHECK-BALANCE
+           IF STRING-IS-GOOD
+               MOVE "Yes" TO RESULT
            ELSE
-              MOVE 'No' TO RESULT.
+               MOVE "No" TO RESULT
+           END-IF
+
+           IF L-AUDIT-FLAG = "Y"
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
 
            GOBACK.
+
+       WRITE-AUDIT-RECORD.
+           MOVE "MATCH-PARENS" TO WS-AL-SOURCE
+           MOVE SPACES TO WS-AL-INPUT
+           STRING FUNCTION TRIM(L-LST(1)) DELIMITED BY SIZE
+                  "+" DELIMITED BY SIZE
+                  FUNCTION TRIM(L-LST(2)) DELIMITED BY SIZE
+               INTO WS-AL-INPUT
+           END-STRING
+           MOVE RESULT(1:10) TO WS-AL-OUTCOME
+           CALL "AUDIT-LOG-WRITE" USING WS-AUDIT-CALL-ITEMS
+           END-CALL.
+
+      * Walks TEMP-STRING tracking the running open/close balance;
+      * sets WS-IS-GOOD to 'Y' only if the balance never goes negative
+      * and ends back at zero.
+       CHECK-BALANCE.
+           MOVE 0 TO WS-BALANCE
+           MOVE 'Y' TO WS-IS-GOOD
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(TEMP-STRING))
+               TO WS-TEMP-LEN
+           PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                   UNTIL WS-SCAN-POS > WS-TEMP-LEN
+                   OR NOT STRING-IS-GOOD
+               EVALUATE TEMP-STRING(WS-SCAN-POS:1)
+                   WHEN "("
+                       ADD 1 TO WS-BALANCE
+                   WHEN ")"
+                       SUBTRACT 1 FROM WS-BALANCE
+                       IF WS-BALANCE < 0
+                           MOVE 'N' TO WS-IS-GOOD
+                       END-IF
+               END-EVALUATE
+           END-PERFORM
+           IF WS-BALANCE NOT = 0
+               MOVE 'N' TO WS-IS-GOOD
+           END-IF.
+
        END PROGRAM MATCH-PARENS.
