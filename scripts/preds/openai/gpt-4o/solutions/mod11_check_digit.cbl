@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MOD11-CHECK-DIGIT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+
+       01 WS-MODP-ITEMS.
+           05 WS-CALL-N          PIC S9(10).
+           05 WS-CALL-P          PIC S9(10) VALUE 11.
+           05 WS-WEIGHT          PIC S9(10).
+       01 WS-SUM             PIC S9(10) VALUE 0.
+       01 WS-REMAINDER       PIC S9(10).
+       01 WS-COMPUTED-CHECK  PIC S9(10).
+       01 WS-POSITION        PIC 9(2).
+
+       LINKAGE SECTION.
+
+      * L-COUNT is the number of data digits in L-DIGITS(1) through
+      * L-DIGITS(L-COUNT), read left to right; L-CHECK-DIGIT is the
+      * check digit supplied by the caller to be validated against
+      * the mod-11 check digit this program computes.
+       01 LINKED-ITEMS.
+           05 L-COUNT PIC 9(2).
+           05 L-DIGITS OCCURS 1 TO 20 TIMES
+                       DEPENDING ON L-COUNT
+                       INDEXED BY NI PIC 9.
+           05 L-CHECK-DIGIT PIC 9.
+           05 RESULT PIC 9.
+
+      * Validate a mod-11 check digit. Each data digit is weighted by
+      * 2 raised to its position counting from the rightmost digit
+      * (2^1, 2^2, ...), reduced modulo 11 via the MODP subprogram;
+      * the weighted digits are summed and reduced modulo 11 again,
+      * and the check digit is 11 minus that remainder (mapped to 0
+      * when the raw result would be 10 or 11).
+      * RESULT is 1 when L-CHECK-DIGIT matches the computed check
+      * digit, and 0 otherwise.
+      * >>> digits (1,2,3,4,5), check digit 3 => valid or not
+      *
+
+      * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
+      * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
+
+       PROCEDURE DIVISION USING LINKED-ITEMS.
+
+       MAIN-PARA.
+           MOVE 0 TO RESULT
+           MOVE 0 TO WS-SUM
+
+           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > L-COUNT
+               COMPUTE WS-POSITION = L-COUNT - NI + 1
+               MOVE WS-POSITION TO WS-CALL-N
+               CALL "MODP" USING WS-MODP-ITEMS
+               END-CALL
+               COMPUTE WS-SUM = WS-SUM + (L-DIGITS(NI) * WS-WEIGHT)
+           END-PERFORM
+
+           COMPUTE WS-REMAINDER = FUNCTION MOD (WS-SUM, 11)
+           COMPUTE WS-COMPUTED-CHECK = 11 - WS-REMAINDER
+           IF WS-COMPUTED-CHECK >= 10
+               MOVE 0 TO WS-COMPUTED-CHECK
+           END-IF
+
+           IF WS-COMPUTED-CHECK = L-CHECK-DIGIT
+               MOVE 1 TO RESULT
+           END-IF
+
+           GOBACK.
+
+       END PROGRAM MOD11-CHECK-DIGIT.
