@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIANGLE-CLASSIFY.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-A                  COMP-2.
+       01  WS-B                  COMP-2.
+       01  WS-C                  COMP-2.
+       01  WS-S                  COMP-2.
+       01  WS-VALID-TRIANGLE     PIC X VALUE 'N'.
+
+       01  WS-A-SQ               PIC S9(18).
+       01  WS-B-SQ               PIC S9(18).
+       01  WS-C-SQ               PIC S9(18).
+       01  WS-MAX-SQ             PIC S9(18).
+       01  WS-OTHER-SQ           PIC S9(18).
+
+      * GnuCOBOL's IBM dialect evaluates an arithmetic expression
+      * inline inside an IF condition (e.g. IF WS-A + WS-B > WS-C)
+      * through a fixed-point OSVS intermediate, which silently
+      * mis-compares COMP-2 operands. Computing the sum into its own
+      * COMP-2 field first, then comparing that field, sidesteps the
+      * intermediate and compares correctly.
+       01  WS-SUM-AB             COMP-2.
+       01  WS-SUM-AC             COMP-2.
+       01  WS-SUM-BC             COMP-2.
+
+       01  WS-FACTOR-1           COMP-2.
+       01  WS-FACTOR-2           COMP-2.
+       01  WS-FACTOR-3           COMP-2.
+       01  WS-FACTOR-4           COMP-2.
+       01  WS-HERON-PROD         COMP-2.
+
+       01 WS-CURRENCY-ITEMS.
+           05 WS-CE-VALUE COMP-2.
+           05 WS-CE-LOCALE PIC X(10).
+           05 WS-CE-RESULT PIC X(30).
+
+      * Given the same three L-A/L-B/L-C side inputs TRIANGLE-AREA and
+      * RIGHT-ANGLE-TRIANGLE already take, return the area, perimeter
+      * and a full classification (scalene/isosceles/equilateral by
+      * side, right/acute/obtuse by angle) in one call, so the
+      * fabrication shop's cut-list QA check no longer has to call
+      * three separate ad hoc routines to piece this together.
+       LINKAGE SECTION.
+
+       01 LINKED-ITEMS.
+           05 L-A PIC S9(10).
+           05 L-B PIC S9(10).
+           05 L-C PIC S9(10).
+           05 L-STATUS PIC 9.
+           05 RESULT-AREA COMP-2.
+           05 RESULT-PERIMETER PIC S9(10).
+           05 RESULT-SIDE-CLASS PIC X(11).
+           05 RESULT-ANGLE-CLASS PIC X(6).
+           05 L-LOCALE PIC X(10).
+               88 LOCALE-NOT-REQUESTED VALUE SPACES, LOW-VALUES.
+               88 LOCALE-USD           VALUE "USD".
+               88 LOCALE-EUR           VALUE "EUR".
+           05 RESULT-AREA-FORMATTED PIC X(30).
+
+      * Three sides make a valid triangle when the sum of any two
+      * sides is greater than the third side (same rule TRIANGLE-AREA
+      * uses). L-STATUS is set to 1 when L-A/L-B/L-C form a valid
+      * triangle and the four RESULT fields hold real values, and to
+      * 0 when they do not, mirroring TRIANGLE-AREA's L-STATUS
+      * convention rather than overloading a numeric sentinel.
+      * >>> triangle_classify(3, 4, 5)
+      * area=6.00 perimeter=12 side=SCALENE angle=RIGHT
+      * >>> triangle_classify(2, 2, 3)
+      * area=1.98 perimeter=7 side=ISOSCELES angle=OBTUSE
+      * >>> triangle_classify(1, 2, 10)
+      * L-STATUS = 0 (not a valid triangle)
+      *
+      * L-LOCALE is opt-in the same way TRUNCATE-NUMBER's L-LOCALE is:
+      * spaces/low-values leaves RESULT-AREA-FORMATTED blank; USD or
+      * EUR pre-edits RESULT-AREA (the one result here a fabrication
+      * shop would cost out per square unit) via the shared
+      * CURRENCY-EDIT utility. RESULT-PERIMETER is a whole count of
+      * linear units, not a monetary amount, so it is not formatted.
+      *
+
+      * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
+      * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
+
+       PROCEDURE DIVISION USING LINKED-ITEMS.
+
+       MAIN-PARA.
+           MOVE L-A TO WS-A
+           MOVE L-B TO WS-B
+           MOVE L-C TO WS-C
+           MOVE 'N' TO WS-VALID-TRIANGLE
+           MOVE SPACES TO RESULT-AREA-FORMATTED
+
+           COMPUTE WS-SUM-AB = WS-A + WS-B
+           COMPUTE WS-SUM-AC = WS-A + WS-C
+           COMPUTE WS-SUM-BC = WS-B + WS-C
+
+           IF WS-SUM-AB > WS-C
+               IF WS-SUM-AC > WS-B
+                   IF WS-SUM-BC > WS-A
+                       MOVE 'Y' TO WS-VALID-TRIANGLE
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-VALID-TRIANGLE = 'Y'
+               MOVE 1 TO L-STATUS
+               PERFORM COMPUTE-AREA-AND-PERIMETER
+               PERFORM CLASSIFY-BY-SIDE
+               PERFORM CLASSIFY-BY-ANGLE
+               IF NOT LOCALE-NOT-REQUESTED
+                   MOVE RESULT-AREA TO WS-CE-VALUE
+                   MOVE L-LOCALE TO WS-CE-LOCALE
+                   MOVE SPACES TO WS-CE-RESULT
+                   CALL "CURRENCY-EDIT" USING WS-CURRENCY-ITEMS
+                   END-CALL
+                   MOVE WS-CE-RESULT TO RESULT-AREA-FORMATTED
+               END-IF
+           ELSE
+               MOVE 0 TO L-STATUS
+               MOVE -1 TO RESULT-AREA
+               MOVE -1 TO RESULT-PERIMETER
+               MOVE SPACES TO RESULT-SIDE-CLASS
+               MOVE SPACES TO RESULT-ANGLE-CLASS
+           END-IF
+
+           GOBACK.
+
+      * Semi-perimeter and Heron's formula, same as TRIANGLE-AREA,
+      * plus the plain side-length sum for the perimeter. GnuCOBOL's
+      * IBM-dialect fixed-point intermediate silently drops all but
+      * the last term of a chained COMP-2 expression (three or more
+      * terms joined by + or *), so each running total here is built
+      * up one operator at a time instead of in a single COMPUTE.
+       COMPUTE-AREA-AND-PERIMETER.
+           MOVE WS-A TO WS-S
+           ADD WS-B TO WS-S
+           ADD WS-C TO WS-S
+           DIVIDE WS-S BY 2 GIVING WS-S
+           MOVE WS-S TO WS-FACTOR-1
+           COMPUTE WS-FACTOR-2 = WS-S - WS-A
+           COMPUTE WS-FACTOR-3 = WS-S - WS-B
+           COMPUTE WS-FACTOR-4 = WS-S - WS-C
+           MULTIPLY WS-FACTOR-1 BY WS-FACTOR-2 GIVING WS-HERON-PROD
+           MULTIPLY WS-FACTOR-3 BY WS-HERON-PROD
+           MULTIPLY WS-FACTOR-4 BY WS-HERON-PROD
+           COMPUTE RESULT-AREA = FUNCTION SQRT(WS-HERON-PROD)
+           COMPUTE RESULT-AREA =
+               FUNCTION INTEGER(RESULT-AREA * 100 + 0.5) / 100
+           MOVE L-A TO RESULT-PERIMETER
+           ADD L-B TO RESULT-PERIMETER
+           ADD L-C TO RESULT-PERIMETER.
+
+       CLASSIFY-BY-SIDE.
+           IF L-A = L-B AND L-B = L-C
+               MOVE "EQUILATERAL" TO RESULT-SIDE-CLASS
+           ELSE IF L-A = L-B OR L-B = L-C OR L-A = L-C
+               MOVE "ISOSCELES" TO RESULT-SIDE-CLASS
+           ELSE
+               MOVE "SCALENE" TO RESULT-SIDE-CLASS
+           END-IF.
+
+      * Law of cosines via integer squares (exact, no floating-point
+      * epsilon concerns for the right-angle equality test, the same
+      * approach RIGHT-ANGLE-TRIANGLE used): find the longest side's
+      * square and compare it against the sum of the other two
+      * squares, generalized to whichever side is longest rather than
+      * assuming a fixed ordering.
+       CLASSIFY-BY-ANGLE.
+           COMPUTE WS-A-SQ = L-A * L-A
+           COMPUTE WS-B-SQ = L-B * L-B
+           COMPUTE WS-C-SQ = L-C * L-C
+           PERFORM FIND-MAX-SQUARE
+           IF WS-MAX-SQ = WS-OTHER-SQ
+               MOVE "RIGHT" TO RESULT-ANGLE-CLASS
+           ELSE IF WS-MAX-SQ < WS-OTHER-SQ
+               MOVE "ACUTE" TO RESULT-ANGLE-CLASS
+           ELSE
+               MOVE "OBTUSE" TO RESULT-ANGLE-CLASS
+           END-IF.
+
+      * Split out from CLASSIFY-BY-ANGLE so its own ELSE IF cascade
+      * ends at this paragraph's closing period rather than leaving
+      * the outer IF's scope open to swallow the classification IF
+      * that must run after it.
+       FIND-MAX-SQUARE.
+           IF WS-A-SQ >= WS-B-SQ AND WS-A-SQ >= WS-C-SQ
+               MOVE WS-A-SQ TO WS-MAX-SQ
+               COMPUTE WS-OTHER-SQ = WS-B-SQ + WS-C-SQ
+           ELSE IF WS-B-SQ >= WS-A-SQ AND WS-B-SQ >= WS-C-SQ
+               MOVE WS-B-SQ TO WS-MAX-SQ
+               COMPUTE WS-OTHER-SQ = WS-A-SQ + WS-C-SQ
+           ELSE
+               MOVE WS-C-SQ TO WS-MAX-SQ
+               COMPUTE WS-OTHER-SQ = WS-A-SQ + WS-B-SQ
+           END-IF.
+
+       END PROGRAM TRIANGLE-CLASSIFY.
