@@ -8,14 +8,19 @@
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
+
+
        01 TEMP-MAXIMUM PIC S9(10).
 
+       COPY LISTCAP.
+
        LINKAGE SECTION.
 
        01 LINKED-ITEMS.
-           05 L-L OCCURS 3 TIMES INDEXED BY NI PIC S9(10).
+           05 L-COUNT PIC S9(8).
+           05 L-L OCCURS 1 TO WS-LIST-CAPACITY TIMES
+                   DEPENDING ON L-COUNT
+                   INDEXED BY NI PIC S9(10).
            05 RESULT PIC S9(10).
 
       * Return maximum element in the list.
@@ -33,7 +38,7 @@
            SET NI TO 1
            MOVE L-L(NI) TO TEMP-MAXIMUM
 
-           PERFORM VARYING NI FROM 2 BY 1 UNTIL NI > 3
+           PERFORM VARYING NI FROM 2 BY 1 UNTIL NI > L-COUNT
                IF L-L(NI) > TEMP-MAXIMUM THEN
                    MOVE L-L(NI) TO TEMP-MAXIMUM
                END-IF
