@@ -2,21 +2,34 @@
        PROGRAM-ID. BELOW-ZERO.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
+
+
        01 WS-BALANCE PIC S9(10) VALUE 0.
        01 WS-IS-BELOW-ZERO PIC X VALUE 'F'.
 
+       COPY LISTCAP.
+
        LINKAGE SECTION.
 
+      * L-COUNT is the number of entries the caller actually loaded
+      * into L-OPERATIONS; the OCCURS DEPENDING ON clause lets one
+      * compiled capacity serve an eight-element sample and a full
+      * day's transaction feed alike. L-ALERT-INDEX is set to the
+      * 1-based position of the operation that first drove the
+      * balance below zero, or zero if it never did, so an overdraft
+      * alert job can report exactly which transaction triggered it.
        01 LINKED-ITEMS.
-           05 L-OPERATIONS OCCURS 8 TIMES INDEXED BY NI PIC S9(10).
+           05 L-COUNT PIC S9(8).
+           05 L-OPERATIONS OCCURS 1 TO WS-LIST-CAPACITY TIMES
+                            DEPENDING ON L-COUNT
+                            INDEXED BY NI PIC S9(10).
+           05 L-ALERT-INDEX PIC S9(8).
            05 RESULT PIC 9.
 
       * You're given a list of deposit and withdrawal operations on a bank account that starts with
@@ -26,7 +39,7 @@
       * False
       * >>> below_zero([1, 2, -4, 5, 6, 7, 8, 9])
       * True
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
@@ -34,11 +47,13 @@
        PROCEDURE DIVISION USING LINKED-ITEMS.
 
        MAIN-PROCEDURE.
+           MOVE 0 TO L-ALERT-INDEX
 
-           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > 8
+           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > L-COUNT
                ADD L-OPERATIONS(NI) TO WS-BALANCE
                IF WS-BALANCE < 0 THEN
                    MOVE 'T' TO WS-IS-BELOW-ZERO
+                   SET L-ALERT-INDEX TO NI
                    EXIT PERFORM
                END-IF
            END-PERFORM
