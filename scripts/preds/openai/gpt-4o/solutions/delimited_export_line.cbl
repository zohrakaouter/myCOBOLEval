@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELIMITED-EXPORT-LINE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-PTR          PIC S9(8) VALUE 1.
+
+       LINKAGE SECTION.
+
+      * Generalizes INTERSPERSE's "insert a delimiter value between
+      * every element" idea from a numeric list to a full output
+      * record's field values, so an extract program builds its
+      * delimited line with one CALL instead of a hand-written STRING
+      * statement, and changing the house delimiter standard (comma,
+      * pipe, tab) is a one-place change here rather than a hunt
+      * through every extract program's own hardcoded delimiter
+      * literal.
+       01  FIELDS-GROUP.
+           05  L-FIELD-COUNT    PIC S9(8).
+           05  L-FIELDS         PIC X(80) OCCURS 1 TO 100 TIMES
+                                DEPENDING ON L-FIELD-COUNT
+                                INDEXED BY FI.
+
+      * Caller-chosen delimiter character -- comma, pipe, tab (X"09"),
+      * or any other single-character house standard.
+       01  L-DELIMITER PIC X.
+
+       01  RESULT-LINE PIC X(800).
+
+      * delimited_export_line takes a caller-sized list of output
+      * field values and a delimiter character, and returns one
+      * export record with the fields joined by that delimiter, each
+      * field's trailing spaces trimmed so a short field doesn't pad
+      * the delimited line out to its full L-FIELDS width.
+      * >>> delimited_export_line(["A", "B", "C"], ",")
+      * "A,B,C"
+      * >>> delimited_export_line(["100", "SKU-1", "20"], "|")
+      * "100|SKU-1|20"
+
+      * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
+      * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
+
+       PROCEDURE DIVISION USING FIELDS-GROUP L-DELIMITER RESULT-LINE.
+
+       MAIN-PARA.
+           MOVE SPACES TO RESULT-LINE
+           MOVE 1 TO WS-PTR
+
+           PERFORM VARYING FI FROM 1 BY 1 UNTIL FI > L-FIELD-COUNT
+               IF FI > 1
+                   STRING L-DELIMITER DELIMITED BY SIZE
+                       INTO RESULT-LINE WITH POINTER WS-PTR
+                   END-STRING
+               END-IF
+               STRING FUNCTION TRIM(L-FIELDS (FI)) DELIMITED BY SIZE
+                   INTO RESULT-LINE WITH POINTER WS-PTR
+               END-STRING
+           END-PERFORM
+
+           GOBACK.
+
+       END PROGRAM DELIMITED-EXPORT-LINE.
