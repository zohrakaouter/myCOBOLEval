@@ -2,30 +2,43 @@
        PROGRAM-ID. FLIP-CASE.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
+
+
        01 WS-INDEX PIC 9(3) VALUE 1.
        01 WS-CHAR PIC X.
        01 WS-CHAR-UPPER PIC X.
        01 WS-CHAR-LOWER PIC X.
        01 L-STRING-LEN PIC 9(3).
+       01 WS-START-OF-WORD PIC X VALUE 'Y'.
+           88 AT-START-OF-WORD VALUE 'Y'.
 
        LINKAGE SECTION.
 
        01 LINKED-ITEMS.
            05 L-STRING PIC X(100).
+           05 L-MODE PIC X(10).
+               88 MODE-FLIP VALUE SPACES, LOW-VALUES, "FLIP".
+               88 MODE-NAME-CASE VALUE "NAME-CASE".
            05 RESULT PIC X(100).
 
       * For a given string, flip lowercase characters to uppercase and uppercase to lowercase.
       * >>> flip_case('Hello')
       * 'hELLO'
-      * 
+      *
+      * L-MODE selects the transformation: the default (spaces or
+      * "FLIP") is the original per-character case swap; "NAME-CASE"
+      * instead applies proper-case titling -- first letter of each
+      * word capitalized, the rest lowercased -- for customer name
+      * fields that arrive in inconsistent case from different
+      * upstream sources.
+      * >>> flip_case('JOHN Q. PUBLIC', 'NAME-CASE')
+      * 'John Q. Public'
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
@@ -33,22 +46,53 @@
        PROCEDURE DIVISION USING LINKED-ITEMS.
 
        MAIN-PROCEDURE.
-           MOVE FUNCTION LENGTH(TRIM(L-STRING)) TO L-STRING-LEN
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > L-STRING-LEN
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-STRING)) TO L-STRING-LEN
+           IF MODE-NAME-CASE
+               PERFORM NAME-CASE-NORMALIZE
+           ELSE
+               PERFORM FLIP-EVERY-CHARACTER
+           END-IF
+
+           GOBACK.
+
+       FLIP-EVERY-CHARACTER.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > L-STRING-LEN
                MOVE L-STRING(WS-INDEX:1) TO WS-CHAR
                IF WS-CHAR IS ALPHABETIC
                    IF WS-CHAR = FUNCTION LOWER-CASE(WS-CHAR)
-                       COMPUTE WS-CHAR-UPPER = FUNCTION UPPER-CASE(WS-CHAR)
-                       MOVE WS-CHAR-UPPER TO RESULT(WS-INDEX:1)
+                       MOVE FUNCTION UPPER-CASE(WS-CHAR)
+                           TO RESULT(WS-INDEX:1)
                    ELSE
-                       COMPUTE WS-CHAR-LOWER = FUNCTION LOWER-CASE(WS-CHAR)
-                       MOVE WS-CHAR-LOWER TO RESULT(WS-INDEX:1)
+                       MOVE FUNCTION LOWER-CASE(WS-CHAR)
+                           TO RESULT(WS-INDEX:1)
                    END-IF
                ELSE
                    MOVE WS-CHAR TO RESULT(WS-INDEX:1)
                END-IF
-           END-PERFORM
+           END-PERFORM.
 
-           GOBACK.
+      * Capitalizes the first letter following the start of the
+      * string or any non-alphabetic separator (space, period, etc.)
+      * and lowercases every other letter.
+       NAME-CASE-NORMALIZE.
+           MOVE 'Y' TO WS-START-OF-WORD
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > L-STRING-LEN
+               MOVE L-STRING(WS-INDEX:1) TO WS-CHAR
+               IF WS-CHAR IS ALPHABETIC
+                   IF AT-START-OF-WORD
+                       MOVE FUNCTION UPPER-CASE(WS-CHAR)
+                           TO RESULT(WS-INDEX:1)
+                   ELSE
+                       MOVE FUNCTION LOWER-CASE(WS-CHAR)
+                           TO RESULT(WS-INDEX:1)
+                   END-IF
+                   MOVE 'N' TO WS-START-OF-WORD
+               ELSE
+                   MOVE WS-CHAR TO RESULT(WS-INDEX:1)
+                   MOVE 'Y' TO WS-START-OF-WORD
+               END-IF
+           END-PERFORM.
 
        END PROGRAM FLIP-CASE.
