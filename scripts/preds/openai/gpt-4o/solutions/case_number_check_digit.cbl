@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CASE-NUMBER-CHECK-DIGIT.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-CURR-DIGIT   PIC 9(1).
+       01 WS-N-TEXT       PIC X(10).
+       01 WS-N-LEN        PIC 9(2).
+       01 WS-I            PIC 9(2).
+       01 WS-ODD-COUNT    PIC S9(4) VALUE 0.
+
+       LINKAGE SECTION.
+
+      * Same odd/even digit-walk DIGITS uses (see scripts/preds/openai/
+      * gpt-4o/solutions/digits.cbl), turned from "product of the odd
+      * digits" into a parity check: an internally assigned case
+      * number is valid when its count of odd digits is itself even,
+      * so a single mistyped digit (which always flips one digit's
+      * parity, and so the overall odd-digit count's parity) is caught
+      * at data-entry time instead of surfacing later as an empty
+      * case lookup.
+       01 LINKED-ITEMS.
+           05 L-CASE-NUMBER PIC S9(10).
+           05 RESULT PIC 9.
+
+      * case_number_check_digit takes an internally assigned case
+      * number and returns 1 if the number's count of odd digits is
+      * even (valid parity) and 0 if it is odd (invalid -- likely a
+      * keying error).
+      * >>> case_number_check_digit(235)
+      * 1   (odd digits 3, 5 -> count 2, even -> valid)
+      * >>> case_number_check_digit(1)
+      * 0   (odd digit 1 -> count 1, odd -> invalid)
+      * >>> case_number_check_digit(122)
+      * 0   (odd digit 1 -> count 1, odd -> invalid)
+
+      * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
+      * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
+
+       PROCEDURE DIVISION USING LINKED-ITEMS.
+           MOVE 0 TO WS-ODD-COUNT
+           MOVE L-CASE-NUMBER TO WS-N-TEXT
+           COMPUTE WS-N-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-N-TEXT))
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-N-LEN
+               MOVE WS-N-TEXT(WS-I:1) TO WS-CURR-DIGIT
+
+               IF FUNCTION MOD(WS-CURR-DIGIT, 2) NOT EQUAL TO 0
+                   ADD 1 TO WS-ODD-COUNT
+               END-IF
+           END-PERFORM
+
+           IF FUNCTION MOD(WS-ODD-COUNT, 2) = 0
+               MOVE 1 TO RESULT
+           ELSE
+               MOVE 0 TO RESULT
+           END-IF
+
+           GOBACK.
+       END PROGRAM CASE-NUMBER-CHECK-DIGIT.
