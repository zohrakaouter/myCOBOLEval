@@ -2,118 +2,286 @@
        PROGRAM-ID. SORT-NUMBERS.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
-       77 NUMBERS-ARRAY OCCURS 10 TIMES PIC X(5) VALUE SPACES.
-       77 SORTED-ARRAY OCCURS 10 TIMES PIC X(5) VALUE SPACES.
-       77 NUM-COUNT PIC 9(2) VALUE 0.
-
-       01 WC-NUMBERS REDEFINES L-NUMBERS.
-           05 WC-NUMBER-ITEM OCCURS 10 TIMES PIC X(10).
-   
-       77 NUM-MAP.
-           88 ZR VALUE 'zero'.
-           88 ON VALUE 'one'.
-           88 TW VALUE 'two'.
-           88 TH VALUE 'three'.
-           88 FR VALUE 'four'.
-           88 FV VALUE 'five'.
-           88 SX VALUE 'six'.
-           88 SV VALUE 'seven'.
-           88 ET VALUE 'eight'.
-           88 NN VALUE 'nine'.
-   
+
+       01 WS-PTR                  PIC 9(3) VALUE 1.
+       01 WS-INPUT-LEN             PIC 9(3).
+       01 WS-TOK-COUNT             PIC 9(2) VALUE 0.
+       01 WS-CURRENT-TOKEN         PIC X(10).
+       01 WS-TOKENS OCCURS 20 TIMES INDEXED BY TI PIC X(10).
+
+       01 WS-NUM-COUNT             PIC 9(2) VALUE 0.
+       01 WS-VALUES OCCURS 10 TIMES INDEXED BY VI PIC 9(2).
+
+       01 WS-WORD-VALUE            PIC 9(2).
+       01 WS-IS-TENS               PIC X VALUE 'N'.
+           88 IS-TENS-WORD               VALUE 'Y'.
+       01 WS-TENS-VALUE            PIC 9(2).
+
+       01 WS-I                     PIC 9(2).
+       01 WS-J                     PIC 9(2).
+       01 WS-TEMP                  PIC 9(2).
+
+       01 WS-OUT-VALUE             PIC 9(2).
+       01 WS-OUT-TENS              PIC 9(2).
+       01 WS-OUT-ONES              PIC 9(2).
+       01 WS-OUT-TENS-WORD         PIC X(10).
+       01 WS-OUT-ONES-WORD         PIC X(10).
+       01 WS-OUT-WORD              PIC X(20).
+
+       01 WS-SORTED-STRING         PIC X(100) VALUE SPACES.
+
        LINKAGE SECTION.
 
        01 LINKED-ITEMS.
            05 L-NUMBERS PIC X(100).
            05 RESULT PIC X(100).
 
-      * Input is a space-delimited string of numberals from 'zero' to 'nine'.
-      * Valid choices are 'zero', 'one', 'two', 'three', 'four', 'five', 'six', 'seven', 'eight' and 'nine'.
-      * Return the string with numbers sorted from smallest to largest
+      * Input is a space-delimited string of number words 'zero'
+      * through 'ninety nine' -- single words zero..nineteen, tens
+      * words twenty/thirty/.../ninety, and two-word compounds such as
+      * "forty seven" for the tens not evenly divisible by ten. This
+      * covers the legacy check-printing report's amount-in-words
+      * fields, which spell dollar amounts up to ninety-nine.
+      * Return the string with numbers sorted from smallest to largest.
       * >>> sort_numbers('three one five')
       * 'one three five'
-      * 
+      * >>> sort_numbers('forty seven one twenty three')
+      * 'one twenty three forty seven'
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
+
        BEGIN.
-           PERFORM SPLIT-NUMBERS
-           PERFORM STORE-NUMBERS
-           PERFORM SORT-NUMBERS
-           PERFORM COMBINE-SORTED-NUMBERS
-           MOVE SORTED-STRING TO RESULT
+           PERFORM SPLIT-TOKENS
+           PERFORM TOKENS-TO-VALUES
+           PERFORM SORT-VALUES
+           PERFORM COMBINE-SORTED-VALUES
+           MOVE WS-SORTED-STRING TO RESULT
            GOBACK.
-   
-       SPLIT-NUMBERS.
-           UNSTRING L-NUMBERS DELIMITED BY SPACE
-               INTO WC-NUMBER-ITEM (1)
-                    WC-NUMBER-ITEM (2)
-                    WC-NUMBER-ITEM (3)
-                    WC-NUMBER-ITEM (4)
-                    WC-NUMBER-ITEM (5)
-                    WC-NUMBER-ITEM (6)
-                    WC-NUMBER-ITEM (7)
-                    WC-NUMBER-ITEM (8)
-                    WC-NUMBER-ITEM (9)
-                    WC-NUMBER-ITEM (10)
-               WITH POINTER NUM-COUNT.
-   
-       STORE-NUMBERS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-COUNT
-               IF WC-NUMBER-ITEM(I) = 'zero' THEN MOVE 0 TO NUMBERS-ARRAY(I)
-               ELSE IF WC-NUMBER-ITEM(I) = 'one' THEN MOVE 1 TO NUMBERS-ARRAY(I)
-               ELSE IF WC-NUMBER-ITEM(I) = 'two' THEN MOVE 2 TO NUMBERS-ARRAY(I)
-               ELSE IF WC-NUMBER-ITEM(I) = 'three' THEN MOVE 3 TO NUMBERS-ARRAY(I)
-               ELSE IF WC-NUMBER-ITEM(I) = 'four' THEN MOVE 4 TO NUMBERS-ARRAY(I)
-               ELSE IF WC-NUMBER-ITEM(I) = 'five' THEN MOVE 5 TO NUMBERS-ARRAY(I)
-               ELSE IF WC-NUMBER-ITEM(I) = 'six' THEN MOVE 6 TO NUMBERS-ARRAY(I)
-               ELSE IF WC-NUMBER-ITEM(I) = 'seven' THEN MOVE 7 TO NUMBERS-ARRAY(I)
-               ELSE IF WC-NUMBER-ITEM(I) = 'eight' THEN MOVE 8 TO NUMBERS-ARRAY(I)
-               ELSE IF WC-NUMBER-ITEM(I) = 'nine' THEN MOVE 9 TO NUMBERS-ARRAY(I)
+
+      * Splits L-NUMBERS into individual space-delimited words one at
+      * a time, following the shop's UNSTRING-with-POINTER idiom (see
+      * parse_music.cbl) so a compound number's two words land as two
+      * separate tokens for TOKENS-TO-VALUES to recombine.
+       SPLIT-TOKENS.
+           MOVE 1 TO WS-PTR
+           SET TI TO 1
+           COMPUTE WS-INPUT-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(L-NUMBERS))
+           PERFORM UNTIL WS-PTR > WS-INPUT-LEN
+               MOVE SPACES TO WS-CURRENT-TOKEN
+               UNSTRING L-NUMBERS DELIMITED BY SPACE
+                   INTO WS-CURRENT-TOKEN
+                   WITH POINTER WS-PTR
+               END-UNSTRING
+               IF WS-CURRENT-TOKEN NOT = SPACES
+                   MOVE WS-CURRENT-TOKEN TO WS-TOKENS(TI)
+                   SET TI UP BY 1
+               END-IF
+           END-PERFORM
+           COMPUTE WS-TOK-COUNT = TI - 1.
+
+      * Walks the token list combining a tens word with a following
+      * ones word ("forty" "seven" -> 47); a tens word not followed by
+      * a ones word, or any single-word number, stands on its own.
+       TOKENS-TO-VALUES.
+           MOVE 0 TO WS-NUM-COUNT
+           SET TI TO 1
+           PERFORM UNTIL TI > WS-TOK-COUNT
+               MOVE WS-TOKENS(TI) TO WS-CURRENT-TOKEN
+               PERFORM GET-WORD-INFO
+               IF IS-TENS-WORD
+                   MOVE WS-WORD-VALUE TO WS-TENS-VALUE
+                   IF TI < WS-TOK-COUNT
+                       MOVE WS-TOKENS(TI + 1) TO WS-CURRENT-TOKEN
+                       PERFORM GET-WORD-INFO
+                       IF WS-IS-TENS = 'N' AND WS-WORD-VALUE >= 1
+                               AND WS-WORD-VALUE <= 9
+                           ADD 1 TO WS-NUM-COUNT
+                           COMPUTE WS-VALUES(WS-NUM-COUNT) =
+                               WS-TENS-VALUE + WS-WORD-VALUE
+                           SET TI UP BY 2
+                       ELSE
+                           ADD 1 TO WS-NUM-COUNT
+                           MOVE WS-TENS-VALUE TO WS-VALUES(WS-NUM-COUNT)
+                           SET TI UP BY 1
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-NUM-COUNT
+                       MOVE WS-TENS-VALUE TO WS-VALUES(WS-NUM-COUNT)
+                       SET TI UP BY 1
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-NUM-COUNT
+                   MOVE WS-WORD-VALUE TO WS-VALUES(WS-NUM-COUNT)
+                   SET TI UP BY 1
+               END-IF
            END-PERFORM.
-   
-       SORT-NUMBERS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-COUNT
-               PERFORM VARYING J FROM I BY 1 UNTIL J > NUM-COUNT
-                   IF NUMBERS-ARRAY(I) > NUMBERS-ARRAY(J)
-                   THEN
-                       MOVE NUMBERS-ARRAY(I) TO TEMP
-                       MOVE NUMBERS-ARRAY(J) TO NUMBERS-ARRAY(I)
-                       MOVE TEMP TO NUMBERS-ARRAY(J)
+
+      * Maps WS-CURRENT-TOKEN to WS-WORD-VALUE, setting IS-TENS-WORD
+      * when the word is one of the bare tens (twenty..ninety) so the
+      * caller knows to look for a following ones word to combine.
+       GET-WORD-INFO.
+           MOVE 'N' TO WS-IS-TENS
+           EVALUATE FUNCTION TRIM(WS-CURRENT-TOKEN)
+               WHEN 'zero'      MOVE 0  TO WS-WORD-VALUE
+               WHEN 'one'       MOVE 1  TO WS-WORD-VALUE
+               WHEN 'two'       MOVE 2  TO WS-WORD-VALUE
+               WHEN 'three'     MOVE 3  TO WS-WORD-VALUE
+               WHEN 'four'      MOVE 4  TO WS-WORD-VALUE
+               WHEN 'five'      MOVE 5  TO WS-WORD-VALUE
+               WHEN 'six'       MOVE 6  TO WS-WORD-VALUE
+               WHEN 'seven'     MOVE 7  TO WS-WORD-VALUE
+               WHEN 'eight'     MOVE 8  TO WS-WORD-VALUE
+               WHEN 'nine'      MOVE 9  TO WS-WORD-VALUE
+               WHEN 'ten'       MOVE 10 TO WS-WORD-VALUE
+               WHEN 'eleven'    MOVE 11 TO WS-WORD-VALUE
+               WHEN 'twelve'    MOVE 12 TO WS-WORD-VALUE
+               WHEN 'thirteen'  MOVE 13 TO WS-WORD-VALUE
+               WHEN 'fourteen'  MOVE 14 TO WS-WORD-VALUE
+               WHEN 'fifteen'   MOVE 15 TO WS-WORD-VALUE
+               WHEN 'sixteen'   MOVE 16 TO WS-WORD-VALUE
+               WHEN 'seventeen' MOVE 17 TO WS-WORD-VALUE
+               WHEN 'eighteen'  MOVE 18 TO WS-WORD-VALUE
+               WHEN 'nineteen'  MOVE 19 TO WS-WORD-VALUE
+               WHEN 'twenty'
+                   MOVE 20 TO WS-WORD-VALUE
+                   MOVE 'Y' TO WS-IS-TENS
+               WHEN 'thirty'
+                   MOVE 30 TO WS-WORD-VALUE
+                   MOVE 'Y' TO WS-IS-TENS
+               WHEN 'forty'
+                   MOVE 40 TO WS-WORD-VALUE
+                   MOVE 'Y' TO WS-IS-TENS
+               WHEN 'fifty'
+                   MOVE 50 TO WS-WORD-VALUE
+                   MOVE 'Y' TO WS-IS-TENS
+               WHEN 'sixty'
+                   MOVE 60 TO WS-WORD-VALUE
+                   MOVE 'Y' TO WS-IS-TENS
+               WHEN 'seventy'
+                   MOVE 70 TO WS-WORD-VALUE
+                   MOVE 'Y' TO WS-IS-TENS
+               WHEN 'eighty'
+                   MOVE 80 TO WS-WORD-VALUE
+                   MOVE 'Y' TO WS-IS-TENS
+               WHEN 'ninety'
+                   MOVE 90 TO WS-WORD-VALUE
+                   MOVE 'Y' TO WS-IS-TENS
+               WHEN OTHER
+                   MOVE 0 TO WS-WORD-VALUE
+           END-EVALUATE.
+
+      * Simple ascending selection sort over WS-VALUES(1:WS-NUM-COUNT).
+       SORT-VALUES.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NUM-COUNT
+               PERFORM VARYING WS-J FROM WS-I BY 1
+                       UNTIL WS-J > WS-NUM-COUNT
+                   IF WS-VALUES(WS-I) > WS-VALUES(WS-J)
+                       MOVE WS-VALUES(WS-I) TO WS-TEMP
+                       MOVE WS-VALUES(WS-J) TO WS-VALUES(WS-I)
+                       MOVE WS-TEMP TO WS-VALUES(WS-J)
                    END-IF
                END-PERFORM
            END-PERFORM.
-       
-       COMBINE-SORTED-NUMBERS.
-           MOVE SPACES TO SORTED-STRING
-           PERFORM VARYING K FROM 1 BY 1 UNTIL K > NUM-COUNT
-               EVALUATE NUMBERS-ARRAY(K)
-                   WHEN 0 MOVE 'zero ' TO SORTED-ARRAY(K)
-                   WHEN 1 MOVE 'one ' TO SORTED-ARRAY(K)
-                   WHEN 2 MOVE 'two ' TO SORTED-ARRAY(K)
-                   WHEN 3 MOVE 'three ' TO SORTED-ARRAY(K)
-                   WHEN 4 MOVE 'four ' TO SORTED-ARRAY(K)
-                   WHEN 5 MOVE 'five ' TO SORTED-ARRAY(K)
-                   WHEN 6 MOVE 'six ' TO SORTED-ARRAY(K)
-                   WHEN 7 MOVE 'seven ' TO SORTED-ARRAY(K)
-                   WHEN 8 MOVE 'eight ' TO SORTED-ARRAY(K)
-                   WHEN 9 MOVE 'nine ' TO SORTED-ARRAY(K)
-               END-EVALUATE
-               STRING SORTED-STRING DELIMITED BY SPACE
-                      SORTED-ARRAY(K) DELIMITED BY SPACE
-                      INTO SORTED-STRING
+
+       COMBINE-SORTED-VALUES.
+           MOVE SPACES TO WS-SORTED-STRING
+           PERFORM VARYING VI FROM 1 BY 1 UNTIL VI > WS-NUM-COUNT
+               MOVE WS-VALUES(VI) TO WS-OUT-VALUE
+               PERFORM VALUE-TO-WORD
+               IF VI = 1
+                   STRING FUNCTION TRIM(WS-OUT-WORD) DELIMITED BY SIZE
+                       INTO WS-SORTED-STRING
+                   END-STRING
+               ELSE
+                   STRING FUNCTION TRIM(WS-SORTED-STRING) DELIMITED
+                              BY SIZE
+                          " " DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-OUT-WORD) DELIMITED BY SIZE
+                       INTO WS-SORTED-STRING
+                   END-STRING
+               END-IF
            END-PERFORM.
-           INSPECT SORTED-STRING
-               REPLACING TRAILING SPACE BY SPACE.
+
+      * Reverse of GET-WORD-INFO: renders WS-OUT-VALUE (0-99) back
+      * into words, joining a non-zero tens/ones pair with a space
+      * ("forty seven") the same way the input arrived.
+       VALUE-TO-WORD.
+           EVALUATE WS-OUT-VALUE
+               WHEN 0  MOVE 'zero'      TO WS-OUT-WORD
+               WHEN 1  MOVE 'one'       TO WS-OUT-WORD
+               WHEN 2  MOVE 'two'       TO WS-OUT-WORD
+               WHEN 3  MOVE 'three'     TO WS-OUT-WORD
+               WHEN 4  MOVE 'four'      TO WS-OUT-WORD
+               WHEN 5  MOVE 'five'      TO WS-OUT-WORD
+               WHEN 6  MOVE 'six'       TO WS-OUT-WORD
+               WHEN 7  MOVE 'seven'     TO WS-OUT-WORD
+               WHEN 8  MOVE 'eight'     TO WS-OUT-WORD
+               WHEN 9  MOVE 'nine'      TO WS-OUT-WORD
+               WHEN 10 MOVE 'ten'       TO WS-OUT-WORD
+               WHEN 11 MOVE 'eleven'    TO WS-OUT-WORD
+               WHEN 12 MOVE 'twelve'    TO WS-OUT-WORD
+               WHEN 13 MOVE 'thirteen'  TO WS-OUT-WORD
+               WHEN 14 MOVE 'fourteen'  TO WS-OUT-WORD
+               WHEN 15 MOVE 'fifteen'   TO WS-OUT-WORD
+               WHEN 16 MOVE 'sixteen'   TO WS-OUT-WORD
+               WHEN 17 MOVE 'seventeen' TO WS-OUT-WORD
+               WHEN 18 MOVE 'eighteen'  TO WS-OUT-WORD
+               WHEN 19 MOVE 'nineteen'  TO WS-OUT-WORD
+               WHEN OTHER
+                   COMPUTE WS-OUT-TENS =
+                       FUNCTION INTEGER(WS-OUT-VALUE / 10) * 10
+                   COMPUTE WS-OUT-ONES =
+                       FUNCTION MOD(WS-OUT-VALUE, 10)
+                   PERFORM TENS-TO-WORD
+                   IF WS-OUT-ONES = 0
+                       MOVE WS-OUT-TENS-WORD TO WS-OUT-WORD
+                   ELSE
+                       PERFORM ONES-TO-WORD
+                       MOVE SPACES TO WS-OUT-WORD
+                       STRING FUNCTION TRIM(WS-OUT-TENS-WORD)
+                                  DELIMITED BY SIZE
+                              " " DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-OUT-ONES-WORD)
+                                  DELIMITED BY SIZE
+                           INTO WS-OUT-WORD
+                       END-STRING
+                   END-IF
+           END-EVALUATE.
+
+       TENS-TO-WORD.
+           EVALUATE WS-OUT-TENS
+               WHEN 20 MOVE 'twenty'  TO WS-OUT-TENS-WORD
+               WHEN 30 MOVE 'thirty'  TO WS-OUT-TENS-WORD
+               WHEN 40 MOVE 'forty'   TO WS-OUT-TENS-WORD
+               WHEN 50 MOVE 'fifty'   TO WS-OUT-TENS-WORD
+               WHEN 60 MOVE 'sixty'   TO WS-OUT-TENS-WORD
+               WHEN 70 MOVE 'seventy' TO WS-OUT-TENS-WORD
+               WHEN 80 MOVE 'eighty'  TO WS-OUT-TENS-WORD
+               WHEN 90 MOVE 'ninety'  TO WS-OUT-TENS-WORD
+           END-EVALUATE.
+
+       ONES-TO-WORD.
+           EVALUATE WS-OUT-ONES
+               WHEN 1 MOVE 'one'   TO WS-OUT-ONES-WORD
+               WHEN 2 MOVE 'two'   TO WS-OUT-ONES-WORD
+               WHEN 3 MOVE 'three' TO WS-OUT-ONES-WORD
+               WHEN 4 MOVE 'four'  TO WS-OUT-ONES-WORD
+               WHEN 5 MOVE 'five'  TO WS-OUT-ONES-WORD
+               WHEN 6 MOVE 'six'   TO WS-OUT-ONES-WORD
+               WHEN 7 MOVE 'seven' TO WS-OUT-ONES-WORD
+               WHEN 8 MOVE 'eight' TO WS-OUT-ONES-WORD
+               WHEN 9 MOVE 'nine'  TO WS-OUT-ONES-WORD
+           END-EVALUATE.
 
        END PROGRAM SORT-NUMBERS.
