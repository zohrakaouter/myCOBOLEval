@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEAST-COMMON-MULTIPLE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+
+       01  WS-GCD-ITEMS.
+           05 WS-GCD-A       PIC S9(10).
+           05 WS-GCD-B       PIC S9(10).
+           05 WS-GCD         PIC S9(10).
+       01  WS-PRODUCT       PIC S9(19).
+
+       LINKAGE SECTION.
+
+       01 LINKED-ITEMS.
+           05 L-A PIC S9(10).
+           05 L-B PIC S9(10).
+           05 RESULT PIC S9(10).
+
+      * Return the least common multiple of two integers a and b,
+      * built on GREATEST-COMMON-DIVISOR (lcm = (a * b) / gcd(a, b)).
+      * >>> least_common_multiple(4, 6)
+      * 12
+      * >>> least_common_multiple(3, 5)
+      * 15
+      *
+
+       PROCEDURE DIVISION USING LINKED-ITEMS.
+
+       BEGIN.
+           MOVE L-A TO WS-GCD-A
+           MOVE L-B TO WS-GCD-B
+           CALL "GREATEST-COMMON-DIVISOR" USING WS-GCD-ITEMS
+           END-CALL
+
+           COMPUTE WS-PRODUCT = L-A * L-B
+           COMPUTE RESULT = WS-PRODUCT / WS-GCD
+
+           GOBACK.
+
+       END PROGRAM LEAST-COMMON-MULTIPLE.
