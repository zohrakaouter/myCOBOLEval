@@ -2,52 +2,68 @@
        PROGRAM-ID. MINSUBARRAYSUM.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
-       01 WS-NUMS-LENGTH         PIC S9(10) VALUE 6.
-       01 INDEX                  PIC S9(10).
-       01 WS-CURRENT-SUM         PIC S9(10).
+
+       COPY LISTCAP.
+
+       01 WS-CURRENT-SUM         PIC S9(10) VALUE 0.
+       01 WS-CURRENT-START       PIC S9(10) VALUE 1.
        01 WS-MINIMUM-SUM         PIC S9(10) VALUE +9999999999.
-       
+
        LINKAGE SECTION.
 
-       01 LINKED-ITEMS.
-           05 L-NUMS OCCURS 6 TIMES INDEXED BY NI PIC S9(10).
-           05 RESULT PIC S9(10).
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==NUMS-GROUP==
+           ==:COUNT:==   BY ==L-COUNT==
+           ==:TABLE:==   BY ==L-NUMS==
+           ==:INDEX:==   BY ==NI==.
+
+       01 RESULT-ITEMS.
+           05 RESULT             PIC S9(10).
+           05 RESULT-START-DAY   PIC S9(10).
+           05 RESULT-END-DAY     PIC S9(10).
 
-      * 
-      * Given an array of integers nums, find the minimum sum of any non-empty sub-array
-      * of nums.
+      * Given an array of integers nums, find the minimum sum of any
+      * non-empty sub-array of nums, along with the 1-based start and
+      * end position (day) of that worst window, so a caller building
+      * a report can name the actual stretch and not just its total.
       * Example
       * minSubArraySum([2, 3, 4, 1, 2, 4]) == 1
-      * 
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
-       PROCEDURE DIVISION USING LINKED-ITEMS.
+       PROCEDURE DIVISION USING NUMS-GROUP RESULT-ITEMS.
 
-           SET NI TO 1
-           PERFORM VARYING INDEX FROM 1 BY 1 UNTIL INDEX > WS-NUMS-LENGTH
-               ADD L-NUMS (INDEX) TO WS-CURRENT-SUM
-               
-               IF WS-CURRENT-SUM < WS-MINIMUM-SUM THEN
+       MAIN-PARA.
+           MOVE 0 TO WS-CURRENT-SUM
+           MOVE 1 TO WS-CURRENT-START
+           MOVE +9999999999 TO WS-MINIMUM-SUM
+           MOVE 1 TO RESULT-START-DAY
+           MOVE 1 TO RESULT-END-DAY
+
+           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > L-COUNT
+               ADD L-NUMS (NI) TO WS-CURRENT-SUM
+
+               IF WS-CURRENT-SUM < WS-MINIMUM-SUM
                    MOVE WS-CURRENT-SUM TO WS-MINIMUM-SUM
+                   MOVE WS-CURRENT-START TO RESULT-START-DAY
+                   MOVE NI TO RESULT-END-DAY
                END-IF
-               
-               IF WS-CURRENT-SUM > 0 THEN
+
+               IF WS-CURRENT-SUM > 0
                    MOVE 0 TO WS-CURRENT-SUM
+                   COMPUTE WS-CURRENT-START = NI + 1
                END-IF
            END-PERFORM
-           
+
            MOVE WS-MINIMUM-SUM TO RESULT
 
            GOBACK.
-       
+
        END PROGRAM MINSUBARRAYSUM.
