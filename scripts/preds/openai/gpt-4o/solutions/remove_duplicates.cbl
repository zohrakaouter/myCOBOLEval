@@ -11,50 +11,75 @@
        
        
        01 WS.
-           05 I                  PIC 9(02) VALUE 0.
-           05 J                  PIC 9(02) VALUE 0.
-           05 K                  PIC 9(02) VALUE 0.
+           05 I                  PIC 9(05) VALUE 0.
+           05 J                  PIC 9(05) VALUE 0.
+           05 K                  PIC 9(05) VALUE 0.
            05 UNIQUE-FLAG        PIC X VALUE 'N'.
-           05 COUNT_ARRAY        OCCURS 100 TIMES PIC 9(03) VALUE 0.
+           05 OCCUR-COUNT        PIC 9(05) VALUE 0.
+
+       COPY LISTCAP.
 
        LINKAGE SECTION.
 
-       01 LINKED-ITEMS.
-           05 L-NUMBERS OCCURS 5 TIMES INDEXED BY NI PIC S9(10).
-           05 RESULT OCCURS 100 TIMES INDEXED BY NJ PIC S9(10).
+      * L-COUNT/L-NUMBERS and RESULT-COUNT/RESULT share the shop's
+      * common LISTITEM numeric-list layout (see
+      * copybooks/LISTITEM.cpy). Each list is its own top-level
+      * LINKAGE parameter -- GnuCOBOL only addresses an
+      * OCCURS ... DEPENDING ON table correctly when it is the last
+      * item in its record, so L-GROUP and RESULT-GROUP are passed as
+      * two separate USING parameters rather than folded together.
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==L-GROUP==
+           ==:COUNT:==   BY ==L-COUNT==
+           ==:TABLE:==   BY ==L-NUMBERS==
+           ==:INDEX:==   BY ==NI==.
+
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==RESULT-GROUP==
+           ==:COUNT:==   BY ==RESULT-COUNT==
+           ==:TABLE:==   BY ==RESULT==
+           ==:INDEX:==   BY ==NJ==.
 
       * From a list of integers, remove all elements that occur more than once.
       * Keep order of elements left the same as in the input.
       * >>> remove_duplicates([1, 2, 3, 2, 4])
       * [1, 3, 4]
-      * 
+      *
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
-       PROCEDURE DIVISION USING LINKED-ITEMS.
+       PROCEDURE DIVISION USING L-GROUP RESULT-GROUP.
 
        MAIN-PARA.
 
+           MOVE 0 TO RESULT-COUNT
            PERFORM POST-DUPLICATES
-           
+
            DISPLAY "RESULT: "
-           PERFORM VARYING K FROM 1 BY 1 UNTIL NJ(K) > 0
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > RESULT-COUNT
                DISPLAY RESULT(K)
            END-PERFORM
-           
+
            GOBACK.
-        
+
+      * Counts occurrences of L-NUMBERS(I) by scanning the list rather
+      * than subscripting an array by the value itself -- the values
+      * are account numbers, not compact positional indexes, so using
+      * a value as a subscript can address far outside any array's
+      * OCCURS range.
        POST-DUPLICATES.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL NI(I) > 0
-               ADD 1 TO COUNT_ARRAY(L-NUMBERS(I))
-           END-PERFORM
-           
-           PERFORM VARYING I FROM 1 BY 1 UNTIL NI(I) > 0
-               IF COUNT_ARRAY(L-NUMBERS(I)) = 1
-                   ADD 1 TO J
-                   MOVE L-NUMBERS(I) TO RESULT(J)
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > L-COUNT
+               MOVE 0 TO OCCUR-COUNT
+               PERFORM VARYING J FROM 1 BY 1 UNTIL J > L-COUNT
+                   IF L-NUMBERS(J) = L-NUMBERS(I)
+                       ADD 1 TO OCCUR-COUNT
+                   END-IF
+               END-PERFORM
+               IF OCCUR-COUNT = 1
+                   ADD 1 TO RESULT-COUNT
+                   MOVE L-NUMBERS(I) TO RESULT(RESULT-COUNT)
                END-IF
            END-PERFORM.
 
