@@ -2,27 +2,35 @@
        PROGRAM-ID. FILE-NAME-CHECK.
 
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
 
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
-       
-       
+
+
        01  WS-FILE-NAME                PIC X(100).
-       01  WS-BEFORE-DOT               PIC X(97).
+       01  WS-NAME-LEN                 PIC 9(3) VALUE 0.
+       01  WS-BEFORE-DOT               PIC X(100).
        01  WS-AFTER-DOT                PIC X(3).
-       01  WS-DOT-POS                  PIC 9(3).
+       01  WS-BEFORE-LEN               PIC 9(3) VALUE 0.
+       01  WS-AFTER-LEN                PIC 9(3) VALUE 0.
+       01  WS-DOT-COUNT                PIC 9(3) VALUE 0.
+       01  WS-DOT-POS                  PIC 9(3) VALUE 0.
        01  WS-DIGIT-COUNT              PIC 9(3) VALUE 0.
-       01  WS-I                        PIC 9(3). 
-       01  WS-VALID-EXTENSIONS         PIC X(9) VALUE "txtexedll".
+       01  WS-I                        PIC 9(3).
+       01  WS-CHAR                     PIC X.
+
+       COPY AUDITLOG.
 
        LINKAGE SECTION.
 
        01 LINKED-ITEMS.
            05 L-FILE-NAME PIC X(100).
            05 RESULT PIC X(100).
+           05 L-RULE-FAILED PIC X(20).
+           05 L-AUDIT-FLAG PIC X.
 
       * Create a function which takes a string representing a file's name, and returns
       * 'Yes' if the the file's name is valid, and returns 'No' otherwise.
@@ -36,50 +44,101 @@
       * Examples:
       * file_name_check("example.txt") # => 'Yes'
       * file_name_check("1example.dll") # => 'No' (the name should start with a latin alphapet letter)
-      * 
+      *
+      * L-RULE-FAILED is set to spaces when RESULT is 'Yes', and otherwise to
+      * one of MISSING-DOT, TOO-MANY-DIGITS, EMPTY-BEFORE-DOT, BAD-START-CHAR
+      * or BAD-EXTENSION, so a caller (e.g. a nightly gatekeeper report) does
+      * not have to re-derive which rule rejected the name.
+      *
+      * L-AUDIT-FLAG is opt-in: set it to 'Y' to have this call recorded
+      * to the shared audit trail log via AUDIT-LOG-WRITE (see
+      * copybooks/AUDITLOG.cpy). A caller whose LINKED-ITEMS group
+      * predates this field, or that leaves it as spaces/low-values,
+      * gets no audit record and no other change in behavior.
 
       * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
       * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
 
-           MOVE L-FILE-NAME TO WS-FILE-NAME
-           
-           INSPECT WS-FILE-NAME
-             TALLYING WS-DOT-POS FOR ALL "."
-             
-           IF WS-DOT-POS NOT = 1
-              MOVE "No" TO RESULT
+       MAIN-PARA.
+           MOVE FUNCTION TRIM(L-FILE-NAME) TO WS-FILE-NAME
+           MOVE SPACES TO WS-BEFORE-DOT
+           MOVE SPACES TO WS-AFTER-DOT
+           MOVE SPACES TO L-RULE-FAILED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FILE-NAME))
+               TO WS-NAME-LEN
+           MOVE 0 TO WS-DOT-COUNT
+           MOVE 0 TO WS-DOT-POS
+           MOVE 0 TO WS-DIGIT-COUNT
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-NAME-LEN
+               MOVE WS-FILE-NAME(WS-I:1) TO WS-CHAR
+               IF WS-CHAR = "."
+                   ADD 1 TO WS-DOT-COUNT
+                   IF WS-DOT-COUNT = 1
+                       MOVE WS-I TO WS-DOT-POS
+                   END-IF
+               END-IF
+               IF WS-CHAR >= "0" AND WS-CHAR <= "9"
+                   ADD 1 TO WS-DIGIT-COUNT
+               END-IF
+           END-PERFORM
+
+           MOVE "Yes" TO RESULT
+
+           IF WS-DOT-COUNT NOT = 1
+               MOVE "No" TO RESULT
+               MOVE "MISSING-DOT" TO L-RULE-FAILED
            ELSE
-              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 100
-                 EVALUATE TRUE
-                      WHEN WS-I > FUNCTION LENGTH(WS-FILE-NAME)
-                          EXIT PERFORM
-                      WHEN WS-FILE-NAME(WS-I:1) = "." 
-                          MOVE WS-I TO WS-DOT-POS 
-                          EXIT PERFORM
-                      WHEN FUNCTION DIGIT(WS-FILE-NAME(WS-I:1))
-                          ADD 1 TO WS-DIGIT-COUNT 
-                 END-EVALUATE
-              END-PERFORM
-
-              IF WS-DIGIT-COUNT > 3 
-                 MOVE "No" TO RESULT
-              ELSE
-                 MOVE WS-FILE-NAME(1:WS-DOT-POS - 1) TO WS-BEFORE-DOT
-                 MOVE WS-FILE-NAME(WS-DOT-POS + 1:3) TO WS-AFTER-DOT
-                 
-                 IF WS-BEFORE-DOT(1:1) NOT >= "A" AND WS-BEFORE-DOT(1:1) NOT <= "Z" AND
-                    WS-BEFORE-DOT(1:1) NOT >= "a" AND WS-BEFORE-DOT(1:1) NOT <= "z"
-                    MOVE "No" TO RESULT
-                 ELSE IF FUNCTION LENGTH(WS-AFTER-DOT) NOT = 3 OR
-                          FUNCTION COLLATE(WS-AFTER-DOT, WS-VALID-EXTENSIONS) = 0
-                    MOVE "No" TO RESULT
-                 ELSE
-                    MOVE "Yes" TO RESULT
-              END-IF
+               COMPUTE WS-BEFORE-LEN = WS-DOT-POS - 1
+               COMPUTE WS-AFTER-LEN = WS-NAME-LEN - WS-DOT-POS
+               IF WS-BEFORE-LEN > 0
+                   MOVE WS-FILE-NAME(1:WS-BEFORE-LEN) TO WS-BEFORE-DOT
+               END-IF
+               IF WS-AFTER-LEN > 0 AND WS-AFTER-LEN <= 3
+                   MOVE WS-FILE-NAME(WS-DOT-POS + 1:WS-AFTER-LEN)
+                       TO WS-AFTER-DOT
+               END-IF
+
+               IF WS-DIGIT-COUNT > 3
+                   MOVE "No" TO RESULT
+                   MOVE "TOO-MANY-DIGITS" TO L-RULE-FAILED
+               ELSE
+                   IF WS-BEFORE-LEN = 0
+                       MOVE "No" TO RESULT
+                       MOVE "EMPTY-BEFORE-DOT" TO L-RULE-FAILED
+                   ELSE
+                       IF NOT ((WS-BEFORE-DOT(1:1) >= "A" AND
+                                WS-BEFORE-DOT(1:1) <= "Z") OR
+                               (WS-BEFORE-DOT(1:1) >= "a" AND
+                                WS-BEFORE-DOT(1:1) <= "z"))
+                           MOVE "No" TO RESULT
+                           MOVE "BAD-START-CHAR" TO L-RULE-FAILED
+                       ELSE
+                           IF WS-AFTER-LEN NOT = 3 OR
+                              NOT (WS-AFTER-DOT = "txt" OR
+                                   WS-AFTER-DOT = "exe" OR
+                                   WS-AFTER-DOT = "dll")
+                               MOVE "No" TO RESULT
+                               MOVE "BAD-EXTENSION" TO L-RULE-FAILED
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
 
+           IF L-AUDIT-FLAG = "Y"
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
+
            GOBACK.
 
+       WRITE-AUDIT-RECORD.
+           MOVE "FILE-NAME-CHECK" TO WS-AL-SOURCE
+           MOVE L-FILE-NAME TO WS-AL-INPUT
+           MOVE RESULT(1:10) TO WS-AL-OUTCOME
+           CALL "AUDIT-LOG-WRITE" USING WS-AUDIT-CALL-ITEMS
+           END-CALL.
+
        END PROGRAM FILE-NAME-CHECK.
