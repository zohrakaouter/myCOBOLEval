@@ -14,7 +14,7 @@
        01  WS-STRING-LENGTH  PIC 9(03) VALUE 0.
        01  WS-SUBSTR-LENGTH  PIC 9(03) VALUE 0.
        01  WS-COUNTER        PIC 9(03) VALUE 0.
-       01  WS-END-INDEX      PIC 9(03) VALUE 0.
+       01  WS-LAST-START     PIC 9(03) VALUE 0.
 
        LINKAGE SECTION.
 
@@ -37,17 +37,22 @@
 
        PROCEDURE DIVISION USING LINKED-ITEMS.
            MOVE ZERO TO RESULT
+           MOVE ZERO TO WS-COUNTER
 
-           COMPUTE WS-STRING-LENGTH = FUNCTION LENGTH(TRIM(L-STRING))
-           COMPUTE WS-SUBSTR-LENGTH = FUNCTION LENGTH(TRIM(L-SUBSTRING))
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-STRING))
+               TO WS-STRING-LENGTH
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-SUBSTRING))
+               TO WS-SUBSTR-LENGTH
 
            IF WS-SUBSTR-LENGTH = 0
                MOVE ZERO TO RESULT
            ELSE
+               COMPUTE WS-LAST-START =
+                   WS-STRING-LENGTH - WS-SUBSTR-LENGTH + 1
                PERFORM VARYING WS-INDEX FROM 1 BY 1
-                   UNTIL WS-INDEX > (WS-STRING-LENGTH - WS-SUBSTR-LENGTH + 1)
-                   IF FUNCTION INSPECT(L-STRING(WS-INDEX:WS-SUBSTR-LENGTH))
-                       = L-SUBSTRING
+                       UNTIL WS-INDEX > WS-LAST-START
+                   IF L-STRING(WS-INDEX:WS-SUBSTR-LENGTH) =
+                           L-SUBSTRING(1:WS-SUBSTR-LENGTH)
                        ADD 1 TO WS-COUNTER
                    END-IF
                END-PERFORM
