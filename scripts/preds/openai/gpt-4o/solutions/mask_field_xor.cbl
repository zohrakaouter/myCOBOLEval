@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MASK-FIELD-XOR.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+
+       01 WS-FIELD-LEN      PIC 9(3).
+       01 WS-KEY-LEN        PIC 9(3).
+       01 WS-INDEX          PIC 9(3).
+       01 WS-KEY-INDEX      PIC 9(3).
+       01 WS-FIELD-BYTE     PIC 9(3).
+       01 WS-KEY-BYTE       PIC 9(3).
+       01 WS-XOR-BYTE       PIC 9(3).
+
+       01 WS-BIT-WORK.
+           05 WS-BIT-A          PIC 9(3).
+           05 WS-BIT-B          PIC 9(3).
+           05 WS-BIT-COUNT      PIC 9(1).
+           05 WS-BIT-A-REM      PIC 9(1).
+           05 WS-BIT-B-REM      PIC 9(1).
+           05 WS-BIT-XOR        PIC 9(1).
+           05 WS-PLACE-VALUE    PIC 9(3).
+
+       LINKAGE SECTION.
+
+      * Byte-level field-masking utility. XORs a sensitive field
+      * against a site-specific masking key one byte at a time
+      * (cycling the key over the field when the field is longer than
+      * the key), using a hand-rolled bit-by-bit XOR since this
+      * GnuCOBOL build has no bitwise XOR intrinsic. XOR is its own
+      * inverse, so calling MASK-FIELD-XOR a second time with the
+      * same key on the masked output recovers the original field --
+      * the same routine masks an outbound extract and unmasks a
+      * returned file.
+      *
+      * L-FIELD-LEN is caller-supplied rather than derived from
+      * L-FIELD's content: XOR output is binary and can legitimately
+      * contain a byte that decodes to a space anywhere, including the
+      * last byte, so FUNCTION TRIM cannot safely find the field's
+      * true length on a masked value. The caller should pass the
+      * full fixed width of its field buffer here, not a trimmed
+      * length, so mask and unmask calls process the identical byte
+      * range and round-trip exactly. L-KEY-LEN is likewise
+      * caller-supplied, but the key itself is plain text read fresh
+      * from a control file rather than round-tripped ciphertext, so
+      * the caller may derive it with FUNCTION TRIM safely.
+       01 LINKED-ITEMS.
+           05 L-FIELD PIC X(100).
+           05 L-FIELD-LEN PIC 9(3).
+           05 L-KEY PIC X(100).
+           05 L-KEY-LEN PIC 9(3).
+           05 RESULT PIC X(100).
+
+       PROCEDURE DIVISION USING LINKED-ITEMS.
+
+       MAIN-LOGIC.
+           MOVE SPACES TO RESULT
+           MOVE L-FIELD-LEN TO WS-FIELD-LEN
+           MOVE L-KEY-LEN TO WS-KEY-LEN
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-FIELD-LEN
+               COMPUTE WS-KEY-INDEX =
+                   FUNCTION MOD(WS-INDEX - 1, WS-KEY-LEN) + 1
+               COMPUTE WS-FIELD-BYTE =
+                   FUNCTION ORD(L-FIELD(WS-INDEX:1)) - 1
+               COMPUTE WS-KEY-BYTE =
+                   FUNCTION ORD(L-KEY(WS-KEY-INDEX:1)) - 1
+
+               MOVE WS-FIELD-BYTE TO WS-BIT-A
+               MOVE WS-KEY-BYTE TO WS-BIT-B
+               PERFORM BYTE-XOR
+
+               MOVE FUNCTION CHAR(WS-XOR-BYTE + 1)
+                   TO RESULT(WS-INDEX:1)
+           END-PERFORM
+
+           GOBACK.
+
+      * Bitwise XOR of two 0-255 values via bit-by-bit decomposition:
+      * each output bit is (bit-a + bit-b) MOD 2, since that is
+      * exactly the XOR truth table.
+       BYTE-XOR.
+           MOVE 0 TO WS-XOR-BYTE
+           MOVE 1 TO WS-PLACE-VALUE
+           PERFORM VARYING WS-BIT-COUNT FROM 1 BY 1
+                   UNTIL WS-BIT-COUNT > 8
+               COMPUTE WS-BIT-A-REM = FUNCTION MOD(WS-BIT-A, 2)
+               COMPUTE WS-BIT-B-REM = FUNCTION MOD(WS-BIT-B, 2)
+               COMPUTE WS-BIT-XOR =
+                   FUNCTION MOD(WS-BIT-A-REM + WS-BIT-B-REM, 2)
+               COMPUTE WS-XOR-BYTE =
+                   WS-XOR-BYTE + (WS-BIT-XOR * WS-PLACE-VALUE)
+               COMPUTE WS-BIT-A = WS-BIT-A / 2
+               COMPUTE WS-BIT-B = WS-BIT-B / 2
+               COMPUTE WS-PLACE-VALUE = WS-PLACE-VALUE * 2
+           END-PERFORM.
+
+       END PROGRAM MASK-FIELD-XOR.
