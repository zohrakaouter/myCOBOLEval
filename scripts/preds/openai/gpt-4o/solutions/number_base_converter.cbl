@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMBER-BASE-CONVERTER.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      * Shared digit alphabet for any base from 2 through 16, the same
+      * REDEFINES-over-literal-FILLER table idiom already used for
+      * fixed lookup alphabets in string_to_md5.cbl's WS-HEX-TABLE.
+       01 WS-DIGITS-VALUE PIC X(16) VALUE "0123456789ABCDEF".
+       01 WS-DIGITS REDEFINES WS-DIGITS-VALUE.
+           05 WS-DIGIT OCCURS 16 TIMES INDEXED BY WS-DIGIT-IDX PIC X.
+
+       01 WS-VALUE PIC S9(18) VALUE 0.
+       01 WS-LEN PIC S9(4).
+       01 WS-I PIC S9(4).
+       01 WS-DIGIT-CHAR PIC X.
+       01 WS-DIGIT-VALUE PIC S9(4).
+
+       01 WS-OUT-BUFFER PIC X(40) VALUE SPACES.
+       01 WS-OUT-POS PIC S9(4) VALUE 40.
+       01 WS-REMAINDER PIC S9(4).
+
+       01 WS-CURRENCY-ITEMS.
+           05 WS-CE-VALUE COMP-2.
+           05 WS-CE-LOCALE PIC X(10).
+           05 WS-CE-RESULT PIC X(30).
+
+       LINKAGE SECTION.
+
+      * L-LOCALE is opt-in the same way TRUNCATE-NUMBER's L-LOCALE is:
+      * spaces/low-values leaves RESULT-FORMATTED blank. A converted
+      * digit string only has a meaningful decimal/currency edit when
+      * it is itself base 10 -- grouping the digits of a base-2 or
+      * base-16 string with commas and a dollar sign would not be a
+      * number in that base any more -- so USD/EUR are only honored
+      * when L-TO-BASE is 10; any other to-base leaves
+      * RESULT-FORMATTED blank regardless of L-LOCALE.
+       01 LINKED-ITEMS.
+           05 L-INPUT PIC X(40).
+           05 L-FROM-BASE PIC 9(2).
+           05 L-TO-BASE PIC 9(2).
+           05 RESULT PIC X(100).
+           05 L-LOCALE PIC X(10).
+               88 LOCALE-NOT-REQUESTED VALUE SPACES, LOW-VALUES.
+               88 LOCALE-USD           VALUE "USD".
+               88 LOCALE-EUR           VALUE "EUR".
+           05 RESULT-FORMATTED PIC X(30).
+
+      * Converts L-INPUT, a digit string (0-9, then A-F for 10-15)
+      * expressed in base L-FROM-BASE, into its representation in base
+      * L-TO-BASE (2 through 16), returned left-justified in RESULT.
+      * Supersedes DECIMAL-TO-BINARY (from-base 10, to-base 2) and
+      * CHANGE-BASE (from-base 10, to-base < 10) with one consistent
+      * from-base/to-base convention, so a help-desk console utility
+      * or any other caller no longer has to know which of the three
+      * legacy programs supports the conversion it needs today.
+      * >>> number_base_converter('15', 10, 2)
+      * '1111'
+      * >>> number_base_converter('8', 10, 3)
+      * '22'
+      * >>> number_base_converter('FF', 16, 10)
+      * '255'
+      *
+
+      * Complete the WORKING-STORAGE SECTION and the PROCEDURE DIVISION
+      * Store the result in the RESULT variable and mark the end of your program with END PROGRAM
+
+       PROCEDURE DIVISION USING LINKED-ITEMS.
+
+       MAIN-PARA.
+           MOVE SPACES TO RESULT
+           MOVE SPACES TO RESULT-FORMATTED
+           MOVE 0 TO WS-VALUE
+           PERFORM PARSE-FROM-BASE
+           IF L-TO-BASE = 10 AND NOT LOCALE-NOT-REQUESTED
+               COMPUTE WS-CE-VALUE = WS-VALUE
+               MOVE L-LOCALE TO WS-CE-LOCALE
+               MOVE SPACES TO WS-CE-RESULT
+               CALL "CURRENCY-EDIT" USING WS-CURRENCY-ITEMS
+               END-CALL
+               MOVE WS-CE-RESULT TO RESULT-FORMATTED
+           END-IF
+           PERFORM CONVERT-TO-BASE
+           GOBACK.
+
+      * Reads L-INPUT left to right, folding each digit's value into
+      * WS-VALUE (WS-VALUE = WS-VALUE * from-base + digit), the
+      * standard positional-notation parse.
+       PARSE-FROM-BASE.
+           COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(L-INPUT))
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LEN
+               MOVE L-INPUT (WS-I:1) TO WS-DIGIT-CHAR
+               PERFORM LOOKUP-DIGIT-VALUE
+               COMPUTE WS-VALUE =
+                   WS-VALUE * L-FROM-BASE + WS-DIGIT-VALUE
+           END-PERFORM.
+
+      * Maps WS-DIGIT-CHAR ('0'-'9' or 'A'-'F') to its numeric value
+      * via the WS-DIGIT table.
+       LOOKUP-DIGIT-VALUE.
+           MOVE 0 TO WS-DIGIT-VALUE
+           PERFORM VARYING WS-DIGIT-IDX FROM 1 BY 1
+                   UNTIL WS-DIGIT-IDX > 16
+               IF WS-DIGIT (WS-DIGIT-IDX) = WS-DIGIT-CHAR
+                   COMPUTE WS-DIGIT-VALUE = WS-DIGIT-IDX - 1
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      * Renders WS-VALUE into base L-TO-BASE by repeated
+      * divide/remainder, filling WS-OUT-BUFFER from the right the
+      * same way decimal_to_binary.cbl's original approach did, then
+      * trims into RESULT.
+       CONVERT-TO-BASE.
+           MOVE SPACES TO WS-OUT-BUFFER
+           MOVE 40 TO WS-OUT-POS
+           IF WS-VALUE = 0
+               MOVE WS-DIGIT (1) TO WS-OUT-BUFFER (WS-OUT-POS:1)
+               SUBTRACT 1 FROM WS-OUT-POS
+           ELSE
+               PERFORM UNTIL WS-VALUE = 0
+                   COMPUTE WS-REMAINDER =
+                       FUNCTION MOD(WS-VALUE, L-TO-BASE)
+                   MOVE WS-DIGIT (WS-REMAINDER + 1) TO
+                       WS-OUT-BUFFER (WS-OUT-POS:1)
+                   SUBTRACT 1 FROM WS-OUT-POS
+                   COMPUTE WS-VALUE = FUNCTION INTEGER
+                       (WS-VALUE / L-TO-BASE)
+               END-PERFORM
+           END-IF
+           MOVE FUNCTION TRIM(WS-OUT-BUFFER (WS-OUT-POS + 1:)) TO
+               RESULT.
+
+       END PROGRAM NUMBER-BASE-CONVERTER.
