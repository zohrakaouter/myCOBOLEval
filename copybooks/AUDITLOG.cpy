@@ -0,0 +1,18 @@
+      *****************************************************************
+      * AUDITLOG - shared CALL linkage for AUDIT-LOG-WRITE, the shop's
+      * common call-level audit trail logger. A validation subprogram
+      * (FILE-NAME-CHECK, VALID-DATE, MATCH-PARENS,
+      * CORRECT-BRACKETING and similar Yes/No or True/False checks)
+      * COPYs this once into its own WORKING-STORAGE SECTION, fills in
+      * WS-AL-SOURCE/WS-AL-INPUT/WS-AL-OUTCOME just before returning,
+      * and CALLs AUDIT-LOG-WRITE USING this group only when its own
+      * L-AUDIT-FLAG LINKAGE field is 'Y' -- logging is opt-in per
+      * call, not automatic, so an existing caller whose copy of the
+      * LINKED-ITEMS group predates L-AUDIT-FLAG (leaving it at
+      * whatever spaces/low-values already occupy that trailing byte)
+      * keeps running exactly as before.
+      *****************************************************************
+       01 WS-AUDIT-CALL-ITEMS.
+           05 WS-AL-SOURCE   PIC X(20).
+           05 WS-AL-INPUT    PIC X(100).
+           05 WS-AL-OUTCOME  PIC X(10).
