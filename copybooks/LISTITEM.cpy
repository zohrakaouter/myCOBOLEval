@@ -0,0 +1,43 @@
+      *****************************************************************
+      * LISTITEM - shared numeric-list LINKAGE layout for the
+      * numeric-array subprograms (SORT-ARRAY, REMOVE-DUPLICATES,
+      * COMMON, ROLLING-MAX, MONOTONIC, GENERATE-INTEGERS, and others
+      * that pass a caller-sized list of PIC S9(10) entries).
+      *
+      * Requires WS-LIST-CAPACITY already declared in WORKING-STORAGE
+      * SECTION (COPY LISTCAP once, ahead of this copybook); raising
+      * the array ceiling for every subprogram that shares this layout
+      * is then a single-line change in LISTCAP, not a hunt through
+      * each subprogram's own "OCCURS 1 TO nnnn TIMES" clause.
+      *
+      * This copybook is a full 01-level record, not a fragment to
+      * fold into a larger group: GnuCOBOL only computes correct
+      * addressing for an OCCURS ... DEPENDING ON table when it is the
+      * LAST item in its record (subsequent fields in the same record
+      * get mis-addressed against the table's current occurrence
+      * count instead of its reserved maximum). A subprogram that
+      * needs several lists (or a list plus other LINKAGE parameters)
+      * therefore COPYs this member once per list, each as its OWN
+      * top-level parameter, and lists every parameter separately on
+      * PROCEDURE DIVISION USING (and every caller's CALL ... USING),
+      * e.g.:
+      *
+      *     LINKAGE SECTION.
+      *         COPY LISTITEM REPLACING
+      *             ==:RECNAME:== BY ==L1-GROUP==
+      *             ==:COUNT:==   BY ==L-COUNT1==
+      *             ==:TABLE:==   BY ==L-L1==
+      *             ==:INDEX:==   BY ==NI==.
+      *         COPY LISTITEM REPLACING
+      *             ==:RECNAME:== BY ==RESULT-GROUP==
+      *             ==:COUNT:==   BY ==RESULT-COUNT==
+      *             ==:TABLE:==   BY ==RESULT==
+      *             ==:INDEX:==   BY ==NJ==.
+      *
+      *     PROCEDURE DIVISION USING L1-GROUP RESULT-GROUP.
+      *****************************************************************
+       01 :RECNAME:.
+           05 :COUNT: PIC S9(8).
+           05 :TABLE: OCCURS 1 TO WS-LIST-CAPACITY TIMES
+                       DEPENDING ON :COUNT:
+                       INDEXED BY :INDEX: PIC S9(10).
