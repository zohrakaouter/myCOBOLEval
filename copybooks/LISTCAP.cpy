@@ -0,0 +1,10 @@
+      *****************************************************************
+      * LISTCAP - the one shopwide numeric-list array capacity. COPY
+      * this into WORKING-STORAGE SECTION once, ahead of any COPY
+      * LISTITEM in the LINKAGE SECTION, in every subprogram that
+      * shares the LISTITEM numeric-list layout. Raising the ceiling
+      * for every such subprogram is then a single-line change here,
+      * followed by a shop-wide recompile, instead of hunting through
+      * each subprogram's own "OCCURS 1 TO nnnn TIMES" clause.
+      *****************************************************************
+       78 WS-LIST-CAPACITY VALUE 10000.
