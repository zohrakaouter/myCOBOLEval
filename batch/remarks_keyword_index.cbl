@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REMARKS-KEYWORD-INDEX.
+
+      * Case-notes remarks-field keyword index builder. Reads the
+      * free-text remarks field on the case-notes file, tokenizes
+      * each remark's words the same way WORDS-IN-SENTENCE does, and
+      * writes one keyword-to-case-number index record per word so
+      * support can look up which cases mention a given word without
+      * a full-file text scan.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CASE-NOTES-FILE ASSIGN TO CASENOTE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CASE-STATUS.
+
+           SELECT INDEX-FILE ASSIGN TO KWORDIDX
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INDEX-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CASE-NOTES-FILE
+           RECORDING MODE IS F.
+       01  CASE-NOTES-RECORD.
+           05  CASE-NUMBER               PIC X(10).
+           05  CASE-REMARK               PIC X(100).
+
+       FD  INDEX-FILE
+           RECORDING MODE IS F.
+       01  INDEX-RECORD                  PIC X(120).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CASE-STATUS                PIC XX VALUE "00".
+       01  WS-INDEX-STATUS               PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                 PIC X VALUE "N".
+           88 END-OF-CASES                     VALUE "Y".
+
+       01  WS-REMARK                     PIC X(100).
+       01  WS-REMARK-LEN                 PIC 9(03) VALUE 0.
+       01  WS-INDEX                      PIC 9(03) VALUE 1.
+       01  WS-CHAR-COUNT                 PIC 9(02) VALUE 0.
+       01  WS-CHAR                       PIC X.
+       01  WS-TEMP                       PIC X(100).
+       01  WS-WORD                       PIC X(100).
+
+       01  WS-INDEX-LINE                 PIC X(120).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM UNTIL END-OF-CASES
+               READ CASE-NOTES-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM INDEX-REMARK
+               END-READ
+           END-PERFORM
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT CASE-NOTES-FILE
+           IF WS-CASE-STATUS NOT = "00"
+               DISPLAY "CASE-NOTES-FILE OPEN FAILED, STATUS="
+                   WS-CASE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT INDEX-FILE
+           IF WS-INDEX-STATUS NOT = "00"
+               DISPLAY "INDEX-FILE OPEN FAILED, STATUS=" WS-INDEX-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       INDEX-REMARK.
+           MOVE CASE-REMARK TO WS-REMARK
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-REMARK))
+               TO WS-REMARK-LEN
+           MOVE 0 TO WS-CHAR-COUNT
+           MOVE SPACES TO WS-TEMP
+
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-REMARK-LEN
+               MOVE WS-REMARK(WS-INDEX:1) TO WS-CHAR
+               IF WS-CHAR NOT = SPACE
+                   ADD 1 TO WS-CHAR-COUNT
+                   MOVE WS-CHAR TO WS-TEMP(WS-CHAR-COUNT:1)
+               ELSE
+                   IF WS-CHAR-COUNT > 0
+                       MOVE WS-TEMP(1:WS-CHAR-COUNT) TO WS-WORD
+                       PERFORM WRITE-INDEX-ENTRY
+                       MOVE 0 TO WS-CHAR-COUNT
+                       MOVE SPACES TO WS-TEMP
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-CHAR-COUNT > 0
+               MOVE WS-TEMP(1:WS-CHAR-COUNT) TO WS-WORD
+               PERFORM WRITE-INDEX-ENTRY
+           END-IF.
+
+       WRITE-INDEX-ENTRY.
+           MOVE SPACES TO WS-INDEX-LINE
+           STRING FUNCTION UPPER-CASE(FUNCTION TRIM(WS-WORD))
+                   DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               CASE-NUMBER DELIMITED BY SPACE
+               INTO WS-INDEX-LINE
+           END-STRING
+           MOVE WS-INDEX-LINE TO INDEX-RECORD
+           WRITE INDEX-RECORD.
+
+       CLOSE-FILES.
+           CLOSE CASE-NOTES-FILE
+           CLOSE INDEX-FILE.
+
+       END PROGRAM REMARKS-KEYWORD-INDEX.
