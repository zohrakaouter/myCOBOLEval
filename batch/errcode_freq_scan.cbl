@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRCODE-FREQ-SCAN.
+
+      * Daily error-code frequency scanner. Loads a configurable
+      * watch-list of error codes and, for each line of the nightly
+      * job-log extract, calls HOW-MANY-TIMES to tally how many times
+      * each watch-list code occurs (with overlap) across the whole
+      * log, replacing the manual editor text-search someone used to
+      * do to spot a spike in a particular abend code.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT WATCHLIST-FILE ASSIGN TO ERRWATCH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WATCH-STATUS.
+
+           SELECT LOG-FILE ASSIGN TO JOBLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT FREQ-REPORT ASSIGN TO ERRFREQ
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  WATCHLIST-FILE
+           RECORDING MODE IS F.
+       01  WATCHLIST-RECORD              PIC X(20).
+
+       FD  LOG-FILE
+           RECORDING MODE IS F.
+       01  LOG-RECORD                    PIC X(100).
+
+       FD  FREQ-REPORT
+           RECORDING MODE IS F.
+       01  FREQ-REPORT-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-WATCH-STATUS               PIC XX VALUE "00".
+       01  WS-LOG-STATUS                 PIC XX VALUE "00".
+       01  WS-REPORT-STATUS              PIC XX VALUE "00".
+
+       01  WS-WATCH-EOF-SWITCH           PIC X VALUE "N".
+           88 END-OF-WATCHLIST                  VALUE "Y".
+
+       01  WS-LOG-EOF-SWITCH             PIC X VALUE "N".
+           88 END-OF-LOG                        VALUE "Y".
+
+       01  WS-WATCH-COUNT                PIC S9(4) VALUE 0.
+       01  WS-WATCH-CODES.
+           05  WS-WATCH-CODE             PIC X(20) OCCURS 100 TIMES
+                                          INDEXED BY WI.
+       01  WS-WATCH-TOTALS.
+           05  WS-WATCH-TOTAL            PIC S9(8) OCCURS 100 TIMES
+                                          INDEXED BY TI.
+
+       01  WS-CALL-ITEMS.
+           05  WS-LOG-LINE               PIC X(100).
+           05  WS-CODE                   PIC X(100).
+           05  WS-OCCURS                 PIC S9(10).
+
+       01  WS-REPORT-LINE                PIC X(80).
+       01  WS-EDIT-TOTAL                 PIC ZZZ,ZZ9.
+       01  WS-LOG-LINE-COUNT             PIC S9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-WATCHLIST
+           PERFORM SCAN-LOG
+           PERFORM WRITE-REPORT
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT WATCHLIST-FILE
+           IF WS-WATCH-STATUS NOT = "00"
+               DISPLAY "WATCHLIST-FILE OPEN FAILED, STATUS="
+                   WS-WATCH-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT LOG-FILE
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "LOG-FILE OPEN FAILED, STATUS=" WS-LOG-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT FREQ-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "FREQ-REPORT OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-WATCHLIST.
+           PERFORM UNTIL END-OF-WATCHLIST
+               READ WATCHLIST-FILE
+                   AT END
+                       MOVE "Y" TO WS-WATCH-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-WATCH-COUNT
+                       MOVE WATCHLIST-RECORD
+                           TO WS-WATCH-CODE(WS-WATCH-COUNT)
+                       MOVE 0 TO WS-WATCH-TOTAL(WS-WATCH-COUNT)
+               END-READ
+           END-PERFORM.
+
+       SCAN-LOG.
+           PERFORM UNTIL END-OF-LOG
+               READ LOG-FILE
+                   AT END
+                       MOVE "Y" TO WS-LOG-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-LOG-LINE-COUNT
+                       MOVE LOG-RECORD TO WS-LOG-LINE
+                       PERFORM TALLY-LOG-LINE
+               END-READ
+           END-PERFORM.
+
+       TALLY-LOG-LINE.
+           PERFORM VARYING WI FROM 1 BY 1 UNTIL WI > WS-WATCH-COUNT
+               MOVE SPACES TO WS-CODE
+               MOVE WS-WATCH-CODE(WI) TO WS-CODE
+               CALL "HOW-MANY-TIMES" USING WS-CALL-ITEMS
+               END-CALL
+               ADD WS-OCCURS TO WS-WATCH-TOTAL(WI)
+           END-PERFORM.
+
+       WRITE-REPORT.
+           MOVE SPACES TO FREQ-REPORT-RECORD
+           STRING "DAILY ERROR-CODE FREQUENCY REPORT" DELIMITED BY SIZE
+               INTO FREQ-REPORT-RECORD
+           WRITE FREQ-REPORT-RECORD
+           MOVE ALL "-" TO FREQ-REPORT-RECORD
+           WRITE FREQ-REPORT-RECORD
+
+           PERFORM VARYING TI FROM 1 BY 1 UNTIL TI > WS-WATCH-COUNT
+               MOVE WS-WATCH-TOTAL(TI) TO WS-EDIT-TOTAL
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING WS-WATCH-CODE(TI) DELIMITED BY SIZE
+                   "  OCCURRENCES: " DELIMITED BY SIZE
+                   WS-EDIT-TOTAL DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+               MOVE WS-REPORT-LINE TO FREQ-REPORT-RECORD
+               WRITE FREQ-REPORT-RECORD
+           END-PERFORM
+
+           MOVE ALL "-" TO FREQ-REPORT-RECORD
+           WRITE FREQ-REPORT-RECORD
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "LOG LINES SCANNED: " DELIMITED BY SIZE
+               WS-LOG-LINE-COUNT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO FREQ-REPORT-RECORD
+           WRITE FREQ-REPORT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE WATCHLIST-FILE
+           CLOSE LOG-FILE
+           CLOSE FREQ-REPORT.
+
+       END PROGRAM ERRCODE-FREQ-SCAN.
