@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SENSITIVE-FIELD-MASK.
+
+      * Outbound extract masking pass. Reads a site-specific masking
+      * key from a control record, then XORs a sensitive field on each
+      * incoming extract record against that key via MASK-FIELD-XOR,
+      * writing the masked value to the outbound file. Since XOR is
+      * its own inverse, running the masked extract back through this
+      * same job with the same key recovers the original field --
+      * one program serves both the outbound masking pass and the
+      * inbound unmasking pass.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT KEY-FILE ASSIGN TO MASKKEY
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEY-STATUS.
+
+           SELECT FIELD-FILE ASSIGN TO MASKIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIELD-STATUS.
+
+           SELECT MASKED-FILE ASSIGN TO MASKOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MASKED-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  KEY-FILE
+           RECORDING MODE IS F.
+       01  KEY-RECORD                    PIC X(100).
+
+       FD  FIELD-FILE
+           RECORDING MODE IS F.
+       01  FIELD-RECORD                  PIC X(100).
+
+       FD  MASKED-FILE
+           RECORDING MODE IS F.
+       01  MASKED-RECORD                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-KEY-STATUS                 PIC XX VALUE "00".
+       01  WS-FIELD-STATUS               PIC XX VALUE "00".
+       01  WS-MASKED-STATUS              PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                 PIC X VALUE "N".
+           88 END-OF-FIELDS                     VALUE "Y".
+
+       01  WS-CALL-ITEMS.
+           05  WS-FIELD                  PIC X(100).
+           05  WS-FIELD-LEN              PIC 9(3).
+           05  WS-KEY                    PIC X(100).
+           05  WS-KEY-LEN                PIC 9(3).
+           05  WS-RESULT                 PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-KEY
+           PERFORM UNTIL END-OF-FIELDS
+               READ FIELD-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM MASK-ONE-FIELD
+               END-READ
+           END-PERFORM
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT KEY-FILE
+           IF WS-KEY-STATUS NOT = "00"
+               DISPLAY "KEY-FILE OPEN FAILED, STATUS=" WS-KEY-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT FIELD-FILE
+           IF WS-FIELD-STATUS NOT = "00"
+               DISPLAY "FIELD-FILE OPEN FAILED, STATUS=" WS-FIELD-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT MASKED-FILE
+           IF WS-MASKED-STATUS NOT = "00"
+               DISPLAY "MASKED-FILE OPEN FAILED, STATUS="
+                   WS-MASKED-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-KEY.
+           MOVE SPACES TO WS-KEY
+           READ KEY-FILE
+               NOT AT END
+                   MOVE KEY-RECORD TO WS-KEY
+           END-READ
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-KEY)) TO WS-KEY-LEN.
+
+       MASK-ONE-FIELD.
+           MOVE FIELD-RECORD TO WS-FIELD
+           MOVE FUNCTION LENGTH(WS-FIELD) TO WS-FIELD-LEN
+           MOVE SPACES TO WS-RESULT
+           CALL "MASK-FIELD-XOR" USING WS-CALL-ITEMS
+           END-CALL
+           MOVE WS-RESULT TO MASKED-RECORD
+           WRITE MASKED-RECORD.
+
+       CLOSE-FILES.
+           CLOSE KEY-FILE
+           CLOSE FIELD-FILE
+           CLOSE MASKED-FILE.
+
+       END PROGRAM SENSITIVE-FIELD-MASK.
