@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEXT-SEARCH.
+
+      * Text-search batch utility. Loads a manifest of text lines and,
+      * per a small control record giving the search kind (SUBSTRING
+      * or PREFIX) and pattern, reports which lines match via
+      * FILTER-BY-SUBSTRING or FILTER-BY-PREFIX.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT LINES-FILE ASSIGN TO TXTLINES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LINES-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO SRCHCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT SEARCH-REPORT ASSIGN TO SRCHRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  LINES-FILE
+           RECORDING MODE IS F.
+       01  LINES-RECORD                 PIC X(100).
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           05  CTL-KIND                 PIC X(9).
+           05  CTL-PATTERN              PIC X(91).
+
+       FD  SEARCH-REPORT
+           RECORDING MODE IS F.
+       01  SEARCH-REPORT-RECORD         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-LINES-STATUS              PIC XX VALUE "00".
+       01  WS-CONTROL-STATUS            PIC XX VALUE "00".
+       01  WS-REPORT-STATUS             PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                PIC X VALUE "N".
+           88 END-OF-LINES                     VALUE "Y".
+
+       COPY LISTCAP.
+
+       01  WS-CALL-ITEMS.
+           05  WS-COUNT                 PIC S9(8) VALUE 0.
+           05  WS-STRINGS               PIC X(100) OCCURS 1 TO
+                                         WS-LIST-CAPACITY
+                                         TIMES DEPENDING ON WS-COUNT
+                                         INDEXED BY LI.
+           05  WS-PATTERN               PIC X(100) VALUE SPACES.
+           05  WS-RESULT-COUNT          PIC S9(8) VALUE 0.
+           05  WS-RESULTS               PIC X(100) OCCURS 1 TO
+                                         WS-LIST-CAPACITY
+                                         TIMES DEPENDING ON WS-COUNT
+                                         INDEXED BY RI.
+
+       01  WS-SEARCH-KIND               PIC X(9) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-LINES
+           PERFORM LOAD-CONTROL-RECORD
+           PERFORM RUN-SEARCH
+           PERFORM WRITE-REPORT
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT LINES-FILE
+           IF WS-LINES-STATUS NOT = "00"
+               DISPLAY "LINES-FILE OPEN FAILED, STATUS=" WS-LINES-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS NOT = "00"
+               DISPLAY "CONTROL-FILE OPEN FAILED, STATUS="
+                   WS-CONTROL-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT SEARCH-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "SEARCH-REPORT OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-LINES.
+           PERFORM UNTIL END-OF-LINES
+               READ LINES-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-COUNT
+                       MOVE LINES-RECORD TO WS-STRINGS(WS-COUNT)
+               END-READ
+           END-PERFORM.
+
+       LOAD-CONTROL-RECORD.
+           READ CONTROL-FILE
+               NOT AT END
+                   MOVE CTL-KIND TO WS-SEARCH-KIND
+                   MOVE CTL-PATTERN TO WS-PATTERN
+           END-READ.
+
+       RUN-SEARCH.
+           EVALUATE FUNCTION TRIM(WS-SEARCH-KIND)
+               WHEN "PREFIX"
+                   CALL "FILTER-BY-PREFIX" USING WS-CALL-ITEMS
+                   END-CALL
+               WHEN OTHER
+                   CALL "FILTER-BY-SUBSTRING" USING WS-CALL-ITEMS
+                   END-CALL
+           END-EVALUATE.
+
+       WRITE-REPORT.
+           MOVE SPACES TO SEARCH-REPORT-RECORD
+           STRING "TEXT SEARCH REPORT" DELIMITED BY SIZE
+               INTO SEARCH-REPORT-RECORD
+           WRITE SEARCH-REPORT-RECORD
+           MOVE ALL "-" TO SEARCH-REPORT-RECORD
+           WRITE SEARCH-REPORT-RECORD
+
+           IF WS-RESULT-COUNT = 0
+               MOVE SPACES TO SEARCH-REPORT-RECORD
+               STRING "NO MATCHING LINES" DELIMITED BY SIZE
+                   INTO SEARCH-REPORT-RECORD
+               END-STRING
+               WRITE SEARCH-REPORT-RECORD
+           ELSE
+               PERFORM VARYING RI FROM 1 BY 1
+                       UNTIL RI > WS-RESULT-COUNT
+                   MOVE WS-RESULTS(RI) TO SEARCH-REPORT-RECORD
+                   WRITE SEARCH-REPORT-RECORD
+               END-PERFORM
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE LINES-FILE
+           CLOSE CONTROL-FILE
+           CLOSE SEARCH-REPORT.
+
+       END PROGRAM TEXT-SEARCH.
