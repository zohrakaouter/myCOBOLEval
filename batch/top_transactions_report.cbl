@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TOP-TRANSACTIONS-REPORT.
+
+      * Fraud-review Top-10 largest-transaction report. Loads the
+      * day's full transaction file and repeatedly calls MAX-ELEMENT
+      * to pull out the current largest remaining amount, along with
+      * its account number and timestamp, ten times over -- clearing
+      * the found slot to a low sentinel each pass so the next call
+      * finds the next-largest -- instead of MAX-ELEMENT's original
+      * single-largest-of-a-tiny-list answer.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO TRANSEXT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT TOP-REPORT ASSIGN TO TOPTRANS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           05  TRANS-ACCOUNT             PIC X(10).
+           05  TRANS-TIMESTAMP           PIC X(14).
+           05  TRANS-AMOUNT              PIC S9(10).
+
+       FD  TOP-REPORT
+           RECORDING MODE IS F.
+       01  TOP-REPORT-RECORD             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY LISTCAP.
+
+       01  WS-TRANS-STATUS               PIC XX VALUE "00".
+       01  WS-REPORT-STATUS              PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                 PIC X VALUE "N".
+           88 END-OF-TRANSACTIONS               VALUE "Y".
+
+       01  WS-LOW-SENTINEL               PIC S9(10) VALUE -9999999999.
+
+       01  WS-TRANS-COUNT                PIC S9(8) VALUE 0.
+       01  WS-ACCOUNTS.
+           05  WS-ACCOUNT                PIC X(10)
+                                          OCCURS 1 TO WS-LIST-CAPACITY
+                                          TIMES DEPENDING ON
+                                          WS-TRANS-COUNT
+                                          INDEXED BY AI.
+       01  WS-TIMESTAMPS.
+           05  WS-TIMESTAMP              PIC X(14)
+                                          OCCURS 1 TO WS-LIST-CAPACITY
+                                          TIMES DEPENDING ON
+                                          WS-TRANS-COUNT
+                                          INDEXED BY TI.
+       01  WS-MAXELEM-CALL-ITEMS.
+           05  WS-CALL-COUNT             PIC S9(8).
+           05  WS-AMOUNT                 PIC S9(10)
+                                          OCCURS 1 TO WS-LIST-CAPACITY
+                                          TIMES DEPENDING ON
+                                          WS-CALL-COUNT
+                                          INDEXED BY MI.
+           05  WS-MAX-AMOUNT             PIC S9(10).
+
+       01  WS-RANK                       PIC 9(02) VALUE 0.
+       01  WS-WINNER-INDEX               PIC S9(8).
+
+       01  WS-REPORT-LINE                PIC X(80).
+       01  WS-EDIT-AMOUNT                PIC -(9)9.
+       01  WS-EDIT-RANK                  PIC Z9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-TRANSACTIONS
+           PERFORM WRITE-HEADER
+           MOVE WS-TRANS-COUNT TO WS-CALL-COUNT
+           PERFORM VARYING WS-RANK FROM 1 BY 1
+                   UNTIL WS-RANK > 10 OR WS-RANK > WS-TRANS-COUNT
+               PERFORM FIND-AND-REPORT-NEXT-MAX
+           END-PERFORM
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "TRANSACTION-FILE OPEN FAILED, STATUS="
+                   WS-TRANS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT TOP-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "TOP-REPORT OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-TRANSACTIONS.
+           PERFORM UNTIL END-OF-TRANSACTIONS
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-TRANS-COUNT
+                       MOVE WS-TRANS-COUNT TO WS-CALL-COUNT
+                       MOVE TRANS-ACCOUNT TO WS-ACCOUNT(WS-TRANS-COUNT)
+                       MOVE TRANS-TIMESTAMP
+                           TO WS-TIMESTAMP(WS-TRANS-COUNT)
+                       MOVE TRANS-AMOUNT TO WS-AMOUNT(WS-TRANS-COUNT)
+               END-READ
+           END-PERFORM.
+
+       WRITE-HEADER.
+           MOVE SPACES TO TOP-REPORT-RECORD
+           STRING "TOP 10 LARGEST TRANSACTIONS REPORT" DELIMITED BY SIZE
+               INTO TOP-REPORT-RECORD
+           WRITE TOP-REPORT-RECORD
+           MOVE ALL "-" TO TOP-REPORT-RECORD
+           WRITE TOP-REPORT-RECORD.
+
+       FIND-AND-REPORT-NEXT-MAX.
+           CALL "MAX-ELEMENT" USING WS-MAXELEM-CALL-ITEMS
+           END-CALL
+
+           PERFORM VARYING MI FROM 1 BY 1 UNTIL WS-AMOUNT(MI) =
+                   WS-MAX-AMOUNT
+               CONTINUE
+           END-PERFORM
+           SET WS-WINNER-INDEX TO MI
+
+           MOVE WS-MAX-AMOUNT TO WS-EDIT-AMOUNT
+           MOVE WS-RANK TO WS-EDIT-RANK
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING WS-EDIT-RANK DELIMITED BY SIZE
+               ". ACCOUNT: " DELIMITED BY SIZE
+               WS-ACCOUNT(WS-WINNER-INDEX) DELIMITED BY SIZE
+               "  TIMESTAMP: " DELIMITED BY SIZE
+               WS-TIMESTAMP(WS-WINNER-INDEX) DELIMITED BY SIZE
+               "  AMOUNT: " DELIMITED BY SIZE
+               WS-EDIT-AMOUNT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO TOP-REPORT-RECORD
+           WRITE TOP-REPORT-RECORD
+
+           MOVE WS-LOW-SENTINEL TO WS-AMOUNT(WS-WINNER-INDEX).
+
+       CLOSE-FILES.
+           CLOSE TRANSACTION-FILE
+           CLOSE TOP-REPORT.
+
+       END PROGRAM TOP-TRANSACTIONS-REPORT.
