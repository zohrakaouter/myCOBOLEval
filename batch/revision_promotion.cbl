@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REVISION-PROMOTION.
+
+      * Load-module revision promotion job. Loads a manifest naming
+      * the base module and its candidate revision suffixes (e.g.
+      * PGM0001A, PGM0001B, PGM0001C) and calls REVISION-SELECTOR to
+      * pick the highest-precedence revision to promote to
+      * production, so the promotion job no longer depends on whoever
+      * runs it remembering the suffix precedence rules.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT MANIFEST-FILE ASSIGN TO REVMANIF
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MANIFEST-STATUS.
+
+           SELECT PROMOTE-REPORT ASSIGN TO PROMORPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  MANIFEST-FILE
+           RECORDING MODE IS F.
+       01  MANIFEST-RECORD.
+           05  MANIFEST-KIND            PIC X(4).
+           05  MANIFEST-NAME            PIC X(100).
+
+       FD  PROMOTE-REPORT
+           RECORDING MODE IS F.
+       01  PROMOTE-REPORT-RECORD        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MANIFEST-STATUS           PIC XX VALUE "00".
+       01  WS-REPORT-STATUS             PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                PIC X VALUE "N".
+           88 END-OF-MANIFEST                  VALUE "Y".
+
+       COPY LISTCAP.
+
+       01  WS-CALL-ITEMS.
+           05  WS-BASE-NAME             PIC X(100) VALUE SPACES.
+           05  WS-COUNT                 PIC S9(8) VALUE 0.
+           05  WS-CANDIDATES            PIC X(100) OCCURS 1 TO
+                                         WS-LIST-CAPACITY
+                                         TIMES DEPENDING ON WS-COUNT
+                                         INDEXED BY CI.
+           05  WS-RESULT                PIC X(100).
+
+       01  WS-REPORT-LINE               PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-MANIFEST
+           CALL "REVISION-SELECTOR" USING WS-CALL-ITEMS
+           END-CALL
+           PERFORM WRITE-REPORT
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT MANIFEST-FILE
+           IF WS-MANIFEST-STATUS NOT = "00"
+               DISPLAY "MANIFEST-FILE OPEN FAILED, STATUS="
+                   WS-MANIFEST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT PROMOTE-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "PROMOTE-REPORT OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-MANIFEST.
+           PERFORM UNTIL END-OF-MANIFEST
+               READ MANIFEST-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       EVALUATE FUNCTION TRIM(MANIFEST-KIND)
+                           WHEN "BASE"
+                               MOVE MANIFEST-NAME TO WS-BASE-NAME
+                           WHEN OTHER
+                               ADD 1 TO WS-COUNT
+                               MOVE MANIFEST-NAME TO
+                                   WS-CANDIDATES(WS-COUNT)
+                       END-EVALUATE
+               END-READ
+           END-PERFORM.
+
+       WRITE-REPORT.
+           MOVE SPACES TO PROMOTE-REPORT-RECORD
+           STRING "REVISION PROMOTION REPORT" DELIMITED BY SIZE
+               INTO PROMOTE-REPORT-RECORD
+           WRITE PROMOTE-REPORT-RECORD
+           MOVE ALL "-" TO PROMOTE-REPORT-RECORD
+           WRITE PROMOTE-REPORT-RECORD
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "PROMOTE: " DELIMITED BY SIZE
+               WS-RESULT DELIMITED BY SPACE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO PROMOTE-REPORT-RECORD
+           WRITE PROMOTE-REPORT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE MANIFEST-FILE
+           CLOSE PROMOTE-REPORT.
+
+       END PROGRAM REVISION-PROMOTION.
