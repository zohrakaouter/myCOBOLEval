@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COUNT-RULES-BATCH.
+
+      * COUNT-UP-TO and COUNT-NUMS are single-call subprograms that
+      * only ever ran against a small fixed-size in-memory argument,
+      * so neither carried a control-total trailer the way every other
+      * batch job in this shop does for balancing. This wrapper runs
+      * the full input file of numeric values through both counting
+      * rules -- COUNT-UP-TO's prime-below-the-value count and
+      * COUNT-NUMS's positive-digit-sum test, the latter applied to
+      * the value as a one-element list -- and appends the standard
+      * TOTAL PROCESSED / MATCHED-per-rule / REJECTED trailer, in the
+      * style of FNAME-GATEKEEPER's WRITE-SUMMARY.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT VALUES-FILE ASSIGN TO CNTVALS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VALUES-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO CNTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  VALUES-FILE
+           RECORDING MODE IS F.
+       01  VALUES-RECORD.
+           05  CV-VALUE                  PIC S9(10).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-VALUES-STATUS              PIC XX VALUE "00".
+       01  WS-REPORT-STATUS              PIC XX VALUE "00".
+       01  WS-EOF-SWITCH                 PIC X VALUE "N".
+           88 END-OF-VALUES                    VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-TOTAL-COUNT            PIC 9(6) VALUE 0.
+           05  WS-MATCHED-PRIME-COUNT    PIC 9(6) VALUE 0.
+           05  WS-MATCHED-DIGIT-COUNT    PIC 9(6) VALUE 0.
+           05  WS-REJECTED-COUNT         PIC 9(6) VALUE 0.
+
+       01  WS-REPORT-LINE                PIC X(132).
+
+       01  L-N                           PIC S9(10).
+       01  RESULT2                       PIC S9(10).
+
+       COPY LISTCAP.
+
+       01  RESULT-GROUP.
+           05  RESULT-COUNT              PIC S9(8).
+           05  RESULT-TAB OCCURS 1 TO WS-LIST-CAPACITY TIMES
+                          DEPENDING ON RESULT-COUNT
+                          INDEXED BY NI PIC S9(10).
+
+       01  L-ARR-GROUP.
+           05  L-COUNT                   PIC S9(8).
+           05  L-ARR OCCURS 1 TO WS-LIST-CAPACITY TIMES
+                     DEPENDING ON L-COUNT
+                     INDEXED BY NJ PIC S9(10).
+
+       01  WS-MATCHED-EITHER             PIC X VALUE "N".
+           88 MATCHED-EITHER-RULE              VALUE "Y".
+
+       01  WS-VALUE-EDIT                 PIC -(9)9.
+       01  WS-LINE-PTR                   PIC S9(4) COMP.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM UNTIL END-OF-VALUES
+               PERFORM READ-VALUES-RECORD
+               IF NOT END-OF-VALUES
+                   PERFORM PROCESS-ONE-VALUE
+               END-IF
+           END-PERFORM
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT VALUES-FILE
+           IF WS-VALUES-STATUS NOT = "00"
+               DISPLAY "VALUES-FILE OPEN FAILED, STATUS="
+                   WS-VALUES-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "REPORT-FILE OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO REPORT-RECORD
+           STRING "COUNT-UP-TO / COUNT-NUMS BATCH RULE REPORT"
+                   DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           MOVE ALL "-" TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       READ-VALUES-RECORD.
+           READ VALUES-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+       PROCESS-ONE-VALUE.
+           ADD 1 TO WS-TOTAL-COUNT
+           MOVE "N" TO WS-MATCHED-EITHER
+
+           MOVE CV-VALUE TO L-N
+           CALL "COUNT-UP-TO" USING L-N RESULT-GROUP
+           END-CALL
+
+           MOVE 1 TO L-COUNT
+           MOVE CV-VALUE TO L-ARR (1)
+           CALL "COUNT-NUMS" USING L-ARR-GROUP RESULT2
+           END-CALL
+
+           MOVE CV-VALUE TO WS-VALUE-EDIT
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE 1 TO WS-LINE-PTR
+           STRING "VALUE " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-VALUE-EDIT) DELIMITED BY SIZE
+               INTO WS-REPORT-LINE WITH POINTER WS-LINE-PTR
+           END-STRING
+
+           IF RESULT-COUNT > 0
+               ADD 1 TO WS-MATCHED-PRIME-COUNT
+               MOVE "Y" TO WS-MATCHED-EITHER
+               STRING "  COUNT-UP-TO=MATCH" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE WITH POINTER WS-LINE-PTR
+               END-STRING
+           END-IF
+
+           IF RESULT2 > 0
+               ADD 1 TO WS-MATCHED-DIGIT-COUNT
+               MOVE "Y" TO WS-MATCHED-EITHER
+               STRING "  COUNT-NUMS=MATCH" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE WITH POINTER WS-LINE-PTR
+               END-STRING
+           END-IF
+
+           IF NOT MATCHED-EITHER-RULE
+               ADD 1 TO WS-REJECTED-COUNT
+               STRING "  REJECTED" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE WITH POINTER WS-LINE-PTR
+               END-STRING
+           END-IF
+
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       WRITE-SUMMARY.
+           MOVE ALL "-" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "TOTAL PROCESSED:        " DELIMITED BY SIZE
+                  WS-TOTAL-COUNT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "MATCHED COUNT-UP-TO:    " DELIMITED BY SIZE
+                  WS-MATCHED-PRIME-COUNT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "MATCHED COUNT-NUMS:     " DELIMITED BY SIZE
+                  WS-MATCHED-DIGIT-COUNT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "REJECTED:               " DELIMITED BY SIZE
+                  WS-REJECTED-COUNT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE VALUES-FILE
+           CLOSE REPORT-FILE.
+
+       END PROGRAM COUNT-RULES-BATCH.
