@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTROL-CHART-STATS.
+
+      * Monthly quality-control control-chart report. Loads a numeric
+      * extract (daily transaction counts, cycle times, or similar)
+      * and calls DESCRIPTIVE-STATS to compute the mean, variance and
+      * standard deviation needed for the control chart, replacing the
+      * spreadsheet step that previously ran after the COBOL extract.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO NUMEXTR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT STATS-REPORT ASSIGN TO STATSRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  EXTRACT-RECORD               PIC S9(10).
+
+       FD  STATS-REPORT
+           RECORDING MODE IS F.
+       01  STATS-REPORT-RECORD          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY LISTCAP.
+
+       01  WS-EXTRACT-STATUS            PIC XX VALUE "00".
+       01  WS-REPORT-STATUS             PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                PIC X VALUE "N".
+           88 END-OF-EXTRACT                   VALUE "Y".
+
+       01  WS-CALL-ITEMS.
+           05  WS-COUNT                 PIC S9(8) VALUE 0.
+           05  WS-VALUES                PIC S9(10)
+                                         OCCURS 1 TO WS-LIST-CAPACITY
+                                         TIMES DEPENDING ON WS-COUNT
+                                         INDEXED BY VI.
+           05  WS-MEAN                  PIC S9(10)V9(5) COMP-3.
+           05  WS-VARIANCE              PIC S9(10)V9(5) COMP-3.
+           05  WS-STD-DEV               PIC S9(10)V9(5) COMP-3.
+
+       01  WS-REPORT-LINE               PIC X(80).
+       01  WS-EDIT-VALUE                PIC -(10)9.99999.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-EXTRACT
+           CALL "DESCRIPTIVE-STATS" USING WS-CALL-ITEMS
+           END-CALL
+           PERFORM WRITE-REPORT
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "EXTRACT-FILE OPEN FAILED, STATUS="
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT STATS-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "STATS-REPORT OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-EXTRACT.
+           PERFORM UNTIL END-OF-EXTRACT
+               READ EXTRACT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-COUNT
+                       MOVE EXTRACT-RECORD TO WS-VALUES(WS-COUNT)
+               END-READ
+           END-PERFORM.
+
+       WRITE-REPORT.
+           MOVE SPACES TO STATS-REPORT-RECORD
+           STRING "CONTROL CHART STATISTICS REPORT" DELIMITED BY SIZE
+               INTO STATS-REPORT-RECORD
+           WRITE STATS-REPORT-RECORD
+           MOVE ALL "-" TO STATS-REPORT-RECORD
+           WRITE STATS-REPORT-RECORD
+
+           MOVE WS-MEAN TO WS-EDIT-VALUE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "MEAN:      " DELIMITED BY SIZE
+               WS-EDIT-VALUE DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO STATS-REPORT-RECORD
+           WRITE STATS-REPORT-RECORD
+
+           MOVE WS-VARIANCE TO WS-EDIT-VALUE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "VARIANCE:  " DELIMITED BY SIZE
+               WS-EDIT-VALUE DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO STATS-REPORT-RECORD
+           WRITE STATS-REPORT-RECORD
+
+           MOVE WS-STD-DEV TO WS-EDIT-VALUE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "STD DEV:   " DELIMITED BY SIZE
+               WS-EDIT-VALUE DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO STATS-REPORT-RECORD
+           WRITE STATS-REPORT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE EXTRACT-FILE
+           CLOSE STATS-REPORT.
+
+       END PROGRAM CONTROL-CHART-STATS.
