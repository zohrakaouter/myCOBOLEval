@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRIME-SWEEP.
+
+      * Checkpoint/restart wrapper around the IS-PRIME subprogram.
+      * Sweeps the configured number range calling IS-PRIME once per
+      * value and appending every prime found to the prime report.
+      * Every WS-CKPT-INTERVAL values the last value fully processed
+      * is saved to the checkpoint file, so a job that is cancelled or
+      * abends partway through a long sweep can be restarted and pick
+      * up immediately after the last checkpoint instead of rescanning
+      * the whole range from the beginning.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT PRIME-REPORT ASSIGN TO PRIMERPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD           PIC 9(10).
+
+       FD  PRIME-REPORT
+           RECORDING MODE IS F.
+       01  PRIME-REPORT-RECORD         PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CKPT-STATUS              PIC XX VALUE "00".
+       01  WS-RPT-STATUS               PIC XX VALUE "00".
+
+       01  WS-SWEEP-START              PIC 9(10) VALUE 2.
+       01  WS-SWEEP-END                PIC 9(10) VALUE 1000000.
+       01  WS-CKPT-INTERVAL            PIC 9(10) VALUE 1000.
+
+       01  WS-RESUME-SWITCH            PIC X VALUE "N".
+           88 RESUMING-FROM-CHECKPOINT        VALUE "Y".
+
+       01  WS-CURRENT-N                PIC 9(10).
+       01  WS-SINCE-CHECKPOINT         PIC 9(10) VALUE 0.
+       01  WS-PRIME-COUNT              PIC 9(10) VALUE 0.
+
+       01  WS-CALL-ITEMS.
+           05  WS-CALL-N               PIC S9(10).
+           05  WS-IS-PRIME-FLAG        PIC 9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM READ-CHECKPOINT
+           PERFORM OPEN-PRIME-REPORT
+           PERFORM SWEEP-RANGE
+           MOVE WS-SWEEP-END TO WS-CURRENT-N
+           PERFORM WRITE-CHECKPOINT
+           CLOSE PRIME-REPORT
+           GOBACK.
+
+       READ-CHECKPOINT.
+           MOVE WS-SWEEP-START TO WS-CURRENT-N
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       SET RESUMING-FROM-CHECKPOINT TO TRUE
+                       COMPUTE WS-CURRENT-N =
+                           CHECKPOINT-RECORD + 1
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       OPEN-PRIME-REPORT.
+           IF RESUMING-FROM-CHECKPOINT
+               OPEN EXTEND PRIME-REPORT
+           ELSE
+               OPEN OUTPUT PRIME-REPORT
+           END-IF.
+
+       SWEEP-RANGE.
+           PERFORM VARYING WS-CURRENT-N FROM WS-CURRENT-N BY 1
+                   UNTIL WS-CURRENT-N > WS-SWEEP-END
+               MOVE WS-CURRENT-N TO WS-CALL-N
+               CALL "IS-PRIME" USING WS-CALL-ITEMS
+               END-CALL
+               IF WS-IS-PRIME-FLAG = 1
+                   ADD 1 TO WS-PRIME-COUNT
+                   MOVE SPACES TO PRIME-REPORT-RECORD
+                   MOVE WS-CURRENT-N TO PRIME-REPORT-RECORD
+                   WRITE PRIME-REPORT-RECORD
+               END-IF
+               ADD 1 TO WS-SINCE-CHECKPOINT
+               IF WS-SINCE-CHECKPOINT >= WS-CKPT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE 0 TO WS-SINCE-CHECKPOINT
+               END-IF
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CURRENT-N TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       END PROGRAM PRIME-SWEEP.
