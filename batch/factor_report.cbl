@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTOR-REPORT.
+
+      * Formatted prime-factor report generator. Reads a manifest of
+      * numbers, calls FACTORIZE once per number, and writes a report
+      * line showing the number as a product of its prime factors,
+      * grouping repeated factors with an exponent (e.g. 8 = 2^3).
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT MANIFEST-FILE ASSIGN TO NUMLIST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MANIFEST-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO FACTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  MANIFEST-FILE
+           RECORDING MODE IS F.
+       01  MANIFEST-RECORD             PIC 9(10).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MANIFEST-STATUS          PIC XX VALUE "00".
+       01  WS-REPORT-STATUS            PIC XX VALUE "00".
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88 END-OF-MANIFEST                 VALUE "Y".
+
+       01  WS-CALL-ITEMS.
+           05  WS-N                    PIC S9(10).
+           05  WS-FACTOR-COUNT         PIC S9(4).
+           05  WS-FACTORS              PIC S9(10) OCCURS 100 TIMES
+                                        INDEXED BY NI.
+
+       01  WS-GROUP-VARS.
+           05  WS-GROUP-VALUE          PIC S9(10).
+           05  WS-GROUP-EXP            PIC 9(4).
+           05  WS-EXP-TEXT             PIC Z(4)9.
+           05  WS-FACTOR-TEXT          PIC -(9)9.
+           05  WS-N-TEXT               PIC -(9)9.
+
+       01  WS-REPORT-LINE              PIC X(132).
+       01  WS-BUILD-LINE               PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM UNTIL END-OF-MANIFEST
+               PERFORM READ-MANIFEST
+               IF NOT END-OF-MANIFEST
+                   PERFORM PROCESS-ONE-NUMBER
+               END-IF
+           END-PERFORM
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT MANIFEST-FILE
+           IF WS-MANIFEST-STATUS NOT = "00"
+               DISPLAY "MANIFEST-FILE OPEN FAILED, STATUS="
+                   WS-MANIFEST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "REPORT-FILE OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO REPORT-RECORD
+           STRING "PRIME FACTORIZATION REPORT" DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE ALL "-" TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       READ-MANIFEST.
+           READ MANIFEST-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   MOVE MANIFEST-RECORD TO WS-N
+           END-READ.
+
+       PROCESS-ONE-NUMBER.
+           MOVE 0 TO WS-FACTOR-COUNT
+           CALL "FACTORIZE" USING WS-CALL-ITEMS
+           END-CALL
+
+           MOVE WS-N TO WS-N-TEXT
+           MOVE SPACES TO WS-BUILD-LINE
+           STRING FUNCTION TRIM(WS-N-TEXT) DELIMITED BY SIZE
+                  " = " DELIMITED BY SIZE
+               INTO WS-BUILD-LINE
+           END-STRING
+
+           IF WS-FACTOR-COUNT = 0
+               STRING FUNCTION TRIM(WS-BUILD-LINE) DELIMITED BY SIZE
+                      "(none - input <= 1)" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+           ELSE
+               PERFORM FORMAT-FACTOR-GROUPS
+               MOVE WS-BUILD-LINE TO WS-REPORT-LINE
+           END-IF
+
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       FORMAT-FACTOR-GROUPS.
+           SET NI TO 1
+           PERFORM UNTIL NI > WS-FACTOR-COUNT
+               MOVE WS-FACTORS(NI) TO WS-GROUP-VALUE
+               MOVE 0 TO WS-GROUP-EXP
+               PERFORM UNTIL NI > WS-FACTOR-COUNT
+                       OR WS-FACTORS(NI) NOT = WS-GROUP-VALUE
+                   ADD 1 TO WS-GROUP-EXP
+                   SET NI UP BY 1
+               END-PERFORM
+
+               MOVE WS-GROUP-VALUE TO WS-FACTOR-TEXT
+               IF WS-GROUP-EXP > 1
+                   MOVE WS-GROUP-EXP TO WS-EXP-TEXT
+                   STRING
+                       FUNCTION TRIM(WS-BUILD-LINE) DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-FACTOR-TEXT) DELIMITED BY SIZE
+                       "^" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-EXP-TEXT) DELIMITED BY SIZE
+                       INTO WS-BUILD-LINE
+                   END-STRING
+               ELSE
+                   STRING
+                       FUNCTION TRIM(WS-BUILD-LINE) DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-FACTOR-TEXT) DELIMITED BY SIZE
+                       INTO WS-BUILD-LINE
+                   END-STRING
+               END-IF
+
+               IF NI <= WS-FACTOR-COUNT
+                   STRING
+                       FUNCTION TRIM(WS-BUILD-LINE) DELIMITED BY SIZE
+                       " x " DELIMITED BY SIZE
+                       INTO WS-BUILD-LINE
+                   END-STRING
+               END-IF
+           END-PERFORM.
+
+       CLOSE-FILES.
+           CLOSE MANIFEST-FILE
+           CLOSE REPORT-FILE.
+
+       END PROGRAM FACTOR-REPORT.
