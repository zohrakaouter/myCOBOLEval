@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CASHFLOW-EXTRACT.
+
+      * Delimited-flat-file export of the daily cash-flow feed, built
+      * on DELIMITED-EXPORT-LINE so the export line is assembled by
+      * one shared routine instead of a hand-written STRING statement
+      * with a hardcoded delimiter; changing the house delimiter
+      * standard (comma, pipe, tab) is then a one-line change to
+      * WS-DELIMITER below rather than a hunt through every extract
+      * program that builds a delimited line.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CASHFLOW-FILE ASSIGN TO CASHFLW
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CASHFLOW-STATUS.
+
+           SELECT CASHFLOW-EXTRACT-FILE ASSIGN TO CASHEXT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CASHFLOW-FILE
+           RECORDING MODE IS F.
+       01  CASHFLOW-RECORD.
+           05  CF-BUSINESS-DAY          PIC 9(4).
+           05  CF-NET-AMOUNT            PIC S9(10).
+
+       FD  CASHFLOW-EXTRACT-FILE
+           RECORDING MODE IS F.
+       01  CASHFLOW-EXTRACT-RECORD      PIC X(800).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CASHFLOW-STATUS           PIC XX VALUE "00".
+       01  WS-EXTRACT-STATUS            PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                PIC X VALUE "N".
+           88 END-OF-CASHFLOW                 VALUE "Y".
+
+      * House delimiter standard for this extract -- a comma today;
+      * switching the whole extract to pipe- or tab-delimited output
+      * is this one line, not a rewrite of WRITE-EXTRACT-RECORD.
+       01  WS-DELIMITER                 PIC X VALUE ",".
+
+       01  FIELDS-GROUP.
+           05  L-FIELD-COUNT            PIC S9(8) VALUE 2.
+           05  L-FIELDS                 PIC X(80) OCCURS 1 TO 100
+                                        TIMES DEPENDING ON L-FIELD-COUNT
+                                        INDEXED BY FI.
+
+       01  WS-DAY-EDIT                  PIC 9(4).
+       01  WS-AMOUNT-EDIT               PIC -(9)9.
+
+       01  RESULT-LINE                  PIC X(800).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM UNTIL END-OF-CASHFLOW
+               READ CASHFLOW-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM WRITE-EXTRACT-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT CASHFLOW-FILE
+           IF WS-CASHFLOW-STATUS NOT = "00"
+               DISPLAY "CASHFLOW-FILE OPEN FAILED, STATUS="
+                   WS-CASHFLOW-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CASHFLOW-EXTRACT-FILE
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "CASHFLOW-EXTRACT-FILE OPEN FAILED, STATUS="
+                   WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE CF-BUSINESS-DAY TO WS-DAY-EDIT
+           MOVE WS-DAY-EDIT TO L-FIELDS (1)
+           MOVE CF-NET-AMOUNT TO WS-AMOUNT-EDIT
+           MOVE WS-AMOUNT-EDIT TO L-FIELDS (2)
+
+           CALL "DELIMITED-EXPORT-LINE" USING FIELDS-GROUP
+               WS-DELIMITER RESULT-LINE
+           END-CALL
+
+           MOVE RESULT-LINE TO CASHFLOW-EXTRACT-RECORD
+           WRITE CASHFLOW-EXTRACT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE CASHFLOW-FILE
+           CLOSE CASHFLOW-EXTRACT-FILE.
+
+       END PROGRAM CASHFLOW-EXTRACT.
