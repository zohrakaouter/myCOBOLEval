@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFNUM-FRAUD-SCAN.
+
+      * Reference/confirmation-number fraud heuristic. Loads newly
+      * issued reference numbers along with the most recently issued
+      * number and flags any new number that is suspiciously
+      * symmetric (IS-PALINDROME) or is a simple rotation-substring of
+      * the prior number (CYCPATTERN-CHECK), catching near-duplicate
+      * numbers a keying tool auto-generated that slipped past the
+      * exact-match uniqueness check.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT REFNUM-FILE ASSIGN TO REFNUMS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REFNUM-STATUS.
+
+           SELECT FRAUD-REPORT ASSIGN TO FRAUDRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  REFNUM-FILE
+           RECORDING MODE IS F.
+       01  REFNUM-RECORD                PIC X(100).
+
+       FD  FRAUD-REPORT
+           RECORDING MODE IS F.
+       01  FRAUD-REPORT-RECORD          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-REFNUM-STATUS             PIC XX VALUE "00".
+       01  WS-REPORT-STATUS             PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                PIC X VALUE "N".
+           88 END-OF-REFNUMS                   VALUE "Y".
+
+       01  WS-PRIOR-REFNUM              PIC X(100) VALUE SPACES.
+       01  WS-CURRENT-REFNUM            PIC X(100) VALUE SPACES.
+
+       01  WS-PALINDROME-CALL-ITEMS.
+           05  WS-PALIN-TEXT            PIC X(100).
+           05  WS-IS-PALINDROME         PIC 9.
+
+       01  WS-CYCPATTERN-CALL-ITEMS.
+           05  WS-CYC-A                 PIC X(100).
+           05  WS-CYC-B                 PIC X(100).
+           05  WS-IS-ROTATION           PIC 9.
+
+       01  WS-SCANNED-COUNT             PIC S9(8) VALUE 0.
+       01  WS-FLAGGED-COUNT             PIC S9(8) VALUE 0.
+
+       01  WS-REPORT-LINE               PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM WRITE-HEADER
+           PERFORM UNTIL END-OF-REFNUMS
+               READ REFNUM-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-SCANNED-COUNT
+                       MOVE REFNUM-RECORD TO WS-CURRENT-REFNUM
+                       PERFORM CHECK-REFNUM
+                       MOVE WS-CURRENT-REFNUM TO WS-PRIOR-REFNUM
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT REFNUM-FILE
+           IF WS-REFNUM-STATUS NOT = "00"
+               DISPLAY "REFNUM-FILE OPEN FAILED, STATUS="
+                   WS-REFNUM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT FRAUD-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "FRAUD-REPORT OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       WRITE-HEADER.
+           MOVE SPACES TO FRAUD-REPORT-RECORD
+           STRING "REFERENCE NUMBER FRAUD SCAN REPORT"
+               DELIMITED BY SIZE
+               INTO FRAUD-REPORT-RECORD
+           WRITE FRAUD-REPORT-RECORD
+           MOVE ALL "-" TO FRAUD-REPORT-RECORD
+           WRITE FRAUD-REPORT-RECORD.
+
+       CHECK-REFNUM.
+           MOVE 0 TO WS-IS-PALINDROME
+           MOVE 0 TO WS-IS-ROTATION
+
+           MOVE WS-CURRENT-REFNUM TO WS-PALIN-TEXT
+           CALL "IS-PALINDROME" USING WS-PALINDROME-CALL-ITEMS
+           END-CALL
+
+           IF WS-SCANNED-COUNT > 1
+               MOVE WS-PRIOR-REFNUM TO WS-CYC-A
+               MOVE WS-CURRENT-REFNUM TO WS-CYC-B
+               CALL "CYCPATTERN-CHECK" USING WS-CYCPATTERN-CALL-ITEMS
+               END-CALL
+           END-IF
+
+           IF WS-IS-PALINDROME = 1 OR WS-IS-ROTATION = 1
+               ADD 1 TO WS-FLAGGED-COUNT
+               PERFORM WRITE-FLAG-LINE
+           END-IF.
+
+       WRITE-FLAG-LINE.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "SUSPECT: " DELIMITED BY SIZE
+               WS-CURRENT-REFNUM DELIMITED BY SPACE
+               " (PALINDROME=" DELIMITED BY SIZE
+               WS-IS-PALINDROME DELIMITED BY SIZE
+               " ROTATION-OF-PRIOR=" DELIMITED BY SIZE
+               WS-IS-ROTATION DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO FRAUD-REPORT-RECORD
+           WRITE FRAUD-REPORT-RECORD.
+
+       WRITE-SUMMARY.
+           MOVE ALL "-" TO FRAUD-REPORT-RECORD
+           WRITE FRAUD-REPORT-RECORD
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "SCANNED: " DELIMITED BY SIZE
+               WS-SCANNED-COUNT DELIMITED BY SIZE
+               "   FLAGGED: " DELIMITED BY SIZE
+               WS-FLAGGED-COUNT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO FRAUD-REPORT-RECORD
+           WRITE FRAUD-REPORT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE REFNUM-FILE
+           CLOSE FRAUD-REPORT.
+
+       END PROGRAM REFNUM-FRAUD-SCAN.
