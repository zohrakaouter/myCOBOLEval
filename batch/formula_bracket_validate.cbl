@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORMULA-BRACKET-VALIDATE.
+
+      * Pricing-worksheet formula front-end validator. Loads a
+      * manifest of uploaded rate/surcharge formula strings and runs
+      * each one's parentheses through CORRECT-BRACKETING (using its
+      * caller-supplied "(" / ")" bracket pair) before the formula is
+      * accepted, so a mismatched paren is rejected up front instead
+      * of abending the pricing batch job later. A record naming two
+      * fragments meant to be concatenated (e.g. a rate sub-formula
+      * uploaded alongside a surcharge sub-formula) is instead checked
+      * with MATCH-PARENS for a valid concatenation order. Any formula
+      * that passes the balance check is further broken into its
+      * top-level groups via SEPARATE-PAREN-GROUPS for the acceptance
+      * report.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT FORMULA-FILE ASSIGN TO FORMULAS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FORMULA-STATUS.
+
+           SELECT VALIDATE-REPORT ASSIGN TO FMLARPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FORMULA-FILE
+           RECORDING MODE IS F.
+       01  FORMULA-RECORD.
+           05  FORMULA-KIND             PIC X(6).
+           05  FORMULA-TEXT-1           PIC X(100).
+           05  FORMULA-TEXT-2           PIC X(100).
+
+       FD  VALIDATE-REPORT
+           RECORDING MODE IS F.
+       01  VALIDATE-REPORT-RECORD       PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FORMULA-STATUS            PIC XX VALUE "00".
+       01  WS-REPORT-STATUS             PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                PIC X VALUE "N".
+           88 END-OF-FORMULAS                  VALUE "Y".
+
+       01  WS-FORMULA                   PIC X(100).
+
+       01  WS-BRACKETING-CALL-ITEMS.
+           05  WS-BR-FORMULA            PIC X(100).
+           05  WS-IS-BALANCED           PIC 9.
+           05  WS-OPEN-CHAR             PIC X VALUE "(".
+           05  WS-CLOSE-CHAR            PIC X VALUE ")".
+           05  WS-BR-AUDIT-FLAG         PIC X VALUE "Y".
+
+       01  WS-GROUPS-CALL-ITEMS.
+           05  WS-GR-FORMULA            PIC X(100).
+           05  WS-GROUP-COUNT           PIC 9(3).
+           05  WS-GROUPS                PIC X(100) OCCURS 100 TIMES
+                                         INDEXED BY GI.
+
+       01  WS-MATCH-CALL-ITEMS.
+           05  WS-PAIR                  PIC X(100) OCCURS 2 TIMES
+                                         INDEXED BY PI.
+           05  WS-MATCH-RESULT          PIC X(100).
+           05  WS-MATCH-AUDIT-FLAG      PIC X VALUE "Y".
+
+       01  WS-REPORT-LINE               PIC X(132).
+       01  WS-CHECKED-COUNT             PIC S9(8) VALUE 0.
+       01  WS-REJECTED-COUNT            PIC S9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM WRITE-HEADER
+           PERFORM UNTIL END-OF-FORMULAS
+               READ FORMULA-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-CHECKED-COUNT
+                       PERFORM VALIDATE-FORMULA
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT FORMULA-FILE
+           IF WS-FORMULA-STATUS NOT = "00"
+               DISPLAY "FORMULA-FILE OPEN FAILED, STATUS="
+                   WS-FORMULA-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT VALIDATE-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "VALIDATE-REPORT OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       WRITE-HEADER.
+           MOVE SPACES TO VALIDATE-REPORT-RECORD
+           STRING "FORMULA BRACKET VALIDATION REPORT"
+               DELIMITED BY SIZE
+               INTO VALIDATE-REPORT-RECORD
+           WRITE VALIDATE-REPORT-RECORD
+           MOVE ALL "-" TO VALIDATE-REPORT-RECORD
+           WRITE VALIDATE-REPORT-RECORD.
+
+       VALIDATE-FORMULA.
+           EVALUATE FUNCTION TRIM(FORMULA-KIND)
+               WHEN "PAIR"
+                   PERFORM VALIDATE-PAIR
+               WHEN OTHER
+                   PERFORM VALIDATE-SINGLE
+           END-EVALUATE.
+
+       VALIDATE-SINGLE.
+           MOVE FORMULA-TEXT-1 TO WS-FORMULA
+           MOVE WS-FORMULA TO WS-BR-FORMULA
+           CALL "CORRECT-BRACKETING" USING WS-BRACKETING-CALL-ITEMS
+           END-CALL
+
+           IF WS-IS-BALANCED = 1
+               MOVE WS-FORMULA TO WS-GR-FORMULA
+               CALL "SEPARATE-PAREN-GROUPS" USING WS-GROUPS-CALL-ITEMS
+               END-CALL
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "ACCEPTED: " DELIMITED BY SIZE
+                   WS-FORMULA DELIMITED BY SPACE
+                   "  (TOP-LEVEL GROUPS: " DELIMITED BY SIZE
+                   WS-GROUP-COUNT DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "REJECTED: " DELIMITED BY SIZE
+                   WS-FORMULA DELIMITED BY SPACE
+                   "  (UNBALANCED PARENTHESES)" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+           END-IF
+           MOVE WS-REPORT-LINE TO VALIDATE-REPORT-RECORD
+           WRITE VALIDATE-REPORT-RECORD.
+
+       VALIDATE-PAIR.
+           MOVE FORMULA-TEXT-1 TO WS-PAIR(1)
+           MOVE FORMULA-TEXT-2 TO WS-PAIR(2)
+           CALL "MATCH-PARENS" USING WS-MATCH-CALL-ITEMS
+           END-CALL
+
+           MOVE SPACES TO WS-REPORT-LINE
+           IF FUNCTION TRIM(WS-MATCH-RESULT) = "Yes"
+               STRING "ACCEPTED PAIR: " DELIMITED BY SIZE
+                   FORMULA-TEXT-1 DELIMITED BY SPACE
+                   " + " DELIMITED BY SIZE
+                   FORMULA-TEXT-2 DELIMITED BY SPACE
+                   INTO WS-REPORT-LINE
+               END-STRING
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               STRING "REJECTED PAIR: " DELIMITED BY SIZE
+                   FORMULA-TEXT-1 DELIMITED BY SPACE
+                   " + " DELIMITED BY SIZE
+                   FORMULA-TEXT-2 DELIMITED BY SPACE
+                   "  (NO VALID CONCATENATION ORDER)" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+           END-IF
+           MOVE WS-REPORT-LINE TO VALIDATE-REPORT-RECORD
+           WRITE VALIDATE-REPORT-RECORD.
+
+       WRITE-SUMMARY.
+           MOVE ALL "-" TO VALIDATE-REPORT-RECORD
+           WRITE VALIDATE-REPORT-RECORD
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "CHECKED: " DELIMITED BY SIZE
+               WS-CHECKED-COUNT DELIMITED BY SIZE
+               "   REJECTED: " DELIMITED BY SIZE
+               WS-REJECTED-COUNT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO VALIDATE-REPORT-RECORD
+           WRITE VALIDATE-REPORT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE FORMULA-FILE
+           CLOSE VALIDATE-REPORT.
+
+       END PROGRAM FORMULA-BRACKET-VALIDATE.
