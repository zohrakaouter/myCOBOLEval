@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMBER-BASE-CONSOLE.
+
+      * Simple ACCEPT/DISPLAY front-end over NUMBER-BASE-CONVERTER for
+      * the help-desk to run ad hoc base conversions during
+      * hardware-address troubleshooting, without having to know
+      * which of the legacy DECIMAL-TO-BINARY/CHANGE-BASE/HEX-KEY
+      * programs happened to support the conversion they need today.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-CONVERTER-ITEMS.
+           05 WS-INPUT               PIC X(40).
+           05 WS-FROM-BASE           PIC 9(2).
+           05 WS-TO-BASE             PIC 9(2).
+           05 WS-RESULT              PIC X(100).
+           05 WS-LOCALE              PIC X(10).
+           05 WS-RESULT-FORMATTED    PIC X(30).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           DISPLAY "NUMBER BASE CONVERTER"
+           DISPLAY "Enter number (digits 0-9, A-F): "
+               WITH NO ADVANCING
+           ACCEPT WS-INPUT
+           DISPLAY "Enter FROM base (2-16): " WITH NO ADVANCING
+           ACCEPT WS-FROM-BASE
+           DISPLAY "Enter TO base (2-16): " WITH NO ADVANCING
+           ACCEPT WS-TO-BASE
+           DISPLAY "Format result for a locale? (USD/EUR/blank): "
+               WITH NO ADVANCING
+           ACCEPT WS-LOCALE
+
+           MOVE SPACES TO WS-RESULT
+           MOVE SPACES TO WS-RESULT-FORMATTED
+           CALL "NUMBER-BASE-CONVERTER" USING WS-CONVERTER-ITEMS
+           END-CALL
+
+           DISPLAY FUNCTION TRIM(WS-INPUT) " (base "
+               WS-FROM-BASE ") = " FUNCTION TRIM(WS-RESULT)
+               " (base " WS-TO-BASE ")"
+
+           IF WS-RESULT-FORMATTED NOT = SPACES
+               DISPLAY "Formatted: " FUNCTION TRIM(WS-RESULT-FORMATTED)
+           END-IF
+
+           GOBACK.
+
+       END PROGRAM NUMBER-BASE-CONSOLE.
