@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MEASUREMENT-NORMALIZE.
+
+      * Plant-floor sensor/measurement normalization job. Loads the
+      * day's raw readings extract, rescales the whole batch with
+      * RESCALE-TO-UNIT so the minimum reading becomes 0.0 and the
+      * maximum becomes 1.0, and writes the normalized readings for
+      * the quality-control charting job, replacing the spreadsheet
+      * min-max step that previously ran between the extract and the
+      * chart.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT READING-FILE ASSIGN TO SENSREAD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-READING-STATUS.
+
+           SELECT NORMAL-FILE ASSIGN TO SENSNORM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NORMAL-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  READING-FILE
+           RECORDING MODE IS F.
+       01  READING-RECORD                PIC S9(6)V9(3).
+
+       FD  NORMAL-FILE
+           RECORDING MODE IS F.
+       01  NORMAL-RECORD                 PIC X(20).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-READING-STATUS             PIC XX VALUE "00".
+       01  WS-NORMAL-STATUS              PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                 PIC X VALUE "N".
+           88 END-OF-READINGS                   VALUE "Y".
+
+       COPY LISTCAP.
+
+       01  WS-CALL-ITEMS.
+           05  WS-COUNT                  PIC S9(8) VALUE 0.
+           05  WS-READINGS               COMP-2 OCCURS 1 TO
+                                          WS-LIST-CAPACITY
+                                          TIMES DEPENDING ON WS-COUNT
+                                          INDEXED BY RI.
+           05  WS-RESULT-COUNT           PIC S9(8).
+           05  WS-NORMALIZED             COMP-2 OCCURS 1 TO
+                                          WS-LIST-CAPACITY
+                                          TIMES DEPENDING ON WS-COUNT
+                                          INDEXED BY NI.
+
+       01  WS-EDIT-VALUE                 PIC -(6)9.999.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-READINGS
+           CALL "RESCALE-TO-UNIT" USING WS-CALL-ITEMS
+           END-CALL
+           PERFORM WRITE-NORMALIZED
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT READING-FILE
+           IF WS-READING-STATUS NOT = "00"
+               DISPLAY "READING-FILE OPEN FAILED, STATUS="
+                   WS-READING-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT NORMAL-FILE
+           IF WS-NORMAL-STATUS NOT = "00"
+               DISPLAY "NORMAL-FILE OPEN FAILED, STATUS="
+                   WS-NORMAL-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-READINGS.
+           PERFORM UNTIL END-OF-READINGS
+               READ READING-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-COUNT
+                       MOVE READING-RECORD TO WS-READINGS(WS-COUNT)
+               END-READ
+           END-PERFORM.
+
+       WRITE-NORMALIZED.
+           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > WS-RESULT-COUNT
+               MOVE WS-NORMALIZED(NI) TO WS-EDIT-VALUE
+               MOVE SPACES TO NORMAL-RECORD
+               MOVE WS-EDIT-VALUE TO NORMAL-RECORD
+               WRITE NORMAL-RECORD
+           END-PERFORM.
+
+       CLOSE-FILES.
+           CLOSE READING-FILE
+           CLOSE NORMAL-FILE.
+
+       END PROGRAM MEASUREMENT-NORMALIZE.
