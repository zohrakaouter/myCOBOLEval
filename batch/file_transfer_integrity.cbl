@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE-TRANSFER-INTEGRITY.
+
+      * File-transfer integrity verification job. Reads the manifest
+      * of files received from an external partner in the night's
+      * transmission -- each entry carries the received payload
+      * alongside the checksum the partner sent for it -- runs the
+      * payload through STRING-TO-MD5 and compares the digest against
+      * the manifest checksum. A corrupted transmission is rejected
+      * right here, before the ingestion job ever gets a bad record,
+      * and the mismatch is severe enough (RETURN-CODE 16) to page
+      * on-call rather than just being noted for the morning review.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT TRANSMISSION-FILE ASSIGN TO TRANSMIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSMIT-STATUS.
+
+           SELECT INTEGRITY-REPORT ASSIGN TO INTEGRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  TRANSMISSION-FILE
+           RECORDING MODE IS F.
+       01  TRANSMISSION-RECORD.
+           05  TRANS-FILE-ID            PIC X(20).
+           05  TRANS-PAYLOAD            PIC X(100).
+           05  TRANS-CHECKSUM           PIC X(32).
+
+       FD  INTEGRITY-REPORT
+           RECORDING MODE IS F.
+       01  INTEGRITY-REPORT-RECORD      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-TRANSMIT-STATUS           PIC XX VALUE "00".
+       01  WS-REPORT-STATUS             PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                PIC X VALUE "N".
+           88 END-OF-TRANSMISSIONS             VALUE "Y".
+
+       01  WS-MD5-CALL-ITEMS.
+           05  WS-MD5-TEXT              PIC X(100).
+           05  WS-MD5-RESULT            PIC X(100).
+
+       01  WS-COMPUTED-CHECKSUM         PIC X(32).
+
+       01  WS-REPORT-LINE               PIC X(132).
+       01  WS-CHECKED-COUNT             PIC S9(8) VALUE 0.
+       01  WS-REJECTED-COUNT            PIC S9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM WRITE-HEADER
+           PERFORM UNTIL END-OF-TRANSMISSIONS
+               READ TRANSMISSION-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-CHECKED-COUNT
+                       PERFORM VERIFY-TRANSMISSION
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+
+           IF WS-REJECTED-COUNT > 0
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT TRANSMISSION-FILE
+           IF WS-TRANSMIT-STATUS NOT = "00"
+               DISPLAY "TRANSMISSION-FILE OPEN FAILED, STATUS="
+                   WS-TRANSMIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT INTEGRITY-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "INTEGRITY-REPORT OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       WRITE-HEADER.
+           MOVE SPACES TO INTEGRITY-REPORT-RECORD
+           STRING "FILE-TRANSFER INTEGRITY VERIFICATION REPORT"
+               DELIMITED BY SIZE
+               INTO INTEGRITY-REPORT-RECORD
+           WRITE INTEGRITY-REPORT-RECORD
+           MOVE ALL "-" TO INTEGRITY-REPORT-RECORD
+           WRITE INTEGRITY-REPORT-RECORD.
+
+       VERIFY-TRANSMISSION.
+           MOVE SPACES TO WS-MD5-CALL-ITEMS
+           MOVE TRANS-PAYLOAD TO WS-MD5-TEXT
+           CALL "STRING-TO-MD5" USING WS-MD5-CALL-ITEMS
+           END-CALL
+           MOVE WS-MD5-RESULT(1:32) TO WS-COMPUTED-CHECKSUM
+
+           MOVE SPACES TO WS-REPORT-LINE
+           IF WS-COMPUTED-CHECKSUM = TRANS-CHECKSUM
+               STRING "ACCEPTED: " DELIMITED BY SIZE
+                   TRANS-FILE-ID DELIMITED BY SPACE
+                   "  CHECKSUM=" DELIMITED BY SIZE
+                   WS-COMPUTED-CHECKSUM DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               STRING "REJECTED: " DELIMITED BY SIZE
+                   TRANS-FILE-ID DELIMITED BY SPACE
+                   "  CHECKSUM MISMATCH -- EXPECTED="
+                       DELIMITED BY SIZE
+                   TRANS-CHECKSUM DELIMITED BY SIZE
+                   " COMPUTED=" DELIMITED BY SIZE
+                   WS-COMPUTED-CHECKSUM DELIMITED BY SIZE
+                   "  *** PAGING ON-CALL ***" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+           END-IF
+           MOVE WS-REPORT-LINE TO INTEGRITY-REPORT-RECORD
+           WRITE INTEGRITY-REPORT-RECORD.
+
+       WRITE-SUMMARY.
+           MOVE ALL "-" TO INTEGRITY-REPORT-RECORD
+           WRITE INTEGRITY-REPORT-RECORD
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "CHECKED: " DELIMITED BY SIZE
+               WS-CHECKED-COUNT DELIMITED BY SIZE
+               "   REJECTED: " DELIMITED BY SIZE
+               WS-REJECTED-COUNT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO INTEGRITY-REPORT-RECORD
+           WRITE INTEGRITY-REPORT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE TRANSMISSION-FILE
+           CLOSE INTEGRITY-REPORT.
+
+       END PROGRAM FILE-TRANSFER-INTEGRITY.
