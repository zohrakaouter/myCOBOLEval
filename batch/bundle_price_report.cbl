@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUNDLE-PRICE-REPORT.
+
+      * Promotion-cycle bundle candidate report built on
+      * BUNDLE-PRICE-COMBOS. Loads the product-bundle price list and
+      * calls BUNDLE-PRICE-COMBOS once for the whole list, reporting
+      * every 3-item bundle combination whose combined price lands on
+      * a round promotional discount unit, so merchandising no longer
+      * has to build this candidate list by hand in a spreadsheet
+      * before every promotion cycle.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT BUNDLE-FEED ASSIGN TO BNDLFEED
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEED-STATUS.
+
+           SELECT BUNDLE-COMBO-RPT ASSIGN TO BNDLRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  BUNDLE-FEED
+           RECORDING MODE IS F.
+       01  BUNDLE-FEED-RECORD.
+           05  FEED-ITEM-ID             PIC X(15).
+           05  FEED-PRICE               PIC S9(10).
+
+       FD  BUNDLE-COMBO-RPT
+           RECORDING MODE IS F.
+       01  BUNDLE-COMBO-RPT-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FEED-STATUS               PIC XX VALUE "00".
+       01  WS-REPORT-STATUS             PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                PIC X VALUE "N".
+           88 END-OF-FEED                     VALUE "Y".
+
+      * Round discount unit the promotion runs against (bundle totals
+      * that land on an exact multiple qualify); a shop-tunable
+      * constant the same way WS-DISTINCT-THRESHOLD and
+      * WS-SWEEP-START/WS-SWEEP-END are elsewhere in this directory.
+       01  WS-DISCOUNT-UNIT             PIC S9(10) VALUE 5.
+
+       COPY LISTCAP.
+
+       01  WS-ITEM-IDS OCCURS 1 TO WS-LIST-CAPACITY TIMES
+               DEPENDING ON WS-ITEM-COUNT
+               INDEXED BY II             PIC X(15).
+       01  WS-ITEM-COUNT                PIC S9(8) VALUE 0.
+
+      * BUNDLE-PRICE-COMBOS takes each list as its own separate USING
+      * parameter (see scripts/preds/openai/gpt-4o/solutions/
+      * bundle_price_combos.cbl), so the price list and the four
+      * result lists are declared here as five independent 01-level
+      * groups per the LISTITEM copybook convention.
+       01  PRICES-GROUP.
+           05  L-COUNT                  PIC S9(8) VALUE 0.
+           05  L-PRICES                 PIC S9(10) OCCURS 1 TO
+                                         WS-LIST-CAPACITY TIMES
+                                         DEPENDING ON L-COUNT
+                                         INDEXED BY NI.
+
+       01  COMBO-I-GROUP.
+           05  COMBO-I-COUNT            PIC S9(8) VALUE 0.
+           05  COMBO-I                  PIC S9(10) OCCURS 1 TO
+                                         WS-LIST-CAPACITY TIMES
+                                         DEPENDING ON COMBO-I-COUNT
+                                         INDEXED BY NJ.
+
+       01  COMBO-J-GROUP.
+           05  COMBO-J-COUNT            PIC S9(8) VALUE 0.
+           05  COMBO-J                  PIC S9(10) OCCURS 1 TO
+                                         WS-LIST-CAPACITY TIMES
+                                         DEPENDING ON COMBO-J-COUNT
+                                         INDEXED BY NK.
+
+       01  COMBO-K-GROUP.
+           05  COMBO-K-COUNT            PIC S9(8) VALUE 0.
+           05  COMBO-K                  PIC S9(10) OCCURS 1 TO
+                                         WS-LIST-CAPACITY TIMES
+                                         DEPENDING ON COMBO-K-COUNT
+                                         INDEXED BY NL.
+
+       01  COMBO-TOTAL-GROUP.
+           05  COMBO-TOTAL-COUNT        PIC S9(8) VALUE 0.
+           05  COMBO-TOTAL              PIC S9(10) OCCURS 1 TO
+                                         WS-LIST-CAPACITY TIMES
+                                         DEPENDING ON COMBO-TOTAL-COUNT
+                                         INDEXED BY NM.
+
+       01  WS-REPORT-LINE               PIC X(80).
+       01  WS-EDIT-TOTAL                PIC Z(9)9.
+       01  WS-COMBO-COUNT-EDIT          PIC Z(7)9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-BUNDLE-FEED
+           CALL "BUNDLE-PRICE-COMBOS" USING PRICES-GROUP
+               WS-DISCOUNT-UNIT COMBO-I-GROUP COMBO-J-GROUP
+               COMBO-K-GROUP COMBO-TOTAL-GROUP
+           END-CALL
+           PERFORM WRITE-REPORT
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT BUNDLE-FEED
+           IF WS-FEED-STATUS NOT = "00"
+               DISPLAY "BUNDLE-FEED OPEN FAILED, STATUS=" WS-FEED-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT BUNDLE-COMBO-RPT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "BUNDLE-COMBO-RPT OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-BUNDLE-FEED.
+           PERFORM UNTIL END-OF-FEED
+               READ BUNDLE-FEED
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-ITEM-COUNT
+                       ADD 1 TO L-COUNT
+                       MOVE FEED-ITEM-ID TO WS-ITEM-IDS (WS-ITEM-COUNT)
+                       MOVE FEED-PRICE TO L-PRICES (L-COUNT)
+               END-READ
+           END-PERFORM.
+
+       WRITE-REPORT.
+           MOVE SPACES TO BUNDLE-COMBO-RPT-RECORD
+           STRING "BUNDLE PROMOTION COMBINATION REPORT" DELIMITED
+               BY SIZE INTO BUNDLE-COMBO-RPT-RECORD
+           WRITE BUNDLE-COMBO-RPT-RECORD
+           MOVE ALL "-" TO BUNDLE-COMBO-RPT-RECORD
+           WRITE BUNDLE-COMBO-RPT-RECORD
+
+           PERFORM VARYING NJ FROM 1 BY 1 UNTIL NJ > COMBO-I-COUNT
+               SET NK TO NJ
+               SET NL TO NJ
+               SET NM TO NJ
+               MOVE COMBO-TOTAL (NM) TO WS-EDIT-TOTAL
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "BUNDLE " DELIMITED BY SIZE
+                      WS-ITEM-IDS (COMBO-I (NJ)) DELIMITED BY SPACE
+                      " + " DELIMITED BY SIZE
+                      WS-ITEM-IDS (COMBO-J (NK)) DELIMITED BY SPACE
+                      " + " DELIMITED BY SIZE
+                      WS-ITEM-IDS (COMBO-K (NL)) DELIMITED BY SPACE
+                      " = " DELIMITED BY SIZE
+                      WS-EDIT-TOTAL DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+               MOVE WS-REPORT-LINE TO BUNDLE-COMBO-RPT-RECORD
+               WRITE BUNDLE-COMBO-RPT-RECORD
+           END-PERFORM
+
+           MOVE COMBO-I-COUNT TO WS-COMBO-COUNT-EDIT
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "QUALIFYING COMBINATIONS: " DELIMITED BY SIZE
+                  WS-COMBO-COUNT-EDIT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO BUNDLE-COMBO-RPT-RECORD
+           WRITE BUNDLE-COMBO-RPT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE BUNDLE-FEED
+           CLOSE BUNDLE-COMBO-RPT.
+
+       END PROGRAM BUNDLE-PRICE-REPORT.
