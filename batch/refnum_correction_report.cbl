@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REFNUM-CORRECTION-REPORT.
+
+      * Minimum-correction advisory report for reference numbers that
+      * fail the standard mirrored check-format rule (position i must
+      * match position length-i+1). Built on REFNUM-CORRECTION-COUNT,
+      * the SMALLEST-CHANGE paired-mismatch pattern generalized to a
+      * caller-sized reference-number string, this gives data-entry a
+      * concrete "fix these N positions" hint instead of the flat
+      * accept/reject REFNUM-FRAUD-SCAN produces for its own, separate
+      * symmetric-number fraud heuristic.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT REFNUM-FILE ASSIGN TO REFNUMS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REFNUM-STATUS.
+
+           SELECT CORRECTION-REPORT ASSIGN TO CORRRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  REFNUM-FILE
+           RECORDING MODE IS F.
+       01  REFNUM-RECORD                 PIC X(100).
+
+       FD  CORRECTION-REPORT
+           RECORDING MODE IS F.
+       01  CORRECTION-REPORT-RECORD      PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-REFNUM-STATUS              PIC XX VALUE "00".
+       01  WS-REPORT-STATUS              PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                 PIC X VALUE "N".
+           88 END-OF-REFNUMS                   VALUE "Y".
+
+       01  WS-SCANNED-COUNT              PIC S9(8) VALUE 0.
+       01  WS-VALID-COUNT                PIC S9(8) VALUE 0.
+       01  WS-CORRECTION-COUNT           PIC S9(8) VALUE 0.
+
+       01  WS-REPORT-LINE                PIC X(100).
+
+       01  LINKED-ITEMS.
+           05  L-REFNUM                  PIC X(100).
+           05  RESULT                    PIC S9(4).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM UNTIL END-OF-REFNUMS
+               READ REFNUM-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-SCANNED-COUNT
+                       PERFORM CHECK-REFNUM
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT REFNUM-FILE
+           IF WS-REFNUM-STATUS NOT = "00"
+               DISPLAY "REFNUM-FILE OPEN FAILED, STATUS="
+                   WS-REFNUM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CORRECTION-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "CORRECTION-REPORT OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO CORRECTION-REPORT-RECORD
+           STRING "REFERENCE NUMBER MINIMUM-CORRECTION ADVISORY"
+               DELIMITED BY SIZE
+               INTO CORRECTION-REPORT-RECORD
+           END-STRING
+           WRITE CORRECTION-REPORT-RECORD
+           MOVE ALL "-" TO CORRECTION-REPORT-RECORD
+           WRITE CORRECTION-REPORT-RECORD.
+
+       CHECK-REFNUM.
+           MOVE REFNUM-RECORD TO L-REFNUM
+           CALL "REFNUM-CORRECTION-COUNT" USING LINKED-ITEMS
+           END-CALL
+
+           IF RESULT = 0
+               ADD 1 TO WS-VALID-COUNT
+           ELSE
+               ADD 1 TO WS-CORRECTION-COUNT
+               PERFORM WRITE-ADVISORY-LINE
+           END-IF.
+
+       WRITE-ADVISORY-LINE.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "REFNUM " DELIMITED BY SIZE
+                  FUNCTION TRIM(L-REFNUM) DELIMITED BY SIZE
+                  " NEEDS " DELIMITED BY SIZE
+                  RESULT DELIMITED BY SIZE
+                  " POSITION(S) CORRECTED" DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO CORRECTION-REPORT-RECORD
+           WRITE CORRECTION-REPORT-RECORD.
+
+       WRITE-SUMMARY.
+           MOVE ALL "-" TO CORRECTION-REPORT-RECORD
+           WRITE CORRECTION-REPORT-RECORD
+           MOVE SPACES TO CORRECTION-REPORT-RECORD
+           STRING "TOTAL PROCESSED: " DELIMITED BY SIZE
+                  WS-SCANNED-COUNT DELIMITED BY SIZE
+               INTO CORRECTION-REPORT-RECORD
+           END-STRING
+           WRITE CORRECTION-REPORT-RECORD
+           MOVE SPACES TO CORRECTION-REPORT-RECORD
+           STRING "ALREADY VALID:   " DELIMITED BY SIZE
+                  WS-VALID-COUNT DELIMITED BY SIZE
+               INTO CORRECTION-REPORT-RECORD
+           END-STRING
+           WRITE CORRECTION-REPORT-RECORD
+           MOVE SPACES TO CORRECTION-REPORT-RECORD
+           STRING "NEEDS CORRECTION: " DELIMITED BY SIZE
+                  WS-CORRECTION-COUNT DELIMITED BY SIZE
+               INTO CORRECTION-REPORT-RECORD
+           END-STRING
+           WRITE CORRECTION-REPORT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE REFNUM-FILE
+           CLOSE CORRECTION-REPORT.
+
+       END PROGRAM REFNUM-CORRECTION-REPORT.
