@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FNAME-GATEKEEPER.
+
+      * Nightly inbound-transmission gatekeeper. Reads the manifest of
+      * file names delivered in the night's transmission, runs each one
+      * through FILE-NAME-CHECK, and writes an accepted/rejected report
+      * naming the specific rule that failed a rejected entry.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT MANIFEST-FILE ASSIGN TO MANIFEST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MANIFEST-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO GATERPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  MANIFEST-FILE
+           RECORDING MODE IS F.
+       01  MANIFEST-RECORD             PIC X(100).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MANIFEST-STATUS          PIC XX VALUE "00".
+       01  WS-REPORT-STATUS            PIC XX VALUE "00".
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88 END-OF-MANIFEST                 VALUE "Y".
+
+       01  WS-CHECK-ITEMS.
+           05  WS-FILE-NAME             PIC X(100).
+           05  WS-CHECK-RESULT          PIC X(100).
+           05  WS-RULE-FAILED           PIC X(20).
+           05  WS-AUDIT-FLAG            PIC X VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-TOTAL-COUNT           PIC 9(6) VALUE 0.
+           05  WS-ACCEPTED-COUNT        PIC 9(6) VALUE 0.
+           05  WS-REJECTED-COUNT        PIC 9(6) VALUE 0.
+
+       01  WS-REPORT-LINE               PIC X(132).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM UNTIL END-OF-MANIFEST
+               PERFORM READ-MANIFEST
+               IF NOT END-OF-MANIFEST
+                   PERFORM PROCESS-ONE-NAME
+               END-IF
+           END-PERFORM
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT MANIFEST-FILE
+           IF WS-MANIFEST-STATUS NOT = "00"
+               DISPLAY "MANIFEST-FILE OPEN FAILED, STATUS="
+                   WS-MANIFEST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "REPORT-FILE OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO REPORT-RECORD
+           STRING "FILE NAME GATEKEEPER REPORT" DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE ALL "-" TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       READ-MANIFEST.
+           READ MANIFEST-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   MOVE MANIFEST-RECORD TO WS-FILE-NAME
+           END-READ.
+
+       PROCESS-ONE-NAME.
+           ADD 1 TO WS-TOTAL-COUNT
+           MOVE SPACES TO WS-CHECK-RESULT
+           MOVE SPACES TO WS-RULE-FAILED
+           CALL "FILE-NAME-CHECK" USING WS-CHECK-ITEMS
+           END-CALL
+
+           IF WS-CHECK-RESULT(1:3) = "Yes"
+               ADD 1 TO WS-ACCEPTED-COUNT
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "ACCEPTED  " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-FILE-NAME) DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "REJECTED  " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-FILE-NAME) DELIMITED BY SIZE
+                      "  RULE="  DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-RULE-FAILED) DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+           END-IF
+
+           MOVE WS-REPORT-LINE TO REPORT-RECORD
+           WRITE REPORT-RECORD.
+
+       WRITE-SUMMARY.
+           MOVE ALL "-" TO REPORT-RECORD
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "TOTAL PROCESSED: " DELIMITED BY SIZE
+                  WS-TOTAL-COUNT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "ACCEPTED:        " DELIMITED BY SIZE
+                  WS-ACCEPTED-COUNT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD
+           MOVE SPACES TO REPORT-RECORD
+           STRING "REJECTED:        " DELIMITED BY SIZE
+                  WS-REJECTED-COUNT DELIMITED BY SIZE
+               INTO REPORT-RECORD
+           END-STRING
+           WRITE REPORT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE MANIFEST-FILE
+           CLOSE REPORT-FILE.
+
+       END PROGRAM FNAME-GATEKEEPER.
