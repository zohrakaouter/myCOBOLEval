@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TWO-FILE-RECON.
+
+      * Two-file reconciliation utility built on the COMMON subprogram.
+      * Loads the entries from two ledger extracts into arrays and
+      * calls COMMON to obtain the sorted, deduplicated set of values
+      * present in both files, writes that matched set to the
+      * reconciliation report, then scans both arrays a second time
+      * to list the exceptions -- entries present in only one of the
+      * two files -- that the matched-only COMMON result cannot show.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT LEDGER-A-FILE ASSIGN TO LEDGERA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-A-STATUS.
+
+           SELECT LEDGER-B-FILE ASSIGN TO LEDGERB
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-B-STATUS.
+
+           SELECT RECON-REPORT ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  LEDGER-A-FILE
+           RECORDING MODE IS F.
+       01  LEDGER-A-RECORD             PIC 9(10).
+
+       FD  LEDGER-B-FILE
+           RECORDING MODE IS F.
+       01  LEDGER-B-RECORD             PIC 9(10).
+
+       FD  RECON-REPORT
+           RECORDING MODE IS F.
+       01  RECON-REPORT-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY LISTCAP.
+
+       01  WS-LEDGER-A-STATUS          PIC XX VALUE "00".
+       01  WS-LEDGER-B-STATUS          PIC XX VALUE "00".
+       01  WS-REPORT-STATUS            PIC XX VALUE "00".
+
+       01  WS-EOF-A                    PIC X VALUE "N".
+           88 END-OF-LEDGER-A                 VALUE "Y".
+       01  WS-EOF-B                    PIC X VALUE "N".
+           88 END-OF-LEDGER-B                 VALUE "Y".
+
+      * COMMON takes each list as its own separate USING parameter
+      * (see scripts/preds/openai/gpt-4o/solutions/common.cbl) so the
+      * three lists are declared here as three independent 01-level
+      * groups rather than one combined structure.
+       01  WS-LEDGER-A-GROUP.
+           05  WS-COUNT1               PIC S9(8) VALUE 0.
+           05  WS-LEDGER-A             PIC S9(10)
+                                        OCCURS 1 TO WS-LIST-CAPACITY
+                                        TIMES DEPENDING ON WS-COUNT1
+                                        INDEXED BY AI.
+
+       01  WS-LEDGER-B-GROUP.
+           05  WS-COUNT2               PIC S9(8) VALUE 0.
+           05  WS-LEDGER-B             PIC S9(10)
+                                        OCCURS 1 TO WS-LIST-CAPACITY
+                                        TIMES DEPENDING ON WS-COUNT2
+                                        INDEXED BY BI.
+
+       01  WS-RESULT-GROUP.
+           05  WS-RESULT-COUNT         PIC S9(8) VALUE 0.
+           05  WS-RESULT               PIC S9(10)
+                                        OCCURS 1 TO WS-LIST-CAPACITY
+                                        TIMES DEPENDING ON
+                                        WS-RESULT-COUNT
+                                        INDEXED BY RI.
+
+       01  WS-REPORT-LINE              PIC X(80).
+
+       01  WS-MATCH-FOUND               PIC X VALUE 'N'.
+           88 MATCH-WAS-FOUND                  VALUE 'Y'.
+       01  WS-ONLY-IN-A-COUNT           PIC S9(8) VALUE 0.
+       01  WS-ONLY-IN-B-COUNT           PIC S9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-LEDGER-A
+           PERFORM LOAD-LEDGER-B
+           CALL "COMMON" USING WS-LEDGER-A-GROUP WS-LEDGER-B-GROUP
+               WS-RESULT-GROUP
+           END-CALL
+           PERFORM WRITE-REPORT
+           PERFORM WRITE-EXCEPTIONS
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT LEDGER-A-FILE
+           IF WS-LEDGER-A-STATUS NOT = "00"
+               DISPLAY "LEDGER-A-FILE OPEN FAILED, STATUS="
+                   WS-LEDGER-A-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT LEDGER-B-FILE
+           IF WS-LEDGER-B-STATUS NOT = "00"
+               DISPLAY "LEDGER-B-FILE OPEN FAILED, STATUS="
+                   WS-LEDGER-B-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RECON-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "RECON-REPORT OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-LEDGER-A.
+           PERFORM UNTIL END-OF-LEDGER-A
+               READ LEDGER-A-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-A
+                   NOT AT END
+                       ADD 1 TO WS-COUNT1
+                       MOVE LEDGER-A-RECORD TO WS-LEDGER-A(WS-COUNT1)
+               END-READ
+           END-PERFORM.
+
+       LOAD-LEDGER-B.
+           PERFORM UNTIL END-OF-LEDGER-B
+               READ LEDGER-B-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-B
+                   NOT AT END
+                       ADD 1 TO WS-COUNT2
+                       MOVE LEDGER-B-RECORD TO WS-LEDGER-B(WS-COUNT2)
+               END-READ
+           END-PERFORM.
+
+       WRITE-REPORT.
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING "TWO-FILE RECONCILIATION REPORT" DELIMITED BY SIZE
+               INTO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+           MOVE ALL "-" TO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+
+           IF WS-RESULT-COUNT = 0
+               MOVE SPACES TO RECON-REPORT-RECORD
+               STRING "NO MATCHING ENTRIES BETWEEN THE TWO FILES"
+                   DELIMITED BY SIZE
+                   INTO RECON-REPORT-RECORD
+               END-STRING
+               WRITE RECON-REPORT-RECORD
+           ELSE
+               PERFORM VARYING RI FROM 1 BY 1
+                       UNTIL RI > WS-RESULT-COUNT
+                   MOVE SPACES TO WS-REPORT-LINE
+                   MOVE WS-RESULT(RI) TO WS-REPORT-LINE
+                   MOVE WS-REPORT-LINE TO RECON-REPORT-RECORD
+                   WRITE RECON-REPORT-RECORD
+               END-PERFORM
+           END-IF.
+
+      * Lists every entry that is present in only one of the two
+      * files -- the reconciling items COMMON's matched-only result
+      * cannot show -- by scanning each ledger's array against the
+      * other.
+       WRITE-EXCEPTIONS.
+           MOVE SPACES TO RECON-REPORT-RECORD
+           STRING "EXCEPTIONS (PRESENT IN ONLY ONE FILE)"
+               DELIMITED BY SIZE
+               INTO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+           MOVE ALL "-" TO RECON-REPORT-RECORD
+           WRITE RECON-REPORT-RECORD
+
+           PERFORM VARYING AI FROM 1 BY 1 UNTIL AI > WS-COUNT1
+               MOVE 'N' TO WS-MATCH-FOUND
+               PERFORM VARYING BI FROM 1 BY 1 UNTIL BI > WS-COUNT2
+                   IF WS-LEDGER-A(AI) = WS-LEDGER-B(BI)
+                       MOVE 'Y' TO WS-MATCH-FOUND
+                   END-IF
+               END-PERFORM
+               IF NOT MATCH-WAS-FOUND
+                   ADD 1 TO WS-ONLY-IN-A-COUNT
+                   MOVE SPACES TO WS-REPORT-LINE
+                   STRING "ONLY IN LEDGER A: " DELIMITED BY SIZE
+                          WS-LEDGER-A(AI) DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+                   END-STRING
+                   MOVE WS-REPORT-LINE TO RECON-REPORT-RECORD
+                   WRITE RECON-REPORT-RECORD
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING BI FROM 1 BY 1 UNTIL BI > WS-COUNT2
+               MOVE 'N' TO WS-MATCH-FOUND
+               PERFORM VARYING AI FROM 1 BY 1 UNTIL AI > WS-COUNT1
+                   IF WS-LEDGER-B(BI) = WS-LEDGER-A(AI)
+                       MOVE 'Y' TO WS-MATCH-FOUND
+                   END-IF
+               END-PERFORM
+               IF NOT MATCH-WAS-FOUND
+                   ADD 1 TO WS-ONLY-IN-B-COUNT
+                   MOVE SPACES TO WS-REPORT-LINE
+                   STRING "ONLY IN LEDGER B: " DELIMITED BY SIZE
+                          WS-LEDGER-B(BI) DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+                   END-STRING
+                   MOVE WS-REPORT-LINE TO RECON-REPORT-RECORD
+                   WRITE RECON-REPORT-RECORD
+               END-IF
+           END-PERFORM
+
+           IF WS-ONLY-IN-A-COUNT = 0 AND WS-ONLY-IN-B-COUNT = 0
+               MOVE SPACES TO RECON-REPORT-RECORD
+               STRING "NO EXCEPTIONS -- EVERY ENTRY IS PRESENT IN"
+                   DELIMITED BY SIZE
+                   " BOTH FILES" DELIMITED BY SIZE
+                   INTO RECON-REPORT-RECORD
+               END-STRING
+               WRITE RECON-REPORT-RECORD
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE LEDGER-A-FILE
+           CLOSE LEDGER-B-FILE
+           CLOSE RECON-REPORT.
+
+       END PROGRAM TWO-FILE-RECON.
