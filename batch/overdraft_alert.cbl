@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVERDRAFT-ALERT.
+
+      * Overdraft-alert batch job. Loads a day's transaction feed
+      * (deposits as positive amounts, withdrawals as negative),
+      * grouped by account number the way this shop's other
+      * control-break jobs expect their input sorted, and calls
+      * BELOW-ZERO once per account to determine whether that
+      * account's running balance ever drops below zero, reporting
+      * the account, the transaction that triggered the alert, and
+      * the balance at that point. BELOW-ZERO is CANCELed after each
+      * call so its running-balance working storage starts fresh for
+      * the next account.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO TRANFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT ALERT-REPORT ASSIGN TO ALERTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           05  TR-ACCOUNT-NUMBER        PIC 9(10).
+           05  TR-AMOUNT                PIC S9(10).
+
+       FD  ALERT-REPORT
+           RECORDING MODE IS F.
+       01  ALERT-REPORT-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY LISTCAP.
+
+       01  WS-TRAN-STATUS              PIC XX VALUE "00".
+       01  WS-REPORT-STATUS            PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88 END-OF-TRANSACTIONS             VALUE "Y".
+
+       01  WS-HAVE-RECORD              PIC X VALUE "N".
+           88 A-RECORD-IS-PENDING             VALUE "Y".
+
+       01  WS-CURRENT-ACCOUNT          PIC 9(10) VALUE 0.
+       01  WS-PENDING-ACCOUNT          PIC 9(10) VALUE 0.
+       01  WS-PENDING-AMOUNT           PIC S9(10) VALUE 0.
+       01  WS-BALANCE-AT-ALERT         PIC S9(10) VALUE 0.
+       01  WS-ANY-ALERTS               PIC S9(8) VALUE 0.
+
+       01  WS-CALL-ITEMS.
+           05  WS-COUNT                PIC S9(8) VALUE 0.
+           05  WS-OPERATIONS           PIC S9(10)
+                                        OCCURS 1 TO WS-LIST-CAPACITY
+                                        TIMES DEPENDING ON WS-COUNT
+                                        INDEXED BY TI.
+           05  WS-ALERT-INDEX          PIC S9(8) VALUE 0.
+           05  WS-IS-BELOW-ZERO        PIC 9 VALUE 0.
+
+       01  WS-REPORT-LINE              PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM READ-NEXT-TRANSACTION
+           PERFORM UNTIL NOT A-RECORD-IS-PENDING
+               MOVE WS-PENDING-ACCOUNT TO WS-CURRENT-ACCOUNT
+               MOVE 0 TO WS-COUNT
+               PERFORM UNTIL NOT A-RECORD-IS-PENDING
+                       OR WS-PENDING-ACCOUNT NOT = WS-CURRENT-ACCOUNT
+                   ADD 1 TO WS-COUNT
+                   MOVE WS-PENDING-AMOUNT TO WS-OPERATIONS(WS-COUNT)
+                   PERFORM READ-NEXT-TRANSACTION
+               END-PERFORM
+               PERFORM PROCESS-ACCOUNT
+           END-PERFORM
+           PERFORM WRITE-REPORT-SUMMARY
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRAN-STATUS NOT = "00"
+               DISPLAY "TRANSACTION-FILE OPEN FAILED, STATUS="
+                   WS-TRAN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ALERT-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ALERT-REPORT OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       READ-NEXT-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE "N" TO WS-HAVE-RECORD
+               NOT AT END
+                   MOVE "Y" TO WS-HAVE-RECORD
+                   MOVE TR-ACCOUNT-NUMBER TO WS-PENDING-ACCOUNT
+                   MOVE TR-AMOUNT TO WS-PENDING-AMOUNT
+           END-READ.
+
+      * Calls BELOW-ZERO over one account's operations, then CANCELs
+      * it so the next account's call starts from a fresh running
+      * balance instead of carrying over this account's ending state.
+       PROCESS-ACCOUNT.
+           CALL "BELOW-ZERO" USING WS-CALL-ITEMS
+           END-CALL
+           CANCEL "BELOW-ZERO"
+
+           IF WS-IS-BELOW-ZERO = 1
+               ADD 1 TO WS-ANY-ALERTS
+               MOVE 0 TO WS-BALANCE-AT-ALERT
+               PERFORM VARYING TI FROM 1 BY 1 UNTIL TI > WS-ALERT-INDEX
+                   ADD WS-OPERATIONS(TI) TO WS-BALANCE-AT-ALERT
+               END-PERFORM
+
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "ALERT: ACCOUNT " DELIMITED BY SIZE
+                      WS-CURRENT-ACCOUNT DELIMITED BY SIZE
+                      " WENT NEGATIVE AT TRANSACTION "
+                      DELIMITED BY SIZE
+                      WS-ALERT-INDEX DELIMITED BY SIZE
+                      " (" DELIMITED BY SIZE
+                      WS-OPERATIONS(WS-ALERT-INDEX) DELIMITED BY SIZE
+                      "), BALANCE " DELIMITED BY SIZE
+                      WS-BALANCE-AT-ALERT DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+               MOVE WS-REPORT-LINE TO ALERT-REPORT-RECORD
+               WRITE ALERT-REPORT-RECORD
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO ALERT-REPORT-RECORD
+           STRING "OVERDRAFT ALERT REPORT" DELIMITED BY SIZE
+               INTO ALERT-REPORT-RECORD
+           WRITE ALERT-REPORT-RECORD
+           MOVE ALL "-" TO ALERT-REPORT-RECORD
+           WRITE ALERT-REPORT-RECORD.
+
+       WRITE-REPORT-SUMMARY.
+           IF WS-ANY-ALERTS = 0
+               MOVE SPACES TO ALERT-REPORT-RECORD
+               STRING "NO OVERDRAFTS: EVERY ACCOUNT STAYED"
+                   DELIMITED BY SIZE
+                   " NON-NEGATIVE" DELIMITED BY SIZE
+                   INTO ALERT-REPORT-RECORD
+               END-STRING
+               WRITE ALERT-REPORT-RECORD
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE TRANSACTION-FILE
+           CLOSE ALERT-REPORT.
+
+       END PROGRAM OVERDRAFT-ALERT.
