@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT-INTEGRITY.
+
+      * Statement-balance-integrity check. Loads a customer statement's
+      * sequence of posted transaction amounts and running balances,
+      * and for each line confirms BALANCE(n) = BALANCE(n-1) +
+      * AMOUNT(n) -- catching a statement-generation defect directly,
+      * rather than inferring one from monotonicity (a statement is
+      * legitimately non-monotonic after any withdrawal). It also
+      * reports the rolling maximum balance reached in the period (via
+      * ROLLING-MAX), a high-water mark auditors use to spot an
+      * account that dipped and recovered.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT BALANCE-FILE ASSIGN TO BALFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BALANCE-STATUS.
+
+           SELECT INTEGRITY-REPORT ASSIGN TO INTGRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  BALANCE-FILE
+           RECORDING MODE IS F.
+       01  BALANCE-RECORD.
+           05  BR-AMOUNT                PIC S9(10).
+           05  BR-BALANCE               PIC S9(10).
+
+       FD  INTEGRITY-REPORT
+           RECORDING MODE IS F.
+       01  INTEGRITY-REPORT-RECORD      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY LISTCAP.
+
+       01  WS-BALANCE-STATUS            PIC XX VALUE "00".
+       01  WS-REPORT-STATUS             PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                PIC X VALUE "N".
+           88 END-OF-BALANCES                  VALUE "Y".
+
+       01  WS-COUNT                     PIC S9(8) VALUE 0.
+       01  WS-AMOUNTS                   PIC S9(10)
+                                         OCCURS 1 TO WS-LIST-CAPACITY
+                                         TIMES DEPENDING ON WS-COUNT
+                                         INDEXED BY BI.
+       01  WS-BALANCES                  PIC S9(10)
+                                         OCCURS 1 TO WS-LIST-CAPACITY
+                                         TIMES DEPENDING ON WS-COUNT
+                                         INDEXED BY BI2.
+
+       01  WS-EXPECTED-BALANCE          PIC S9(10) VALUE 0.
+       01  WS-MISMATCH-COUNT            PIC S9(8) VALUE 0.
+       01  WS-LINE-NO                   PIC S9(8) VALUE 0.
+
+      * ROLLING-MAX takes its list as its own separate USING
+      * parameter (see scripts/preds/openai/gpt-4o/solutions/
+      * rolling_max.cbl), so the list and the result that follows it
+      * are declared as independent 01-level groups rather than one
+      * combined structure.
+       01  WS-ROLLING-GROUP.
+           05  WS-RC-COUNT              PIC S9(8) VALUE 0.
+           05  WS-RC-BALANCES           PIC S9(10)
+                                         OCCURS 1 TO WS-LIST-CAPACITY
+                                         TIMES DEPENDING ON WS-RC-COUNT
+                                         INDEXED BY RCI.
+
+       01  WS-ROLLING-RESULT-GROUP.
+           05  WS-RESULT-COUNT          PIC S9(8) VALUE 0.
+           05  WS-ROLLING-MAX           PIC S9(10)
+                                         OCCURS 1 TO WS-LIST-CAPACITY
+                                         TIMES DEPENDING ON
+                                         WS-RESULT-COUNT
+                                         INDEXED BY RI.
+
+       01  WS-REPORT-LINE               PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-BALANCES
+           PERFORM COPY-BALANCES-FOR-CALLS
+           CALL "ROLLING-MAX" USING WS-ROLLING-GROUP
+               WS-ROLLING-RESULT-GROUP
+           END-CALL
+           PERFORM WRITE-REPORT
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT BALANCE-FILE
+           IF WS-BALANCE-STATUS NOT = "00"
+               DISPLAY "BALANCE-FILE OPEN FAILED, STATUS="
+                   WS-BALANCE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT INTEGRITY-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "INTEGRITY-REPORT OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-BALANCES.
+           PERFORM UNTIL END-OF-BALANCES
+               READ BALANCE-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-COUNT
+                       MOVE BR-AMOUNT TO WS-AMOUNTS(WS-COUNT)
+                       MOVE BR-BALANCE TO WS-BALANCES(WS-COUNT)
+               END-READ
+           END-PERFORM.
+
+       COPY-BALANCES-FOR-CALLS.
+           MOVE WS-COUNT TO WS-RC-COUNT
+           PERFORM VARYING BI2 FROM 1 BY 1 UNTIL BI2 > WS-COUNT
+               MOVE WS-BALANCES(BI2) TO WS-RC-BALANCES(BI2)
+           END-PERFORM.
+
+      * Confirms BALANCE(n) = BALANCE(n-1) + AMOUNT(n) for every
+      * statement line, using zero as the opening balance ahead of
+      * the first posted line, and reports each line that fails the
+      * check by line number, expected balance, and actual balance.
+       CHECK-BALANCE-INTEGRITY.
+           MOVE 0 TO WS-EXPECTED-BALANCE
+           PERFORM VARYING WS-LINE-NO FROM 1 BY 1
+                   UNTIL WS-LINE-NO > WS-COUNT
+               ADD WS-AMOUNTS(WS-LINE-NO) TO WS-EXPECTED-BALANCE
+               IF WS-EXPECTED-BALANCE NOT = WS-BALANCES(WS-LINE-NO)
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   MOVE SPACES TO WS-REPORT-LINE
+                   STRING "MISMATCH AT LINE " DELIMITED BY SIZE
+                          WS-LINE-NO DELIMITED BY SIZE
+                          ": EXPECTED " DELIMITED BY SIZE
+                          WS-EXPECTED-BALANCE DELIMITED BY SIZE
+                          ", GOT " DELIMITED BY SIZE
+                          WS-BALANCES(WS-LINE-NO) DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+                   END-STRING
+                   MOVE WS-REPORT-LINE TO INTEGRITY-REPORT-RECORD
+                   WRITE INTEGRITY-REPORT-RECORD
+                   MOVE WS-BALANCES(WS-LINE-NO) TO WS-EXPECTED-BALANCE
+               END-IF
+           END-PERFORM.
+
+       WRITE-REPORT.
+           MOVE SPACES TO INTEGRITY-REPORT-RECORD
+           STRING "STATEMENT BALANCE INTEGRITY REPORT"
+               DELIMITED BY SIZE
+               INTO INTEGRITY-REPORT-RECORD
+           WRITE INTEGRITY-REPORT-RECORD
+           MOVE ALL "-" TO INTEGRITY-REPORT-RECORD
+           WRITE INTEGRITY-REPORT-RECORD
+
+           PERFORM CHECK-BALANCE-INTEGRITY
+
+           IF WS-MISMATCH-COUNT = 0
+               MOVE SPACES TO INTEGRITY-REPORT-RECORD
+               STRING "BALANCES ARE INTERNALLY CONSISTENT"
+                   DELIMITED BY SIZE
+                   INTO INTEGRITY-REPORT-RECORD
+               END-STRING
+               WRITE INTEGRITY-REPORT-RECORD
+           END-IF
+
+           MOVE SPACES TO INTEGRITY-REPORT-RECORD
+           STRING "ROLLING MAXIMUM BALANCE BY STATEMENT LINE:"
+               DELIMITED BY SIZE
+               INTO INTEGRITY-REPORT-RECORD
+           WRITE INTEGRITY-REPORT-RECORD
+
+           PERFORM VARYING RI FROM 1 BY 1 UNTIL RI > WS-RESULT-COUNT
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE WS-ROLLING-MAX(RI) TO WS-REPORT-LINE
+               MOVE WS-REPORT-LINE TO INTEGRITY-REPORT-RECORD
+               WRITE INTEGRITY-REPORT-RECORD
+           END-PERFORM.
+
+       CLOSE-FILES.
+           CLOSE BALANCE-FILE
+           CLOSE INTEGRITY-REPORT.
+
+       END PROGRAM STATEMENT-INTEGRITY.
