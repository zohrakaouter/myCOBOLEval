@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CASH-POSITION-REPORT.
+
+      * Worst-rolling-cash-position batch job. Loads the quarter's
+      * daily net-cash-flow feed (one signed amount per business day)
+      * and calls MINSUBARRAYSUM once over the whole quarter to find
+      * the worst contiguous stretch of cumulative cash outflow, so
+      * treasury has the actual worst window instead of an eyeballed
+      * approximation off a cash-flow chart.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CASHFLOW-FILE ASSIGN TO CASHFLW
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CASHFLOW-STATUS.
+
+           SELECT CASH-POSITION-RPT ASSIGN TO CASHRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CASHFLOW-FILE
+           RECORDING MODE IS F.
+       01  CASHFLOW-RECORD.
+           05  CF-BUSINESS-DAY          PIC 9(4).
+           05  CF-NET-AMOUNT            PIC S9(10).
+
+       FD  CASH-POSITION-RPT
+           RECORDING MODE IS F.
+       01  CASH-POSITION-RPT-RECORD    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CASHFLOW-STATUS           PIC XX VALUE "00".
+       01  WS-REPORT-STATUS             PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                PIC X VALUE "N".
+           88 END-OF-CASHFLOW                 VALUE "Y".
+
+       COPY LISTCAP.
+
+       01  NUMS-GROUP.
+           05  L-COUNT                  PIC S9(8) VALUE 0.
+           05  L-NUMS                   PIC S9(10) OCCURS 1 TO
+                                         WS-LIST-CAPACITY TIMES
+                                         DEPENDING ON L-COUNT
+                                         INDEXED BY NI.
+
+       01  RESULT-ITEMS.
+           05  RESULT                   PIC S9(10).
+           05  RESULT-START-DAY         PIC S9(10).
+           05  RESULT-END-DAY           PIC S9(10).
+
+       01  WS-REPORT-LINE               PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-CASHFLOW
+           CALL "MINSUBARRAYSUM" USING NUMS-GROUP RESULT-ITEMS
+           END-CALL
+           PERFORM WRITE-REPORT
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT CASHFLOW-FILE
+           IF WS-CASHFLOW-STATUS NOT = "00"
+               DISPLAY "CASHFLOW-FILE OPEN FAILED, STATUS="
+                   WS-CASHFLOW-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CASH-POSITION-RPT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "CASH-POSITION-RPT OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-CASHFLOW.
+           PERFORM UNTIL END-OF-CASHFLOW
+               READ CASHFLOW-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO L-COUNT
+                       MOVE CF-NET-AMOUNT TO L-NUMS (L-COUNT)
+               END-READ
+           END-PERFORM.
+
+       WRITE-REPORT.
+           MOVE SPACES TO CASH-POSITION-RPT-RECORD
+           STRING "WORST ROLLING CASH POSITION REPORT" DELIMITED
+               BY SIZE INTO CASH-POSITION-RPT-RECORD
+           WRITE CASH-POSITION-RPT-RECORD
+           MOVE ALL "-" TO CASH-POSITION-RPT-RECORD
+           WRITE CASH-POSITION-RPT-RECORD
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "WORST STRETCH: BUSINESS DAY " DELIMITED BY SIZE
+                  RESULT-START-DAY DELIMITED BY SIZE
+                  " THROUGH " DELIMITED BY SIZE
+                  RESULT-END-DAY DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO CASH-POSITION-RPT-RECORD
+           WRITE CASH-POSITION-RPT-RECORD
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "CUMULATIVE NET CASH FLOW: " DELIMITED BY SIZE
+                  RESULT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO CASH-POSITION-RPT-RECORD
+           WRITE CASH-POSITION-RPT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE CASHFLOW-FILE
+           CLOSE CASH-POSITION-RPT.
+
+       END PROGRAM CASH-POSITION-REPORT.
