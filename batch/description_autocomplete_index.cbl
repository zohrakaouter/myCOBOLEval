@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DESCRIPTION-AUTOCOMPLETE-INDEX.
+
+      * Item-description master file index-building run, built on
+      * ALL-PREFIXES and LONGEST. For every item, ALL-PREFIXES
+      * generates the description's shortest-to-longest prefix list
+      * for order-entry-screen type-ahead lookups, written one prefix
+      * per index record; LONGEST is used to track, category by
+      * category, which description is currently the widest so the
+      * catalog print job knows which category needs the widest
+      * description column.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT ITEM-DESC-FILE ASSIGN TO ITEMDESC
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ITEMDESC-STATUS.
+
+           SELECT PREFIX-INDEX-FILE ASSIGN TO PREFIDX
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PREFIDX-STATUS.
+
+           SELECT CATEGORY-REPORT-FILE ASSIGN TO CATWIDTH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CATRPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ITEM-DESC-FILE
+           RECORDING MODE IS F.
+       01  ITEM-DESC-RECORD.
+           05  ITEM-ID                   PIC X(15).
+           05  ITEM-CATEGORY             PIC X(10).
+           05  ITEM-DESCRIPTION          PIC X(60).
+
+       FD  PREFIX-INDEX-FILE
+           RECORDING MODE IS F.
+       01  PREFIX-INDEX-RECORD           PIC X(80).
+
+       FD  CATEGORY-REPORT-FILE
+           RECORDING MODE IS F.
+       01  CATEGORY-REPORT-RECORD        PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ITEMDESC-STATUS            PIC XX VALUE "00".
+       01  WS-PREFIDX-STATUS             PIC XX VALUE "00".
+       01  WS-CATRPT-STATUS              PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                 PIC X VALUE "N".
+           88 END-OF-ITEMS                     VALUE "Y".
+
+       01  WS-TOTAL-COUNT                PIC S9(8) VALUE 0.
+       01  WS-PREFIX-COUNT               PIC S9(8) VALUE 0.
+       01  WS-CATEGORY-COUNT             PIC S9(4) VALUE 0.
+
+      * Category-by-category running-widest-description table. Small
+      * shop catalog, so a caller-sized array searched linearly per
+      * item is plenty; raise WS-CATEGORY-CAPACITY if the category
+      * list ever outgrows it.
+       78  WS-CATEGORY-CAPACITY VALUE 500.
+       01  WS-CATEGORY-TABLE OCCURS 1 TO WS-CATEGORY-CAPACITY TIMES
+                             DEPENDING ON WS-CATEGORY-COUNT
+                             INDEXED BY CI.
+           05  WS-CAT-CODE               PIC X(10).
+           05  WS-CAT-LONGEST-DESC       PIC X(60).
+
+       01  WS-FOUND-CATEGORY             PIC X VALUE "N".
+           88 CATEGORY-FOUND                   VALUE "Y".
+
+       01  AP-ITEMS.
+           05  AP-STRING                 PIC X(100).
+           05  AP-RESULT-COUNT           PIC S9(4).
+           05  AP-RESULT OCCURS 1 TO 100 TIMES
+                         DEPENDING ON AP-RESULT-COUNT
+                         INDEXED BY NI PIC X(100).
+
+       01  LN-ITEMS.
+           05  LN-COUNT                  PIC S9(4) VALUE 2.
+           05  LN-STRINGS OCCURS 1 TO 100 TIMES
+                          DEPENDING ON LN-COUNT
+                          INDEXED BY NJ PIC X(100).
+           05  LN-RESULT                 PIC X(100).
+
+       01  WS-REPORT-LINE                PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM UNTIL END-OF-ITEMS
+               READ ITEM-DESC-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-COUNT
+                       PERFORM PROCESS-ONE-ITEM
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-CATEGORY-REPORT
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT ITEM-DESC-FILE
+           IF WS-ITEMDESC-STATUS NOT = "00"
+               DISPLAY "ITEM-DESC-FILE OPEN FAILED, STATUS="
+                   WS-ITEMDESC-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT PREFIX-INDEX-FILE
+           IF WS-PREFIDX-STATUS NOT = "00"
+               DISPLAY "PREFIX-INDEX-FILE OPEN FAILED, STATUS="
+                   WS-PREFIDX-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT CATEGORY-REPORT-FILE
+           IF WS-CATRPT-STATUS NOT = "00"
+               DISPLAY "CATEGORY-REPORT-FILE OPEN FAILED, STATUS="
+                   WS-CATRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       PROCESS-ONE-ITEM.
+           PERFORM BUILD-PREFIX-INDEX
+           PERFORM UPDATE-CATEGORY-WIDEST.
+
+       BUILD-PREFIX-INDEX.
+           MOVE SPACES TO AP-STRING
+           MOVE FUNCTION TRIM(ITEM-DESCRIPTION) TO AP-STRING
+           CALL "ALL-PREFIXES" USING AP-ITEMS
+           END-CALL
+
+           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > AP-RESULT-COUNT
+               ADD 1 TO WS-PREFIX-COUNT
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING ITEM-ID DELIMITED BY SPACE
+                      " " DELIMITED BY SIZE
+                      FUNCTION TRIM(AP-RESULT (NI)) DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+               MOVE WS-REPORT-LINE TO PREFIX-INDEX-RECORD
+               WRITE PREFIX-INDEX-RECORD
+           END-PERFORM.
+
+       UPDATE-CATEGORY-WIDEST.
+           MOVE "N" TO WS-FOUND-CATEGORY
+           PERFORM VARYING CI FROM 1 BY 1 UNTIL CI > WS-CATEGORY-COUNT
+               IF WS-CAT-CODE (CI) = ITEM-CATEGORY
+                   MOVE "Y" TO WS-FOUND-CATEGORY
+                   MOVE WS-CAT-LONGEST-DESC (CI) TO LN-STRINGS (1)
+                   MOVE ITEM-DESCRIPTION TO LN-STRINGS (2)
+                   CALL "LONGEST" USING LN-ITEMS
+                   END-CALL
+                   MOVE LN-RESULT TO WS-CAT-LONGEST-DESC (CI)
+               END-IF
+           END-PERFORM
+
+           IF NOT CATEGORY-FOUND
+               ADD 1 TO WS-CATEGORY-COUNT
+               MOVE ITEM-CATEGORY TO WS-CAT-CODE (WS-CATEGORY-COUNT)
+               MOVE ITEM-DESCRIPTION
+                   TO WS-CAT-LONGEST-DESC (WS-CATEGORY-COUNT)
+           END-IF.
+
+       WRITE-CATEGORY-REPORT.
+           MOVE SPACES TO CATEGORY-REPORT-RECORD
+           STRING "PRODUCT CATEGORY WIDEST-DESCRIPTION REPORT"
+               DELIMITED BY SIZE
+               INTO CATEGORY-REPORT-RECORD
+           END-STRING
+           WRITE CATEGORY-REPORT-RECORD
+           MOVE ALL "-" TO CATEGORY-REPORT-RECORD
+           WRITE CATEGORY-REPORT-RECORD
+
+           PERFORM VARYING CI FROM 1 BY 1 UNTIL CI > WS-CATEGORY-COUNT
+               MOVE SPACES TO CATEGORY-REPORT-RECORD
+               STRING "CATEGORY " DELIMITED BY SIZE
+                      WS-CAT-CODE (CI) DELIMITED BY SPACE
+                      " WIDEST DESCRIPTION: " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CAT-LONGEST-DESC (CI))
+                          DELIMITED BY SIZE
+                   INTO CATEGORY-REPORT-RECORD
+               END-STRING
+               WRITE CATEGORY-REPORT-RECORD
+           END-PERFORM
+
+           MOVE ALL "-" TO CATEGORY-REPORT-RECORD
+           WRITE CATEGORY-REPORT-RECORD
+           MOVE SPACES TO CATEGORY-REPORT-RECORD
+           STRING "TOTAL PROCESSED:  " DELIMITED BY SIZE
+                  WS-TOTAL-COUNT DELIMITED BY SIZE
+               INTO CATEGORY-REPORT-RECORD
+           END-STRING
+           WRITE CATEGORY-REPORT-RECORD
+           MOVE SPACES TO CATEGORY-REPORT-RECORD
+           STRING "PREFIXES WRITTEN: " DELIMITED BY SIZE
+                  WS-PREFIX-COUNT DELIMITED BY SIZE
+               INTO CATEGORY-REPORT-RECORD
+           END-STRING
+           WRITE CATEGORY-REPORT-RECORD
+           MOVE SPACES TO CATEGORY-REPORT-RECORD
+           STRING "CATEGORIES FOUND: " DELIMITED BY SIZE
+                  WS-CATEGORY-COUNT DELIMITED BY SIZE
+               INTO CATEGORY-REPORT-RECORD
+           END-STRING
+           WRITE CATEGORY-REPORT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE ITEM-DESC-FILE
+           CLOSE PREFIX-INDEX-FILE
+           CLOSE CATEGORY-REPORT-FILE.
+
+       END PROGRAM DESCRIPTION-AUTOCOMPLETE-INDEX.
