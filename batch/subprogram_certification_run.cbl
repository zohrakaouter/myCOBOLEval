@@ -0,0 +1,588 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBPROGRAM-CERTIFICATION-RUN.
+
+      * Production certification run for the library's utility
+      * subprograms. Every subprogram in this shop was delivered with
+      * a documented canonical input/output pair in its own header
+      * comment (e.g. IS-PRIME(101) = True, MEDIAN([3,1,2,4,5]) = 3).
+      * Before a new build of the library is promoted, this job feeds
+      * each subprogram its own documented canonical input and
+      * compares the live result against the documented expected
+      * result, so a bad recompile is caught here instead of
+      * surfacing as a silent wrong answer weeks later in a
+      * downstream business job.
+      *
+      * Coverage is the shop's most heavily-relied-on subprograms plus
+      * every one touched by a recent change; certifying the rest of
+      * the 150+-member library is a mechanical follow-up -- add one
+      * CERT-xxx paragraph per subprogram, following the pattern
+      * below, and list it in CERT-CASES.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CERT-REPORT-FILE ASSIGN TO CERTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CERTRPT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CERT-REPORT-FILE
+           RECORDING MODE IS F.
+       01  CERT-REPORT-RECORD             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CERTRPT-STATUS              PIC XX VALUE "00".
+
+       01  WS-TOTAL-COUNT                 PIC S9(4) VALUE 0.
+       01  WS-PASS-COUNT                  PIC S9(4) VALUE 0.
+       01  WS-FAIL-COUNT                  PIC S9(4) VALUE 0.
+
+       01  WS-CASE-NAME                   PIC X(28).
+       01  WS-CASE-RESULT                 PIC X(4).
+       01  WS-CASE-DETAIL                 PIC X(50).
+       01  WS-LINE-PTR                    PIC S9(4) COMP.
+
+      *---------------------------------------------------------------
+      * IS-PRIME(101) = True
+      *---------------------------------------------------------------
+       01  IP-ITEMS.
+           05  IP-N                       PIC S9(10).
+           05  IP-RESULT                  PIC 9.
+
+      *---------------------------------------------------------------
+      * GREATEST-COMMON-DIVISOR(3, 5) = 1
+      *---------------------------------------------------------------
+       01  GCD-ITEMS.
+           05  GCD-A                      PIC S9(10).
+           05  GCD-B                      PIC S9(10).
+           05  GCD-RESULT                 PIC S9(10).
+
+      *---------------------------------------------------------------
+      * FIBFIB(8) = 24
+      *---------------------------------------------------------------
+       01  FF-ITEMS.
+           05  FF-N                       PIC S9(10).
+           05  FF-RESULT                  PIC S9(10).
+
+      *---------------------------------------------------------------
+      * STRLEN('abc') = 3
+      *---------------------------------------------------------------
+       01  SL-ITEMS.
+           05  SL-STRING                  PIC X(100).
+           05  SL-RESULT                  PIC S9(10).
+
+      *---------------------------------------------------------------
+      * IS-PALINDROME('aba') = True
+      *---------------------------------------------------------------
+       01  PAL-ITEMS.
+           05  PAL-TEXT                   PIC X(100).
+           05  PAL-RESULT                 PIC 9.
+
+      *---------------------------------------------------------------
+      * TRUNCATE-NUMBER(3.5) = 0.5
+      *---------------------------------------------------------------
+       01  TN-ITEMS.
+           05  TN-NUMBER                  COMP-2.
+           05  TN-MODE                    PIC X(10).
+           05  TN-RESULT                  COMP-2.
+           05  TN-LOCALE                  PIC X(10).
+           05  TN-RESULT-FORMATTED        PIC X(30).
+
+      *---------------------------------------------------------------
+      * FLIP-CASE('Hello') = 'hELLO'
+      *---------------------------------------------------------------
+       01  FC-ITEMS.
+           05  FC-STRING                  PIC X(100).
+           05  FC-MODE                    PIC X(10).
+           05  FC-RESULT                  PIC X(100).
+
+      *---------------------------------------------------------------
+      * MEDIAN([3, 1, 2, 4, 5]) = 3
+      *---------------------------------------------------------------
+       01  MED-ITEMS.
+           05  MED-COUNT                  PIC 9.
+           05  MED-L OCCURS 5 TIMES INDEXED BY MED-NI PIC S9(10).
+           05  MED-STATUS                 PIC 9.
+           05  MED-RESULT                 COMP-2.
+           05  MED-LOCALE                 PIC X(10).
+           05  MED-RESULT-FORMATTED       PIC X(30).
+
+       COPY LISTCAP.
+
+      *---------------------------------------------------------------
+      * MAX-ELEMENT([1, 2, 3]) = 3
+      *---------------------------------------------------------------
+       01  MX-ITEMS.
+           05  MX-COUNT                   PIC S9(8).
+           05  MX-L OCCURS 1 TO WS-LIST-CAPACITY TIMES
+                     DEPENDING ON MX-COUNT
+                     INDEXED BY MX-NI PIC S9(10).
+           05  MX-RESULT                  PIC S9(10).
+
+      *---------------------------------------------------------------
+      * FACTORIZE(70) = [2, 5, 7]
+      *---------------------------------------------------------------
+       01  FZ-ITEMS.
+           05  FZ-N                       PIC S9(10).
+           05  FZ-RESULT-COUNT            PIC S9(4).
+           05  FZ-RESULT OCCURS 100 TIMES
+                         INDEXED BY FZ-NI PIC S9(10).
+
+      *---------------------------------------------------------------
+      * SMALLEST-CHANGE([1, 2, 3, 4, 3, 2, 2]) = 1
+      *---------------------------------------------------------------
+       01  SC-ITEMS.
+           05  SC-ARR OCCURS 7 TIMES INDEXED BY SC-NI PIC S9(10).
+           05  SC-RESULT                  PIC S9(10).
+
+      *---------------------------------------------------------------
+      * ALL-PREFIXES('abc') = ['a', 'ab', 'abc']
+      *---------------------------------------------------------------
+       01  AP-ITEMS.
+           05  AP-STRING                  PIC X(100).
+           05  AP-RESULT-COUNT            PIC S9(4).
+           05  AP-RESULT OCCURS 1 TO 100 TIMES
+                         DEPENDING ON AP-RESULT-COUNT
+                         INDEXED BY AP-NI PIC X(100).
+
+      *---------------------------------------------------------------
+      * LONGEST(['a', 'bb', 'ccc']) = 'ccc'
+      *---------------------------------------------------------------
+       01  LN-ITEMS.
+           05  LN-COUNT                   PIC S9(4).
+           05  LN-STRINGS OCCURS 1 TO 100 TIMES
+                         DEPENDING ON LN-COUNT
+                         INDEXED BY LN-NI PIC X(100).
+           05  LN-RESULT                  PIC X(100).
+
+      *---------------------------------------------------------------
+      * REMOVE-DUPLICATES([1, 2, 3, 2, 4]) = [1, 3, 4]
+      *---------------------------------------------------------------
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==RD-L-GROUP==
+           ==:COUNT:==   BY ==RD-L-COUNT==
+           ==:TABLE:==   BY ==RD-L-NUMBERS==
+           ==:INDEX:==   BY ==RD-NI==.
+
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==RD-RESULT-GROUP==
+           ==:COUNT:==   BY ==RD-RESULT-COUNT==
+           ==:TABLE:==   BY ==RD-RESULT==
+           ==:INDEX:==   BY ==RD-NJ==.
+
+      *---------------------------------------------------------------
+      * COUNT-UP-TO(5) = [2, 3]
+      *---------------------------------------------------------------
+       01  CU-L-N                         PIC S9(10).
+
+       COPY LISTITEM REPLACING
+           ==:RECNAME:== BY ==CU-RESULT-GROUP==
+           ==:COUNT:==   BY ==CU-RESULT-COUNT==
+           ==:TABLE:==   BY ==CU-RESULT==
+           ==:INDEX:==   BY ==CU-NI==.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+
+           PERFORM CERT-IS-PRIME
+           PERFORM CERT-GCD
+           PERFORM CERT-FIBFIB
+           PERFORM CERT-STRLEN
+           PERFORM CERT-IS-PALINDROME
+           PERFORM CERT-TRUNCATE-NUMBER
+           PERFORM CERT-CURRENCY-EDIT
+           PERFORM CERT-FLIP-CASE
+           PERFORM CERT-MEDIAN
+           PERFORM CERT-MAX-ELEMENT
+           PERFORM CERT-FACTORIZE
+           PERFORM CERT-SMALLEST-CHANGE
+           PERFORM CERT-ALL-PREFIXES
+           PERFORM CERT-LONGEST
+           PERFORM CERT-REMOVE-DUPLICATES
+           PERFORM CERT-COUNT-UP-TO
+
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+
+           IF WS-FAIL-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN OUTPUT CERT-REPORT-FILE
+           IF WS-CERTRPT-STATUS NOT = "00"
+               DISPLAY "CERT-REPORT-FILE OPEN FAILED, STATUS="
+                   WS-CERTRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO CERT-REPORT-RECORD
+           STRING "SUBPROGRAM CERTIFICATION RUN" DELIMITED BY SIZE
+               INTO CERT-REPORT-RECORD
+           END-STRING
+           WRITE CERT-REPORT-RECORD
+           MOVE ALL "-" TO CERT-REPORT-RECORD
+           WRITE CERT-REPORT-RECORD.
+
+       CERT-IS-PRIME.
+           MOVE 101 TO IP-N
+           MOVE 0 TO IP-RESULT
+           CALL "IS-PRIME" USING IP-ITEMS
+           END-CALL
+           MOVE "IS-PRIME(101)" TO WS-CASE-NAME
+           IF IP-RESULT = 1
+               PERFORM RECORD-PASS-QN
+           ELSE
+               MOVE SPACES TO WS-CASE-DETAIL
+               STRING "expected 1, got " DELIMITED BY SIZE
+                      IP-RESULT DELIMITED BY SIZE
+                   INTO WS-CASE-DETAIL
+               END-STRING
+               PERFORM RECORD-FAIL
+           END-IF.
+
+       CERT-GCD.
+           MOVE 3 TO GCD-A
+           MOVE 5 TO GCD-B
+           MOVE 0 TO GCD-RESULT
+           CALL "GREATEST-COMMON-DIVISOR" USING GCD-ITEMS
+           END-CALL
+           MOVE "GREATEST-COMMON-DIVISOR(3,5)" TO WS-CASE-NAME
+           IF GCD-RESULT = 1
+               PERFORM RECORD-PASS-QN
+           ELSE
+               MOVE SPACES TO WS-CASE-DETAIL
+               STRING "expected 1, got " DELIMITED BY SIZE
+                      GCD-RESULT DELIMITED BY SIZE
+                   INTO WS-CASE-DETAIL
+               END-STRING
+               PERFORM RECORD-FAIL
+           END-IF.
+
+       CERT-FIBFIB.
+           MOVE 8 TO FF-N
+           MOVE 0 TO FF-RESULT
+           CALL "FIBFIB" USING FF-ITEMS
+           END-CALL
+           MOVE "FIBFIB(8)" TO WS-CASE-NAME
+           IF FF-RESULT = 24
+               PERFORM RECORD-PASS-QN
+           ELSE
+               MOVE SPACES TO WS-CASE-DETAIL
+               STRING "expected 24, got " DELIMITED BY SIZE
+                      FF-RESULT DELIMITED BY SIZE
+                   INTO WS-CASE-DETAIL
+               END-STRING
+               PERFORM RECORD-FAIL
+           END-IF.
+
+       CERT-STRLEN.
+           MOVE SPACES TO SL-STRING
+           MOVE "abc" TO SL-STRING
+           MOVE 0 TO SL-RESULT
+           CALL "STRLEN" USING SL-ITEMS
+           END-CALL
+           MOVE "STRLEN(abc)" TO WS-CASE-NAME
+           IF SL-RESULT = 3
+               PERFORM RECORD-PASS-QN
+           ELSE
+               MOVE SPACES TO WS-CASE-DETAIL
+               STRING "expected 3, got " DELIMITED BY SIZE
+                      SL-RESULT DELIMITED BY SIZE
+                   INTO WS-CASE-DETAIL
+               END-STRING
+               PERFORM RECORD-FAIL
+           END-IF.
+
+       CERT-IS-PALINDROME.
+           MOVE SPACES TO PAL-TEXT
+           MOVE "aba" TO PAL-TEXT
+           MOVE 0 TO PAL-RESULT
+           CALL "IS-PALINDROME" USING PAL-ITEMS
+           END-CALL
+           MOVE "IS-PALINDROME(aba)" TO WS-CASE-NAME
+           IF PAL-RESULT = 1
+               PERFORM RECORD-PASS-QN
+           ELSE
+               MOVE SPACES TO WS-CASE-DETAIL
+               STRING "expected 1, got " DELIMITED BY SIZE
+                      PAL-RESULT DELIMITED BY SIZE
+                   INTO WS-CASE-DETAIL
+               END-STRING
+               PERFORM RECORD-FAIL
+           END-IF.
+
+       CERT-TRUNCATE-NUMBER.
+           MOVE 3.5 TO TN-NUMBER
+           MOVE "FRACTION" TO TN-MODE
+           MOVE 0 TO TN-RESULT
+           MOVE LOW-VALUES TO TN-LOCALE
+           MOVE SPACES TO TN-RESULT-FORMATTED
+           CALL "TRUNCATE-NUMBER" USING TN-ITEMS
+           END-CALL
+           MOVE "TRUNCATE-NUMBER(3.5)" TO WS-CASE-NAME
+           IF TN-RESULT = 0.5
+               PERFORM RECORD-PASS-QN
+           ELSE
+               MOVE "expected 0.5" TO WS-CASE-DETAIL
+               PERFORM RECORD-FAIL
+           END-IF.
+
+       CERT-CURRENCY-EDIT.
+           MOVE 1234.2 TO TN-NUMBER
+           MOVE "NEAREST" TO TN-MODE
+           MOVE 0 TO TN-RESULT
+           MOVE "USD" TO TN-LOCALE
+           MOVE SPACES TO TN-RESULT-FORMATTED
+           CALL "TRUNCATE-NUMBER" USING TN-ITEMS
+           END-CALL
+           MOVE "CURRENCY-EDIT(1234.2,USD)" TO WS-CASE-NAME
+           IF FUNCTION TRIM(TN-RESULT-FORMATTED) = "$1,234.00"
+               PERFORM RECORD-PASS-QN
+           ELSE
+               MOVE SPACES TO WS-CASE-DETAIL
+               STRING "expected $1,234.00, got " DELIMITED BY SIZE
+                      FUNCTION TRIM(TN-RESULT-FORMATTED)
+                                                  DELIMITED BY SIZE
+                   INTO WS-CASE-DETAIL
+               END-STRING
+               PERFORM RECORD-FAIL
+           END-IF.
+
+       CERT-FLIP-CASE.
+           MOVE SPACES TO FC-STRING
+           MOVE "Hello" TO FC-STRING
+           MOVE "FLIP" TO FC-MODE
+           MOVE SPACES TO FC-RESULT
+           CALL "FLIP-CASE" USING FC-ITEMS
+           END-CALL
+           MOVE "FLIP-CASE(Hello)" TO WS-CASE-NAME
+           IF FUNCTION TRIM(FC-RESULT) = "hELLO"
+               PERFORM RECORD-PASS-QN
+           ELSE
+               MOVE SPACES TO WS-CASE-DETAIL
+               STRING "expected hELLO, got " DELIMITED BY SIZE
+                      FUNCTION TRIM(FC-RESULT) DELIMITED BY SIZE
+                   INTO WS-CASE-DETAIL
+               END-STRING
+               PERFORM RECORD-FAIL
+           END-IF.
+
+       CERT-MEDIAN.
+           MOVE 5 TO MED-COUNT
+           MOVE 3 TO MED-L (1)
+           MOVE 1 TO MED-L (2)
+           MOVE 2 TO MED-L (3)
+           MOVE 4 TO MED-L (4)
+           MOVE 5 TO MED-L (5)
+           MOVE 0 TO MED-STATUS
+           MOVE 0 TO MED-RESULT
+           MOVE LOW-VALUES TO MED-LOCALE
+           MOVE SPACES TO MED-RESULT-FORMATTED
+           CALL "MEDIAN" USING MED-ITEMS
+           END-CALL
+           MOVE "MEDIAN([3,1,2,4,5])" TO WS-CASE-NAME
+           IF MED-STATUS = 1 AND MED-RESULT = 3
+               PERFORM RECORD-PASS-QN
+           ELSE
+               MOVE "expected status=1 result=3" TO WS-CASE-DETAIL
+               PERFORM RECORD-FAIL
+           END-IF.
+
+       CERT-MAX-ELEMENT.
+           MOVE 3 TO MX-COUNT
+           MOVE 1 TO MX-L (1)
+           MOVE 2 TO MX-L (2)
+           MOVE 3 TO MX-L (3)
+           MOVE 0 TO MX-RESULT
+           CALL "MAX-ELEMENT" USING MX-ITEMS
+           END-CALL
+           MOVE "MAX-ELEMENT([1,2,3])" TO WS-CASE-NAME
+           IF MX-RESULT = 3
+               PERFORM RECORD-PASS-QN
+           ELSE
+               MOVE SPACES TO WS-CASE-DETAIL
+               STRING "expected 3, got " DELIMITED BY SIZE
+                      MX-RESULT DELIMITED BY SIZE
+                   INTO WS-CASE-DETAIL
+               END-STRING
+               PERFORM RECORD-FAIL
+           END-IF.
+
+       CERT-FACTORIZE.
+           MOVE 70 TO FZ-N
+           MOVE 0 TO FZ-RESULT-COUNT
+           CALL "FACTORIZE" USING FZ-ITEMS
+           END-CALL
+           MOVE "FACTORIZE(70)" TO WS-CASE-NAME
+           IF FZ-RESULT-COUNT = 3 AND FZ-RESULT (1) = 2
+                   AND FZ-RESULT (2) = 5 AND FZ-RESULT (3) = 7
+               PERFORM RECORD-PASS-QN
+           ELSE
+               MOVE "expected [2,5,7]" TO WS-CASE-DETAIL
+               PERFORM RECORD-FAIL
+           END-IF.
+
+       CERT-SMALLEST-CHANGE.
+           MOVE 1 TO SC-ARR (1)
+           MOVE 2 TO SC-ARR (2)
+           MOVE 3 TO SC-ARR (3)
+           MOVE 4 TO SC-ARR (4)
+           MOVE 3 TO SC-ARR (5)
+           MOVE 2 TO SC-ARR (6)
+           MOVE 2 TO SC-ARR (7)
+           MOVE 0 TO SC-RESULT
+           CALL "SMALLEST-CHANGE" USING SC-ITEMS
+           END-CALL
+           MOVE "SMALLEST-CHANGE(...)" TO WS-CASE-NAME
+           IF SC-RESULT = 1
+               PERFORM RECORD-PASS-QN
+           ELSE
+               MOVE SPACES TO WS-CASE-DETAIL
+               STRING "expected 1, got " DELIMITED BY SIZE
+                      SC-RESULT DELIMITED BY SIZE
+                   INTO WS-CASE-DETAIL
+               END-STRING
+               PERFORM RECORD-FAIL
+           END-IF.
+
+       CERT-ALL-PREFIXES.
+           MOVE SPACES TO AP-STRING
+           MOVE "abc" TO AP-STRING
+           MOVE 0 TO AP-RESULT-COUNT
+           CALL "ALL-PREFIXES" USING AP-ITEMS
+           END-CALL
+           MOVE "ALL-PREFIXES(abc)" TO WS-CASE-NAME
+           IF AP-RESULT-COUNT = 3
+                   AND FUNCTION TRIM(AP-RESULT (1)) = "a"
+                   AND FUNCTION TRIM(AP-RESULT (2)) = "ab"
+                   AND FUNCTION TRIM(AP-RESULT (3)) = "abc"
+               PERFORM RECORD-PASS-QN
+           ELSE
+               MOVE "expected [a,ab,abc]" TO WS-CASE-DETAIL
+               PERFORM RECORD-FAIL
+           END-IF.
+
+       CERT-LONGEST.
+           MOVE 3 TO LN-COUNT
+           MOVE SPACES TO LN-STRINGS (1)
+           MOVE "a" TO LN-STRINGS (1)
+           MOVE SPACES TO LN-STRINGS (2)
+           MOVE "bb" TO LN-STRINGS (2)
+           MOVE SPACES TO LN-STRINGS (3)
+           MOVE "ccc" TO LN-STRINGS (3)
+           MOVE SPACES TO LN-RESULT
+           CALL "LONGEST" USING LN-ITEMS
+           END-CALL
+           MOVE "LONGEST([a,bb,ccc])" TO WS-CASE-NAME
+           IF FUNCTION TRIM(LN-RESULT) = "ccc"
+               PERFORM RECORD-PASS-QN
+           ELSE
+               MOVE SPACES TO WS-CASE-DETAIL
+               STRING "expected ccc, got " DELIMITED BY SIZE
+                      FUNCTION TRIM(LN-RESULT) DELIMITED BY SIZE
+                   INTO WS-CASE-DETAIL
+               END-STRING
+               PERFORM RECORD-FAIL
+           END-IF.
+
+       CERT-REMOVE-DUPLICATES.
+           MOVE 5 TO RD-L-COUNT
+           MOVE 1 TO RD-L-NUMBERS (1)
+           MOVE 2 TO RD-L-NUMBERS (2)
+           MOVE 3 TO RD-L-NUMBERS (3)
+           MOVE 2 TO RD-L-NUMBERS (4)
+           MOVE 4 TO RD-L-NUMBERS (5)
+           MOVE 0 TO RD-RESULT-COUNT
+           CALL "REMOVE-DUPLICATES" USING RD-L-GROUP RD-RESULT-GROUP
+           END-CALL
+           MOVE "REMOVE-DUPLICATES(...)" TO WS-CASE-NAME
+           IF RD-RESULT-COUNT = 3 AND RD-RESULT (1) = 1
+                   AND RD-RESULT (2) = 3 AND RD-RESULT (3) = 4
+               PERFORM RECORD-PASS-QN
+           ELSE
+               MOVE "expected [1,3,4]" TO WS-CASE-DETAIL
+               PERFORM RECORD-FAIL
+           END-IF.
+
+       CERT-COUNT-UP-TO.
+           MOVE 5 TO CU-L-N
+           MOVE 0 TO CU-RESULT-COUNT
+           CALL "COUNT-UP-TO" USING CU-L-N CU-RESULT-GROUP
+           END-CALL
+           MOVE "COUNT-UP-TO(5)" TO WS-CASE-NAME
+           IF CU-RESULT-COUNT = 2 AND CU-RESULT (1) = 2
+                   AND CU-RESULT (2) = 3
+               PERFORM RECORD-PASS-QN
+           ELSE
+               MOVE "expected [2,3]" TO WS-CASE-DETAIL
+               PERFORM RECORD-FAIL
+           END-IF.
+
+       RECORD-PASS-QN.
+           MOVE SPACES TO WS-CASE-DETAIL
+           PERFORM RECORD-PASS.
+
+       RECORD-PASS.
+           ADD 1 TO WS-TOTAL-COUNT
+           ADD 1 TO WS-PASS-COUNT
+           MOVE "PASS" TO WS-CASE-RESULT
+           PERFORM WRITE-CASE-LINE.
+
+       RECORD-FAIL.
+           ADD 1 TO WS-TOTAL-COUNT
+           ADD 1 TO WS-FAIL-COUNT
+           MOVE "FAIL" TO WS-CASE-RESULT
+           PERFORM WRITE-CASE-LINE.
+
+       WRITE-CASE-LINE.
+           MOVE SPACES TO CERT-REPORT-RECORD
+           MOVE 1 TO WS-LINE-PTR
+           STRING WS-CASE-NAME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-CASE-RESULT DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-CASE-DETAIL DELIMITED BY SIZE
+               INTO CERT-REPORT-RECORD
+               WITH POINTER WS-LINE-PTR
+           END-STRING
+           WRITE CERT-REPORT-RECORD.
+
+       WRITE-SUMMARY.
+           MOVE ALL "-" TO CERT-REPORT-RECORD
+           WRITE CERT-REPORT-RECORD
+           MOVE SPACES TO CERT-REPORT-RECORD
+           STRING "TOTAL CASES: " DELIMITED BY SIZE
+                  WS-TOTAL-COUNT DELIMITED BY SIZE
+               INTO CERT-REPORT-RECORD
+           END-STRING
+           WRITE CERT-REPORT-RECORD
+           MOVE SPACES TO CERT-REPORT-RECORD
+           STRING "PASSED: " DELIMITED BY SIZE
+                  WS-PASS-COUNT DELIMITED BY SIZE
+               INTO CERT-REPORT-RECORD
+           END-STRING
+           WRITE CERT-REPORT-RECORD
+           MOVE SPACES TO CERT-REPORT-RECORD
+           STRING "FAILED: " DELIMITED BY SIZE
+                  WS-FAIL-COUNT DELIMITED BY SIZE
+               INTO CERT-REPORT-RECORD
+           END-STRING
+           WRITE CERT-REPORT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE CERT-REPORT-FILE.
+
+       END PROGRAM SUBPROGRAM-CERTIFICATION-RUN.
