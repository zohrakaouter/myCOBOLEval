@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAILING-NAME-NORMALIZE.
+
+      * Correspondence-printing pre-pass. Loads customer name records
+      * as they arrive from upstream sources (some ALL CAPS, some all
+      * lowercase) and calls FLIP-CASE in NAME-CASE mode to produce a
+      * consistently proper-cased name for the mailing run.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT NAME-FILE ASSIGN TO MAILNAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NAME-STATUS.
+
+           SELECT NORMALIZED-FILE ASSIGN TO MAILNORM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NORM-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  NAME-FILE
+           RECORDING MODE IS F.
+       01  NAME-RECORD                  PIC X(100).
+
+       FD  NORMALIZED-FILE
+           RECORDING MODE IS F.
+       01  NORMALIZED-RECORD            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-NAME-STATUS               PIC XX VALUE "00".
+       01  WS-NORM-STATUS               PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                PIC X VALUE "N".
+           88 END-OF-NAMES                     VALUE "Y".
+
+       01  WS-CALL-ITEMS.
+           05  WS-NAME                  PIC X(100).
+           05  WS-MODE                  PIC X(10) VALUE "NAME-CASE".
+           05  WS-RESULT                PIC X(100).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM UNTIL END-OF-NAMES
+               READ NAME-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM NORMALIZE-NAME
+               END-READ
+           END-PERFORM
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT NAME-FILE
+           IF WS-NAME-STATUS NOT = "00"
+               DISPLAY "NAME-FILE OPEN FAILED, STATUS=" WS-NAME-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT NORMALIZED-FILE
+           IF WS-NORM-STATUS NOT = "00"
+               DISPLAY "NORMALIZED-FILE OPEN FAILED, STATUS="
+                   WS-NORM-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       NORMALIZE-NAME.
+           MOVE NAME-RECORD TO WS-NAME
+           MOVE SPACES TO WS-RESULT
+           CALL "FLIP-CASE" USING WS-CALL-ITEMS
+           END-CALL
+           MOVE WS-RESULT TO NORMALIZED-RECORD
+           WRITE NORMALIZED-RECORD.
+
+       CLOSE-FILES.
+           CLOSE NAME-FILE
+           CLOSE NORMALIZED-FILE.
+
+       END PROGRAM MAILING-NAME-NORMALIZE.
