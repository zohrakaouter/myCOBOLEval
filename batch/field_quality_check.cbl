@@ -0,0 +1,211 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIELD-QUALITY-CHECK.
+
+      * Pre-load data-quality scan over incoming name-and-address
+      * maintenance records. Folds COUNT-UPPER and
+      * COUNT-DISTINCT-CHARACTERS into two keying-error heuristics per
+      * field: MIXED CASE (uppercase vowels present alongside at least
+      * one lowercase letter, suggesting an ALL-CAPS field that picked
+      * up stray lowercase keystrokes) and LOW DIVERSITY (very few
+      * distinct characters over a field of meaningful length, the
+      * signature of placeholder data like "AAAAAAAA"). Flagged
+      * records are reported so they can be reviewed before they
+      * overwrite good data on the master.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT MAINT-FILE ASSIGN TO NAMEADDR
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAINT-STATUS.
+
+           SELECT QUALITY-REPORT ASSIGN TO QUALRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  MAINT-FILE
+           RECORDING MODE IS F.
+       01  MAINT-RECORD.
+           05  MAINT-CUST-ID              PIC X(10).
+           05  MAINT-NAME                 PIC X(100).
+           05  MAINT-ADDR                 PIC X(100).
+
+       FD  QUALITY-REPORT
+           RECORDING MODE IS F.
+       01  QUALITY-REPORT-RECORD          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MAINT-STATUS                PIC XX VALUE "00".
+       01  WS-REPORT-STATUS               PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                  PIC X VALUE "N".
+           88 END-OF-MAINT                       VALUE "Y".
+
+       01  WS-FIELD                       PIC X(100).
+
+       01  WS-UPPER-CALL-ITEMS.
+           05  WS-UPPER-FIELD             PIC X(100).
+           05  WS-UPPER-RESULT            PIC S9(10).
+
+       01  WS-DISTINCT-CALL-ITEMS.
+           05  WS-DISTINCT-FIELD          PIC X(100).
+           05  WS-DISTINCT-RESULT         PIC S9(10).
+
+       01  WS-SCAN-LEN                    PIC 9(03).
+       01  WS-SCAN-POS                    PIC 9(03).
+       01  WS-SCAN-CHAR                   PIC X.
+       01  WS-LOWER-SWITCH                PIC X VALUE 'N'.
+           88 LOWERCASE-FOUND                    VALUE 'Y'.
+
+       01  WS-NAME-MIXED-CASE             PIC X VALUE 'N'.
+           88 NAME-IS-MIXED-CASE                 VALUE 'Y'.
+       01  WS-NAME-LOW-DIVERSITY          PIC X VALUE 'N'.
+           88 NAME-IS-LOW-DIVERSITY               VALUE 'Y'.
+       01  WS-ADDR-MIXED-CASE             PIC X VALUE 'N'.
+           88 ADDR-IS-MIXED-CASE                 VALUE 'Y'.
+       01  WS-ADDR-LOW-DIVERSITY          PIC X VALUE 'N'.
+           88 ADDR-IS-LOW-DIVERSITY               VALUE 'Y'.
+
+       01  WS-RECORD-COUNT                PIC S9(8) VALUE 0.
+       01  WS-FLAGGED-COUNT               PIC S9(8) VALUE 0.
+
+       01  WS-DISTINCT-THRESHOLD          PIC 9(03) VALUE 2.
+       01  WS-DIVERSITY-MIN-LEN           PIC 9(03) VALUE 6.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM WRITE-HEADER
+           PERFORM UNTIL END-OF-MAINT
+               READ MAINT-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM CHECK-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM WRITE-SUMMARY
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT MAINT-FILE
+           IF WS-MAINT-STATUS NOT = "00"
+               DISPLAY "MAINT-FILE OPEN FAILED, STATUS=" WS-MAINT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT QUALITY-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "QUALITY-REPORT OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       WRITE-HEADER.
+           MOVE SPACES TO QUALITY-REPORT-RECORD
+           STRING "FIELD QUALITY CHECK REPORT" DELIMITED BY SIZE
+               INTO QUALITY-REPORT-RECORD
+           WRITE QUALITY-REPORT-RECORD
+           MOVE ALL "-" TO QUALITY-REPORT-RECORD
+           WRITE QUALITY-REPORT-RECORD.
+
+       CHECK-RECORD.
+           MOVE 'N' TO WS-NAME-MIXED-CASE
+           MOVE 'N' TO WS-NAME-LOW-DIVERSITY
+           MOVE 'N' TO WS-ADDR-MIXED-CASE
+           MOVE 'N' TO WS-ADDR-LOW-DIVERSITY
+
+           MOVE MAINT-NAME TO WS-FIELD
+           PERFORM ASSESS-FIELD
+           IF LOWERCASE-FOUND AND WS-UPPER-RESULT > 0
+               MOVE 'Y' TO WS-NAME-MIXED-CASE
+           END-IF
+           IF WS-DISTINCT-RESULT <= WS-DISTINCT-THRESHOLD
+                   AND WS-SCAN-LEN >= WS-DIVERSITY-MIN-LEN
+               MOVE 'Y' TO WS-NAME-LOW-DIVERSITY
+           END-IF
+
+           MOVE MAINT-ADDR TO WS-FIELD
+           PERFORM ASSESS-FIELD
+           IF LOWERCASE-FOUND AND WS-UPPER-RESULT > 0
+               MOVE 'Y' TO WS-ADDR-MIXED-CASE
+           END-IF
+           IF WS-DISTINCT-RESULT <= WS-DISTINCT-THRESHOLD
+                   AND WS-SCAN-LEN >= WS-DIVERSITY-MIN-LEN
+               MOVE 'Y' TO WS-ADDR-LOW-DIVERSITY
+           END-IF
+
+           IF NAME-IS-MIXED-CASE OR NAME-IS-LOW-DIVERSITY
+                   OR ADDR-IS-MIXED-CASE OR ADDR-IS-LOW-DIVERSITY
+               ADD 1 TO WS-FLAGGED-COUNT
+               PERFORM WRITE-FLAG-LINE
+           END-IF.
+
+      * Runs COUNT-UPPER and COUNT-DISTINCT-CHARACTERS over WS-FIELD
+      * and checks it for any lowercase letter, leaving results in
+      * WS-UPPER-RESULT, WS-DISTINCT-RESULT, WS-SCAN-LEN and the
+      * WS-LOWER-SWITCH condition LOWERCASE-FOUND.
+       ASSESS-FIELD.
+           MOVE WS-FIELD TO WS-UPPER-FIELD
+           CALL "COUNT-UPPER" USING WS-UPPER-CALL-ITEMS
+           END-CALL
+           MOVE WS-FIELD TO WS-DISTINCT-FIELD
+           CALL "COUNT-DISTINCT-CHARACTERS" USING WS-DISTINCT-CALL-ITEMS
+           END-CALL
+
+           MOVE 'N' TO WS-LOWER-SWITCH
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FIELD))
+               TO WS-SCAN-LEN
+           PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                   UNTIL WS-SCAN-POS > WS-SCAN-LEN
+                   OR LOWERCASE-FOUND
+               MOVE WS-FIELD(WS-SCAN-POS:1) TO WS-SCAN-CHAR
+               IF WS-SCAN-CHAR IS ALPHABETIC-LOWER
+                   MOVE 'Y' TO WS-LOWER-SWITCH
+               END-IF
+           END-PERFORM.
+
+       WRITE-FLAG-LINE.
+           MOVE SPACES TO QUALITY-REPORT-RECORD
+           STRING "CUST-ID=" DELIMITED BY SIZE
+               MAINT-CUST-ID DELIMITED BY SIZE
+               " NAME-MIXED-CASE=" DELIMITED BY SIZE
+               WS-NAME-MIXED-CASE DELIMITED BY SIZE
+               " NAME-LOW-DIVERSITY=" DELIMITED BY SIZE
+               WS-NAME-LOW-DIVERSITY DELIMITED BY SIZE
+               " ADDR-MIXED-CASE=" DELIMITED BY SIZE
+               WS-ADDR-MIXED-CASE DELIMITED BY SIZE
+               " ADDR-LOW-DIVERSITY=" DELIMITED BY SIZE
+               WS-ADDR-LOW-DIVERSITY DELIMITED BY SIZE
+               INTO QUALITY-REPORT-RECORD
+           END-STRING
+           WRITE QUALITY-REPORT-RECORD.
+
+       WRITE-SUMMARY.
+           MOVE ALL "-" TO QUALITY-REPORT-RECORD
+           WRITE QUALITY-REPORT-RECORD
+           MOVE SPACES TO QUALITY-REPORT-RECORD
+           STRING "RECORDS SCANNED: " DELIMITED BY SIZE
+               WS-RECORD-COUNT DELIMITED BY SIZE
+               "   RECORDS FLAGGED: " DELIMITED BY SIZE
+               WS-FLAGGED-COUNT DELIMITED BY SIZE
+               INTO QUALITY-REPORT-RECORD
+           END-STRING
+           WRITE QUALITY-REPORT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE MAINT-FILE
+           CLOSE QUALITY-REPORT.
+
+       END PROGRAM FIELD-QUALITY-CHECK.
