@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SERIAL-RANGE-GEN.
+
+      * Equipment-tagging candidate serial-number range generator.
+      * Reads a control record naming a start value, end value, and
+      * step for the day's tagging batch, calls GENERATE-INTEGERS to
+      * walk the range by that step (rather than examining every
+      * integer one at a time), and writes the resulting even-digit
+      * candidate serial numbers to the tagging extract.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO SERCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT SERIAL-FILE ASSIGN TO SEROUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SERIAL-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           05  CTL-START                 PIC S9(10).
+           05  CTL-END                   PIC S9(10).
+           05  CTL-STEP                  PIC S9(10).
+
+       FD  SERIAL-FILE
+           RECORDING MODE IS F.
+       01  SERIAL-RECORD                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY LISTCAP.
+
+       01  WS-CONTROL-STATUS             PIC XX VALUE "00".
+       01  WS-SERIAL-STATUS              PIC XX VALUE "00".
+
+      * GENERATE-INTEGERS takes the scalar range arguments and the
+      * result list as two separate USING parameters (see
+      * scripts/preds/openai/gpt-4o/solutions/generate_integers.cbl).
+       01  WS-ARGS-GROUP.
+           05  WS-A                      PIC S9(10).
+           05  WS-B                      PIC S9(10).
+           05  WS-STEP                   PIC S9(10).
+
+       01  WS-RESULT-GROUP.
+           05  WS-RESULT-COUNT           PIC S9(8).
+           05  WS-RESULT                 PIC S9(10)
+                                          OCCURS 1 TO WS-LIST-CAPACITY
+                                          TIMES DEPENDING ON
+                                          WS-RESULT-COUNT
+                                          INDEXED BY NI.
+
+       01  WS-REPORT-LINE                PIC X(80).
+       01  WS-EDIT-VALUE                 PIC -(9)9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           READ CONTROL-FILE
+               AT END
+                   DISPLAY "SERIAL-RANGE-GEN: NO CONTROL RECORD"
+               NOT AT END
+                   PERFORM GENERATE-AND-WRITE
+           END-READ
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS NOT = "00"
+               DISPLAY "CONTROL-FILE OPEN FAILED, STATUS="
+                   WS-CONTROL-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT SERIAL-FILE
+           IF WS-SERIAL-STATUS NOT = "00"
+               DISPLAY "SERIAL-FILE OPEN FAILED, STATUS="
+                   WS-SERIAL-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       GENERATE-AND-WRITE.
+           MOVE CTL-START TO WS-A
+           MOVE CTL-END TO WS-B
+           MOVE CTL-STEP TO WS-STEP
+
+           CALL "GENERATE-INTEGERS" USING WS-ARGS-GROUP WS-RESULT-GROUP
+           END-CALL
+
+           PERFORM VARYING NI FROM 1 BY 1 UNTIL NI > WS-RESULT-COUNT
+               MOVE WS-RESULT(NI) TO WS-EDIT-VALUE
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "CANDIDATE SERIAL: " DELIMITED BY SIZE
+                   WS-EDIT-VALUE DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+               MOVE WS-REPORT-LINE TO SERIAL-RECORD
+               WRITE SERIAL-RECORD
+           END-PERFORM.
+
+       CLOSE-FILES.
+           CLOSE CONTROL-FILE
+           CLOSE SERIAL-FILE.
+
+       END PROGRAM SERIAL-RANGE-GEN.
