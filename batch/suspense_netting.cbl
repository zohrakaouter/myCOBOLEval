@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUSPENSE-NETTING.
+
+      * Suspense-account netting batch job. Loads a manifest of open
+      * suspense-account entries and finds every pair and every
+      * triple of distinct entries that net to zero -- candidate
+      * clearing sets the reconciliation team can review and post --
+      * using the same paired/triple-comparison logic
+      * PAIRS-SUM-TO-ZERO and TRIPLES-SUM-TO-ZERO apply, but walking
+      * every candidate group instead of stopping at the first one so
+      * each group actually found can be reported by position and
+      * amount.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT SUSPENSE-FILE ASSIGN TO SUSPACCT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
+           SELECT NETTING-REPORT ASSIGN TO NETRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  SUSPENSE-RECORD             PIC S9(10).
+
+       FD  NETTING-REPORT
+           RECORDING MODE IS F.
+       01  NETTING-REPORT-RECORD       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SUSPENSE-STATUS          PIC XX VALUE "00".
+       01  WS-REPORT-STATUS            PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88 END-OF-SUSPENSE                 VALUE "Y".
+
+       COPY LISTCAP.
+
+       01  WS-COUNT                    PIC S9(8) VALUE 0.
+       01  WS-ENTRIES                  PIC S9(10) OCCURS 1 TO
+                                        WS-LIST-CAPACITY
+                                        TIMES DEPENDING ON WS-COUNT
+                                        INDEXED BY EI.
+
+       01  WS-I                        PIC S9(8) VALUE 0.
+       01  WS-J                        PIC S9(8) VALUE 0.
+       01  WS-K                        PIC S9(8) VALUE 0.
+       01  WS-J-START                  PIC S9(8) VALUE 0.
+       01  WS-K-START                  PIC S9(8) VALUE 0.
+       01  WS-PAIR-GROUPS-FOUND        PIC S9(8) VALUE 0.
+       01  WS-TRIPLE-GROUPS-FOUND      PIC S9(8) VALUE 0.
+
+       01  WS-REPORT-LINE              PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-SUSPENSE-ENTRIES
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM FIND-NETTING-PAIRS
+           PERFORM FIND-NETTING-TRIPLES
+           PERFORM WRITE-REPORT-SUMMARY
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT SUSPENSE-FILE
+           IF WS-SUSPENSE-STATUS NOT = "00"
+               DISPLAY "SUSPENSE-FILE OPEN FAILED, STATUS="
+                   WS-SUSPENSE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT NETTING-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "NETTING-REPORT OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-SUSPENSE-ENTRIES.
+           PERFORM UNTIL END-OF-SUSPENSE
+               READ SUSPENSE-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-COUNT
+                       MOVE SUSPENSE-RECORD TO WS-ENTRIES(WS-COUNT)
+               END-READ
+           END-PERFORM.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO NETTING-REPORT-RECORD
+           STRING "SUSPENSE ACCOUNT NETTING REPORT" DELIMITED BY SIZE
+               INTO NETTING-REPORT-RECORD
+           WRITE NETTING-REPORT-RECORD
+           MOVE ALL "-" TO NETTING-REPORT-RECORD
+           WRITE NETTING-REPORT-RECORD
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "ENTRIES LOADED: " DELIMITED BY SIZE
+                  WS-COUNT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO NETTING-REPORT-RECORD
+           WRITE NETTING-REPORT-RECORD.
+
+      * Walks every distinct pair of positions -- the same comparison
+      * PAIRS-SUM-TO-ZERO makes -- but records and reports each pair
+      * that nets to zero instead of stopping at the first one found.
+       FIND-NETTING-PAIRS.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+               COMPUTE WS-J-START = WS-I + 1
+               PERFORM VARYING WS-J FROM WS-J-START BY 1
+                       UNTIL WS-J > WS-COUNT
+                   IF WS-ENTRIES(WS-I) + WS-ENTRIES(WS-J) = 0
+                       ADD 1 TO WS-PAIR-GROUPS-FOUND
+                       MOVE SPACES TO WS-REPORT-LINE
+                       STRING "PAIR: ENTRY " DELIMITED BY SIZE
+                              WS-I DELIMITED BY SIZE
+                              " (" DELIMITED BY SIZE
+                              WS-ENTRIES(WS-I) DELIMITED BY SIZE
+                              ") + ENTRY " DELIMITED BY SIZE
+                              WS-J DELIMITED BY SIZE
+                              " (" DELIMITED BY SIZE
+                              WS-ENTRIES(WS-J) DELIMITED BY SIZE
+                              ") = 0" DELIMITED BY SIZE
+                           INTO WS-REPORT-LINE
+                       END-STRING
+                       MOVE WS-REPORT-LINE TO NETTING-REPORT-RECORD
+                       WRITE NETTING-REPORT-RECORD
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      * Walks every distinct triple of positions -- the same
+      * comparison TRIPLES-SUM-TO-ZERO makes -- but records and
+      * reports each triple that nets to zero instead of stopping at
+      * the first one found.
+       FIND-NETTING-TRIPLES.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-COUNT
+               COMPUTE WS-J-START = WS-I + 1
+               PERFORM VARYING WS-J FROM WS-J-START BY 1
+                       UNTIL WS-J > WS-COUNT
+                   COMPUTE WS-K-START = WS-J + 1
+                   PERFORM VARYING WS-K FROM WS-K-START BY 1
+                           UNTIL WS-K > WS-COUNT
+                       IF WS-ENTRIES(WS-I) + WS-ENTRIES(WS-J)
+                               + WS-ENTRIES(WS-K) = 0
+                           ADD 1 TO WS-TRIPLE-GROUPS-FOUND
+                           MOVE SPACES TO WS-REPORT-LINE
+                           STRING "TRIPLE: ENTRY " DELIMITED BY SIZE
+                                  WS-I DELIMITED BY SIZE
+                                  " (" DELIMITED BY SIZE
+                                  WS-ENTRIES(WS-I) DELIMITED BY SIZE
+                                  ") + ENTRY " DELIMITED BY SIZE
+                                  WS-J DELIMITED BY SIZE
+                                  " (" DELIMITED BY SIZE
+                                  WS-ENTRIES(WS-J) DELIMITED BY SIZE
+                                  ") + ENTRY " DELIMITED BY SIZE
+                                  WS-K DELIMITED BY SIZE
+                                  " (" DELIMITED BY SIZE
+                                  WS-ENTRIES(WS-K) DELIMITED BY SIZE
+                                  ") = 0" DELIMITED BY SIZE
+                               INTO WS-REPORT-LINE
+                           END-STRING
+                           MOVE WS-REPORT-LINE TO NETTING-REPORT-RECORD
+                           WRITE NETTING-REPORT-RECORD
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+
+       WRITE-REPORT-SUMMARY.
+           IF WS-PAIR-GROUPS-FOUND = 0 AND WS-TRIPLE-GROUPS-FOUND = 0
+               MOVE SPACES TO NETTING-REPORT-RECORD
+               STRING "RESULT: NO NETTING SET OF TWO OR THREE"
+                   DELIMITED BY SIZE
+                   " ENTRIES FOUND" DELIMITED BY SIZE
+                   INTO NETTING-REPORT-RECORD
+               END-STRING
+               WRITE NETTING-REPORT-RECORD
+           ELSE
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "RESULT: " DELIMITED BY SIZE
+                      WS-PAIR-GROUPS-FOUND DELIMITED BY SIZE
+                      " NETTING PAIR(S), " DELIMITED BY SIZE
+                      WS-TRIPLE-GROUPS-FOUND DELIMITED BY SIZE
+                      " NETTING TRIPLE(S) FOUND" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               END-STRING
+               MOVE WS-REPORT-LINE TO NETTING-REPORT-RECORD
+               WRITE NETTING-REPORT-RECORD
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE SUSPENSE-FILE
+           CLOSE NETTING-REPORT.
+
+       END PROGRAM SUSPENSE-NETTING.
