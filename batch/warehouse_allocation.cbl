@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WAREHOUSE-ALLOCATION.
+
+      * Daily warehouse allocation run built on WAREHOUSE-ALLOCATE.
+      * Loads each SKU's on-hand count and today's pick-list
+      * requirement from the warehouse feed, calls WAREHOUSE-ALLOCATE
+      * once for the whole day's SKU list, and reports the shortfall
+      * or surplus units left for every SKU after the pick.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT WAREHOUSE-FEED ASSIGN TO WHFEED
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEED-STATUS.
+
+           SELECT ALLOCATION-REPORT ASSIGN TO ALLOCRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  WAREHOUSE-FEED
+           RECORDING MODE IS F.
+       01  WAREHOUSE-FEED-RECORD.
+           05  FEED-SKU-ID              PIC X(15).
+           05  FEED-ON-HAND             PIC 9(10).
+           05  FEED-PICK-QTY            PIC 9(10).
+
+       FD  ALLOCATION-REPORT
+           RECORDING MODE IS F.
+       01  ALLOCATION-REPORT-RECORD     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY LISTCAP.
+
+       01  WS-FEED-STATUS               PIC XX VALUE "00".
+       01  WS-REPORT-STATUS             PIC XX VALUE "00".
+
+       01  WS-EOF-SWITCH                PIC X VALUE "N".
+           88 END-OF-FEED                     VALUE "Y".
+
+       01  WS-SKU-IDS OCCURS 1 TO WS-LIST-CAPACITY TIMES
+               DEPENDING ON WS-SKU-COUNT
+               INDEXED BY SI            PIC X(15).
+       01  WS-SKU-COUNT                 PIC S9(8) VALUE 0.
+
+      * WAREHOUSE-ALLOCATE takes each list as its own separate USING
+      * parameter (see scripts/preds/openai/gpt-4o/solutions/
+      * warehouse_allocate.cbl), so the on-hand, pick-list, shortfall
+      * and surplus lists are declared here as four independent
+      * 01-level groups per the LISTITEM copybook convention, matching
+      * SKU-for-SKU with WS-SKU-IDS by array position.
+       01  WS-ON-HAND-GROUP.
+           05  WS-ON-HAND-COUNT         PIC S9(8) VALUE 0.
+           05  WS-ON-HAND               PIC S9(10)
+                                         OCCURS 1 TO WS-LIST-CAPACITY
+                                         TIMES DEPENDING ON
+                                         WS-ON-HAND-COUNT
+                                         INDEXED BY OI.
+
+       01  WS-PICKLIST-GROUP.
+           05  WS-PICK-COUNT            PIC S9(8) VALUE 0.
+           05  WS-PICK                  PIC S9(10)
+                                         OCCURS 1 TO WS-LIST-CAPACITY
+                                         TIMES DEPENDING ON
+                                         WS-PICK-COUNT
+                                         INDEXED BY PI.
+
+       01  WS-SHORTFALL-GROUP.
+           05  WS-SHORTFALL-COUNT       PIC S9(8) VALUE 0.
+           05  WS-SHORTFALL             PIC S9(10)
+                                         OCCURS 1 TO WS-LIST-CAPACITY
+                                         TIMES DEPENDING ON
+                                         WS-SHORTFALL-COUNT
+                                         INDEXED BY FI.
+
+       01  WS-SURPLUS-GROUP.
+           05  WS-SURPLUS-COUNT         PIC S9(8) VALUE 0.
+           05  WS-SURPLUS               PIC S9(10)
+                                         OCCURS 1 TO WS-LIST-CAPACITY
+                                         TIMES DEPENDING ON
+                                         WS-SURPLUS-COUNT
+                                         INDEXED BY UI.
+
+       01  WS-REPORT-LINE               PIC X(80).
+       01  WS-SHORT-SKU-COUNT           PIC S9(8) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARA.
+           PERFORM OPEN-FILES
+           PERFORM LOAD-WAREHOUSE-FEED
+           CALL "WAREHOUSE-ALLOCATE" USING WS-ON-HAND-GROUP
+               WS-PICKLIST-GROUP WS-SHORTFALL-GROUP WS-SURPLUS-GROUP
+           END-CALL
+           PERFORM WRITE-REPORT
+           PERFORM CLOSE-FILES
+           GOBACK.
+
+       OPEN-FILES.
+           OPEN INPUT WAREHOUSE-FEED
+           IF WS-FEED-STATUS NOT = "00"
+               DISPLAY "WAREHOUSE-FEED OPEN FAILED, STATUS="
+                   WS-FEED-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT ALLOCATION-REPORT
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ALLOCATION-REPORT OPEN FAILED, STATUS="
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       LOAD-WAREHOUSE-FEED.
+           PERFORM UNTIL END-OF-FEED
+               READ WAREHOUSE-FEED
+                   AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-SKU-COUNT
+                       ADD 1 TO WS-ON-HAND-COUNT
+                       ADD 1 TO WS-PICK-COUNT
+                       MOVE FEED-SKU-ID TO WS-SKU-IDS (WS-SKU-COUNT)
+                       MOVE FEED-ON-HAND TO
+                           WS-ON-HAND (WS-ON-HAND-COUNT)
+                       MOVE FEED-PICK-QTY TO
+                           WS-PICK (WS-PICK-COUNT)
+               END-READ
+           END-PERFORM.
+
+       WRITE-REPORT.
+           MOVE SPACES TO ALLOCATION-REPORT-RECORD
+           STRING "WAREHOUSE ALLOCATION REPORT" DELIMITED BY SIZE
+               INTO ALLOCATION-REPORT-RECORD
+           WRITE ALLOCATION-REPORT-RECORD
+           MOVE ALL "-" TO ALLOCATION-REPORT-RECORD
+           WRITE ALLOCATION-REPORT-RECORD
+
+           PERFORM VARYING SI FROM 1 BY 1 UNTIL SI > WS-SKU-COUNT
+               SET FI TO SI
+               SET UI TO SI
+               MOVE SPACES TO WS-REPORT-LINE
+               IF WS-SHORTFALL (FI) > 0
+                   ADD 1 TO WS-SHORT-SKU-COUNT
+                   STRING WS-SKU-IDS (SI) DELIMITED BY SPACE
+                       "  SHORT " DELIMITED BY SIZE
+                       WS-SHORTFALL (FI) DELIMITED BY SIZE
+                       " UNITS" DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+                   END-STRING
+               ELSE
+                   STRING WS-SKU-IDS (SI) DELIMITED BY SPACE
+                       "  SURPLUS " DELIMITED BY SIZE
+                       WS-SURPLUS (UI) DELIMITED BY SIZE
+                       " UNITS" DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+                   END-STRING
+               END-IF
+               MOVE WS-REPORT-LINE TO ALLOCATION-REPORT-RECORD
+               WRITE ALLOCATION-REPORT-RECORD
+           END-PERFORM
+
+           MOVE ALL "-" TO ALLOCATION-REPORT-RECORD
+           WRITE ALLOCATION-REPORT-RECORD
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "SKUS SHORT: " DELIMITED BY SIZE
+               WS-SHORT-SKU-COUNT DELIMITED BY SIZE
+               "   TOTAL SKUS: " DELIMITED BY SIZE
+               WS-SKU-COUNT DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO ALLOCATION-REPORT-RECORD
+           WRITE ALLOCATION-REPORT-RECORD.
+
+       CLOSE-FILES.
+           CLOSE WAREHOUSE-FEED
+           CLOSE ALLOCATION-REPORT.
+
+       END PROGRAM WAREHOUSE-ALLOCATION.
